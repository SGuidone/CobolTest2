@@ -0,0 +1,442 @@
+000100******************************************************************zbnkovrd
+000200*                                                               * zbnkovrd
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnkovrd
+000400*   This demonstration program is provided for use by users     * zbnkovrd
+000500*   of Micro Focus products and may be used, modified and       * zbnkovrd
+000600*   distributed as part of your application provided that       * zbnkovrd
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnkovrd
+000800*   in this material.                                           * zbnkovrd
+000900*                                                               * zbnkovrd
+001000******************************************************************zbnkovrd
+001100                                                                  zbnkovrd
+001200******************************************************************zbnkovrd
+001300* ZBNKOVRD.CBL                                                   *zbnkovrd
+001400* Function:    Low-balance/overdraft alert report. Lists every    zbnkovrd
+001500*              active account whose available funds (balance     *zbnkovrd
+001600*              plus any unused overdraft/credit limit) have      *zbnkovrd
+001700*              fallen at or below WS-LOW-BALANCE-THRESHOLD.      *zbnkovrd
+001800******************************************************************zbnkovrd
+001900 IDENTIFICATION DIVISION.                                         zbnkovrd
+002000 PROGRAM-ID.                                                      zbnkovrd
+002100     ZBNKOVRD.                                                    zbnkovrd
+002200 DATE-WRITTEN.                                                    zbnkovrd
+002300     August 2026.                                                 zbnkovrd
+002400 DATE-COMPILED.                                                   zbnkovrd
+002500     Today.                                                       zbnkovrd
+002600                                                                  zbnkovrd
+002700 ENVIRONMENT DIVISION.                                            zbnkovrd
+002800 INPUT-OUTPUT   SECTION.                                          zbnkovrd
+002900   FILE-CONTROL.                                                  zbnkovrd
+003000     SELECT ACCOUNT-FILE                                          zbnkovrd
+003100            ASSIGN       TO BNKACCT                               zbnkovrd
+003200            ORGANIZATION IS INDEXED                               zbnkovrd
+003300            ACCESS MODE  IS SEQUENTIAL                            zbnkovrd
+003400            RECORD KEY   IS BAC-REC-ACCNO                         zbnkovrd
+003500            FILE STATUS  IS WS-ACCOUNT-STATUS.                    zbnkovrd
+003600     SELECT PRINTOUT-FILE                                         zbnkovrd
+003700            ASSIGN       TO PRINTOUT                              zbnkovrd
+003800            ORGANIZATION IS SEQUENTIAL                            zbnkovrd
+003900            ACCESS MODE  IS SEQUENTIAL                            zbnkovrd
+004000            FILE STATUS  IS WS-PRINTOUT-STATUS.                   zbnkovrd
+004100     SELECT JOBSUM-FILE                                           zbnkovrd
+004200            ASSIGN       TO JOBSUM                                zbnkovrd
+004300            ORGANIZATION IS SEQUENTIAL                            zbnkovrd
+004400            ACCESS MODE  IS SEQUENTIAL                            zbnkovrd
+004500            FILE STATUS  IS WS-JOBSUM-STATUS.                     zbnkovrd
+004600                                                                  zbnkovrd
+004700 DATA DIVISION.                                                   zbnkovrd
+004800 FILE SECTION.                                                    zbnkovrd
+004900                                                                  zbnkovrd
+005000 FD  ACCOUNT-FILE.                                                zbnkovrd
+005100 01  ACCOUNT-FILE-REC.                                            zbnkovrd
+005200 COPY CBANKVAC.                                                   zbnkovrd
+005300                                                                  zbnkovrd
+005400 FD  PRINTOUT-FILE.                                               zbnkovrd
+005500 01  PRINTOUT-REC                          PIC X(121).            zbnkovrd
+005600                                                                  zbnkovrd
+005700 FD  JOBSUM-FILE.                                                 zbnkovrd
+005800 01  JOBSUM-REC                            PIC X(80).             zbnkovrd
+005900                                                                  zbnkovrd
+006000 WORKING-STORAGE SECTION.                                         zbnkovrd
+006100 01  WS-FILE-STATUSES.                                            zbnkovrd
+006200   05  WS-ACCOUNT-STATUS.                                         zbnkovrd
+006300     10  WS-ACCOUNT-STAT1              PIC X(1).                  zbnkovrd
+006400     10  WS-ACCOUNT-STAT2              PIC X(1).                  zbnkovrd
+006500   05  WS-PRINTOUT-STATUS.                                        zbnkovrd
+006600     10  WS-PRINTOUT-STAT1             PIC X(1).                  zbnkovrd
+006700     10  WS-PRINTOUT-STAT2             PIC X(1).                  zbnkovrd
+006800   05  WS-JOBSUM-STATUS.                                          zbnkovrd
+006900     10  WS-JOBSUM-STAT1               PIC X(1).                  zbnkovrd
+007000     10  WS-JOBSUM-STAT2               PIC X(1).                  zbnkovrd
+007100   05  WS-IO-STATUS.                                              zbnkovrd
+007200     10  WS-IO-STAT1                   PIC X(1).                  zbnkovrd
+007300     10  WS-IO-STAT2                   PIC X(1).                  zbnkovrd
+007400                                                                  zbnkovrd
+007500   05  WS-TWO-BYTES.                                              zbnkovrd
+007600     10  WS-TWO-BYTES-LEFT             PIC X(1).                  zbnkovrd
+007700     10  WS-TWO-BYTES-RIGHT            PIC X(1).                  zbnkovrd
+007800   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnkovrd
+007900                                      PIC 9(1) COMP.              zbnkovrd
+008000                                                                  zbnkovrd
+008100 01  WS-CONSOLE-MESSAGE                    PIC X(48).             zbnkovrd
+008200                                                                  zbnkovrd
+008300 01  WS-DATE-WORK-AREA.                                           zbnkovrd
+008400 COPY CDATED.                                                     zbnkovrd
+008500                                                                  zbnkovrd
+008600******************************************************************zbnkovrd
+008700* Run date, printed on the report heading only - the alert        zbnkovrd
+008800* condition itself does not depend on elapsed time.               zbnkovrd
+008900******************************************************************zbnkovrd
+009000 01  WS-TODAY-DATE-N                       PIC 9(8).              zbnkovrd
+009100 01  WS-TODAY-DATE-PARTS REDEFINES WS-TODAY-DATE-N.               zbnkovrd
+009200     05  WS-TODAY-CCYY                     PIC 9(4).              zbnkovrd
+009300     05  WS-TODAY-MM                       PIC 9(2).              zbnkovrd
+009400     05  WS-TODAY-DD                       PIC 9(2).              zbnkovrd
+009500 01  WS-RUN-DATE-DISPLAY                   PIC X(11).             zbnkovrd
+009600                                                                  zbnkovrd
+009700******************************************************************zbnkovrd
+009800* An account is alerted when its available funds - balance       *zbnkovrd
+009900* plus whatever overdraft/credit limit has not been used - has   *zbnkovrd
+010000* fallen at or below this threshold. There is no user-facing     *zbnkovrd
+010100* way to change it, so it is held here as a working-storage      *zbnkovrd
+010200* constant rather than as a run-time parameter.                  *zbnkovrd
+010300******************************************************************zbnkovrd
+010400 01  WS-LOW-BALANCE-THRESHOLD              PIC S9(7)V99           zbnkovrd
+010500     VALUE 50.00.                                                 zbnkovrd
+010600                                                                  zbnkovrd
+010700 01  WS-AVAILABLE-FUNDS                    PIC S9(7)V99 COMP-3.   zbnkovrd
+010800 01  WS-AVAILABLE-FUNDS-D                  PIC ---,---,--9.99.    zbnkovrd
+010900 01  WS-BALANCE-D                          PIC ---,---,--9.99.    zbnkovrd
+011000 01  WS-OVERDRAFT-LIMIT-D                  PIC ---,---,--9.99.    zbnkovrd
+011100                                                                  zbnkovrd
+011200 01  WS-END-OF-ACCOUNT                      PIC X(3) VALUE 'NO '. zbnkovrd
+011300                                                                  zbnkovrd
+011400 01  WS-REPORT-LINE                         PIC X(121).           zbnkovrd
+011500 01  WS-ACCOUNTS-CHECKED                    PIC 9(5) VALUE ZERO.  zbnkovrd
+011600 01  WS-ACCOUNTS-ALERTED                    PIC 9(5) VALUE ZERO.  zbnkovrd
+011700                                                                  zbnkovrd
+011800******************************************************************zbnkovrd
+011900* This job needs no run-time parameter, so unlike ZBNKPRT1       *zbnkovrd
+012000* there is no LINKAGE SECTION and no USING clause below.         *zbnkovrd
+012100******************************************************************zbnkovrd
+012200 PROCEDURE DIVISION.                                              zbnkovrd
+012300                                                                  zbnkovrd
+012400     PERFORM GET-RUN-DATE.                                        zbnkovrd
+012500                                                                  zbnkovrd
+012600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkovrd
+012700     STRING 'Low-balance alert report for ' DELIMITED BY SIZE     zbnkovrd
+012800            WS-RUN-DATE-DISPLAY DELIMITED BY SIZE                 zbnkovrd
+012900       INTO WS-CONSOLE-MESSAGE.                                   zbnkovrd
+013000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkovrd
+013100                                                                  zbnkovrd
+013200     PERFORM ACCOUNT-OPEN.                                        zbnkovrd
+013300     PERFORM PRINTOUT-OPEN.                                       zbnkovrd
+013400                                                                  zbnkovrd
+013500     PERFORM WRITE-REPORT-HEADING.                                zbnkovrd
+013600     PERFORM ACCOUNT-GET.                                         zbnkovrd
+013700     PERFORM CHECK-ACCOUNTS-FOR-LOW-BALANCE                       zbnkovrd
+013800         UNTIL WS-END-OF-ACCOUNT = 'YES'.                         zbnkovrd
+013900                                                                  zbnkovrd
+014000     PERFORM ACCOUNT-CLOSE.                                       zbnkovrd
+014100     PERFORM PRINTOUT-CLOSE.                                      zbnkovrd
+014200                                                                  zbnkovrd
+014300     PERFORM PRINT-JOB-SUMMARY.                                   zbnkovrd
+014400                                                                  zbnkovrd
+014500     MOVE 'End Of Job' TO WS-CONSOLE-MESSAGE.                     zbnkovrd
+014600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkovrd
+014700     MOVE 0 TO RETURN-CODE.                                       zbnkovrd
+014800     GOBACK.                                                      zbnkovrd
+014900                                                                  zbnkovrd
+015000******************************************************************zbnkovrd
+015100* GET-RUN-DATE                                                   *zbnkovrd
+015200* Obtains today's date, in both numeric and display form, for    *zbnkovrd
+015300* the report heading.                                            *zbnkovrd
+015400******************************************************************zbnkovrd
+015500 GET-RUN-DATE.                                                    zbnkovrd
+015600     ACCEPT WS-TODAY-DATE-N FROM DATE YYYYMMDD.                   zbnkovrd
+015700     MOVE SPACES TO DD-INPUT-TYPE.                                zbnkovrd
+015800     SET DDI-ISO TO TRUE.                                         zbnkovrd
+015900     MOVE SPACES TO DDI-DATA.                                     zbnkovrd
+016000     STRING WS-TODAY-CCYY DELIMITED BY SIZE                       zbnkovrd
+016100            '-'           DELIMITED BY SIZE                       zbnkovrd
+016200            WS-TODAY-MM   DELIMITED BY SIZE                       zbnkovrd
+016300            '-'           DELIMITED BY SIZE                       zbnkovrd
+016400            WS-TODAY-DD   DELIMITED BY SIZE                       zbnkovrd
+016500       INTO DDI-DATA.                                             zbnkovrd
+016600     MOVE SPACES TO DD-OUTPUT-TYPE.                               zbnkovrd
+016700     SET DDO-DD-MMM-YYYY TO TRUE.                                 zbnkovrd
+016800     SET DD-ENV-NULL TO TRUE.                                     zbnkovrd
+016900     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     zbnkovrd
+017400     MOVE DDO-DATA TO WS-RUN-DATE-DISPLAY.                        zbnkovrd
+017500 GET-RUN-DATE-EXIT.                                               zbnkovrd
+017600     EXIT.                                                        zbnkovrd
+017700                                                                  zbnkovrd
+017800******************************************************************zbnkovrd
+017900* CHECK-ACCOUNTS-FOR-LOW-BALANCE                                 *zbnkovrd
+018000* Driving loop of the account browse. Evaluates one BNKACCT       zbnkovrd
+018100* record then advances to the next.                              *zbnkovrd
+018200******************************************************************zbnkovrd
+018300 CHECK-ACCOUNTS-FOR-LOW-BALANCE.                                  zbnkovrd
+018400     PERFORM EVALUATE-LOW-BALANCE                                 zbnkovrd
+018450         THRU EVALUATE-LOW-BALANCE-EXIT.                          zbnkovrd
+018500     PERFORM ACCOUNT-GET.                                         zbnkovrd
+018600 CHECK-ACCOUNTS-FOR-LOW-BALANCE-EXIT.                             zbnkovrd
+018700     EXIT.                                                        zbnkovrd
+018800                                                                  zbnkovrd
+018900******************************************************************zbnkovrd
+019000* EVALUATE-LOW-BALANCE                                           *zbnkovrd
+019100* Closed and frozen accounts are outside the scope of this       *zbnkovrd
+019200* report - an alert is only useful for an account a customer     *zbnkovrd
+019300* could still draw against. Available funds are computed the     *zbnkovrd
+019400* same way DBANK03P's external-transfer overdraft check does,    *zbnkovrd
+019500* so this report and that online check never disagree.           *zbnkovrd
+019600******************************************************************zbnkovrd
+019700 EVALUATE-LOW-BALANCE.                                            zbnkovrd
+019800     IF NOT BAC-REC-ACTIVE                                        zbnkovrd
+019900        GO TO EVALUATE-LOW-BALANCE-EXIT                           zbnkovrd
+020000     END-IF.                                                      zbnkovrd
+020100     ADD 1 TO WS-ACCOUNTS-CHECKED.                                zbnkovrd
+020200                                                                  zbnkovrd
+020300     COMPUTE WS-AVAILABLE-FUNDS =                                 zbnkovrd
+020400        BAC-REC-BALANCE + BAC-REC-OVERDRAFT-LIMIT.                zbnkovrd
+020500                                                                  zbnkovrd
+020600     IF WS-AVAILABLE-FUNDS IS GREATER THAN                        zbnkovrd
+020700        WS-LOW-BALANCE-THRESHOLD                                  zbnkovrd
+020800        GO TO EVALUATE-LOW-BALANCE-EXIT                           zbnkovrd
+020900     END-IF.                                                      zbnkovrd
+021000                                                                  zbnkovrd
+021100     ADD 1 TO WS-ACCOUNTS-ALERTED.                                zbnkovrd
+021200     MOVE WS-AVAILABLE-FUNDS TO WS-AVAILABLE-FUNDS-D.             zbnkovrd
+021300     MOVE BAC-REC-BALANCE TO WS-BALANCE-D.                        zbnkovrd
+021400     MOVE BAC-REC-OVERDRAFT-LIMIT TO WS-OVERDRAFT-LIMIT-D.        zbnkovrd
+021500     MOVE SPACES TO WS-REPORT-LINE.                               zbnkovrd
+021600     STRING BAC-REC-ACCNO      DELIMITED BY SIZE                  zbnkovrd
+021700            '  Bal '           DELIMITED BY SIZE                  zbnkovrd
+021800            WS-BALANCE-D       DELIMITED BY SIZE                  zbnkovrd
+021900            '  O/D Limit '     DELIMITED BY SIZE                  zbnkovrd
+022000            WS-OVERDRAFT-LIMIT-D DELIMITED BY SIZE                zbnkovrd
+022100            '  Available '     DELIMITED BY SIZE                  zbnkovrd
+022200            WS-AVAILABLE-FUNDS-D DELIMITED BY SIZE                zbnkovrd
+022300       INTO WS-REPORT-LINE.                                       zbnkovrd
+022400     MOVE WS-REPORT-LINE TO PRINTOUT-REC.                         zbnkovrd
+022500     PERFORM PRINTOUT-PUT.                                        zbnkovrd
+022600 EVALUATE-LOW-BALANCE-EXIT.                                       zbnkovrd
+022700     EXIT.                                                        zbnkovrd
+022800                                                                  zbnkovrd
+022900******************************************************************zbnkovrd
+023000* WRITE-REPORT-HEADING                                           *zbnkovrd
+023100* Writes the report title and column heading lines.              *zbnkovrd
+023200******************************************************************zbnkovrd
+023300 WRITE-REPORT-HEADING.                                            zbnkovrd
+023400     MOVE SPACES TO WS-REPORT-LINE.                               zbnkovrd
+023500     STRING 'Low-Balance Alert Report - run date '                zbnkovrd
+023600                                      DELIMITED BY SIZE           zbnkovrd
+023700            WS-RUN-DATE-DISPLAY       DELIMITED BY SIZE           zbnkovrd
+023800       INTO WS-REPORT-LINE.                                       zbnkovrd
+023900     MOVE WS-REPORT-LINE TO PRINTOUT-REC.                         zbnkovrd
+024000     PERFORM PRINTOUT-PUT.                                        zbnkovrd
+024100     MOVE SPACES TO PRINTOUT-REC.                                 zbnkovrd
+024200     PERFORM PRINTOUT-PUT.                                        zbnkovrd
+024300     MOVE 'Account    Status' TO PRINTOUT-REC.                    zbnkovrd
+024400     PERFORM PRINTOUT-PUT.                                        zbnkovrd
+024500                                                                  zbnkovrd
+024600******************************************************************zbnkovrd
+024700* Open the ACCOUNT file for a full sequential browse in key      *zbnkovrd
+024800* sequence.                                                      *zbnkovrd
+024900******************************************************************zbnkovrd
+025000 ACCOUNT-OPEN.                                                    zbnkovrd
+025100     OPEN INPUT ACCOUNT-FILE.                                     zbnkovrd
+025200     IF WS-ACCOUNT-STATUS = '00'                                  zbnkovrd
+025300        MOVE 'ACCOUNT file opened OK' TO WS-CONSOLE-MESSAGE       zbnkovrd
+025400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+025500     ELSE                                                         zbnkovrd
+025600        MOVE 'ACCOUNT file open failure...' TO WS-CONSOLE-MESSAGE zbnkovrd
+025700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+025800        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkovrd
+025900        PERFORM DISPLAY-IO-STATUS                                 zbnkovrd
+026000        PERFORM ABORT-PROGRAM                                     zbnkovrd
+026100     END-IF.                                                      zbnkovrd
+026200                                                                  zbnkovrd
+026300******************************************************************zbnkovrd
+026400* Read the next ACCOUNT record in key sequence.                  *zbnkovrd
+026500******************************************************************zbnkovrd
+026600 ACCOUNT-GET.                                                     zbnkovrd
+026700     READ ACCOUNT-FILE NEXT RECORD.                               zbnkovrd
+026800     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkovrd
+026900        IF WS-ACCOUNT-STATUS = '10'                               zbnkovrd
+027000           MOVE 'YES' TO WS-END-OF-ACCOUNT                        zbnkovrd
+027100        ELSE                                                      zbnkovrd
+027200           MOVE 'ACCOUNT Error reading file ...'                  zbnkovrd
+027300             TO WS-CONSOLE-MESSAGE                                zbnkovrd
+027400           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkovrd
+027500           MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                 zbnkovrd
+027600           PERFORM DISPLAY-IO-STATUS                              zbnkovrd
+027700           PERFORM ABORT-PROGRAM                                  zbnkovrd
+027800        END-IF                                                    zbnkovrd
+027900     END-IF.                                                      zbnkovrd
+028000                                                                  zbnkovrd
+028100******************************************************************zbnkovrd
+028200* Close the ACCOUNT file.                                        *zbnkovrd
+028300******************************************************************zbnkovrd
+028400 ACCOUNT-CLOSE.                                                   zbnkovrd
+028500     CLOSE ACCOUNT-FILE.                                          zbnkovrd
+028600     IF WS-ACCOUNT-STATUS = '00'                                  zbnkovrd
+028700        MOVE 'ACCOUNT file closed OK' TO WS-CONSOLE-MESSAGE       zbnkovrd
+028800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+028900     ELSE                                                         zbnkovrd
+029000        MOVE 'ACCOUNT file close failure...' TO WS-CONSOLE-MESSAGEzbnkovrd
+029100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+029200        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkovrd
+029300        PERFORM DISPLAY-IO-STATUS                                 zbnkovrd
+029400        PERFORM ABORT-PROGRAM                                     zbnkovrd
+029500     END-IF.                                                      zbnkovrd
+029600                                                                  zbnkovrd
+029700******************************************************************zbnkovrd
+029800* Open the PRINTOUT file.                                        *zbnkovrd
+029900******************************************************************zbnkovrd
+030000 PRINTOUT-OPEN.                                                   zbnkovrd
+030100     OPEN OUTPUT PRINTOUT-FILE.                                   zbnkovrd
+030200     IF WS-PRINTOUT-STATUS = '00'                                 zbnkovrd
+030300        MOVE 'PRINTOUT file opened OK' TO WS-CONSOLE-MESSAGE      zbnkovrd
+030400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+030500     ELSE                                                         zbnkovrd
+030600        MOVE 'PRINTOUT file open failure...' TO WS-CONSOLE-MESSAGEzbnkovrd
+030700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+030800        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkovrd
+030900        PERFORM DISPLAY-IO-STATUS                                 zbnkovrd
+031000        PERFORM ABORT-PROGRAM                                     zbnkovrd
+031100     END-IF.                                                      zbnkovrd
+031200                                                                  zbnkovrd
+031300******************************************************************zbnkovrd
+031400* Write a record to the sequential PRINTOUT file.                *zbnkovrd
+031500******************************************************************zbnkovrd
+031600 PRINTOUT-PUT.                                                    zbnkovrd
+031700     WRITE PRINTOUT-REC.                                          zbnkovrd
+031800     IF WS-PRINTOUT-STATUS NOT = '00'                             zbnkovrd
+031900        MOVE 'PRINTOUT Error writing file ...'                    zbnkovrd
+032000          TO WS-CONSOLE-MESSAGE                                   zbnkovrd
+032100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+032200        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkovrd
+032300        PERFORM DISPLAY-IO-STATUS                                 zbnkovrd
+032400        PERFORM ABORT-PROGRAM                                     zbnkovrd
+032500     END-IF.                                                      zbnkovrd
+032600                                                                  zbnkovrd
+032700******************************************************************zbnkovrd
+032800* Close the PRINTOUT file.                                       *zbnkovrd
+032900******************************************************************zbnkovrd
+033000 PRINTOUT-CLOSE.                                                  zbnkovrd
+033100     CLOSE PRINTOUT-FILE.                                         zbnkovrd
+033200     IF WS-PRINTOUT-STATUS = '00'                                 zbnkovrd
+033300        MOVE 'PRINTOUT file closed OK' TO WS-CONSOLE-MESSAGE      zbnkovrd
+033400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+033500     ELSE                                                         zbnkovrd
+033600        MOVE 'PRINTOUT file close failure...'                     zbnkovrd
+033700          TO WS-CONSOLE-MESSAGE                                   zbnkovrd
+033800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+033900        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkovrd
+034000        PERFORM DISPLAY-IO-STATUS                                 zbnkovrd
+034100        PERFORM ABORT-PROGRAM                                     zbnkovrd
+034200     END-IF.                                                      zbnkovrd
+034300                                                                  zbnkovrd
+034400******************************************************************zbnkovrd
+034500* Write a short end-of-job summary to the JOBSUM file, in the    *zbnkovrd
+034600* same style as the other batch jobs' job summary.               *zbnkovrd
+034700******************************************************************zbnkovrd
+034800 PRINT-JOB-SUMMARY.                                               zbnkovrd
+034900     PERFORM JOBSUM-OPEN.                                         zbnkovrd
+035000     MOVE SPACES TO JOBSUM-REC.                                   zbnkovrd
+035100     STRING 'Accounts checked:  ' DELIMITED BY SIZE               zbnkovrd
+035200            WS-ACCOUNTS-CHECKED DELIMITED BY SIZE                 zbnkovrd
+035300       INTO JOBSUM-REC.                                           zbnkovrd
+035400     PERFORM JOBSUM-PUT.                                          zbnkovrd
+035500     MOVE SPACES TO JOBSUM-REC.                                   zbnkovrd
+035600     STRING 'Accounts alerted:  ' DELIMITED BY SIZE               zbnkovrd
+035700            WS-ACCOUNTS-ALERTED DELIMITED BY SIZE                 zbnkovrd
+035800       INTO JOBSUM-REC.                                           zbnkovrd
+035900     PERFORM JOBSUM-PUT.                                          zbnkovrd
+036000     PERFORM JOBSUM-CLOSE.                                        zbnkovrd
+036100     MOVE 'Job summary written to JOBSUM'                         zbnkovrd
+036200       TO WS-CONSOLE-MESSAGE.                                     zbnkovrd
+036300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkovrd
+036400                                                                  zbnkovrd
+036500******************************************************************zbnkovrd
+036600* Open the job-summary file. A fresh summary is produced         *zbnkovrd
+036700* every run, so no EXTEND handling is needed here.               *zbnkovrd
+036800******************************************************************zbnkovrd
+036900 JOBSUM-OPEN.                                                     zbnkovrd
+037000     OPEN OUTPUT JOBSUM-FILE.                                     zbnkovrd
+037100     IF WS-JOBSUM-STATUS = '00'                                   zbnkovrd
+037200        MOVE 'JOBSUM file opened OK' TO WS-CONSOLE-MESSAGE        zbnkovrd
+037300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+037400     ELSE                                                         zbnkovrd
+037500        MOVE 'JOBSUM file open failure...' TO WS-CONSOLE-MESSAGE  zbnkovrd
+037600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+037700        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkovrd
+037800        PERFORM DISPLAY-IO-STATUS                                 zbnkovrd
+037900        PERFORM ABORT-PROGRAM                                     zbnkovrd
+038000     END-IF.                                                      zbnkovrd
+038100                                                                  zbnkovrd
+038200 JOBSUM-PUT.                                                      zbnkovrd
+038300     WRITE JOBSUM-REC.                                            zbnkovrd
+038400     IF WS-JOBSUM-STATUS NOT = '00'                               zbnkovrd
+038500        MOVE 'JOBSUM Error writing file ...' TO WS-CONSOLE-MESSAGEzbnkovrd
+038600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+038700        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkovrd
+038800        PERFORM DISPLAY-IO-STATUS                                 zbnkovrd
+038900        PERFORM ABORT-PROGRAM                                     zbnkovrd
+039000     END-IF.                                                      zbnkovrd
+039100                                                                  zbnkovrd
+039200 JOBSUM-CLOSE.                                                    zbnkovrd
+039300     CLOSE JOBSUM-FILE.                                           zbnkovrd
+039400     IF WS-JOBSUM-STATUS = '00'                                   zbnkovrd
+039500        MOVE 'JOBSUM file closed OK' TO WS-CONSOLE-MESSAGE        zbnkovrd
+039600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+039700     ELSE                                                         zbnkovrd
+039800        MOVE 'JOBSUM file close failure...' TO WS-CONSOLE-MESSAGE zbnkovrd
+039900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+040000        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkovrd
+040100        PERFORM DISPLAY-IO-STATUS                                 zbnkovrd
+040200        PERFORM ABORT-PROGRAM                                     zbnkovrd
+040300     END-IF.                                                      zbnkovrd
+040400                                                                  zbnkovrd
+040500******************************************************************zbnkovrd
+040600* Display the file status bytes                                  *zbnkovrd
+040700******************************************************************zbnkovrd
+040800 DISPLAY-IO-STATUS.                                               zbnkovrd
+040900     IF WS-IO-STATUS NUMERIC                                      zbnkovrd
+041000        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkovrd
+041100        STRING 'File status -' DELIMITED BY SIZE                  zbnkovrd
+041200               WS-IO-STATUS DELIMITED BY SIZE                     zbnkovrd
+041300          INTO WS-CONSOLE-MESSAGE                                 zbnkovrd
+041400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+041500     ELSE                                                         zbnkovrd
+041600        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnkovrd
+041700        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnkovrd
+041800        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkovrd
+041900        STRING 'File status -' DELIMITED BY SIZE                  zbnkovrd
+042000               WS-IO-STAT1 DELIMITED BY SIZE                      zbnkovrd
+042100               '/' DELIMITED BY SIZE                              zbnkovrd
+042200               WS-TWO-BYTES DELIMITED BY SIZE                     zbnkovrd
+042300          INTO WS-CONSOLE-MESSAGE                                 zbnkovrd
+042400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+042500     END-IF.                                                      zbnkovrd
+042600                                                                  zbnkovrd
+042700******************************************************************zbnkovrd
+042800* 'ABORT' the program. Post a message and issue a goback         *zbnkovrd
+042900******************************************************************zbnkovrd
+043000 ABORT-PROGRAM.                                                   zbnkovrd
+043100     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkovrd
+043200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkovrd
+043300     END-IF.                                                      zbnkovrd
+043400     MOVE 'Program is abending...' TO WS-CONSOLE-MESSAGE.         zbnkovrd
+043500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkovrd
+043600     MOVE 16 TO RETURN-CODE.                                      zbnkovrd
+043700     GOBACK.                                                      zbnkovrd
+043800                                                                  zbnkovrd
+043900******************************************************************zbnkovrd
+044000* Display CONSOLE messages...                                    *zbnkovrd
+044100******************************************************************zbnkovrd
+044200 DISPLAY-CONSOLE-MESSAGE.                                         zbnkovrd
+044300     DISPLAY 'ZBNKOVRD - ' WS-CONSOLE-MESSAGE                     zbnkovrd
+044400       UPON CONSOLE.                                              zbnkovrd
+044500     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnkovrd
