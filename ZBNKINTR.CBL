@@ -0,0 +1,523 @@
+000100******************************************************************zbnkintr
+000200*                                                               * zbnkintr
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnkintr
+000400*   This demonstration program is provided for use by users     * zbnkintr
+000500*   of Micro Focus products and may be used, modified and       * zbnkintr
+000600*   distributed as part of your application provided that       * zbnkintr
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnkintr
+000800*   in this material.                                           * zbnkintr
+000900*                                                               * zbnkintr
+001000******************************************************************zbnkintr
+001100                                                                  zbnkintr
+001200******************************************************************zbnkintr
+001300* ZBNKINTR.CBL                                                   *zbnkintr
+001400* Function:    Month-end interest-posting batch job. Applies     *zbnkintr
+001500*              one month's interest, at the rate held on the     *zbnkintr
+001600*              BNKATYPE account-type reference file, to every    *zbnkintr
+001700*              active BNKACCT with a positive balance, and       *zbnkintr
+001800*              posts the credit to BNKTXN.                       *zbnkintr
+001900******************************************************************zbnkintr
+002000 IDENTIFICATION DIVISION.                                         zbnkintr
+002100 PROGRAM-ID.                                                      zbnkintr
+002200     ZBNKINTR.                                                    zbnkintr
+002300 DATE-WRITTEN.                                                    zbnkintr
+002400     August 2026.                                                 zbnkintr
+002500 DATE-COMPILED.                                                   zbnkintr
+002600     Today.                                                       zbnkintr
+002700                                                                  zbnkintr
+002800 ENVIRONMENT DIVISION.                                            zbnkintr
+002900 INPUT-OUTPUT   SECTION.                                          zbnkintr
+003000   FILE-CONTROL.                                                  zbnkintr
+003100     SELECT ACCOUNT-FILE                                          zbnkintr
+003200            ASSIGN       TO BNKACCT                               zbnkintr
+003300            ORGANIZATION IS INDEXED                               zbnkintr
+003400            ACCESS MODE  IS SEQUENTIAL                            zbnkintr
+003500            RECORD KEY   IS BAC-REC-ACCNO                         zbnkintr
+003600            FILE STATUS  IS WS-ACCOUNT-STATUS.                    zbnkintr
+003700     SELECT ATYPE-FILE                                            zbnkintr
+003800            ASSIGN       TO BNKATYPE                              zbnkintr
+003900            ORGANIZATION IS INDEXED                               zbnkintr
+004000            ACCESS MODE  IS RANDOM                                zbnkintr
+004100            RECORD KEY   IS BAT-REC-TYPE                          zbnkintr
+004200            FILE STATUS  IS WS-ATYPE-STATUS.                      zbnkintr
+004300     SELECT TXN-FILE                                              zbnkintr
+004400            ASSIGN       TO BNKTXN                                zbnkintr
+004500            ORGANIZATION IS INDEXED                               zbnkintr
+004600            ACCESS MODE  IS SEQUENTIAL                            zbnkintr
+004700            RECORD KEY   IS BTX-REC-KEY                           zbnkintr
+004800            FILE STATUS  IS WS-TXN-STATUS.                        zbnkintr
+004900     SELECT JOBSUM-FILE                                           zbnkintr
+005000            ASSIGN       TO JOBSUM                                zbnkintr
+005100            ORGANIZATION IS SEQUENTIAL                            zbnkintr
+005200            ACCESS MODE  IS SEQUENTIAL                            zbnkintr
+005300            FILE STATUS  IS WS-JOBSUM-STATUS.                     zbnkintr
+005400                                                                  zbnkintr
+005500 DATA DIVISION.                                                   zbnkintr
+005600 FILE SECTION.                                                    zbnkintr
+005700                                                                  zbnkintr
+005800 FD  ACCOUNT-FILE.                                                zbnkintr
+005900 01  ACCOUNT-FILE-REC.                                            zbnkintr
+006000 COPY CBANKVAC.                                                   zbnkintr
+006100                                                                  zbnkintr
+006200 FD  ATYPE-FILE.                                                  zbnkintr
+006300 01  ATYPE-FILE-REC.                                              zbnkintr
+006400 COPY CBANKVAT.                                                   zbnkintr
+006500                                                                  zbnkintr
+006600 FD  TXN-FILE.                                                    zbnkintr
+006700 01  TXN-FILE-REC.                                                zbnkintr
+006800 COPY CBANKVTX.                                                   zbnkintr
+006900                                                                  zbnkintr
+007000 FD  JOBSUM-FILE.                                                 zbnkintr
+007100 01  JOBSUM-REC                    PIC X(80).                     zbnkintr
+007200                                                                  zbnkintr
+007300 WORKING-STORAGE SECTION.                                         zbnkintr
+007400 01  WS-FILE-STATUSES.                                            zbnkintr
+007500   05  WS-ACCOUNT-STATUS.                                         zbnkintr
+007600     10  WS-ACCOUNT-STAT1              PIC X(1).                  zbnkintr
+007700     10  WS-ACCOUNT-STAT2              PIC X(1).                  zbnkintr
+007800   05  WS-ATYPE-STATUS.                                           zbnkintr
+007900     10  WS-ATYPE-STAT1                PIC X(1).                  zbnkintr
+008000     10  WS-ATYPE-STAT2                PIC X(1).                  zbnkintr
+008100   05  WS-TXN-STATUS.                                             zbnkintr
+008200     10  WS-TXN-STAT1                  PIC X(1).                  zbnkintr
+008300     10  WS-TXN-STAT2                  PIC X(1).                  zbnkintr
+008400   05  WS-JOBSUM-STATUS.                                          zbnkintr
+008500     10  WS-JOBSUM-STAT1               PIC X(1).                  zbnkintr
+008600     10  WS-JOBSUM-STAT2               PIC X(1).                  zbnkintr
+008700   05  WS-IO-STATUS.                                              zbnkintr
+008800     10  WS-IO-STAT1                   PIC X(1).                  zbnkintr
+008900     10  WS-IO-STAT2                   PIC X(1).                  zbnkintr
+009000                                                                  zbnkintr
+009100   05  WS-TWO-BYTES.                                              zbnkintr
+009200     10  WS-TWO-BYTES-LEFT             PIC X(1).                  zbnkintr
+009300     10  WS-TWO-BYTES-RIGHT            PIC X(1).                  zbnkintr
+009400   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnkintr
+009500                                      PIC 9(1) COMP.              zbnkintr
+009600                                                                  zbnkintr
+009700 01  WS-CONSOLE-MESSAGE                    PIC X(48).             zbnkintr
+009800                                                                  zbnkintr
+009900 01  WS-DATE-WORK-AREA.                                           zbnkintr
+010000 COPY CDATED.                                                     zbnkintr
+010100                                                                  zbnkintr
+010200******************************************************************zbnkintr
+010300* Run date/time, used to stamp every BNKTXN record this job      *zbnkintr
+010400* writes.                                                        *zbnkintr
+010500******************************************************************zbnkintr
+010600 01  WS-TODAY-DATE-N                       PIC 9(8).              zbnkintr
+010700 01  WS-TODAY-DATE-PARTS REDEFINES WS-TODAY-DATE-N.               zbnkintr
+010800     05  WS-TODAY-CCYY                     PIC 9(4).              zbnkintr
+010900     05  WS-TODAY-MM                       PIC 9(2).              zbnkintr
+011000     05  WS-TODAY-DD                       PIC 9(2).              zbnkintr
+011100 01  WS-RUN-DATE-DISPLAY                   PIC X(11).             zbnkintr
+011200 01  WS-RUN-TIME-8                         PIC 9(8).              zbnkintr
+011300 01  WS-RUN-TIME                           PIC X(6).              zbnkintr
+011400                                                                  zbnkintr
+011500 01  WS-INTEREST                           PIC S9(7)V99 COMP-3.   zbnkintr
+011600 01  WS-TXN-SEQ                            PIC 9(3) VALUE ZERO.   zbnkintr
+011700                                                                  zbnkintr
+011800 01  WS-POST-ACCNO                         PIC X(9).              zbnkintr
+011900 01  WS-POST-AMOUNT                        PIC S9(7)V99 COMP-3.   zbnkintr
+012000 01  WS-POST-BALANCE                       PIC S9(7)V99 COMP-3.   zbnkintr
+012100 01  WS-POST-DESC                          PIC X(25).             zbnkintr
+012200                                                                  zbnkintr
+012300******************************************************************zbnkintr
+012400* Run counters, reported on the job summary at the end of the    *zbnkintr
+012500* run.                                                           *zbnkintr
+012600******************************************************************zbnkintr
+012700 01  WS-ACCOUNTS-PROCESSED                 PIC 9(5) VALUE ZERO.   zbnkintr
+012800 01  WS-ACCOUNTS-SKIPPED                   PIC 9(5) VALUE ZERO.   zbnkintr
+012900                                                                  zbnkintr
+013000 01  WS-END-OF-ACCOUNT                     PIC X(3) VALUE 'NO '.  zbnkintr
+013100                                                                  zbnkintr
+013200******************************************************************zbnkintr
+013300* This job needs no run-time parameter, so unlike ZBNKSPLT and   *zbnkintr
+013400* ZBNKPRT1 there is no LINKAGE SECTION and no USING clause below.*zbnkintr
+013500******************************************************************zbnkintr
+013600 PROCEDURE DIVISION.                                              zbnkintr
+013700                                                                  zbnkintr
+013800     PERFORM GET-RUN-DATE.                                        zbnkintr
+013900                                                                  zbnkintr
+014000     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkintr
+014100     STRING 'Interest posting run for ' DELIMITED BY SIZE         zbnkintr
+014200            WS-RUN-DATE-DISPLAY DELIMITED BY SIZE                 zbnkintr
+014300       INTO WS-CONSOLE-MESSAGE.                                   zbnkintr
+014400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkintr
+014500                                                                  zbnkintr
+014600     PERFORM ACCOUNT-OPEN.                                        zbnkintr
+014700     PERFORM ATYPE-OPEN.                                          zbnkintr
+014800     PERFORM TXN-OPEN.                                            zbnkintr
+014900                                                                  zbnkintr
+015000     PERFORM POST-INTEREST-FOR-ALL-ACCOUNTS.                      zbnkintr
+015100                                                                  zbnkintr
+015200     PERFORM ACCOUNT-CLOSE.                                       zbnkintr
+015300     PERFORM ATYPE-CLOSE.                                         zbnkintr
+015400     PERFORM TXN-CLOSE.                                           zbnkintr
+015500                                                                  zbnkintr
+015600     PERFORM PRINT-JOB-SUMMARY.                                   zbnkintr
+015700                                                                  zbnkintr
+015800     MOVE 'End Of Job' TO WS-CONSOLE-MESSAGE.                     zbnkintr
+015900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkintr
+016000     MOVE 0 TO RETURN-CODE.                                       zbnkintr
+016100     GOBACK.                                                      zbnkintr
+016200                                                                  zbnkintr
+016300******************************************************************zbnkintr
+016400* GET-RUN-DATE                                                   *zbnkintr
+016500* Obtains today's date, in both numeric and display form, and    *zbnkintr
+016600* the current time, used to stamp every BNKTXN record posted     *zbnkintr
+016700* by this run.                                                   *zbnkintr
+016800******************************************************************zbnkintr
+016900 GET-RUN-DATE.                                                    zbnkintr
+017000     ACCEPT WS-TODAY-DATE-N FROM DATE YYYYMMDD.                   zbnkintr
+017100     MOVE SPACES TO DD-INPUT-TYPE.                                zbnkintr
+017200     SET DDI-ISO TO TRUE.                                         zbnkintr
+017300     MOVE SPACES TO DDI-DATA.                                     zbnkintr
+017400     STRING WS-TODAY-CCYY DELIMITED BY SIZE                       zbnkintr
+017500            '-'           DELIMITED BY SIZE                       zbnkintr
+017600            WS-TODAY-MM   DELIMITED BY SIZE                       zbnkintr
+017700            '-'           DELIMITED BY SIZE                       zbnkintr
+017800            WS-TODAY-DD   DELIMITED BY SIZE                       zbnkintr
+017900       INTO DDI-DATA.                                             zbnkintr
+018000     MOVE SPACES TO DD-OUTPUT-TYPE.                               zbnkintr
+018100     SET DDO-DD-MMM-YYYY TO TRUE.                                 zbnkintr
+018200     SET DD-ENV-NULL TO TRUE.                                     zbnkintr
+018300     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     zbnkintr
+018800     MOVE DDO-DATA TO WS-RUN-DATE-DISPLAY.                        zbnkintr
+018900     ACCEPT WS-RUN-TIME-8 FROM TIME.                              zbnkintr
+019000     MOVE WS-RUN-TIME-8(1:6) TO WS-RUN-TIME.                      zbnkintr
+019100 GET-RUN-DATE-EXIT.                                               zbnkintr
+019200     EXIT.                                                        zbnkintr
+019300                                                                  zbnkintr
+019400******************************************************************zbnkintr
+019500* POST-INTEREST-FOR-ALL-ACCOUNTS                                 *zbnkintr
+019600* Browses every BNKACCT record in key sequence, posting one      *zbnkintr
+019700* month's interest to each account that qualifies.               *zbnkintr
+019800******************************************************************zbnkintr
+019900 POST-INTEREST-FOR-ALL-ACCOUNTS.                                  zbnkintr
+020000     MOVE 'NO ' TO WS-END-OF-ACCOUNT.                             zbnkintr
+020100     PERFORM ACCOUNT-GET.                                         zbnkintr
+020200     PERFORM POST-INTEREST-LOOP-STEP                              zbnkintr
+020300         UNTIL WS-END-OF-ACCOUNT = 'YES'.                         zbnkintr
+020400 POST-INTEREST-FOR-ALL-ACCOUNTS-EXIT.                             zbnkintr
+020500     EXIT.                                                        zbnkintr
+020600                                                                  zbnkintr
+020700 POST-INTEREST-LOOP-STEP.                                         zbnkintr
+020800     PERFORM POST-INTEREST-ONE-ACCOUNT                            zbnkintr
+020850         THRU POST-INTEREST-ONE-ACCOUNT-EXIT.                     zbnkintr
+020900     PERFORM ACCOUNT-GET.                                         zbnkintr
+021000 POST-INTEREST-LOOP-STEP-EXIT.                                    zbnkintr
+021100     EXIT.                                                        zbnkintr
+021200                                                                  zbnkintr
+021300******************************************************************zbnkintr
+021400* POST-INTEREST-ONE-ACCOUNT                                      *zbnkintr
+021500* Evaluates a single BNKACCT record. Inactive accounts,          *zbnkintr
+021600* accounts with no balance to earn interest on, and accounts     *zbnkintr
+021700* whose type has no BNKATYPE rate entry are skipped and          *zbnkintr
+021800* counted; all others are credited with one month's interest     *zbnkintr
+021900* at that account type's rate and the credit is posted to        *zbnkintr
+022000* BNKTXN.                                                        *zbnkintr
+022100******************************************************************zbnkintr
+022200 POST-INTEREST-ONE-ACCOUNT.                                       zbnkintr
+022300     IF NOT BAC-REC-ACTIVE                                        zbnkintr
+022400        ADD 1 TO WS-ACCOUNTS-SKIPPED                              zbnkintr
+022500        GO TO POST-INTEREST-ONE-ACCOUNT-EXIT                      zbnkintr
+022600     END-IF.                                                      zbnkintr
+022700                                                                  zbnkintr
+022800     IF BAC-REC-BALANCE IS NOT GREATER THAN ZERO                  zbnkintr
+022900        ADD 1 TO WS-ACCOUNTS-SKIPPED                              zbnkintr
+023000        GO TO POST-INTEREST-ONE-ACCOUNT-EXIT                      zbnkintr
+023100     END-IF.                                                      zbnkintr
+023200                                                                  zbnkintr
+023300     MOVE BAC-REC-TYPE TO BAT-REC-TYPE.                           zbnkintr
+023400     PERFORM ATYPE-READ.                                          zbnkintr
+023500     IF WS-ATYPE-STATUS NOT = '00'                                zbnkintr
+023600        ADD 1 TO WS-ACCOUNTS-SKIPPED                              zbnkintr
+023700        GO TO POST-INTEREST-ONE-ACCOUNT-EXIT                      zbnkintr
+023800     END-IF.                                                      zbnkintr
+023900                                                                  zbnkintr
+024000     COMPUTE WS-INTEREST ROUNDED =                                zbnkintr
+024100             BAC-REC-BALANCE * BAT-REC-INT-RATE / 12.             zbnkintr
+024200     IF WS-INTEREST IS NOT GREATER THAN ZERO                      zbnkintr
+024300        ADD 1 TO WS-ACCOUNTS-SKIPPED                              zbnkintr
+024400        GO TO POST-INTEREST-ONE-ACCOUNT-EXIT                      zbnkintr
+024500     END-IF.                                                      zbnkintr
+024600                                                                  zbnkintr
+024700     ADD WS-INTEREST TO BAC-REC-BALANCE.                          zbnkintr
+024800     PERFORM ACCOUNT-REWRITE.                                     zbnkintr
+024900     MOVE BAC-REC-ACCNO TO WS-POST-ACCNO.                         zbnkintr
+025000     MOVE WS-INTEREST TO WS-POST-AMOUNT.                          zbnkintr
+025100     MOVE BAC-REC-BALANCE TO WS-POST-BALANCE.                     zbnkintr
+025200     MOVE 'Monthly interest posting' TO WS-POST-DESC.             zbnkintr
+025300     PERFORM POST-TRANSACTION.                                    zbnkintr
+025400                                                                  zbnkintr
+025500     ADD 1 TO WS-ACCOUNTS-PROCESSED.                              zbnkintr
+025600 POST-INTEREST-ONE-ACCOUNT-EXIT.                                  zbnkintr
+025700     EXIT.                                                        zbnkintr
+025800                                                                  zbnkintr
+025900******************************************************************zbnkintr
+026000* Open the ACCOUNT file for a full sequential browse in key      *zbnkintr
+026100* sequence.                                                      *zbnkintr
+026200******************************************************************zbnkintr
+026300 ACCOUNT-OPEN.                                                    zbnkintr
+026400     OPEN I-O ACCOUNT-FILE.                                       zbnkintr
+026500     IF WS-ACCOUNT-STATUS = '00'                                  zbnkintr
+026600        MOVE 'ACCOUNT file opened OK' TO WS-CONSOLE-MESSAGE       zbnkintr
+026700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+026800     ELSE                                                         zbnkintr
+026900        MOVE 'ACCOUNT file open failure...' TO WS-CONSOLE-MESSAGE zbnkintr
+027000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+027100        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkintr
+027200        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+027300        PERFORM ABORT-PROGRAM                                     zbnkintr
+027400     END-IF.                                                      zbnkintr
+027500                                                                  zbnkintr
+027600******************************************************************zbnkintr
+027700* Read the next ACCOUNT record in key sequence.                  *zbnkintr
+027800******************************************************************zbnkintr
+027900 ACCOUNT-GET.                                                     zbnkintr
+028000     READ ACCOUNT-FILE NEXT RECORD.                               zbnkintr
+028100     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkintr
+028200        IF WS-ACCOUNT-STATUS = '10'                               zbnkintr
+028300           MOVE 'YES' TO WS-END-OF-ACCOUNT                        zbnkintr
+028400        ELSE                                                      zbnkintr
+028500           MOVE 'ACCOUNT Error reading file ...'                  zbnkintr
+028600             TO WS-CONSOLE-MESSAGE                                zbnkintr
+028700           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkintr
+028800           MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                 zbnkintr
+028900           PERFORM DISPLAY-IO-STATUS                              zbnkintr
+029000           PERFORM ABORT-PROGRAM                                  zbnkintr
+029100        END-IF                                                    zbnkintr
+029200     END-IF.                                                      zbnkintr
+029300                                                                  zbnkintr
+029400******************************************************************zbnkintr
+029500* Rewrite the current account record. Having already been        *zbnkintr
+029600* read and validated, a failure here is an abort condition.      *zbnkintr
+029700******************************************************************zbnkintr
+029800 ACCOUNT-REWRITE.                                                 zbnkintr
+029900     REWRITE ACCOUNT-FILE-REC.                                    zbnkintr
+030000     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkintr
+030100        MOVE 'ACCOUNT Error rewriting file ...'                   zbnkintr
+030200          TO WS-CONSOLE-MESSAGE                                   zbnkintr
+030300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+030400        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkintr
+030500        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+030600        PERFORM ABORT-PROGRAM                                     zbnkintr
+030700     END-IF.                                                      zbnkintr
+030800                                                                  zbnkintr
+030900******************************************************************zbnkintr
+031000* Close the ACCOUNT file.                                        *zbnkintr
+031100******************************************************************zbnkintr
+031200 ACCOUNT-CLOSE.                                                   zbnkintr
+031300     CLOSE ACCOUNT-FILE.                                          zbnkintr
+031400     IF WS-ACCOUNT-STATUS = '00'                                  zbnkintr
+031500        MOVE 'ACCOUNT file closed OK' TO WS-CONSOLE-MESSAGE       zbnkintr
+031600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+031700     ELSE                                                         zbnkintr
+031800        MOVE 'ACCOUNT file close failure...' TO WS-CONSOLE-MESSAGEzbnkintr
+031900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+032000        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkintr
+032100        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+032200        PERFORM ABORT-PROGRAM                                     zbnkintr
+032300     END-IF.                                                      zbnkintr
+032400                                                                  zbnkintr
+032500******************************************************************zbnkintr
+032600* Open the ATYPE file for random access, keyed by BAT-REC-TYPE.  *zbnkintr
+032700******************************************************************zbnkintr
+032800 ATYPE-OPEN.                                                      zbnkintr
+032900     OPEN INPUT ATYPE-FILE.                                       zbnkintr
+033000     IF WS-ATYPE-STATUS = '00'                                    zbnkintr
+033100        MOVE 'ATYPE file opened OK' TO WS-CONSOLE-MESSAGE         zbnkintr
+033200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+033300     ELSE                                                         zbnkintr
+033400        MOVE 'ATYPE file open failure...' TO WS-CONSOLE-MESSAGE   zbnkintr
+033500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+033600        MOVE WS-ATYPE-STATUS TO WS-IO-STATUS                      zbnkintr
+033700        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+033800        PERFORM ABORT-PROGRAM                                     zbnkintr
+033900     END-IF.                                                      zbnkintr
+034000                                                                  zbnkintr
+034100******************************************************************zbnkintr
+034200* Read one account-type record by BAT-REC-TYPE. A not-found      *zbnkintr
+034300* or other non-zero status is left for the caller to             *zbnkintr
+034400* interpret - the account is simply skipped for this run.        *zbnkintr
+034500******************************************************************zbnkintr
+034600 ATYPE-READ.                                                      zbnkintr
+034700     READ ATYPE-FILE.                                             zbnkintr
+034800                                                                  zbnkintr
+034900******************************************************************zbnkintr
+035000* Close the ATYPE file.                                          *zbnkintr
+035100******************************************************************zbnkintr
+035200 ATYPE-CLOSE.                                                     zbnkintr
+035300     CLOSE ATYPE-FILE.                                            zbnkintr
+035400     IF WS-ATYPE-STATUS = '00'                                    zbnkintr
+035500        MOVE 'ATYPE file closed OK' TO WS-CONSOLE-MESSAGE         zbnkintr
+035600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+035700     ELSE                                                         zbnkintr
+035800        MOVE 'ATYPE file close failure...' TO WS-CONSOLE-MESSAGE  zbnkintr
+035900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+036000        MOVE WS-ATYPE-STATUS TO WS-IO-STATUS                      zbnkintr
+036100        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+036200        PERFORM ABORT-PROGRAM                                     zbnkintr
+036300     END-IF.                                                      zbnkintr
+036400                                                                  zbnkintr
+036500******************************************************************zbnkintr
+036600* Open the TXN file. Transactions are only ever appended by      *zbnkintr
+036700* this job, so it is opened for output extend of the             *zbnkintr
+036800* existing cluster.                                              *zbnkintr
+036900******************************************************************zbnkintr
+037000 TXN-OPEN.                                                        zbnkintr
+037100     OPEN EXTEND TXN-FILE.                                        zbnkintr
+037200     IF WS-TXN-STATUS = '00'                                      zbnkintr
+037300        MOVE 'TXN file opened OK' TO WS-CONSOLE-MESSAGE           zbnkintr
+037400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+037500     ELSE                                                         zbnkintr
+037600        MOVE 'TXN file open failure...' TO WS-CONSOLE-MESSAGE     zbnkintr
+037700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+037800        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkintr
+037900        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+038000        PERFORM ABORT-PROGRAM                                     zbnkintr
+038100     END-IF.                                                      zbnkintr
+038200                                                                  zbnkintr
+038300******************************************************************zbnkintr
+038400* Close the TXN file.                                            *zbnkintr
+038500******************************************************************zbnkintr
+038600 TXN-CLOSE.                                                       zbnkintr
+038700     CLOSE TXN-FILE.                                              zbnkintr
+038800     IF WS-TXN-STATUS = '00'                                      zbnkintr
+038900        MOVE 'TXN file closed OK' TO WS-CONSOLE-MESSAGE           zbnkintr
+039000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+039100     ELSE                                                         zbnkintr
+039200        MOVE 'TXN file close failure...' TO WS-CONSOLE-MESSAGE    zbnkintr
+039300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+039400        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkintr
+039500        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+039600        PERFORM ABORT-PROGRAM                                     zbnkintr
+039700     END-IF.                                                      zbnkintr
+039800                                                                  zbnkintr
+039900******************************************************************zbnkintr
+040000* Write one BNKTXN record from the WS-POST-* staging fields.     *zbnkintr
+040100* Having already been validated, a failure here is an abort      *zbnkintr
+040200* condition.                                                     *zbnkintr
+040300******************************************************************zbnkintr
+040400 POST-TRANSACTION.                                                zbnkintr
+040500     ADD 1 TO WS-TXN-SEQ.                                         zbnkintr
+040600     IF WS-TXN-SEQ IS GREATER THAN 999                            zbnkintr
+040700        MOVE 1 TO WS-TXN-SEQ                                      zbnkintr
+040800     END-IF.                                                      zbnkintr
+040900     MOVE WS-POST-ACCNO TO BTX-REC-ACCNO.                         zbnkintr
+041000     MOVE WS-RUN-DATE-DISPLAY TO BTX-REC-DATE.                    zbnkintr
+041100     MOVE WS-RUN-TIME TO BTX-REC-TIME.                            zbnkintr
+041200     MOVE WS-TXN-SEQ TO BTX-REC-SEQ.                              zbnkintr
+041300     MOVE WS-POST-AMOUNT TO BTX-REC-AMOUNT.                       zbnkintr
+041400     MOVE WS-POST-DESC TO BTX-REC-DESC.                           zbnkintr
+041500     MOVE WS-POST-BALANCE TO BTX-REC-BALANCE.                     zbnkintr
+041600     WRITE TXN-FILE-REC.                                          zbnkintr
+041700     IF WS-TXN-STATUS NOT = '00'                                  zbnkintr
+041800        MOVE 'TXN Error writing file ...' TO WS-CONSOLE-MESSAGE   zbnkintr
+041900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+042000        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkintr
+042100        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+042200        PERFORM ABORT-PROGRAM                                     zbnkintr
+042300     END-IF.                                                      zbnkintr
+042400                                                                  zbnkintr
+042500******************************************************************zbnkintr
+042600* Write a short end-of-job summary to the JOBSUM file, in the    *zbnkintr
+042700* same style as the statement print run's job summary.           *zbnkintr
+042800******************************************************************zbnkintr
+042900 PRINT-JOB-SUMMARY.                                               zbnkintr
+043000     PERFORM JOBSUM-OPEN.                                         zbnkintr
+043100     MOVE SPACES TO JOBSUM-REC.                                   zbnkintr
+043200     STRING 'Accounts credited with interest: ' DELIMITED BY SIZE zbnkintr
+043300            WS-ACCOUNTS-PROCESSED DELIMITED BY SIZE               zbnkintr
+043400       INTO JOBSUM-REC.                                           zbnkintr
+043500     PERFORM JOBSUM-PUT.                                          zbnkintr
+043600     MOVE SPACES TO JOBSUM-REC.                                   zbnkintr
+043700     STRING 'Accounts skipped:                ' DELIMITED BY SIZE zbnkintr
+043800            WS-ACCOUNTS-SKIPPED DELIMITED BY SIZE                 zbnkintr
+043900       INTO JOBSUM-REC.                                           zbnkintr
+044000     PERFORM JOBSUM-PUT.                                          zbnkintr
+044100     PERFORM JOBSUM-CLOSE.                                        zbnkintr
+044200     MOVE 'Job summary written to JOBSUM'                         zbnkintr
+044300       TO WS-CONSOLE-MESSAGE.                                     zbnkintr
+044400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkintr
+044500                                                                  zbnkintr
+044600******************************************************************zbnkintr
+044700* Open the job-summary file. A fresh summary is produced         *zbnkintr
+044800* every run, so no EXTEND handling is needed here.               *zbnkintr
+044900******************************************************************zbnkintr
+045000 JOBSUM-OPEN.                                                     zbnkintr
+045100     OPEN OUTPUT JOBSUM-FILE.                                     zbnkintr
+045200     IF WS-JOBSUM-STATUS = '00'                                   zbnkintr
+045300        MOVE 'JOBSUM file opened OK' TO WS-CONSOLE-MESSAGE        zbnkintr
+045400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+045500     ELSE                                                         zbnkintr
+045600        MOVE 'JOBSUM file open failure...' TO WS-CONSOLE-MESSAGE  zbnkintr
+045700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+045800        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkintr
+045900        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+046000        PERFORM ABORT-PROGRAM                                     zbnkintr
+046100     END-IF.                                                      zbnkintr
+046200                                                                  zbnkintr
+046300 JOBSUM-PUT.                                                      zbnkintr
+046400     WRITE JOBSUM-REC.                                            zbnkintr
+046500     IF WS-JOBSUM-STATUS NOT = '00'                               zbnkintr
+046600        MOVE 'JOBSUM Error writing file ...' TO WS-CONSOLE-MESSAGEzbnkintr
+046700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+046800        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkintr
+046900        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+047000        PERFORM ABORT-PROGRAM                                     zbnkintr
+047100     END-IF.                                                      zbnkintr
+047200                                                                  zbnkintr
+047300 JOBSUM-CLOSE.                                                    zbnkintr
+047400     CLOSE JOBSUM-FILE.                                           zbnkintr
+047500     IF WS-JOBSUM-STATUS = '00'                                   zbnkintr
+047600        MOVE 'JOBSUM file closed OK' TO WS-CONSOLE-MESSAGE        zbnkintr
+047700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+047800     ELSE                                                         zbnkintr
+047900        MOVE 'JOBSUM file close failure...' TO WS-CONSOLE-MESSAGE zbnkintr
+048000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+048100        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkintr
+048200        PERFORM DISPLAY-IO-STATUS                                 zbnkintr
+048300        PERFORM ABORT-PROGRAM                                     zbnkintr
+048400     END-IF.                                                      zbnkintr
+048500                                                                  zbnkintr
+048600******************************************************************zbnkintr
+048700* Display the file status bytes                                  *zbnkintr
+048800******************************************************************zbnkintr
+048900 DISPLAY-IO-STATUS.                                               zbnkintr
+049000     IF WS-IO-STATUS NUMERIC                                      zbnkintr
+049100        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkintr
+049200        STRING 'File status -' DELIMITED BY SIZE                  zbnkintr
+049300               WS-IO-STATUS DELIMITED BY SIZE                     zbnkintr
+049400          INTO WS-CONSOLE-MESSAGE                                 zbnkintr
+049500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+049600     ELSE                                                         zbnkintr
+049700        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnkintr
+049800        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnkintr
+049900        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkintr
+050000        STRING 'File status -' DELIMITED BY SIZE                  zbnkintr
+050100               WS-IO-STAT1 DELIMITED BY SIZE                      zbnkintr
+050200               '/' DELIMITED BY SIZE                              zbnkintr
+050300               WS-TWO-BYTES DELIMITED BY SIZE                     zbnkintr
+050400          INTO WS-CONSOLE-MESSAGE                                 zbnkintr
+050500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+050600     END-IF.                                                      zbnkintr
+050700                                                                  zbnkintr
+050800******************************************************************zbnkintr
+050900* 'ABORT' the program. Post a message and issue a goback         *zbnkintr
+051000******************************************************************zbnkintr
+051100 ABORT-PROGRAM.                                                   zbnkintr
+051200     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkintr
+051300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkintr
+051400     END-IF.                                                      zbnkintr
+051500     MOVE 'Program is abending...' TO WS-CONSOLE-MESSAGE.         zbnkintr
+051600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkintr
+051700     MOVE 16 TO RETURN-CODE.                                      zbnkintr
+051800     GOBACK.                                                      zbnkintr
+051900                                                                  zbnkintr
+052000******************************************************************zbnkintr
+052100* Display CONSOLE messages...                                    *zbnkintr
+052200******************************************************************zbnkintr
+052300 DISPLAY-CONSOLE-MESSAGE.                                         zbnkintr
+052400     DISPLAY 'ZBNKINTR - ' WS-CONSOLE-MESSAGE                     zbnkintr
+052500       UPON CONSOLE.                                              zbnkintr
+052600     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnkintr
