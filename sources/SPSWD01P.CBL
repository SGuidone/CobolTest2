@@ -1,265 +1,645 @@
-000100***************************************************************** spswd01p
-000200*                                                               * spswd01p
-000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * spswd01p
-000400*   This demonstration program is provided for use by users     * spswd01p
-000500*   of Micro Focus products and may be used, modified and       * spswd01p
-000600*   distributed as part of your application provided that       * spswd01p
-000700*   you properly acknowledge the copyright of Micro Focus       * spswd01p
-000800*   in this material.                                           * spswd01p
-000900*                                                               * spswd01p
-001000***************************************************************** spswd01p
-001100                                                                  spswd01p
-001200***************************************************************** spswd01p
-001300* Program:     SPSWD01P.CBL (CICS Version)                      * spswd01p
-001400* Layer:       Transaction manager specific                     * spswd01p
-001500* Function:    Perform security operations (sigon, signoff etc)  *spswd01p
-001600***************************************************************** spswd01p
-001700                                                                  spswd01p
-001800 IDENTIFICATION DIVISION.                                         spswd01p
-001900 PROGRAM-ID.                                                      spswd01p
-002000     SPSWD01P.                                                    spswd01p
-002100 DATE-WRITTEN.                                                    spswd01p
-002200     September 2002.                                              spswd01p
-002300 DATE-COMPILED.                                                   spswd01p
-002400     Today.                                                       spswd01p
-002500                                                                  spswd01p
-002600 ENVIRONMENT DIVISION.                                            spswd01p
-002700                                                                  spswd01p
-002800 DATA DIVISION.                                                   spswd01p
-002900                                                                  spswd01p
-003000 WORKING-STORAGE SECTION.                                         spswd01p
-003100 01  WS-MISC-STORAGE.                                             spswd01p
-003200   05  WS-PROGRAM-ID                         PIC X(8)             spswd01p
-003300       VALUE 'SPSWD01P'.                                          spswd01p
-003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            spswd01p
-003500   05  WS-RESP                               PIC S9(8) COMP.      spswd01p
-003600   05  WS-EIBRESP-DISP                       PIC ZZ9.             spswd01p
-003700   05  WS-EIBRESP2-DISP                      PIC ZZ9.             spswd01p
-003800   05  WS-SECURITY-TRAN                      PIC X(8).            spswd01p
-003900   05  WS-SECURITY-FLAG                      PIC X(1).            spswd01p
-004000     88  SECURITY-REQUIRED                   VALUE 'Y'.           spswd01p
-004100                                                                  spswd01p
-004200 01  WS-COMMAREA.                                                 spswd01p
-004300 COPY CPSWDD01.                                                   spswd01p
-004400                                                                  spswd01p
-004500 01  WS-MSG-DATA                             PIC X(80).           spswd01p
-004600 01  WS-MSG-LEN                              PIC S9(8) COMP.      spswd01p
-004700                                                                  spswd01p
-004800 COPY CABENDD.                                                    spswd01p
-004900                                                                  spswd01p
-005000 LINKAGE SECTION.                                                 spswd01p
-005100 01  DFHCOMMAREA.                                                 spswd01p
-005200   05  LK-COMMAREA                           PIC X(1)             spswd01p
-005300       OCCURS 1 TO 4096 TIMES                                     spswd01p
-005400         DEPENDING ON WS-COMMAREA-LENGTH.                         spswd01p
-005500                                                                  spswd01p
-005600 COPY CENTRY.                                                     spswd01p
-005700***************************************************************** spswd01p
-005800* Move the passed data to our area                              * spswd01p
-005900***************************************************************** spswd01p
-006000     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            spswd01p
-006100     MOVE DFHCOMMAREA TO WS-COMMAREA.                             spswd01p
-006200                                                                  spswd01p
-006300***************************************************************** spswd01p
-006400* Initialize our output area                                    * spswd01p
-006500***************************************************************** spswd01p
-006600     MOVE SPACES TO CPSWDD01O-DATA.                               spswd01p
-006700                                                                  spswd01p
-006800***************************************************************** spswd01p
-006900* Call SSECUREP to see if we need to do security processing     * spswd01p
-007000***************************************************************** spswd01p
-007100     MOVE EIBTRNID TO WS-SECURITY-TRAN.                           spswd01p
-007200     CALL 'SSECUREP' USING WS-SECURITY-TRAN                       spswd01p
-007300                           WS-SECURITY-FLAG.                      spswd01p
-007400                                                                  spswd01p
-007500***************************************************************** spswd01p
-007600* If required perform requested processing                      * spswd01p
-007700***************************************************************** spswd01p
-007800     IF SECURITY-REQUIRED                                         spswd01p
-007900        EVALUATE TRUE                                             spswd01p
-008000          WHEN PSWD-NOOP                                          spswd01p
-008100            PERFORM NOOP-PROCESS                                  spswd01p
-008200          WHEN PSWD-SIGNON                                        spswd01p
-008300            PERFORM SIGNON-PROCESS                                spswd01p
-008400          WHEN PSWD-SIGNOFF                                       spswd01p
-008500            PERFORM SIGNOFF-PROCESS                               spswd01p
-008600          WHEN OTHER                                              spswd01p
-008700            PERFORM NOOP-PROCESS                                  spswd01p
-008800        END-EVALUATE                                              spswd01p
-008900     END-IF.                                                      spswd01p
-009000     INSPECT CPSWDD01O-MESSAGE REPLACING ALL '~' BY ' '.          spswd01p
-009100                                                                  spswd01p
-009200***************************************************************** spswd01p
-009300* Move the result back to the callers area                      * spswd01p
-009400***************************************************************** spswd01p
-009500     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       spswd01p
-009600                                                                  spswd01p
-009700***************************************************************** spswd01p
-009800* Return to our caller                                          * spswd01p
-009900***************************************************************** spswd01p
-010000 COPY CRETURN.                                                    spswd01p
-010100                                                                  spswd01p
-010200***************************************************************** spswd01p
-010300* SIGNON Process                                                * spswd01p
-010400***************************************************************** spswd01p
-010500 SIGNON-PROCESS.                                                  spswd01p
-010600     EXEC CICS SIGNOFF                                            spswd01p
-010700          RESP(WS-RESP)                                           spswd01p
-010800     END-EXEC.                                                    spswd01p
-010900                                                                  spswd01p
-011000     EXEC CICS SIGNON                                             spswd01p
-011100          USERID(CPSWDD01I-USERID)                                spswd01p
-011200          PASSWORD(CPSWDD01I-PASSWORD)                            spswd01p
-011300          RESP(WS-RESP)                                           spswd01p
-011400     END-EXEC.                                                    spswd01p
-011500     IF WS-RESP IS EQUAL TO DFHRESP(USERIDERR) AND                spswd01p
-011600        EIBRESP2 IS EQUAL TO 8                                    spswd01p
-011700        MOVE FUNCTION LOWER-CASE(CPSWDD01I-USERID)                spswd01p
-011800          TO CPSWDD01I-USERID                                     spswd01p
-011900        EXEC CICS SIGNON                                          spswd01p
-012000             USERID(CPSWDD01I-USERID)                             spswd01p
-012100             PASSWORD(CPSWDD01I-PASSWORD)                         spswd01p
-012200             RESP(WS-RESP)                                        spswd01p
-012300        END-EXEC                                                  spswd01p
-012400     END-IF.                                                      spswd01p
-012500                                                                  spswd01p
-012600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   spswd01p
-012700        MOVE EIBRESP TO WS-EIBRESP-DISP                           spswd01p
-012800        MOVE EIBRESP2 TO WS-EIBRESP2-DISP                         spswd01p
-012900        MOVE SPACES TO WS-MSG-DATA                                spswd01p
-013000        IF WS-RESP IS EQUAL TO DFHRESP(NOTAUTH)                   spswd01p
-013100           IF EIBRESP2 IS EQUAL TO 1                              spswd01p
-013200              MOVE 'A password is required~'                      spswd01p
-013300                TO WS-MSG-DATA                                    spswd01p
-013400           END-IF                                                 spswd01p
-013500           IF EIBRESP2 IS EQUAL TO 2                              spswd01p
-013600              MOVE 'The supplied password is wrong~'              spswd01p
-013700                TO WS-MSG-DATA                                    spswd01p
-013800           END-IF                                                 spswd01p
-013900           IF EIBRESP2 IS EQUAL TO 3                              spswd01p
-014000              MOVE 'A new password is requied~'                   spswd01p
-014100                TO WS-MSG-DATA                                    spswd01p
-014200           END-IF                                                 spswd01p
-014300           IF EIBRESP2 IS EQUAL TO 4                              spswd01p
-014400              MOVE 'The new password is not acceptable~'          spswd01p
-014500                TO WS-MSG-DATA                                    spswd01p
-014600           END-IF                                                 spswd01p
-014700           IF EIBRESP2 IS EQUAL TO 19                             spswd01p
-014800              MOVE 'The USERID is revoked~'                       spswd01p
-014900                TO WS-MSG-DATA                                    spswd01p
-015000           END-IF                                                 spswd01p
-015100           IF WS-MSG-DATA IS EQUAL TO SPACES                      spswd01p
-015200              STRING 'EIBRESP=NOTAUTH, EIBRESP2='                 spswd01p
-015300                       DELIMITED BY SIZE                          spswd01p
-015400                     WS-EIBRESP2-DISP DELIMITED BY SIZE           spswd01p
-015500                     '~' DELIMITED BY SIZE                        spswd01p
-015600                INTO WS-MSG-DATA                                  spswd01p
-015700           END-IF                                                 spswd01p
-015800        END-IF                                                    spswd01p
-015900        IF WS-RESP IS EQUAL TO DFHRESP(USERIDERR)                 spswd01p
-016000           IF EIBRESP2 IS EQUAL TO 8                              spswd01p
-016100              MOVE 'USERID not known to security manager~'        spswd01p
-016200                TO WS-MSG-DATA                                    spswd01p
-016300           END-IF                                                 spswd01p
-016400           IF EIBRESP2 IS EQUAL TO 30                             spswd01p
-016500              MOVE 'USERID is blank/null~'                        spswd01p
-016600                TO WS-MSG-DATA                                    spswd01p
-016700           END-IF                                                 spswd01p
-016800           IF WS-MSG-DATA IS EQUAL TO SPACES                      spswd01p
-016900              STRING 'EIBRESP=USERIDERR, EIBRESP2='               spswd01p
-017000                       DELIMITED BY SIZE                          spswd01p
-017100                     WS-EIBRESP2-DISP DELIMITED BY SIZE           spswd01p
-017200                     '~' DELIMITED BY SIZE                        spswd01p
-017300                INTO WS-MSG-DATA                                  spswd01p
-017400           END-IF                                                 spswd01p
-017500        END-IF                                                    spswd01p
-017600        IF WS-RESP IS EQUAL TO DFHRESP(INVREQ)                    spswd01p
-017700           IF WS-MSG-DATA IS EQUAL TO SPACES                      spswd01p
-017800              STRING 'EIBRESP=NOTAUTH, EIBRESP2='                 spswd01p
-017900                       DELIMITED BY SIZE                          spswd01p
-018000                     WS-EIBRESP2-DISP DELIMITED BY SIZE           spswd01p
-018100                     '~' DELIMITED BY SIZE                        spswd01p
-018200                INTO WS-MSG-DATA                                  spswd01p
-018300           END-IF                                                 spswd01p
-018400        END-IF                                                    spswd01p
-018500        IF WS-RESP IS NOT EQUAL TO DFHRESP(INVREQ) AND            spswd01p
-018600           WS-RESP IS NOT EQUAL TO DFHRESP(NOTAUTH) AND           spswd01p
-018700           WS-RESP IS NOT EQUAL TO DFHRESP(USERIDERR)             spswd01p
-018800           STRING EIBTRMID DELIMITED BY SIZE                      spswd01p
-018900                  ' Invalid request. EIBRESP=' DELIMITED BY SIZE  spswd01p
-019000                  WS-EIBRESP-DISP DELIMITED BY SIZE               spswd01p
-019100                  ', EIBRESP2=' DELIMITED BY SIZE                 spswd01p
-019200                  WS-EIBRESP2-DISP DELIMITED BY SIZE              spswd01p
-019300                  '~' DELIMITED BY SIZE                           spswd01p
-019400             INTO WS-MSG-DATA                                     spswd01p
-019500           MOVE WS-MSG-DATA TO CPSWDD01O-MESSAGE                  spswd01p
-019600           PERFORM DISPLAY-MSG                                    spswd01p
-019700        END-IF                                                    spswd01p
-019800        MOVE WS-MSG-DATA TO CPSWDD01O-MESSAGE                     spswd01p
-019900        PERFORM DISPLAY-MSG                                       spswd01p
-020000     END-IF.                                                      spswd01p
-020100                                                                  spswd01p
-020200 SIGNON-PROCESS-EXIT.                                             spswd01p
-020300     EXIT.                                                        spswd01p
-020400                                                                  spswd01p
-020500***************************************************************** spswd01p
-020600* SIGNOFF Process                                               * spswd01p
-020700***************************************************************** spswd01p
-020800 SIGNOFF-PROCESS.                                                 spswd01p
-020900     EXEC CICS SIGNOFF                                            spswd01p
-021000          RESP(WS-RESP)                                           spswd01p
-021100     END-EXEC.                                                    spswd01p
-021200     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       spswd01p
-021300        GO TO SIGNOFF-PROCESS-EXIT                                spswd01p
-021400     END-IF.                                                      spswd01p
-021500     MOVE EIBRESP TO WS-EIBRESP-DISP.                             spswd01p
-021600     MOVE EIBRESP2 TO WS-EIBRESP2-DISP.                           spswd01p
-021700     IF WS-RESP IS EQUAL TO DFHRESP(INVREQ)                       spswd01p
-021800        MOVE SPACES TO WS-MSG-DATA                                spswd01p
-021900        STRING EIBTRMID DELIMITED BY SIZE                         spswd01p
-022000               ' Invalid operation. EIBRESP=' DELIMITED BY SIZE   spswd01p
-022100               WS-EIBRESP-DISP DELIMITED BY SIZE                  spswd01p
-022200               ', EIBRESP2=' DELIMITED BY SIZE                    spswd01p
-022300               WS-EIBRESP2-DISP DELIMITED BY SIZE                 spswd01p
-022400               '~' DELIMITED BY SIZE                              spswd01p
-022500          INTO WS-MSG-DATA                                        spswd01p
-022600        PERFORM DISPLAY-MSG                                       spswd01p
-022700        GO TO SIGNOFF-PROCESS-EXIT                                spswd01p
-022800     ELSE                                                         spswd01p
-022900        MOVE SPACES TO WS-MSG-DATA                                spswd01p
-023000        STRING EIBTRMID DELIMITED BY SIZE                         spswd01p
-023100               ' Invalid request. EIBRESP=' DELIMITED BY SIZE     spswd01p
-023200               WS-EIBRESP-DISP DELIMITED BY SIZE                  spswd01p
-023300               ', EIBRESP2=' DELIMITED BY SIZE                    spswd01p
-023400               WS-EIBRESP2-DISP DELIMITED BY SIZE                 spswd01p
-023500               '~' DELIMITED BY SIZE                              spswd01p
-023600          INTO WS-MSG-DATA                                        spswd01p
-023700        PERFORM DISPLAY-MSG                                       spswd01p
-023800        GO TO SIGNOFF-PROCESS-EXIT                                spswd01p
-023900     END-IF                                                       spswd01p
-024000     .                                                            spswd01p
-024100 SIGNOFF-PROCESS-EXIT.                                            spswd01p
-024200     EXIT.                                                        spswd01p
-024300                                                                  spswd01p
-024400***************************************************************** spswd01p
-024500* NOOP Process                                                  * spswd01p
-024600***************************************************************** spswd01p
-024700 NOOP-PROCESS.                                                    spswd01p
-024800     CONTINUE.                                                    spswd01p
-024900 NOOP-PROCESS-EXIT.                                               spswd01p
-025000     EXIT.                                                        spswd01p
-025100                                                                  spswd01p
-025200***************************************************************** spswd01p
-025300* Write the log message                                         * spswd01p
-025400***************************************************************** spswd01p
-025500 DISPLAY-MSG.                                                     spswd01p
-025600     MOVE 0 TO WS-MSG-LEN.                                        spswd01p
-025700     INSPECT WS-MSG-DATA TALLYING WS-MSG-LEN                      spswd01p
-025800       FOR CHARACTERS BEFORE '~'.                                 spswd01p
-025900     EXEC CICS WRITE                                              spswd01p
-026000               OPERATOR                                           spswd01p
-026100               TEXT(WS-MSG-DATA)                                  spswd01p
-026200               TEXTLENGTH(WS-MSG-LEN)                             spswd01p
-026300     END-EXEC.                                                    spswd01p
-026400                                                                  spswd01p
-026500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     spswd01p
+000100***************************************************************** spswd01p
+000200*                                                               * spswd01p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * spswd01p
+000400*   This demonstration program is provided for use by users     * spswd01p
+000500*   of Micro Focus products and may be used, modified and       * spswd01p
+000600*   distributed as part of your application provided that       * spswd01p
+000700*   you properly acknowledge the copyright of Micro Focus       * spswd01p
+000800*   in this material.                                           * spswd01p
+000900*                                                               * spswd01p
+001000***************************************************************** spswd01p
+001100                                                                  spswd01p
+001200***************************************************************** spswd01p
+001300* Program:     SPSWD01P.CBL (CICS Version)                      * spswd01p
+001400* Layer:       Transaction manager specific                     * spswd01p
+001500* Function:    Perform security operations (sigon, signoff etc)  *spswd01p
+001600***************************************************************** spswd01p
+001700                                                                  spswd01p
+001800 IDENTIFICATION DIVISION.                                         spswd01p
+001900 PROGRAM-ID.                                                      spswd01p
+002000     SPSWD01P.                                                    spswd01p
+002100 DATE-WRITTEN.                                                    spswd01p
+002200     September 2002.                                              spswd01p
+002300 DATE-COMPILED.                                                   spswd01p
+002400     Today.                                                       spswd01p
+002500                                                                  spswd01p
+002600 ENVIRONMENT DIVISION.                                            spswd01p
+002700                                                                  spswd01p
+002800 DATA DIVISION.                                                   spswd01p
+002900                                                                  spswd01p
+003000 WORKING-STORAGE SECTION.                                         spswd01p
+003100 01  WS-MISC-STORAGE.                                             spswd01p
+003200   05  WS-PROGRAM-ID                         PIC X(8)             spswd01p
+003300       VALUE 'SPSWD01P'.                                          spswd01p
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            spswd01p
+003500   05  WS-RESP                               PIC S9(8) COMP.      spswd01p
+003600   05  WS-EIBRESP-DISP                       PIC ZZ9.             spswd01p
+003700   05  WS-EIBRESP2-DISP                      PIC ZZ9.             spswd01p
+003800   05  WS-SECURITY-TRAN                      PIC X(8).            spswd01p
+003750   05  WS-SECURITY-TERM-CLASS                PIC X(1).            spswd01p
+003760   05  WS-SECURITY-USERID-CLASS              PIC X(1).            spswd01p
+003770   05  WS-MAX-FAILED-ATTEMPTS                 PIC 9(2)             spswd01p
+003780       VALUE 3.                                                    spswd01p
+003790   05  WS-ACCOUNT-LOCKED-FLAG                 PIC X(1).            spswd01p
+003800     88  ACCOUNT-IS-LOCKED                    VALUE 'Y'.           spswd01p
+003810   05  WS-SIGNON-RESP                         PIC S9(8) COMP.      spswd01p
+003815   05  WS-SIGNON-RESP2                        PIC S9(8) COMP.      spswd01p
+003820   05  WS-ABSTIME                             PIC S9(15) COMP-3.  spswd01p
+003830   05  WS-TODAY-DATE                          PIC X(8).           spswd01p
+003840   05  WS-TODAY-DATE-N REDEFINES WS-TODAY-DATE PIC 9(8).          spswd01p
+003850   05  WS-PSWD-EXPIRY-DAYS                    PIC 9(3)            spswd01p
+003860       VALUE 90.                                                  spswd01p
+003870   05  WS-DAYS-SINCE-CHANGE                   PIC S9(8) COMP-3.   spswd01p
+003900   05  WS-SECURITY-FLAG                      PIC X(1).            spswd01p
+004000     88  SECURITY-REQUIRED                   VALUE 'Y'.           spswd01p
+004100                                                                  spswd01p
+004200 01  WS-COMMAREA.                                                 spswd01p
+004300 COPY CPSWDD01.                                                   spswd01p
+004350                                                                  spswd01p
+004360 01  WS-USR-REC.                                                  spswd01p
+004370 COPY CBANKVUS.                                                   spswd01p
+004400                                                                  spswd01p
+004500 01  WS-MSG-DATA                             PIC X(80).           spswd01p
+004600 01  WS-MSG-LEN                              PIC S9(8) COMP.      spswd01p
+004700                                                                  spswd01p
+004800 COPY CABENDD.                                                    spswd01p
+004900                                                                  spswd01p
+005000 LINKAGE SECTION.                                                 spswd01p
+005100 01  DFHCOMMAREA.                                                 spswd01p
+005200   05  LK-COMMAREA                           PIC X(1)             spswd01p
+005300       OCCURS 1 TO 4096 TIMES                                     spswd01p
+005400         DEPENDING ON WS-COMMAREA-LENGTH.                         spswd01p
+005500                                                                  spswd01p
+005600 COPY CENTRY.                                                     spswd01p
+005700***************************************************************** spswd01p
+005800* Move the passed data to our area                              * spswd01p
+005900***************************************************************** spswd01p
+006000     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            spswd01p
+006100     MOVE DFHCOMMAREA TO WS-COMMAREA.                             spswd01p
+006200                                                                  spswd01p
+006300***************************************************************** spswd01p
+006400* Initialize our output area                                    * spswd01p
+006500***************************************************************** spswd01p
+006600     MOVE SPACES TO CPSWDD01O-DATA.                               spswd01p
+006700                                                                  spswd01p
+006800***************************************************************** spswd01p
+006900* Call SSECUREP to see if we need to do security processing     * spswd01p
+007000***************************************************************** spswd01p
+007100     MOVE EIBTRNID TO WS-SECURITY-TRAN.                           spswd01p
+007110     MOVE EIBTRMID(1:1) TO WS-SECURITY-TERM-CLASS.                spswd01p
+007120     MOVE CPSWDD01I-USERID(1:1) TO WS-SECURITY-USERID-CLASS.      spswd01p
+007200     CALL 'SSECUREP' USING WS-SECURITY-TRAN                       spswd01p
+007210                           WS-SECURITY-TERM-CLASS                 spswd01p
+007220                           WS-SECURITY-USERID-CLASS               spswd01p
+007300                           WS-SECURITY-FLAG.                      spswd01p
+007400                                                                  spswd01p
+007500***************************************************************** spswd01p
+007600* If required perform requested processing                      * spswd01p
+007700***************************************************************** spswd01p
+007800     IF SECURITY-REQUIRED                                         spswd01p
+007900        EVALUATE TRUE                                             spswd01p
+008000          WHEN PSWD-NOOP                                          spswd01p
+008100            PERFORM NOOP-PROCESS                                  spswd01p
+008200          WHEN PSWD-SIGNON                                        spswd01p
+008300            PERFORM SIGNON-PROCESS                                spswd01p
+008400          WHEN PSWD-SIGNOFF                                       spswd01p
+008500            PERFORM SIGNOFF-PROCESS                               spswd01p
+008510                 THRU SIGNOFF-PROCESS-EXIT                        spswd01p
+008450          WHEN PSWD-CHANGE                                        spswd01p
+008460            PERFORM CHANGE-PROCESS                                spswd01p
+008465                 THRU CHANGE-PROCESS-EXIT                         spswd01p
+008470          WHEN PSWD-RESET                                         spswd01p
+008480            PERFORM RESET-PROCESS                                 spswd01p
+008485                 THRU RESET-PROCESS-EXIT                          spswd01p
+008490          WHEN PSWD-SET-SECURITY-QA                               spswd01p
+008495            PERFORM SET-SECURITY-QA-PROCESS                       spswd01p
+008600          WHEN OTHER                                              spswd01p
+008700            PERFORM NOOP-PROCESS                                  spswd01p
+008800        END-EVALUATE                                              spswd01p
+008900     END-IF.                                                      spswd01p
+009000     INSPECT CPSWDD01O-MESSAGE REPLACING ALL '~' BY ' '.          spswd01p
+009100                                                                  spswd01p
+009200***************************************************************** spswd01p
+009300* Move the result back to the callers area                      * spswd01p
+009400***************************************************************** spswd01p
+009500     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       spswd01p
+009600                                                                  spswd01p
+009700***************************************************************** spswd01p
+009800* Return to our caller                                          * spswd01p
+009900***************************************************************** spswd01p
+010000 COPY CRETURN.                                                    spswd01p
+010100                                                                  spswd01p
+010200***************************************************************** spswd01p
+010300* SIGNON Process                                                * spswd01p
+010400***************************************************************** spswd01p
+010410 SIGNON-PROCESS.                                                  spswd01p
+010420     PERFORM LOCKOUT-CHECK.                                       spswd01p
+010430     IF ACCOUNT-IS-LOCKED                                         spswd01p
+010440        MOVE 'Account is locked - contact your supervisor~'       spswd01p
+010450          TO CPSWDD01O-MESSAGE                                    spswd01p
+010460        PERFORM DISPLAY-MSG                                       spswd01p
+010470     ELSE                                                         spswd01p
+010480        PERFORM SIGNON-ATTEMPT                                    spswd01p
+010490     END-IF.                                                      spswd01p
+010491 SIGNON-PROCESS-EXIT.                                             spswd01p
+010492     EXIT.                                                        spswd01p
+010493                                                                  spswd01p
+010494***************************************************************** spswd01p
+010495* SIGNON attempt itself, only reached when the account is not   * spswd01p
+010496* currently locked out                                           *spswd01p
+010497***************************************************************** spswd01p
+010498 SIGNON-ATTEMPT.                                                  spswd01p
+010600     EXEC CICS SIGNOFF                                            spswd01p
+010700          RESP(WS-RESP)                                           spswd01p
+010800     END-EXEC.                                                    spswd01p
+010900                                                                  spswd01p
+011000     EXEC CICS SIGNON                                             spswd01p
+011100          USERID(CPSWDD01I-USERID)                                spswd01p
+011200          PASSWORD(CPSWDD01I-PASSWORD)                            spswd01p
+011300          RESP(WS-RESP)                                           spswd01p
+011400     END-EXEC.                                                    spswd01p
+011500     IF WS-RESP IS EQUAL TO DFHRESP(USERIDERR) AND                spswd01p
+011600        EIBRESP2 IS EQUAL TO 8                                    spswd01p
+011700        MOVE FUNCTION LOWER-CASE(CPSWDD01I-USERID)                spswd01p
+011800          TO CPSWDD01I-USERID                                     spswd01p
+011900        EXEC CICS SIGNON                                          spswd01p
+012000             USERID(CPSWDD01I-USERID)                             spswd01p
+012100             PASSWORD(CPSWDD01I-PASSWORD)                         spswd01p
+012200             RESP(WS-RESP)                                        spswd01p
+012300        END-EXEC                                                  spswd01p
+012400     END-IF.                                                      spswd01p
+012410                                                                  spswd01p
+012415     MOVE WS-RESP TO WS-SIGNON-RESP.                              spswd01p
+012417     MOVE EIBRESP2 TO WS-SIGNON-RESP2.                            spswd01p
+012420     PERFORM LOCKOUT-UPDATE.                                      spswd01p
+012425     MOVE WS-SIGNON-RESP TO WS-RESP.                              spswd01p
+012500                                                                  spswd01p
+012600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   spswd01p
+012700        MOVE EIBRESP TO WS-EIBRESP-DISP                           spswd01p
+012800        MOVE EIBRESP2 TO WS-EIBRESP2-DISP                         spswd01p
+012900        MOVE SPACES TO WS-MSG-DATA                                spswd01p
+013000        IF WS-RESP IS EQUAL TO DFHRESP(NOTAUTH)                   spswd01p
+013100           IF EIBRESP2 IS EQUAL TO 1                              spswd01p
+013200              MOVE 'A password is required~'                      spswd01p
+013300                TO WS-MSG-DATA                                    spswd01p
+013400           END-IF                                                 spswd01p
+013500           IF EIBRESP2 IS EQUAL TO 2                              spswd01p
+013600              MOVE 'The supplied password is wrong~'              spswd01p
+013700                TO WS-MSG-DATA                                    spswd01p
+013800           END-IF                                                 spswd01p
+013900           IF EIBRESP2 IS EQUAL TO 3                              spswd01p
+014000              MOVE 'A new password is requied~'                   spswd01p
+014100                TO WS-MSG-DATA                                    spswd01p
+014200           END-IF                                                 spswd01p
+014300           IF EIBRESP2 IS EQUAL TO 4                              spswd01p
+014400              MOVE 'The new password is not acceptable~'          spswd01p
+014500                TO WS-MSG-DATA                                    spswd01p
+014600           END-IF                                                 spswd01p
+014700           IF EIBRESP2 IS EQUAL TO 19                             spswd01p
+014800              MOVE 'The USERID is revoked~'                       spswd01p
+014900                TO WS-MSG-DATA                                    spswd01p
+015000           END-IF                                                 spswd01p
+015100           IF WS-MSG-DATA IS EQUAL TO SPACES                      spswd01p
+015200              STRING 'EIBRESP=NOTAUTH, EIBRESP2='                 spswd01p
+015300                       DELIMITED BY SIZE                          spswd01p
+015400                     WS-EIBRESP2-DISP DELIMITED BY SIZE           spswd01p
+015500                     '~' DELIMITED BY SIZE                        spswd01p
+015600                INTO WS-MSG-DATA                                  spswd01p
+015700           END-IF                                                 spswd01p
+015800        END-IF                                                    spswd01p
+015900        IF WS-RESP IS EQUAL TO DFHRESP(USERIDERR)                 spswd01p
+016000           IF EIBRESP2 IS EQUAL TO 8                              spswd01p
+016100              MOVE 'USERID not known to security manager~'        spswd01p
+016200                TO WS-MSG-DATA                                    spswd01p
+016300           END-IF                                                 spswd01p
+016400           IF EIBRESP2 IS EQUAL TO 30                             spswd01p
+016500              MOVE 'USERID is blank/null~'                        spswd01p
+016600                TO WS-MSG-DATA                                    spswd01p
+016700           END-IF                                                 spswd01p
+016800           IF WS-MSG-DATA IS EQUAL TO SPACES                      spswd01p
+016900              STRING 'EIBRESP=USERIDERR, EIBRESP2='               spswd01p
+017000                       DELIMITED BY SIZE                          spswd01p
+017100                     WS-EIBRESP2-DISP DELIMITED BY SIZE           spswd01p
+017200                     '~' DELIMITED BY SIZE                        spswd01p
+017300                INTO WS-MSG-DATA                                  spswd01p
+017400           END-IF                                                 spswd01p
+017500        END-IF                                                    spswd01p
+017600        IF WS-RESP IS EQUAL TO DFHRESP(INVREQ)                    spswd01p
+017700           IF WS-MSG-DATA IS EQUAL TO SPACES                      spswd01p
+017800              STRING 'EIBRESP=NOTAUTH, EIBRESP2='                 spswd01p
+017900                       DELIMITED BY SIZE                          spswd01p
+018000                     WS-EIBRESP2-DISP DELIMITED BY SIZE           spswd01p
+018100                     '~' DELIMITED BY SIZE                        spswd01p
+018200                INTO WS-MSG-DATA                                  spswd01p
+018300           END-IF                                                 spswd01p
+018400        END-IF                                                    spswd01p
+018500        IF WS-RESP IS NOT EQUAL TO DFHRESP(INVREQ) AND            spswd01p
+018600           WS-RESP IS NOT EQUAL TO DFHRESP(NOTAUTH) AND           spswd01p
+018700           WS-RESP IS NOT EQUAL TO DFHRESP(USERIDERR)             spswd01p
+018800           STRING EIBTRMID DELIMITED BY SIZE                      spswd01p
+018900                  ' Invalid request. EIBRESP=' DELIMITED BY SIZE  spswd01p
+019000                  WS-EIBRESP-DISP DELIMITED BY SIZE               spswd01p
+019100                  ', EIBRESP2=' DELIMITED BY SIZE                 spswd01p
+019200                  WS-EIBRESP2-DISP DELIMITED BY SIZE              spswd01p
+019300                  '~' DELIMITED BY SIZE                           spswd01p
+019400             INTO WS-MSG-DATA                                     spswd01p
+019500           MOVE WS-MSG-DATA TO CPSWDD01O-MESSAGE                  spswd01p
+019600           PERFORM DISPLAY-MSG                                    spswd01p
+019700        END-IF                                                    spswd01p
+019800        MOVE WS-MSG-DATA TO CPSWDD01O-MESSAGE                     spswd01p
+019900        PERFORM DISPLAY-MSG                                       spswd01p
+020000     END-IF.                                                      spswd01p
+020100                                                                  spswd01p
+020200 SIGNON-ATTEMPT-EXIT.                                             spswd01p
+020300     EXIT.                                                        spswd01p
+020310                                                                  spswd01p
+020320***************************************************************** spswd01p
+020330* CHANGE Process - sign the user off, then back on supplying    * spswd01p
+020340* NEWPASSWORD so the security manager records the change        * spswd01p
+020350***************************************************************** spswd01p
+020360 CHANGE-PROCESS.                                                  spswd01p
+020370     EXEC CICS SIGNOFF                                            spswd01p
+020380          RESP(WS-RESP)                                           spswd01p
+020390     END-EXEC.                                                    spswd01p
+020400                                                                  spswd01p
+020410     EXEC CICS SIGNON                                             spswd01p
+020420          USERID(CPSWDD01I-USERID)                                spswd01p
+020430          PASSWORD(CPSWDD01I-PASSWORD)                            spswd01p
+020440          NEWPASSWORD(CPSWDD01I-NEW-PASSWORD)                     spswd01p
+020450          RESP(WS-RESP)                                           spswd01p
+020460     END-EXEC.                                                    spswd01p
+020470                                                                  spswd01p
+020480     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       spswd01p
+020485        PERFORM PSWD-DATE-STAMP                                  spswd01p
+020490        MOVE 'Password changed~' TO CPSWDD01O-MESSAGE             spswd01p
+020500        GO TO CHANGE-PROCESS-EXIT                                 spswd01p
+020510     END-IF.                                                      spswd01p
+020520                                                                  spswd01p
+020530     MOVE EIBRESP TO WS-EIBRESP-DISP.                             spswd01p
+020540     MOVE EIBRESP2 TO WS-EIBRESP2-DISP.                           spswd01p
+020550     MOVE SPACES TO WS-MSG-DATA.                                  spswd01p
+020560     IF WS-RESP IS EQUAL TO DFHRESP(NOTAUTH)                      spswd01p
+020570        IF EIBRESP2 IS EQUAL TO 2                                 spswd01p
+020580           MOVE 'The supplied password is wrong~'                 spswd01p
+020590             TO WS-MSG-DATA                                       spswd01p
+020600        END-IF                                                    spswd01p
+020610        IF EIBRESP2 IS EQUAL TO 4                                 spswd01p
+020620           MOVE 'The new password is not acceptable~'             spswd01p
+020630             TO WS-MSG-DATA                                       spswd01p
+020640        END-IF                                                    spswd01p
+020650        IF EIBRESP2 IS EQUAL TO 19                                spswd01p
+020660           MOVE 'The USERID is revoked~'                          spswd01p
+020670             TO WS-MSG-DATA                                       spswd01p
+020680        END-IF                                                    spswd01p
+020690     END-IF.                                                      spswd01p
+020700     IF WS-MSG-DATA IS EQUAL TO SPACES                            spswd01p
+020710        STRING 'Password not changed. EIBRESP='                   spswd01p
+020720                 DELIMITED BY SIZE                                spswd01p
+020730               WS-EIBRESP-DISP DELIMITED BY SIZE                  spswd01p
+020740               ', EIBRESP2=' DELIMITED BY SIZE                    spswd01p
+020750               WS-EIBRESP2-DISP DELIMITED BY SIZE                 spswd01p
+020760               '~' DELIMITED BY SIZE                              spswd01p
+020770          INTO WS-MSG-DATA                                        spswd01p
+020780     END-IF.                                                      spswd01p
+020790     MOVE WS-MSG-DATA TO CPSWDD01O-MESSAGE.                       spswd01p
+020800     PERFORM DISPLAY-MSG.                                         spswd01p
+020810                                                                  spswd01p
+020820 CHANGE-PROCESS-EXIT.                                             spswd01p
+020830     EXIT.                                                        spswd01p
+020840                                                                  spswd01p
+020841***************************************************************** spswd01p
+020842* RESET Process - self-service password reset. The caller       * spswd01p
+020843* supplies the answer to the userid's stored security question   *spswd01p
+020844* instead of the current password; once that answer is verified * spswd01p
+020845* the new password is set via SIGNON NEWPASSWORD the same way    * spswd01p
+020846* CHANGE-PROCESS does, but without needing the old password.    * spswd01p
+020847***************************************************************** spswd01p
+020848 RESET-PROCESS.                                                   spswd01p
+020849     PERFORM LOCKOUT-CHECK.                                       spswd01p
+020850     IF ACCOUNT-IS-LOCKED                                         spswd01p
+020851        MOVE 'Account is locked - contact your supervisor~'       spswd01p
+020852          TO CPSWDD01O-MESSAGE                                    spswd01p
+020853        GO TO RESET-PROCESS-EXIT                                  spswd01p
+020854     END-IF.                                                      spswd01p
+020855                                                                  spswd01p
+020856     MOVE CPSWDD01I-USERID TO USR-REC-USERID.                     spswd01p
+020857     EXEC CICS READ FILE('BNKUSRF')                               spswd01p
+020858                    INTO(WS-USR-REC)                              spswd01p
+020859                    LENGTH(LENGTH OF WS-USR-REC)                  spswd01p
+020860                    RIDFLD(USR-REC-USERID)                        spswd01p
+020861                    RESP(WS-RESP)                                 spswd01p
+020862     END-EXEC.                                                    spswd01p
+020863     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   spswd01p
+020864        MOVE 'Security question is not set up for this userid~'   spswd01p
+020865          TO CPSWDD01O-MESSAGE                                    spswd01p
+020866        GO TO RESET-PROCESS-EXIT                                  spswd01p
+020867     END-IF.                                                      spswd01p
+020868                                                                  spswd01p
+020869     IF USR-REC-SECURITY-ANSWER IS EQUAL TO SPACES OR             spswd01p
+020870        FUNCTION UPPER-CASE(CPSWDD01I-SECURITY-ANSWER) IS NOT     spswd01p
+020871          EQUAL TO FUNCTION UPPER-CASE(USR-REC-SECURITY-ANSWER)   spswd01p
+020872        MOVE DFHRESP(NOTAUTH) TO WS-SIGNON-RESP                   spswd01p
+020873        MOVE 2 TO WS-SIGNON-RESP2                                 spswd01p
+020874        PERFORM LOCKOUT-UPDATE THRU LOCKOUT-UPDATE-EXIT           spswd01p
+020875        MOVE 'The security answer supplied is incorrect~'         spswd01p
+020876          TO CPSWDD01O-MESSAGE                                    spswd01p
+020877        GO TO RESET-PROCESS-EXIT                                  spswd01p
+020878     END-IF.                                                      spswd01p
+020879                                                                  spswd01p
+020880     MOVE DFHRESP(NORMAL) TO WS-SIGNON-RESP.                      spswd01p
+020881     PERFORM LOCKOUT-UPDATE THRU LOCKOUT-UPDATE-EXIT.             spswd01p
+020882                                                                  spswd01p
+020877     EXEC CICS SIGNOFF                                            spswd01p
+020878          RESP(WS-RESP)                                           spswd01p
+020879     END-EXEC.                                                    spswd01p
+020880                                                                  spswd01p
+020881     EXEC CICS SIGNON                                             spswd01p
+020882          USERID(CPSWDD01I-USERID)                                spswd01p
+020883          PASSWORD(SPACES)                                        spswd01p
+020884          NEWPASSWORD(CPSWDD01I-NEW-PASSWORD)                     spswd01p
+020885          RESP(WS-RESP)                                           spswd01p
+020886     END-EXEC.                                                    spswd01p
+020887                                                                  spswd01p
+020888     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       spswd01p
+020889        PERFORM PSWD-DATE-STAMP                                   spswd01p
+020890        MOVE 'Password reset~' TO CPSWDD01O-MESSAGE               spswd01p
+020891        GO TO RESET-PROCESS-EXIT                                  spswd01p
+020892     END-IF.                                                      spswd01p
+020893                                                                  spswd01p
+020894     MOVE EIBRESP TO WS-EIBRESP-DISP.                             spswd01p
+020895     MOVE EIBRESP2 TO WS-EIBRESP2-DISP.                           spswd01p
+020896     MOVE SPACES TO WS-MSG-DATA.                                  spswd01p
+020897     IF WS-RESP IS EQUAL TO DFHRESP(NOTAUTH) AND                  spswd01p
+020898        EIBRESP2 IS EQUAL TO 4                                    spswd01p
+020899        MOVE 'The new password is not acceptable~'                spswd01p
+020900          TO WS-MSG-DATA                                          spswd01p
+020901     END-IF.                                                      spswd01p
+020902     IF WS-MSG-DATA IS EQUAL TO SPACES                            spswd01p
+020903        STRING 'Password not reset. EIBRESP='                     spswd01p
+020904                 DELIMITED BY SIZE                                spswd01p
+020905               WS-EIBRESP-DISP DELIMITED BY SIZE                  spswd01p
+020906               ', EIBRESP2=' DELIMITED BY SIZE                    spswd01p
+020907               WS-EIBRESP2-DISP DELIMITED BY SIZE                 spswd01p
+020908               '~' DELIMITED BY SIZE                              spswd01p
+020909          INTO WS-MSG-DATA                                        spswd01p
+020910     END-IF.                                                      spswd01p
+020911     MOVE WS-MSG-DATA TO CPSWDD01O-MESSAGE.                       spswd01p
+020912 RESET-PROCESS-EXIT.                                              spswd01p
+020913     EXIT.                                                        spswd01p
+020914                                                                  spswd01p
+020915***************************************************************** spswd01p
+020916* SET-SECURITY-QA Process - store the security question id and  * spswd01p
+020917* answer that a later self-service RESET will be checked         *spswd01p
+020918* against. Called while the userid is already signed on, e.g.    *spswd01p
+020919* from a profile-maintenance screen.                             * spswd01p
+020920***************************************************************** spswd01p
+020921 SET-SECURITY-QA-PROCESS.                                         spswd01p
+020922     MOVE CPSWDD01I-USERID TO USR-REC-USERID.                     spswd01p
+020923     EXEC CICS READ FILE('BNKUSRF')                               spswd01p
+020924                    INTO(WS-USR-REC)                              spswd01p
+020925                    LENGTH(LENGTH OF WS-USR-REC)                  spswd01p
+020926                    RIDFLD(USR-REC-USERID)                        spswd01p
+020927                    UPDATE                                        spswd01p
+020928                    RESP(WS-RESP)                                 spswd01p
+020929     END-EXEC.                                                    spswd01p
+020930     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   spswd01p
+020931        MOVE CPSWDD01I-USERID TO USR-REC-USERID                   spswd01p
+020932        MOVE 0 TO USR-REC-FAILED-COUNT                            spswd01p
+020933        MOVE SPACE TO USR-REC-LOCKED                              spswd01p
+020934        MOVE 0 TO USR-REC-LAST-PSWD-CHANGE-DTE                    spswd01p
+020935        MOVE SPACE TO USR-REC-PSWD-EXPIRY-WARNED                  spswd01p
+020936     END-IF.                                                      spswd01p
+020937                                                                  spswd01p
+020938     MOVE CPSWDD01I-SECURITY-Q-ID TO USR-REC-SECURITY-Q-ID.       spswd01p
+020939     MOVE CPSWDD01I-SECURITY-ANSWER TO USR-REC-SECURITY-ANSWER.   spswd01p
+020940                                                                  spswd01p
+020941     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       spswd01p
+020942        EXEC CICS REWRITE FILE('BNKUSRF')                         spswd01p
+020943                       FROM(WS-USR-REC)                           spswd01p
+020944                       LENGTH(LENGTH OF WS-USR-REC)               spswd01p
+020945        END-EXEC                                                  spswd01p
+020946     ELSE                                                         spswd01p
+020947        EXEC CICS WRITE FILE('BNKUSRF')                           spswd01p
+020948                      FROM(WS-USR-REC)                            spswd01p
+020949                      RIDFLD(USR-REC-USERID)                      spswd01p
+020950                      LENGTH(LENGTH OF WS-USR-REC)                spswd01p
+020951        END-EXEC                                                  spswd01p
+020952     END-IF.                                                      spswd01p
+020953     MOVE 'Security question and answer updated~'                 spswd01p
+020954       TO CPSWDD01O-MESSAGE.                                      spswd01p
+020955 SET-SECURITY-QA-PROCESS-EXIT.                                    spswd01p
+020956     EXIT.                                                        spswd01p
+020957                                                                  spswd01p
+020858***************************************************************** spswd01p
+020860* Check the userid's sign-on lockout status before attempting a  * spswd01p
+020870* SIGNON - a missing BNKUSRF record means it has never failed    * spswd01p
+020880* and so is treated as not locked                                * spswd01p
+020890***************************************************************** spswd01p
+020900 LOCKOUT-CHECK.                                                   spswd01p
+020910     MOVE SPACE TO WS-ACCOUNT-LOCKED-FLAG.                        spswd01p
+020920     MOVE CPSWDD01I-USERID TO USR-REC-USERID.                     spswd01p
+020930     EXEC CICS READ FILE('BNKUSRF')                               spswd01p
+020940                    INTO(WS-USR-REC)                              spswd01p
+020950                    LENGTH(LENGTH OF WS-USR-REC)                  spswd01p
+020960                    RIDFLD(USR-REC-USERID)                        spswd01p
+020970                    RESP(WS-RESP)                                 spswd01p
+020980     END-EXEC.                                                    spswd01p
+020990     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL) AND                   spswd01p
+021000        USR-REC-IS-LOCKED                                         spswd01p
+021010        MOVE 'Y' TO WS-ACCOUNT-LOCKED-FLAG                        spswd01p
+021020     END-IF.                                                      spswd01p
+021030 LOCKOUT-CHECK-EXIT.                                               spswd01p
+021040     EXIT.                                                        spswd01p
+021050                                                                  spswd01p
+021060***************************************************************** spswd01p
+021070* Update the userid's failed-attempt count following a SIGNON    * spswd01p
+021080* attempt - a wrong password bumps the count and locks the       * spswd01p
+021090* userid out once WS-MAX-FAILED-ATTEMPTS is reached; any other   * spswd01p
+021100* outcome (including a successful sign-on) resets it             * spswd01p
+021110***************************************************************** spswd01p
+021120 LOCKOUT-UPDATE.                                                  spswd01p
+021130     MOVE CPSWDD01I-USERID TO USR-REC-USERID.                     spswd01p
+021140     EXEC CICS READ FILE('BNKUSRF')                               spswd01p
+021150                    INTO(WS-USR-REC)                              spswd01p
+021160                    LENGTH(LENGTH OF WS-USR-REC)                  spswd01p
+021170                    RIDFLD(USR-REC-USERID)                        spswd01p
+021180                    UPDATE                                        spswd01p
+021190                    RESP(WS-RESP)                                 spswd01p
+021200     END-EXEC.                                                    spswd01p
+021210     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   spswd01p
+021220        MOVE CPSWDD01I-USERID TO USR-REC-USERID                   spswd01p
+021230        MOVE 0 TO USR-REC-FAILED-COUNT                            spswd01p
+021240        MOVE SPACE TO USR-REC-LOCKED                              spswd01p
+021260        MOVE 0 TO USR-REC-LAST-PSWD-CHANGE-DTE                    spswd01p
+021260        MOVE SPACE TO USR-REC-PSWD-EXPIRY-WARNED                  spswd01p
+021270     END-IF.                                                      spswd01p
+021280                                                                  spswd01p
+021290     IF WS-SIGNON-RESP IS EQUAL TO DFHRESP(NOTAUTH) AND           spswd01p
+021300        WS-SIGNON-RESP2 IS EQUAL TO 2                             spswd01p
+021310        ADD 1 TO USR-REC-FAILED-COUNT                             spswd01p
+021320        IF USR-REC-FAILED-COUNT IS GREATER THAN OR EQUAL TO       spswd01p
+021330           WS-MAX-FAILED-ATTEMPTS                                 spswd01p
+021340           MOVE 'Y' TO USR-REC-LOCKED                             spswd01p
+021350        END-IF                                                    spswd01p
+021360     ELSE                                                         spswd01p
+021370        IF WS-SIGNON-RESP IS EQUAL TO DFHRESP(NORMAL)             spswd01p
+021380           MOVE 0 TO USR-REC-FAILED-COUNT                         spswd01p
+021390           MOVE SPACE TO USR-REC-LOCKED                           spswd01p
+021395           PERFORM PSWD-EXPIRY-CHECK                              spswd01p
+021400        END-IF                                                    spswd01p
+021410     END-IF.                                                      spswd01p
+021420                                                                  spswd01p
+021490     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       spswd01p
+021500        EXEC CICS REWRITE FILE('BNKUSRF')                         spswd01p
+021510                       FROM(WS-USR-REC)                           spswd01p
+021520                       LENGTH(LENGTH OF WS-USR-REC)                spswd01p
+021530        END-EXEC                                                  spswd01p
+021540     ELSE                                                         spswd01p
+021550        EXEC CICS WRITE FILE('BNKUSRF')                           spswd01p
+021560                      FROM(WS-USR-REC)                            spswd01p
+021570                      RIDFLD(USR-REC-USERID)                      spswd01p
+021580                      LENGTH(LENGTH OF WS-USR-REC)                spswd01p
+021590        END-EXEC                                                  spswd01p
+021600     END-IF.                                                      spswd01p
+021610 LOCKOUT-UPDATE-EXIT.                                             spswd01p
+021620     EXIT.                                                        spswd01p
+021630                                                                  spswd01p
+021640***************************************************************** spswd01p
+021650* Get today's date (used to stamp/compare password-change dates) * spswd01p
+021660***************************************************************** spswd01p
+021670 GET-TODAY-DATE.                                                  spswd01p
+021680     EXEC CICS ASKTIME                                            spswd01p
+021690               ABSTIME(WS-ABSTIME)                                spswd01p
+021700     END-EXEC.                                                    spswd01p
+021710     EXEC CICS FORMATTIME                                         spswd01p
+021720               ABSTIME(WS-ABSTIME)                                spswd01p
+021730               YYYYMMDD(WS-TODAY-DATE)                            spswd01p
+021740     END-EXEC.                                                    spswd01p
+021750 GET-TODAY-DATE-EXIT.                                             spswd01p
+021760     EXIT.                                                        spswd01p
+021770                                                                  spswd01p
+021780***************************************************************** spswd01p
+021790* Warn the user once their password is more than                * spswd01p
+021800* WS-PSWD-EXPIRY-DAYS old - a zero USR-REC-LAST-PSWD-CHANGE-DTE  * spswd01p
+021810* means the date has never been recorded, so there is nothing   * spswd01p
+021820* to compare against and no warning is given                    * spswd01p
+021830***************************************************************** spswd01p
+021840 PSWD-EXPIRY-CHECK.                                               spswd01p
+021850     IF USR-REC-LAST-PSWD-CHANGE-DTE IS EQUAL TO 0 OR             spswd01p
+021860        USR-REC-EXPIRY-WARNED                                     spswd01p
+021870        GO TO PSWD-EXPIRY-CHECK-EXIT                              spswd01p
+021880     END-IF.                                                      spswd01p
+021890                                                                  spswd01p
+021900     PERFORM GET-TODAY-DATE.                                      spswd01p
+021910     COMPUTE WS-DAYS-SINCE-CHANGE =                               spswd01p
+021920        FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-N) -               spswd01p
+021930        FUNCTION INTEGER-OF-DATE(USR-REC-LAST-PSWD-CHANGE-DTE).   spswd01p
+021940     IF WS-DAYS-SINCE-CHANGE IS GREATER THAN OR EQUAL TO          spswd01p
+021950        WS-PSWD-EXPIRY-DAYS                                       spswd01p
+021960        MOVE 'Your password has expired - please change it~'      spswd01p
+021970          TO CPSWDD01O-MESSAGE                                    spswd01p
+021980        MOVE 'Y' TO USR-REC-PSWD-EXPIRY-WARNED                    spswd01p
+021990     END-IF.                                                      spswd01p
+022000 PSWD-EXPIRY-CHECK-EXIT.                                          spswd01p
+022010     EXIT.                                                        spswd01p
+022020                                                                  spswd01p
+022030***************************************************************** spswd01p
+022040* Stamp today's date as the last password-change date and clear  * spswd01p
+022050* the expiry-warned flag, following a successful CHANGE-PROCESS  * spswd01p
+022060***************************************************************** spswd01p
+022070 PSWD-DATE-STAMP.                                                 spswd01p
+022080     MOVE CPSWDD01I-USERID TO USR-REC-USERID.                     spswd01p
+022090     EXEC CICS READ FILE('BNKUSRF')                               spswd01p
+022100                    INTO(WS-USR-REC)                              spswd01p
+022110                    LENGTH(LENGTH OF WS-USR-REC)                  spswd01p
+022120                    RIDFLD(USR-REC-USERID)                        spswd01p
+022130                    UPDATE                                        spswd01p
+022140                    RESP(WS-RESP)                                 spswd01p
+022150     END-EXEC.                                                    spswd01p
+022160     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   spswd01p
+022170        MOVE CPSWDD01I-USERID TO USR-REC-USERID                   spswd01p
+022180        MOVE 0 TO USR-REC-FAILED-COUNT                            spswd01p
+022190        MOVE SPACE TO USR-REC-LOCKED                              spswd01p
+022200     END-IF.                                                      spswd01p
+022210                                                                  spswd01p
+022220     PERFORM GET-TODAY-DATE.                                      spswd01p
+022230     MOVE WS-TODAY-DATE-N TO USR-REC-LAST-PSWD-CHANGE-DTE.        spswd01p
+022240     MOVE SPACE TO USR-REC-PSWD-EXPIRY-WARNED.                    spswd01p
+022250                                                                  spswd01p
+022260     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       spswd01p
+022270        EXEC CICS REWRITE FILE('BNKUSRF')                         spswd01p
+022280                       FROM(WS-USR-REC)                           spswd01p
+022290                       LENGTH(LENGTH OF WS-USR-REC)                spswd01p
+022300        END-EXEC                                                  spswd01p
+022310     ELSE                                                         spswd01p
+022320        EXEC CICS WRITE FILE('BNKUSRF')                           spswd01p
+022330                      FROM(WS-USR-REC)                            spswd01p
+022340                      RIDFLD(USR-REC-USERID)                      spswd01p
+022350                      LENGTH(LENGTH OF WS-USR-REC)                spswd01p
+022360        END-EXEC                                                  spswd01p
+022370     END-IF.                                                      spswd01p
+022380 PSWD-DATE-STAMP-EXIT.                                            spswd01p
+022390     EXIT.                                                        spswd01p
+022400                                                                  spswd01p
+020400                                                                  spswd01p
+020500***************************************************************** spswd01p
+020600* SIGNOFF Process                                               * spswd01p
+020700***************************************************************** spswd01p
+020800 SIGNOFF-PROCESS.                                                 spswd01p
+020900     EXEC CICS SIGNOFF                                            spswd01p
+021000          RESP(WS-RESP)                                           spswd01p
+021100     END-EXEC.                                                    spswd01p
+021200     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       spswd01p
+021300        GO TO SIGNOFF-PROCESS-EXIT                                spswd01p
+021400     END-IF.                                                      spswd01p
+021500     MOVE EIBRESP TO WS-EIBRESP-DISP.                             spswd01p
+021600     MOVE EIBRESP2 TO WS-EIBRESP2-DISP.                           spswd01p
+021700     IF WS-RESP IS EQUAL TO DFHRESP(INVREQ)                       spswd01p
+021800        MOVE SPACES TO WS-MSG-DATA                                spswd01p
+021900        STRING EIBTRMID DELIMITED BY SIZE                         spswd01p
+022000               ' Invalid operation. EIBRESP=' DELIMITED BY SIZE   spswd01p
+022100               WS-EIBRESP-DISP DELIMITED BY SIZE                  spswd01p
+022200               ', EIBRESP2=' DELIMITED BY SIZE                    spswd01p
+022300               WS-EIBRESP2-DISP DELIMITED BY SIZE                 spswd01p
+022400               '~' DELIMITED BY SIZE                              spswd01p
+022500          INTO WS-MSG-DATA                                        spswd01p
+022600        PERFORM DISPLAY-MSG                                       spswd01p
+022700        GO TO SIGNOFF-PROCESS-EXIT                                spswd01p
+022800     ELSE                                                         spswd01p
+022900        MOVE SPACES TO WS-MSG-DATA                                spswd01p
+023000        STRING EIBTRMID DELIMITED BY SIZE                         spswd01p
+023100               ' Invalid request. EIBRESP=' DELIMITED BY SIZE     spswd01p
+023200               WS-EIBRESP-DISP DELIMITED BY SIZE                  spswd01p
+023300               ', EIBRESP2=' DELIMITED BY SIZE                    spswd01p
+023400               WS-EIBRESP2-DISP DELIMITED BY SIZE                 spswd01p
+023500               '~' DELIMITED BY SIZE                              spswd01p
+023600          INTO WS-MSG-DATA                                        spswd01p
+023700        PERFORM DISPLAY-MSG                                       spswd01p
+023800        GO TO SIGNOFF-PROCESS-EXIT                                spswd01p
+023900     END-IF                                                       spswd01p
+024000     .                                                            spswd01p
+024100 SIGNOFF-PROCESS-EXIT.                                            spswd01p
+024200     EXIT.                                                        spswd01p
+024300                                                                  spswd01p
+024400***************************************************************** spswd01p
+024500* NOOP Process                                                  * spswd01p
+024600***************************************************************** spswd01p
+024700 NOOP-PROCESS.                                                    spswd01p
+024800     CONTINUE.                                                    spswd01p
+024900 NOOP-PROCESS-EXIT.                                               spswd01p
+025000     EXIT.                                                        spswd01p
+025100                                                                  spswd01p
+025200***************************************************************** spswd01p
+025300* Write the log message                                         * spswd01p
+025400***************************************************************** spswd01p
+025500 DISPLAY-MSG.                                                     spswd01p
+025600     MOVE 0 TO WS-MSG-LEN.                                        spswd01p
+025700     INSPECT WS-MSG-DATA TALLYING WS-MSG-LEN                      spswd01p
+025800       FOR CHARACTERS BEFORE '~'.                                 spswd01p
+025900     EXEC CICS WRITE                                              spswd01p
+026000               OPERATOR                                           spswd01p
+026100               TEXT(WS-MSG-DATA)                                  spswd01p
+026200               TEXTLENGTH(WS-MSG-LEN)                             spswd01p
+026300     END-EXEC.                                                    spswd01p
+026400                                                                  spswd01p
+026500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     spswd01p
