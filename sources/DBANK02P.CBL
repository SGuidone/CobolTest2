@@ -0,0 +1,458 @@
+000100***************************************************************** dbank02p
+000200*                                                               * dbank02p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank02p
+000400*   This demonstration program is provided for use by users     * dbank02p
+000500*   of Micro Focus products and may be used, modified and       * dbank02p
+000600*   distributed as part of your application provided that       * dbank02p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank02p
+000800*   in this material.                                           * dbank02p
+000900*                                                               * dbank02p
+001000***************************************************************** dbank02p
+001100                                                                  dbank02p
+001200***************************************************************** dbank02p
+001300* Program:     DBANK02P.CBL                                     * dbank02p
+001400* Function:    Retrieve or update customer address details,    *  dbank02p
+001500*              including future-dated changes and an audit     *  dbank02p
+001600*              history of previous changes                     *  dbank02p
+001700*              VSAM version                                     * dbank02p
+001800***************************************************************** dbank02p
+001900                                                                  dbank02p
+002000 IDENTIFICATION DIVISION.                                         dbank02p
+002100 PROGRAM-ID.                                                      dbank02p
+002200     DBANK02P.                                                    dbank02p
+002300 DATE-WRITTEN.                                                    dbank02p
+002400     August 2026.                                                 dbank02p
+002500 DATE-COMPILED.                                                   dbank02p
+002600     Today.                                                       dbank02p
+002700                                                                  dbank02p
+002800 ENVIRONMENT DIVISION.                                            dbank02p
+002900                                                                  dbank02p
+003000 DATA DIVISION.                                                   dbank02p
+003100                                                                  dbank02p
+003200 WORKING-STORAGE SECTION.                                         dbank02p
+003300 01  WS-MISC-STORAGE.                                             dbank02p
+003400   05  WS-PROGRAM-ID                         PIC X(8)             dbank02p
+003500       VALUE 'DBANK02P'.                                          dbank02p
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank02p
+003700   05  WS-RESP                               PIC S9(8) COMP.      dbank02p
+003800   05  WS-BNKCUST-RID                        PIC X(5).            dbank02p
+003900   05  WS-ABSTIME                            PIC S9(15) COMP-3.   dbank02p
+004000   05  WS-TODAY-DATE                         PIC X(8).            dbank02p
+004100   05  WS-TODAY-DATE-N REDEFINES WS-TODAY-DATE PIC 9(8).          dbank02p
+004200   05  WS-TODAY-TIME                         PIC X(6).            dbank02p
+004300   05  WS-HIST-SUB                           PIC S9(4) COMP.      dbank02p
+004350   05  WS-BNKADRH-RID                        PIC X(12).           dbank02p
+004400   05  WS-VALID-SW                           PIC X(1).            dbank02p
+004500     88  WS-ADDR-VALID                         VALUE 'Y'.         dbank02p
+004600     88  WS-ADDR-INVALID                        VALUE 'N'.        dbank02p
+004700   05  WS-VALID-MSG                          PIC X(60).           dbank02p
+004800                                                                  dbank02p
+004900 01  WS-BNKCUST-REC.                                              dbank02p
+005000 COPY CBANKVCS.                                                   dbank02p
+005100                                                                  dbank02p
+005200 01  WS-BNKADRH-REC.                                              dbank02p
+005300 COPY CBANKVAH.                                                   dbank02p
+005400                                                                  dbank02p
+005500 01  WS-COMMAREA.                                                 dbank02p
+005600 COPY CBANKD02.                                                   dbank02p
+005700                                                                  dbank02p
+005800 COPY CABENDD.                                                    dbank02p
+005900                                                                  dbank02p
+006000 LINKAGE SECTION.                                                 dbank02p
+006100 01  DFHCOMMAREA.                                                 dbank02p
+006200   05  LK-COMMAREA                           PIC X(1)             dbank02p
+006300       OCCURS 1 TO 4096 TIMES                                     dbank02p
+006400         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank02p
+006500                                                                  dbank02p
+006600 COPY CENTRY.                                                     dbank02p
+006700***************************************************************** dbank02p
+006800* Move the passed data to our area                              * dbank02p
+006900***************************************************************** dbank02p
+007000     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank02p
+007100     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank02p
+007200                                                                  dbank02p
+007300***************************************************************** dbank02p
+007400* Initialize our output area                                    * dbank02p
+007500***************************************************************** dbank02p
+007600     MOVE SPACES TO CD02O-DATA.                                   dbank02p
+007700     MOVE ZERO TO CD02O-HIST-COUNT.                               dbank02p
+007800                                                                  dbank02p
+007900***************************************************************** dbank02p
+008000* Now attempt to satisfy the requested function                 * dbank02p
+008100***************************************************************** dbank02p
+008200     EVALUATE TRUE                                                dbank02p
+008300       WHEN CD02I-WRITE                                           dbank02p
+008400         PERFORM ADDRESS-UPDATE-PROCESS                           dbank02p
+008500       WHEN CD02I-HISTORY                                         dbank02p
+008600         PERFORM ADDRESS-HISTORY-PROCESS                          dbank02p
+008620              THRU ADDRESS-HISTORY-PROCESS-EXIT                   dbank02p
+008550       WHEN CD02I-PAPERLESS                                       dbank02p
+008560         PERFORM PAPERLESS-UPDATE-PROCESS                         dbank02p
+008570       WHEN CD02I-NOTIFY-PREFS                                    dbank02p
+008580         PERFORM NOTIFY-PREFS-UPDATE-PROCESS                      dbank02p
+008700       WHEN OTHER                                                 dbank02p
+008800         PERFORM ADDRESS-READ-PROCESS                             dbank02p
+008900     END-EVALUATE.                                                dbank02p
+009000                                                                  dbank02p
+009100***************************************************************** dbank02p
+009200* Move the result back to the callers area                      * dbank02p
+009300***************************************************************** dbank02p
+009400     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank02p
+009500                                                                  dbank02p
+009600***************************************************************** dbank02p
+009700* Return to our caller                                          * dbank02p
+009800***************************************************************** dbank02p
+009900 COPY CRETURN.                                                    dbank02p
+010000                                                                  dbank02p
+010100***************************************************************** dbank02p
+010200* Read the current address details for a customer               * dbank02p
+010300***************************************************************** dbank02p
+010400 ADDRESS-READ-PROCESS.                                            dbank02p
+010500     MOVE CD02I-CONTACT-ID TO WS-BNKCUST-RID.                     dbank02p
+010600     EXEC CICS READ FILE('BNKCUST')                               dbank02p
+010700                    INTO(WS-BNKCUST-REC)                          dbank02p
+010800                    LENGTH(LENGTH OF WS-BNKCUST-REC)              dbank02p
+010900                    RIDFLD(WS-BNKCUST-RID)                        dbank02p
+011000                    RESP(WS-RESP)                                 dbank02p
+011100     END-EXEC.                                                    dbank02p
+011200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+011300        SET CD02O-REJECTED TO TRUE                                dbank02p
+011400        MOVE 'Contact not found' TO CD02O-MESSAGE                 dbank02p
+011500        GO TO ADDRESS-READ-PROCESS-EXIT                           dbank02p
+011600     END-IF.                                                      dbank02p
+011700     MOVE BCS-REC-PID TO CD02O-CONTACT-ID.                        dbank02p
+011800     MOVE BCS-REC-NAME TO CD02O-CONTACT-NAME.                     dbank02p
+011900     MOVE BCS-REC-ADDR1 TO CD02O-CONTACT-ADDR1.                   dbank02p
+012000     MOVE BCS-REC-ADDR2 TO CD02O-CONTACT-ADDR2.                   dbank02p
+012100     MOVE BCS-REC-STATE TO CD02O-CONTACT-STATE.                   dbank02p
+012200     MOVE BCS-REC-CNTRY TO CD02O-CONTACT-CNTRY.                   dbank02p
+012300     MOVE BCS-REC-PSTCDE TO CD02O-CONTACT-PSTCDE.                 dbank02p
+012400     MOVE BCS-REC-TELNO TO CD02O-CONTACT-TELNO.                   dbank02p
+012500     MOVE BCS-REC-EMAIL TO CD02O-CONTACT-EMAIL.                   dbank02p
+012600     MOVE BCS-REC-SEND-MAIL TO CD02O-CONTACT-SEND-MAIL.           dbank02p
+012700     MOVE BCS-REC-SEND-EMAIL TO CD02O-CONTACT-SEND-EMAIL.         dbank02p
+012610     MOVE BCS-REC-NOTIFY-LOW-BAL TO CD02O-NOTIFY-LOW-BAL.         dbank02p
+012620     MOVE BCS-REC-NOTIFY-LARGE-TXN TO CD02O-NOTIFY-LARGE-TXN.     dbank02p
+012630     MOVE BCS-REC-LOW-BAL-THRESHOLD                               dbank02p
+012640       TO CD02O-LOW-BAL-THRESHOLD.                                dbank02p
+012650     MOVE BCS-REC-LARGE-TXN-THRESHOLD                             dbank02p
+012660       TO CD02O-LARGE-TXN-THRESHOLD.                              dbank02p
+012800     SET CD02O-APPLIED TO TRUE.                                   dbank02p
+012900 ADDRESS-READ-PROCESS-EXIT.                                       dbank02p
+013000     EXIT.                                                        dbank02p
+013100                                                                  dbank02p
+013200***************************************************************** dbank02p
+013300* Validate, then apply (or schedule) a change of address for    * dbank02p
+013400* a customer, keeping an audit history record of every change   * dbank02p
+013500***************************************************************** dbank02p
+013600 ADDRESS-UPDATE-PROCESS.                                          dbank02p
+013700     PERFORM ADDRESS-VALIDATE.                                    dbank02p
+013800     IF WS-ADDR-INVALID                                           dbank02p
+013900        SET CD02O-REJECTED TO TRUE                                dbank02p
+014000        MOVE WS-VALID-MSG TO CD02O-MESSAGE                        dbank02p
+014100        GO TO ADDRESS-UPDATE-PROCESS-EXIT                         dbank02p
+014200     END-IF.                                                      dbank02p
+014300     MOVE CD02I-CONTACT-ID TO WS-BNKCUST-RID.                     dbank02p
+014400     EXEC CICS READ FILE('BNKCUST')                               dbank02p
+014500                    INTO(WS-BNKCUST-REC)                          dbank02p
+014600                    LENGTH(LENGTH OF WS-BNKCUST-REC)              dbank02p
+014700                    RIDFLD(WS-BNKCUST-RID)                        dbank02p
+014800                    UPDATE                                        dbank02p
+014900                    RESP(WS-RESP)                                 dbank02p
+015000     END-EXEC.                                                    dbank02p
+015100     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+015200        SET CD02O-REJECTED TO TRUE                                dbank02p
+015300        MOVE 'Contact not found' TO CD02O-MESSAGE                 dbank02p
+015400        GO TO ADDRESS-UPDATE-PROCESS-EXIT                         dbank02p
+015500     END-IF.                                                      dbank02p
+015600     PERFORM GET-TODAY-DATE.                                      dbank02p
+026200     MOVE CD02I-CONTACT-ID TO WS-BNKADRH-RID(1:5).                dbank02p
+015800     MOVE EIBTASKN TO AH-REC-TASKN.                               dbank02p
+015820     SET AH-REC-TYPE-ADDRESS TO TRUE.                             dbank02p
+015840     MOVE SPACES TO AH-REC-OLD-SEND-MAIL                          dbank02p
+015850                     AH-REC-OLD-SEND-EMAIL                        dbank02p
+015860                     AH-REC-NEW-SEND-MAIL                         dbank02p
+015870                     AH-REC-NEW-SEND-EMAIL.                       dbank02p
+015900     MOVE BCS-REC-ADDR1 TO AH-REC-OLD-ADDR1.                      dbank02p
+016000     MOVE BCS-REC-ADDR2 TO AH-REC-OLD-ADDR2.                      dbank02p
+016100     MOVE BCS-REC-STATE TO AH-REC-OLD-STATE.                      dbank02p
+016200     MOVE BCS-REC-CNTRY TO AH-REC-OLD-CNTRY.                      dbank02p
+016300     MOVE BCS-REC-PSTCDE TO AH-REC-OLD-PSTCDE.                    dbank02p
+016400     MOVE CD02I-CONTACT-ADDR1 TO AH-REC-NEW-ADDR1.                dbank02p
+016500     MOVE CD02I-CONTACT-ADDR2 TO AH-REC-NEW-ADDR2.                dbank02p
+016600     MOVE CD02I-CONTACT-STATE TO AH-REC-NEW-STATE.                dbank02p
+016700     MOVE CD02I-CONTACT-CNTRY TO AH-REC-NEW-CNTRY.                dbank02p
+016800     MOVE CD02I-CONTACT-PSTCDE TO AH-REC-NEW-PSTCDE.              dbank02p
+016900     MOVE WS-TODAY-DATE-N TO AH-REC-REQUEST-DTE.                  dbank02p
+017000     IF CD02I-EFF-DATE IS EQUAL TO ZERO OR                        dbank02p
+017100        CD02I-EFF-DATE IS NOT GREATER THAN WS-TODAY-DATE-N        dbank02p
+017200        PERFORM ADDRESS-APPLY-NOW                                 dbank02p
+017300     ELSE                                                         dbank02p
+017400        PERFORM ADDRESS-APPLY-LATER                               dbank02p
+017500     END-IF.                                                      dbank02p
+017550     IF CD02O-REJECTED                                            dbank02p
+017560        GO TO ADDRESS-UPDATE-PROCESS-EXIT                         dbank02p
+017570     END-IF.                                                      dbank02p
+017600     EXEC CICS WRITE FILE('BNKADRH')                              dbank02p
+017700               FROM(WS-BNKADRH-REC)                               dbank02p
+026400                       RIDFLD(WS-BNKADRH-RID)                     dbank02p
+017900               LENGTH(LENGTH OF WS-BNKADRH-REC)                   dbank02p
+018000               RESP(WS-RESP)                                      dbank02p
+018100     END-EXEC.                                                    dbank02p
+018110     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+018120        SET CD02O-REJECTED TO TRUE                                dbank02p
+018130        MOVE 'Unable to record address history' TO CD02O-MESSAGE  dbank02p
+018140     END-IF.                                                      dbank02p
+018200 ADDRESS-UPDATE-PROCESS-EXIT.                                     dbank02p
+018300     EXIT.                                                        dbank02p
+018400                                                                  dbank02p
+018410***************************************************************** dbank02p
+018420* Apply a change to a customer's paperless mail/email delivery   *dbank02p
+018430* preferences, keeping the same audit history trail used for     *dbank02p
+018440* address changes                                                *dbank02p
+018450***************************************************************** dbank02p
+018460 PAPERLESS-UPDATE-PROCESS.                                        dbank02p
+018470     MOVE CD02I-CONTACT-ID TO WS-BNKCUST-RID.                     dbank02p
+018480     EXEC CICS READ FILE('BNKCUST')                               dbank02p
+018490                   INTO(WS-BNKCUST-REC)                           dbank02p
+018500                   LENGTH(LENGTH OF WS-BNKCUST-REC)               dbank02p
+018510                   RIDFLD(WS-BNKCUST-RID)                         dbank02p
+018520                   UPDATE                                         dbank02p
+018530                   RESP(WS-RESP)                                  dbank02p
+018540     END-EXEC.                                                    dbank02p
+018550     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+018560        SET CD02O-REJECTED TO TRUE                                dbank02p
+018570        MOVE 'Contact not found' TO CD02O-MESSAGE                 dbank02p
+018580        GO TO PAPERLESS-UPDATE-PROCESS-EXIT                       dbank02p
+018590     END-IF.                                                      dbank02p
+018600     PERFORM GET-TODAY-DATE.                                      dbank02p
+018978                                                                  dbank02p
+018610     MOVE CD02I-CONTACT-ID TO WS-BNKADRH-RID(1:5).                dbank02p
+018620     MOVE EIBTASKN TO AH-REC-TASKN.                               dbank02p
+018630     SET AH-REC-TYPE-PAPERLESS TO TRUE.                           dbank02p
+018640     MOVE SPACES TO AH-REC-OLD-ADDR1 AH-REC-OLD-ADDR2             dbank02p
+018650                    AH-REC-OLD-STATE AH-REC-OLD-CNTRY             dbank02p
+018660                    AH-REC-OLD-PSTCDE AH-REC-NEW-ADDR1            dbank02p
+018670                    AH-REC-NEW-ADDR2 AH-REC-NEW-STATE             dbank02p
+018680                    AH-REC-NEW-CNTRY AH-REC-NEW-PSTCDE.           dbank02p
+018690     MOVE BCS-REC-SEND-MAIL TO AH-REC-OLD-SEND-MAIL.              dbank02p
+018700     MOVE BCS-REC-SEND-EMAIL TO AH-REC-OLD-SEND-EMAIL.            dbank02p
+018710     MOVE CD02I-CONTACT-SEND-MAIL                                 dbank02p
+018720       TO AH-REC-NEW-SEND-MAIL BCS-REC-SEND-MAIL.                 dbank02p
+018730     MOVE CD02I-CONTACT-SEND-EMAIL                                dbank02p
+018740       TO AH-REC-NEW-SEND-EMAIL BCS-REC-SEND-EMAIL.               dbank02p
+018750     MOVE WS-TODAY-DATE-N TO AH-REC-REQUEST-DTE AH-REC-EFF-DTE.   dbank02p
+018760     SET AH-REC-APPLIED TO TRUE.                                  dbank02p
+018770     EXEC CICS REWRITE FILE('BNKCUST')                            dbank02p
+018780               FROM(WS-BNKCUST-REC)                               dbank02p
+018790               LENGTH(LENGTH OF WS-BNKCUST-REC)                   dbank02p
+018800               RESP(WS-RESP)                                      dbank02p
+018810     END-EXEC.                                                    dbank02p
+018811     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+018812        SET CD02O-REJECTED TO TRUE                                dbank02p
+018813        MOVE 'Unable to update preferences' TO CD02O-MESSAGE      dbank02p
+018814        GO TO PAPERLESS-UPDATE-PROCESS-EXIT                       dbank02p
+018815     END-IF.                                                      dbank02p
+018820     EXEC CICS WRITE FILE('BNKADRH')                              dbank02p
+018830               FROM(WS-BNKADRH-REC)                               dbank02p
+018840               RIDFLD(WS-BNKADRH-RID)                             dbank02p
+018850               LENGTH(LENGTH OF WS-BNKADRH-REC)                   dbank02p
+018860               RESP(WS-RESP)                                      dbank02p
+018870     END-EXEC.                                                    dbank02p
+018871     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+018872        SET CD02O-REJECTED TO TRUE                                dbank02p
+018873        MOVE 'Unable to record address history' TO CD02O-MESSAGE  dbank02p
+018874        GO TO PAPERLESS-UPDATE-PROCESS-EXIT                       dbank02p
+018875     END-IF.                                                      dbank02p
+018880     SET CD02O-APPLIED TO TRUE.                                   dbank02p
+018890     MOVE CD02I-CONTACT-SEND-MAIL TO CD02O-CONTACT-SEND-MAIL.     dbank02p
+018900     MOVE CD02I-CONTACT-SEND-EMAIL TO CD02O-CONTACT-SEND-EMAIL.   dbank02p
+018910     MOVE Z'Paperless preference updated' TO CD02O-MESSAGE.       dbank02p
+018920 PAPERLESS-UPDATE-PROCESS-EXIT.                                   dbank02p
+018930     EXIT.                                                        dbank02p
+018941***************************************************************** dbank02p
+018942* Apply a change to a customer's low balance and large           *dbank02p
+018943* transaction notification preferences                           *dbank02p
+018944***************************************************************** dbank02p
+018945 NOTIFY-PREFS-UPDATE-PROCESS.                                     dbank02p
+018946     MOVE CD02I-CONTACT-ID TO WS-BNKCUST-RID.                     dbank02p
+018947     EXEC CICS READ FILE('BNKCUST')                               dbank02p
+018948               INTO(WS-BNKCUST-REC)                               dbank02p
+018949               LENGTH(LENGTH OF WS-BNKCUST-REC)                   dbank02p
+018950               RIDFLD(WS-BNKCUST-RID)                             dbank02p
+018951               UPDATE                                             dbank02p
+018952               RESP(WS-RESP)                                      dbank02p
+018953     END-EXEC.                                                    dbank02p
+018954     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+018955        SET CD02O-REJECTED TO TRUE                                dbank02p
+018956        MOVE 'Contact not found' TO CD02O-MESSAGE                 dbank02p
+018957        GO TO NOTIFY-PREFS-UPDATE-PROCESS-EXIT                    dbank02p
+018958     END-IF.                                                      dbank02p
+018959     MOVE CD02I-NOTIFY-LOW-BAL TO BCS-REC-NOTIFY-LOW-BAL.         dbank02p
+018960     MOVE CD02I-NOTIFY-LARGE-TXN TO BCS-REC-NOTIFY-LARGE-TXN.     dbank02p
+018961     MOVE CD02I-LOW-BAL-THRESHOLD TO BCS-REC-LOW-BAL-THRESHOLD.   dbank02p
+018962     MOVE CD02I-LARGE-TXN-THRESHOLD                               dbank02p
+018963       TO BCS-REC-LARGE-TXN-THRESHOLD.                            dbank02p
+018964     EXEC CICS REWRITE FILE('BNKCUST')                            dbank02p
+018965               FROM(WS-BNKCUST-REC)                               dbank02p
+018966               LENGTH(LENGTH OF WS-BNKCUST-REC)                   dbank02p
+018967               RESP(WS-RESP)                                      dbank02p
+018968     END-EXEC.                                                    dbank02p
+018968     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+018968        SET CD02O-REJECTED TO TRUE                                dbank02p
+018968        MOVE 'Unable to update preferences' TO CD02O-MESSAGE      dbank02p
+018968        GO TO NOTIFY-PREFS-UPDATE-PROCESS-EXIT                    dbank02p
+018968     END-IF.                                                      dbank02p
+018969     SET CD02O-APPLIED TO TRUE.                                   dbank02p
+018970     MOVE CD02I-NOTIFY-LOW-BAL TO CD02O-NOTIFY-LOW-BAL.           dbank02p
+018971     MOVE CD02I-NOTIFY-LARGE-TXN TO CD02O-NOTIFY-LARGE-TXN.       dbank02p
+018972     MOVE CD02I-LOW-BAL-THRESHOLD TO CD02O-LOW-BAL-THRESHOLD.     dbank02p
+018973     MOVE CD02I-LARGE-TXN-THRESHOLD                               dbank02p
+018974       TO CD02O-LARGE-TXN-THRESHOLD.                              dbank02p
+018975     MOVE Z'Notification preferences updated' TO CD02O-MESSAGE.   dbank02p
+018976 NOTIFY-PREFS-UPDATE-PROCESS-EXIT.                                dbank02p
+018977     EXIT.                                                        dbank02p
+018940                                                                  dbank02p
+018500***************************************************************** dbank02p
+018600* Apply the requested address change to BNKCUST immediately     * dbank02p
+018700***************************************************************** dbank02p
+018800 ADDRESS-APPLY-NOW.                                               dbank02p
+018900     MOVE CD02I-CONTACT-ADDR1 TO BCS-REC-ADDR1.                   dbank02p
+019000     MOVE CD02I-CONTACT-ADDR2 TO BCS-REC-ADDR2.                   dbank02p
+019100     MOVE CD02I-CONTACT-STATE TO BCS-REC-STATE.                   dbank02p
+019200     MOVE CD02I-CONTACT-CNTRY TO BCS-REC-CNTRY.                   dbank02p
+019300     MOVE CD02I-CONTACT-PSTCDE TO BCS-REC-PSTCDE.                 dbank02p
+019400     EXEC CICS REWRITE FILE('BNKCUST')                            dbank02p
+019500               FROM(WS-BNKCUST-REC)                               dbank02p
+019600               LENGTH(LENGTH OF WS-BNKCUST-REC)                   dbank02p
+019700               RESP(WS-RESP)                                      dbank02p
+019800     END-EXEC.                                                    dbank02p
+019800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank02p
+019800        SET CD02O-REJECTED TO TRUE                                dbank02p
+019800        MOVE 'Unable to update address' TO CD02O-MESSAGE          dbank02p
+019800        GO TO ADDRESS-APPLY-NOW-EXIT                              dbank02p
+019800     END-IF.                                                      dbank02p
+019900     MOVE WS-TODAY-DATE-N TO AH-REC-EFF-DTE.                      dbank02p
+020000     SET AH-REC-APPLIED TO TRUE.                                  dbank02p
+020100     SET CD02O-APPLIED TO TRUE.                                   dbank02p
+020200     MOVE CD02I-CONTACT-ADDR1 TO CD02O-CONTACT-ADDR1.             dbank02p
+020300     MOVE CD02I-CONTACT-ADDR2 TO CD02O-CONTACT-ADDR2.             dbank02p
+020400     MOVE CD02I-CONTACT-STATE TO CD02O-CONTACT-STATE.             dbank02p
+020500     MOVE CD02I-CONTACT-CNTRY TO CD02O-CONTACT-CNTRY.             dbank02p
+020600     MOVE CD02I-CONTACT-PSTCDE TO CD02O-CONTACT-PSTCDE.           dbank02p
+020700     MOVE Z'Address change applied' TO CD02O-MESSAGE.             dbank02p
+020800 ADDRESS-APPLY-NOW-EXIT.                                          dbank02p
+020900     EXIT.                                                        dbank02p
+021000                                                                  dbank02p
+021100***************************************************************** dbank02p
+021200* Leave BNKCUST unchanged and record the change as pending -    * dbank02p
+021300* applying a due change is left to the batch engine that       *  dbank02p
+021400* handles other dated, unattended processing in this system    *  dbank02p
+021500***************************************************************** dbank02p
+021600 ADDRESS-APPLY-LATER.                                             dbank02p
+021700     MOVE CD02I-EFF-DATE TO AH-REC-EFF-DTE.                       dbank02p
+021800     SET AH-REC-PENDING TO TRUE.                                  dbank02p
+021900     SET CD02O-SCHEDULED TO TRUE.                                 dbank02p
+022000     MOVE Z'Address change scheduled for a future date'           dbank02p
+022100       TO CD02O-MESSAGE.                                          dbank02p
+022200 ADDRESS-APPLY-LATER-EXIT.                                        dbank02p
+022300     EXIT.                                                        dbank02p
+022400                                                                  dbank02p
+022500***************************************************************** dbank02p
+022600* Validate the requested address fields before they are saved   * dbank02p
+022700***************************************************************** dbank02p
+022800 ADDRESS-VALIDATE.                                                dbank02p
+022900     SET WS-ADDR-VALID TO TRUE.                                   dbank02p
+023000     MOVE SPACES TO WS-VALID-MSG.                                 dbank02p
+023100     IF CD02I-CONTACT-CNTRY IS EQUAL TO SPACES                    dbank02p
+023200        SET WS-ADDR-INVALID TO TRUE                               dbank02p
+023300        MOVE Z'Country is required' TO WS-VALID-MSG               dbank02p
+023400        GO TO ADDRESS-VALIDATE-EXIT                               dbank02p
+023500     END-IF.                                                      dbank02p
+023600     IF CD02I-CONTACT-STATE IS EQUAL TO SPACES OR                 dbank02p
+023700        CD02I-CONTACT-STATE IS NOT ALPHABETIC                     dbank02p
+023800        SET WS-ADDR-INVALID TO TRUE                               dbank02p
+023900        MOVE Z'State must be a 2 character code' TO WS-VALID-MSG  dbank02p
+024000        GO TO ADDRESS-VALIDATE-EXIT                               dbank02p
+024100     END-IF.                                                      dbank02p
+024200     IF CD02I-CONTACT-PSTCDE IS EQUAL TO SPACES                   dbank02p
+024300        SET WS-ADDR-INVALID TO TRUE                               dbank02p
+024400        MOVE Z'Postal code is required' TO WS-VALID-MSG           dbank02p
+024500        GO TO ADDRESS-VALIDATE-EXIT                               dbank02p
+024600     END-IF.                                                      dbank02p
+024700     IF CD02I-CONTACT-CNTRY IS EQUAL TO 'USA' AND                 dbank02p
+024800        CD02I-CONTACT-PSTCDE(1:5) IS NOT NUMERIC                  dbank02p
+024900        SET WS-ADDR-INVALID TO TRUE                               dbank02p
+025000        MOVE Z'US postal code must be numeric' TO WS-VALID-MSG    dbank02p
+025100        GO TO ADDRESS-VALIDATE-EXIT                               dbank02p
+025200     END-IF.                                                      dbank02p
+025300 ADDRESS-VALIDATE-EXIT.                                           dbank02p
+025400     EXIT.                                                        dbank02p
+025500                                                                  dbank02p
+025600***************************************************************** dbank02p
+025700* Browse BNKADRH for up to 10 previous address changes for a    * dbank02p
+025800* customer, most recent first                                   * dbank02p
+025900***************************************************************** dbank02p
+026000 ADDRESS-HISTORY-PROCESS.                                         dbank02p
+026100     MOVE HIGH-VALUES TO WS-BNKADRH-RID.                          dbank02p
+026200     MOVE CD02I-CONTACT-ID TO WS-BNKADRH-RID(1:5).                dbank02p
+026300     EXEC CICS STARTBR FILE('BNKADRH')                            dbank02p
+026400                       RIDFLD(WS-BNKADRH-RID)                     dbank02p
+026500                       GTEQ                                       dbank02p
+026600     END-EXEC.                                                    dbank02p
+026700     MOVE 0 TO WS-HIST-SUB.                                       dbank02p
+026800 ADDRESS-HISTORY-LOOP.                                            dbank02p
+026900     IF WS-HIST-SUB IS EQUAL TO 10                                dbank02p
+027000        GO TO ADDRESS-HISTORY-LOOP-EXIT                           dbank02p
+027100     END-IF.                                                      dbank02p
+027200     EXEC CICS READPREV FILE('BNKADRH')                           dbank02p
+027300                        INTO(WS-BNKADRH-REC)                      dbank02p
+027400                        LENGTH(LENGTH OF WS-BNKADRH-REC)          dbank02p
+027500                        RIDFLD(WS-BNKADRH-RID)                    dbank02p
+027600                        RESP(WS-RESP)                             dbank02p
+027700     END-EXEC.                                                    dbank02p
+027800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR                dbank02p
+027900        AH-REC-CONTACT-ID IS NOT EQUAL TO CD02I-CONTACT-ID        dbank02p
+028000        GO TO ADDRESS-HISTORY-LOOP-EXIT                           dbank02p
+028100     END-IF.                                                      dbank02p
+028200     ADD 1 TO WS-HIST-SUB.                                        dbank02p
+028300     MOVE AH-REC-NEW-ADDR1 TO CD02O-HIST-NEW-ADDR1 (WS-HIST-SUB). dbank02p
+028400     MOVE AH-REC-NEW-ADDR2 TO CD02O-HIST-NEW-ADDR2 (WS-HIST-SUB). dbank02p
+028500     MOVE AH-REC-NEW-STATE TO CD02O-HIST-NEW-STATE (WS-HIST-SUB). dbank02p
+028600     MOVE AH-REC-NEW-CNTRY TO CD02O-HIST-NEW-CNTRY (WS-HIST-SUB). dbank02p
+028700     MOVE AH-REC-NEW-PSTCDE                                       dbank02p
+028800       TO CD02O-HIST-NEW-PSTCDE (WS-HIST-SUB).                    dbank02p
+028900     MOVE AH-REC-EFF-DTE TO CD02O-HIST-EFF-DTE (WS-HIST-SUB).     dbank02p
+029000     MOVE AH-REC-STATUS TO CD02O-HIST-STATUS (WS-HIST-SUB).       dbank02p
+029020     MOVE AH-REC-CHANGE-TYPE                                      dbank02p
+029030       TO CD02O-HIST-CHANGE-TYPE (WS-HIST-SUB).                   dbank02p
+029040     MOVE AH-REC-NEW-SEND-MAIL                                    dbank02p
+029050       TO CD02O-HIST-NEW-SEND-MAIL (WS-HIST-SUB).                 dbank02p
+029060     MOVE AH-REC-NEW-SEND-EMAIL                                   dbank02p
+029070       TO CD02O-HIST-NEW-SEND-EMAIL (WS-HIST-SUB).                dbank02p
+029100     GO TO ADDRESS-HISTORY-LOOP.                                  dbank02p
+029200 ADDRESS-HISTORY-LOOP-EXIT.                                       dbank02p
+029300     MOVE WS-HIST-SUB TO CD02O-HIST-COUNT.                        dbank02p
+029400     EXEC CICS ENDBR FILE('BNKADRH')                              dbank02p
+029500     END-EXEC.                                                    dbank02p
+029600     SET CD02O-APPLIED TO TRUE.                                   dbank02p
+029700 ADDRESS-HISTORY-PROCESS-EXIT.                                    dbank02p
+029800     EXIT.                                                        dbank02p
+029900                                                                  dbank02p
+030000***************************************************************** dbank02p
+030100* Get today's date (used to compare against the requested       * dbank02p
+030200* effective date and to stamp the history record)               * dbank02p
+030300***************************************************************** dbank02p
+030400 GET-TODAY-DATE.                                                  dbank02p
+030500     EXEC CICS ASKTIME                                            dbank02p
+030600               ABSTIME(WS-ABSTIME)                                dbank02p
+030700     END-EXEC.                                                    dbank02p
+030800     EXEC CICS FORMATTIME                                         dbank02p
+030900               ABSTIME(WS-ABSTIME)                                dbank02p
+031000               YYYYMMDD(WS-TODAY-DATE)                            dbank02p
+031100               TIME(WS-TODAY-TIME)                                dbank02p
+031200     END-EXEC.                                                    dbank02p
+031300 GET-TODAY-DATE-EXIT.                                             dbank02p
+031400     EXIT.                                                        dbank02p
+031500                                                                  dbank02p
+031600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank02p
