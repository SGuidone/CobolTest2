@@ -1,130 +1,355 @@
-000100***************************************************************** sstmt01p
-000200*                                                               * sstmt01p
-000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * sstmt01p
-000400*   This demonstration program is provided for use by users     * sstmt01p
-000500*   of Micro Focus products and may be used, modified and       * sstmt01p
-000600*   distributed as part of your application provided that       * sstmt01p
-000700*   you properly acknowledge the copyright of Micro Focus       * sstmt01p
-000800*   in this material.                                           * sstmt01p
-000900*                                                               * sstmt01p
-001000***************************************************************** sstmt01p
-001100***************************************************************** sstmt01p
-001200* Program:     SSTMT01P.CBL (CICS Version)                      * sstmt01p
-001300* Layer:       Transaction manager specific                     * sstmt01p
-001400* Function:    Create statement print request                   * sstmt01p
-001500***************************************************************** sstmt01p
-001600                                                                  sstmt01p
-001700 IDENTIFICATION DIVISION.                                         sstmt01p
-001800 PROGRAM-ID.                                                      sstmt01p
-001900     SSTMT01P.                                                    sstmt01p
-002000 DATE-WRITTEN.                                                    sstmt01p
-002100     September 2002.                                              sstmt01p
-002200 DATE-COMPILED.                                                   sstmt01p
-002300     Today.                                                       sstmt01p
-002400                                                                  sstmt01p
-002500 ENVIRONMENT DIVISION.                                            sstmt01p
-002600                                                                  sstmt01p
-002700 DATA DIVISION.                                                   sstmt01p
-002800                                                                  sstmt01p
-002900 WORKING-STORAGE SECTION.                                         sstmt01p
-003000 01  WS-MISC-STORAGE.                                             sstmt01p
-003100   05  WS-PROGRAM-ID                         PIC X(8)             sstmt01p
-003200       VALUE 'SSTMT01P'.                                          sstmt01p
-003300   05  WS-COMMAREA-LENGTH                    PIC 9(5).            sstmt01p
-003400   05  WS-RESP                               PIC S9(8) COMP.      sstmt01p
-003500                                                                  sstmt01p
-003600 01  WS-COMMAREA.                                                 sstmt01p
-003700 COPY CSTMTD01.                                                   sstmt01p
-003800                                                                  sstmt01p
-003900 01  WS-PRINT-MSG-AREA.                                           sstmt01p
-004000   05  FILLER                                PIC X(28)            sstmt01p
-004100       VALUE 'Accepted print request for: '.                      sstmt01p
-004200   05  WS-PRINT-MSG-UID                      PIC X(5).            sstmt01p
-004300   05  FILLER                                PIC X(10)            sstmt01p
-004400       VALUE '. Send by '.                                        sstmt01p
-004500   05  WS-PRINT-MSG-METHOD                   PIC X(13).           sstmt01p
-004600                                                                  sstmt01p
-004700 01  WS-INTRDR-QUEUE                         PIC X(4)             sstmt01p
-004800     VALUE 'IRDR'.                                                sstmt01p
-004900                                                                  sstmt01p
-005000 01  WS-PERFORM-COUNTER                      PIC 9(3).            sstmt01p
-005100                                                                  sstmt01p
-005200 COPY CSTMTJCL.                                                   sstmt01p
-005300                                                                  sstmt01p
-005400 COPY CABENDD.                                                    sstmt01p
-005500                                                                  sstmt01p
-005600 LINKAGE SECTION.                                                 sstmt01p
-005700 01  DFHCOMMAREA.                                                 sstmt01p
-005800   05  LK-COMMAREA                           PIC X(1)             sstmt01p
-005900       OCCURS 1 TO 4096 TIMES                                     sstmt01p
-006000         DEPENDING ON WS-COMMAREA-LENGTH.                         sstmt01p
-006100                                                                  sstmt01p
-006200 COPY CENTRY.                                                     sstmt01p
-006300***************************************************************** sstmt01p
-006400* Move the passed data to our area                              * sstmt01p
-006500***************************************************************** sstmt01p
-006600     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            sstmt01p
-006700     MOVE DFHCOMMAREA TO WS-COMMAREA.                             sstmt01p
-006800                                                                  sstmt01p
-006900***************************************************************** sstmt01p
-007000* Initialize our output area                                    * sstmt01p
-007100***************************************************************** sstmt01p
-007200     MOVE SPACES TO CSTMTD01O-DATA.                               sstmt01p
-007300                                                                  sstmt01p
-007400***************************************************************** sstmt01p
-007500* Set up message to go to log                                   * sstmt01p
-007600***************************************************************** sstmt01p
-007700     MOVE CSTMTD01I-CONTACT-ID TO WS-PRINT-MSG-UID.               sstmt01p
-007800     IF CSTMTD01I-POST                                            sstmt01p
-007900        MOVE Z'regular mail' TO WS-PRINT-MSG-METHOD               sstmt01p
-008000     END-IF.                                                      sstmt01p
-008100     IF CSTMTD01I-EMAIL                                           sstmt01p
-008200        MOVE Z'E-Mail' TO WS-PRINT-MSG-METHOD                     sstmt01p
-008300     END-IF.                                                      sstmt01p
-008400                                                                  sstmt01p
-008500***************************************************************** sstmt01p
-008600* Write the log message                                         * sstmt01p
-008700***************************************************************** sstmt01p
-008800     EXEC CICS WRITE                                              sstmt01p
-008900               OPERATOR                                           sstmt01p
-009000               TEXT(WS-PRINT-MSG-AREA)                            sstmt01p
-009100               TEXTLENGTH(LENGTH OF WS-PRINT-MSG-AREA)            sstmt01p
-009200     END-EXEC.                                                    sstmt01p
-009300                                                                  sstmt01p
-009400***************************************************************** sstmt01p
-009500* Set up the JCL to run the job                                 * sstmt01p
-009600***************************************************************** sstmt01p
-009700     INSPECT WS-JCL-CARD-TABLE                                    sstmt01p
-009800       REPLACING ALL '%%%%%' BY CSTMTD01I-CONTACT-ID.             sstmt01p
-009900                                                                  sstmt01p
-010000     DIVIDE LENGTH OF WS-JCL-CARD(1) INTO                         sstmt01p
-010100       LENGTH OF WS-JCL-CARD-TABLE GIVING WS-JCL-CARD-COUNT.      sstmt01p
-010200                                                                  sstmt01p
-010300***************************************************************** sstmt01p
-010400* Write the JCL to the internal reader TD queue                 * sstmt01p
-010500***************************************************************** sstmt01p
-010600     EXEC CICS ENQ                                                sstmt01p
-010700          RESOURCE(WS-INTRDR-QUEUE)                               sstmt01p
-010800          RESP(WS-RESP)                                           sstmt01p
-010900     END-EXEC.                                                    sstmt01p
-011000                                                                  sstmt01p
-011100     PERFORM VARYING WS-PERFORM-COUNTER FROM 1 BY 1               sstmt01p
-011200       UNTIL WS-PERFORM-COUNTER IS GREATER THAN WS-JCL-CARD-COUNT sstmt01p
-011300         EXEC CICS WRITEQ TD                                      sstmt01p
-011400              QUEUE(WS-INTRDR-QUEUE)                              sstmt01p
-011500              FROM(WS-JCL-CARD(WS-PERFORM-COUNTER))               sstmt01p
-011600              RESP(WS-RESP)                                       sstmt01p
-011700         END-EXEC                                                 sstmt01p
-011800     END-PERFORM.                                                 sstmt01p
-011900                                                                  sstmt01p
-012000***************************************************************** sstmt01p
-012100* Move the result back to the callers area                      * sstmt01p
-012200***************************************************************** sstmt01p
-012300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       sstmt01p
-012400                                                                  sstmt01p
-012500***************************************************************** sstmt01p
-012600* Return to our caller                                          * sstmt01p
-012700***************************************************************** sstmt01p
-012800 COPY CRETURN.                                                    sstmt01p
-012900                                                                  sstmt01p
-013000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     sstmt01p
+000100***************************************************************** sstmt01p
+000200*                                                               * sstmt01p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * sstmt01p
+000400*   This demonstration program is provided for use by users     * sstmt01p
+000500*   of Micro Focus products and may be used, modified and       * sstmt01p
+000600*   distributed as part of your application provided that       * sstmt01p
+000700*   you properly acknowledge the copyright of Micro Focus       * sstmt01p
+000800*   in this material.                                           * sstmt01p
+000900*                                                               * sstmt01p
+001000***************************************************************** sstmt01p
+001100***************************************************************** sstmt01p
+001200* Program:     SSTMT01P.CBL (CICS Version)                      * sstmt01p
+001300* Layer:       Transaction manager specific                     * sstmt01p
+001400* Function:    Create statement print request                   * sstmt01p
+001500***************************************************************** sstmt01p
+001600                                                                  sstmt01p
+001700 IDENTIFICATION DIVISION.                                         sstmt01p
+001800 PROGRAM-ID.                                                      sstmt01p
+001900     SSTMT01P.                                                    sstmt01p
+002000 DATE-WRITTEN.                                                    sstmt01p
+002100     September 2002.                                              sstmt01p
+002200 DATE-COMPILED.                                                   sstmt01p
+002300     Today.                                                       sstmt01p
+002400                                                                  sstmt01p
+002500 ENVIRONMENT DIVISION.                                            sstmt01p
+002600                                                                  sstmt01p
+002700 DATA DIVISION.                                                   sstmt01p
+002800                                                                  sstmt01p
+002900 WORKING-STORAGE SECTION.                                         sstmt01p
+003000 01  WS-MISC-STORAGE.                                             sstmt01p
+003100   05  WS-PROGRAM-ID                         PIC X(8)             sstmt01p
+003200       VALUE 'SSTMT01P'.                                          sstmt01p
+003300   05  WS-COMMAREA-LENGTH                    PIC 9(5).            sstmt01p
+003400   05  WS-RESP                               PIC S9(8) COMP.      sstmt01p
+003450   05  WS-ABSTIME                            PIC S9(15) COMP-3.   sstmt01p
+003460   05  WS-TODAY-DATE                         PIC X(8).            sstmt01p
+003470   05  WS-TODAY-DATE-N REDEFINES WS-TODAY-DATE PIC 9(8).          sstmt01p
+003480   05  WS-TODAY-TIME                         PIC X(6).            sstmt01p
+003490   05  WS-DATE-RANGE-PARM.                                        sstmt01p
+003491     10  WS-DATE-RANGE-PARM-START      PIC 9(8).                  sstmt01p
+003492     10  WS-DATE-RANGE-PARM-END        PIC 9(8).                  sstmt01p
+003493     10  WS-DATE-RANGE-PARM-PRINT      PIC 9(8) VALUE ZERO.       sstmt01p
+003493   05  WS-DUP-CHECK-KEY.                                          sstmt01p
+003494     10  WS-DUP-CHECK-CONTACT-ID       PIC X(5).                  sstmt01p
+003495     10  WS-DUP-CHECK-TASKN            PIC X(7).                  sstmt01p
+003496   05  WS-DUP-FOUND-SW                 PIC X(1).                  sstmt01p
+003497     88  WS-DUP-FOUND                  VALUE 'Y'.                 sstmt01p
+003498     88  WS-DUP-NOT-FOUND              VALUE 'N'.                 sstmt01p
+003499   05  WS-BNKACCT-AIX1-RID             PIC X(5).                  sstmt01p
+003510   05  WS-LAST-CONTACT-ID              PIC X(5).                  sstmt01p
+003520   05  WS-JCL-CARD-SAVE-AREA           PIC X(400).                sstmt01p
+003500                                                                  sstmt01p
+003600 01  WS-COMMAREA.                                                 sstmt01p
+003700 COPY CSTMTD01.                                                   sstmt01p
+003850                                                                  sstmt01p
+003860 01  WS-STR-REC.                                                  sstmt01p
+003870 COPY CBANKVSR.                                                   sstmt01p
+003800                                                                  sstmt01p
+003810 01  WS-BNKACCT-REC.                                              sstmt01p
+003820 COPY CBANKVAC.                                                   sstmt01p
+003830                                                                  sstmt01p
+003900 01  WS-PRINT-MSG-AREA.                                           sstmt01p
+004000   05  FILLER                                PIC X(28)            sstmt01p
+004100       VALUE 'Accepted print request for: '.                      sstmt01p
+004200   05  WS-PRINT-MSG-UID                      PIC X(5).            sstmt01p
+004300   05  FILLER                                PIC X(10)            sstmt01p
+004400       VALUE '. Send by '.                                        sstmt01p
+004500   05  WS-PRINT-MSG-METHOD                   PIC X(13).           sstmt01p
+004600                                                                  sstmt01p
+004700 01  WS-INTRDR-QUEUE                         PIC X(4)             sstmt01p
+004800     VALUE 'IRDR'.                                                sstmt01p
+004900                                                                  sstmt01p
+005000 01  WS-PERFORM-COUNTER                      PIC 9(3).            sstmt01p
+005100                                                                  sstmt01p
+005200 COPY CSTMTJCL.                                                   sstmt01p
+005300                                                                  sstmt01p
+005400 COPY CABENDD.                                                    sstmt01p
+005500                                                                  sstmt01p
+005600 LINKAGE SECTION.                                                 sstmt01p
+005700 01  DFHCOMMAREA.                                                 sstmt01p
+005800   05  LK-COMMAREA                           PIC X(1)             sstmt01p
+005900       OCCURS 1 TO 4096 TIMES                                     sstmt01p
+006000         DEPENDING ON WS-COMMAREA-LENGTH.                         sstmt01p
+006100                                                                  sstmt01p
+006200 COPY CENTRY.                                                     sstmt01p
+006300***************************************************************** sstmt01p
+006400* Move the passed data to our area                              * sstmt01p
+006500***************************************************************** sstmt01p
+006600     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            sstmt01p
+006700     MOVE DFHCOMMAREA TO WS-COMMAREA.                             sstmt01p
+006800                                                                  sstmt01p
+006900***************************************************************** sstmt01p
+007000* Initialize our output area                                    * sstmt01p
+007100***************************************************************** sstmt01p
+007200     MOVE SPACES TO CSTMTD01O-DATA.                               sstmt01p
+007210                                                                  sstmt01p
+007220******************************************************************sstmt01p
+007230* Reject an obviously invalid caller-supplied date range         *sstmt01p
+007240******************************************************************sstmt01p
+007250     IF CSTMTD01I-START-DATE IS GREATER THAN ZERO                 sstmt01p
+007260        AND CSTMTD01I-END-DATE IS GREATER THAN ZERO               sstmt01p
+007270        AND CSTMTD01I-END-DATE IS LESS THAN                       sstmt01p
+007280                           CSTMTD01I-START-DATE                   sstmt01p
+007290        MOVE Z'End date cannot be earlier than start date'        sstmt01p
+007291          TO CSTMTD01O-MESSAGE                                    sstmt01p
+007292        GO TO MAINLINE-EXIT                                       sstmt01p
+007293     END-IF.                                                      sstmt01p
+007310                                                                  sstmt01p
+007294     PERFORM GET-TODAY-DATE.                                      sstmt01p
+007295     MOVE WS-JCL-CARD-DATA TO WS-JCL-CARD-SAVE-AREA.              sstmt01p
+007296     MOVE ZERO TO CSTMTD01O-REQUEST-COUNT.                        sstmt01p
+007297******************************************************************sstmt01p
+007298* A caller may ask for a single contact id or, via the special  * sstmt01p
+007299* contact id of ALL, for every contact id with an account       * sstmt01p
+007300******************************************************************sstmt01p
+007301     IF CSTMTD01I-ALL-CONTACTS                                    sstmt01p
+007302        PERFORM PROCESS-ALL-CONTACTS                              sstmt01p
+007303     THRU PROCESS-ALL-CONTACTS-EXIT                               sstmt01p
+007303     ELSE                                                         sstmt01p
+007304        PERFORM PROCESS-ONE-CONTACT                               sstmt01p
+007305            THRU PROCESS-ONE-CONTACT-EXIT                         sstmt01p
+007306     END-IF.                                                      sstmt01p
+007306                                                                  sstmt01p
+012000***************************************************************** sstmt01p
+012100* Move the result back to the callers area                      * sstmt01p
+012200***************************************************************** sstmt01p
+012250 MAINLINE-EXIT.                                                   sstmt01p
+012300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       sstmt01p
+012400                                                                  sstmt01p
+012500***************************************************************** sstmt01p
+012600* Return to our caller                                          * sstmt01p
+012700***************************************************************** sstmt01p
+012800 COPY CRETURN.                                                    sstmt01p
+012810                                                                  sstmt01p
+012820***************************************************************** sstmt01p
+012830* Get today's date/time (used to stamp the request log record)  * sstmt01p
+012840***************************************************************** sstmt01p
+012850 GET-TODAY-DATE.                                                  sstmt01p
+012860     EXEC CICS ASKTIME                                            sstmt01p
+012870               ABSTIME(WS-ABSTIME)                                sstmt01p
+012880     END-EXEC.                                                    sstmt01p
+012890     EXEC CICS FORMATTIME                                         sstmt01p
+012900               ABSTIME(WS-ABSTIME)                                sstmt01p
+012910               YYYYMMDD(WS-TODAY-DATE)                            sstmt01p
+012920               TIME(WS-TODAY-TIME)                                sstmt01p
+012930     END-EXEC.                                                    sstmt01p
+012940 GET-TODAY-DATE-EXIT.                                             sstmt01p
+012950     EXIT.                                                        sstmt01p
+012960                                                                  sstmt01p
+012961******************************************************************sstmt01p
+012962* Browse BNKSTRQ for any request already logged today for this  * sstmt01p
+012963* contact id, regardless of status                              * sstmt01p
+012964******************************************************************sstmt01p
+012965 DUPLICATE-CHECK.                                                 sstmt01p
+012966     SET WS-DUP-NOT-FOUND TO TRUE.                                sstmt01p
+012967     MOVE LOW-VALUES TO WS-DUP-CHECK-KEY.                         sstmt01p
+012968     MOVE CSTMTD01I-CONTACT-ID TO WS-DUP-CHECK-CONTACT-ID.        sstmt01p
+012969     EXEC CICS STARTBR FILE('BNKSTRQ')                            sstmt01p
+012970                       RIDFLD(WS-DUP-CHECK-KEY)                   sstmt01p
+012971                       GTEQ                                       sstmt01p
+012972                       RESP(WS-RESP)                              sstmt01p
+012973     END-EXEC.                                                    sstmt01p
+012974     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   sstmt01p
+012975        GO TO DUPLICATE-CHECK-EXIT                                sstmt01p
+012976     END-IF.                                                      sstmt01p
+012977 DUPLICATE-CHECK-LOOP.                                            sstmt01p
+012978     EXEC CICS READNEXT FILE('BNKSTRQ')                           sstmt01p
+012979                        INTO(WS-STR-REC)                          sstmt01p
+012980                        LENGTH(LENGTH OF WS-STR-REC)              sstmt01p
+012981                        RIDFLD(WS-DUP-CHECK-KEY)                  sstmt01p
+012982                        RESP(WS-RESP)                             sstmt01p
+012983     END-EXEC.                                                    sstmt01p
+012984     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR                sstmt01p
+012985        STR-REC-CONTACT-ID IS NOT EQUAL TO                        sstmt01p
+012986                           CSTMTD01I-CONTACT-ID                   sstmt01p
+012987        GO TO DUPLICATE-CHECK-LOOP-EXIT                           sstmt01p
+012988     END-IF.                                                      sstmt01p
+012989     IF STR-REC-DATE IS EQUAL TO WS-TODAY-DATE-N                  sstmt01p
+012990        SET WS-DUP-FOUND TO TRUE                                  sstmt01p
+012991        GO TO DUPLICATE-CHECK-LOOP-EXIT                           sstmt01p
+012992     END-IF.                                                      sstmt01p
+012993     GO TO DUPLICATE-CHECK-LOOP.                                  sstmt01p
+012994 DUPLICATE-CHECK-LOOP-EXIT.                                       sstmt01p
+012995     EXEC CICS ENDBR FILE('BNKSTRQ')                              sstmt01p
+012996     END-EXEC.                                                    sstmt01p
+012997 DUPLICATE-CHECK-EXIT.                                            sstmt01p
+012998     EXIT.                                                        sstmt01p
+012999                                                                  sstmt01p
+013001***************************************************************** sstmt01p
+013002* Write the initial (queued) request-log record                 * sstmt01p
+013003***************************************************************** sstmt01p
+013000 LOG-REQUEST-WRITE.                                               sstmt01p
+013010     EXEC CICS WRITE FILE('BNKSTRQ')                              sstmt01p
+013020                   FROM(WS-STR-REC)                               sstmt01p
+013030                   RIDFLD(STR-REC-KEY)                            sstmt01p
+013040                   LENGTH(LENGTH OF WS-STR-REC)                   sstmt01p
+013050                   RESP(WS-RESP)                                  sstmt01p
+013060     END-EXEC.                                                    sstmt01p
+013070 LOG-REQUEST-WRITE-EXIT.                                          sstmt01p
+013080     EXIT.                                                        sstmt01p
+013090                                                                  sstmt01p
+013100***************************************************************** sstmt01p
+013110* Re-read the request-log record for update and rewrite its     * sstmt01p
+013120* status (queued -> submitted)                                  * sstmt01p
+013130***************************************************************** sstmt01p
+013140 LOG-REQUEST-UPDATE.                                              sstmt01p
+013150     EXEC CICS READ FILE('BNKSTRQ')                               sstmt01p
+013160                    INTO(WS-STR-REC)                              sstmt01p
+013170                    LENGTH(LENGTH OF WS-STR-REC)                  sstmt01p
+013180                    RIDFLD(STR-REC-KEY)                           sstmt01p
+013190                    UPDATE                                        sstmt01p
+013200                    RESP(WS-RESP)                                 sstmt01p
+013210     END-EXEC.                                                    sstmt01p
+013220     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       sstmt01p
+013230        SET STR-REC-SUBMITTED TO TRUE                             sstmt01p
+013240        EXEC CICS REWRITE FILE('BNKSTRQ')                         sstmt01p
+013250                       FROM(WS-STR-REC)                           sstmt01p
+013260                       LENGTH(LENGTH OF WS-STR-REC)               sstmt01p
+013270        END-EXEC                                                  sstmt01p
+013280     END-IF.                                                      sstmt01p
+013290 LOG-REQUEST-UPDATE-EXIT.                                         sstmt01p
+013300     EXIT.                                                        sstmt01p
+013310                                                                  sstmt01p
+013320******************************************************************sstmt01p
+013330* Log, submit and mark submitted the statement print request   *  sstmt01p
+013340* for a single contact id (skipped if already requested today)  * sstmt01p
+013350******************************************************************sstmt01p
+013360 PROCESS-ONE-CONTACT.                                             sstmt01p
+013370     MOVE WS-JCL-CARD-SAVE-AREA TO WS-JCL-CARD-DATA.              sstmt01p
+013380     PERFORM DUPLICATE-CHECK                                      sstmt01p
+013385         THRU DUPLICATE-CHECK-EXIT.                               sstmt01p
+013390     IF WS-DUP-FOUND                                              sstmt01p
+013400        MOVE Z'A statement request was already submitted today'   sstmt01p
+013410          TO CSTMTD01O-MESSAGE                                    sstmt01p
+013420        GO TO PROCESS-ONE-CONTACT-EXIT                            sstmt01p
+013430     END-IF.                                                      sstmt01p
+013440                                                                  sstmt01p
+013450***************************************************************** sstmt01p
+013460* Log the request to the statement-request log, initially       * sstmt01p
+013470* queued, before it is submitted to the internal reader         * sstmt01p
+013480***************************************************************** sstmt01p
+013490     MOVE CSTMTD01I-CONTACT-ID TO STR-REC-CONTACT-ID.             sstmt01p
+013500     MOVE EIBTASKN TO STR-REC-TASKN.                              sstmt01p
+013510     MOVE CSTMTD01I-METHOD TO STR-REC-METHOD.                     sstmt01p
+013520     MOVE WS-TODAY-DATE-N TO STR-REC-DATE.                        sstmt01p
+013530     MOVE WS-TODAY-TIME TO STR-REC-TIME.                          sstmt01p
+013540     SET STR-REC-QUEUED TO TRUE.                                  sstmt01p
+013550     PERFORM LOG-REQUEST-WRITE.                                   sstmt01p
+013560     MOVE EIBTASKN TO CSTMTD01O-REQUEST-ID.                       sstmt01p
+013570                                                                  sstmt01p
+013580***************************************************************** sstmt01p
+013590* Set up message to go to log                                   * sstmt01p
+013600***************************************************************** sstmt01p
+013610     MOVE CSTMTD01I-CONTACT-ID TO WS-PRINT-MSG-UID.               sstmt01p
+013620     IF CSTMTD01I-POST                                            sstmt01p
+013630        MOVE Z'regular mail' TO WS-PRINT-MSG-METHOD               sstmt01p
+013640     END-IF.                                                      sstmt01p
+013650     IF CSTMTD01I-EMAIL                                           sstmt01p
+013660        MOVE Z'E-Mail' TO WS-PRINT-MSG-METHOD                     sstmt01p
+013670     END-IF.                                                      sstmt01p
+013680     IF CSTMTD01I-FAX                                             sstmt01p
+013690        MOVE Z'Fax' TO WS-PRINT-MSG-METHOD                        sstmt01p
+013700     END-IF.                                                      sstmt01p
+013710     IF CSTMTD01I-SMS                                             sstmt01p
+013720        MOVE Z'SMS text' TO WS-PRINT-MSG-METHOD                   sstmt01p
+013730     END-IF.                                                      sstmt01p
+013740                                                                  sstmt01p
+013750***************************************************************** sstmt01p
+013760* Write the log message                                         * sstmt01p
+013770***************************************************************** sstmt01p
+013780     EXEC CICS WRITE                                              sstmt01p
+013790               OPERATOR                                           sstmt01p
+013800               TEXT(WS-PRINT-MSG-AREA)                            sstmt01p
+013810               TEXTLENGTH(LENGTH OF WS-PRINT-MSG-AREA)            sstmt01p
+013820     END-EXEC.                                                    sstmt01p
+013830                                                                  sstmt01p
+013840***************************************************************** sstmt01p
+013850* Set up the JCL to run the job                                 * sstmt01p
+013860***************************************************************** sstmt01p
+013870     INSPECT WS-JCL-CARD-TABLE                                    sstmt01p
+013880       REPLACING ALL '%%%%%' BY CSTMTD01I-CONTACT-ID.             sstmt01p
+013890     MOVE CSTMTD01I-START-DATE TO WS-DATE-RANGE-PARM-START.       sstmt01p
+013900     MOVE CSTMTD01I-END-DATE TO WS-DATE-RANGE-PARM-END.           sstmt01p
+013910     INSPECT WS-JCL-CARD-TABLE                                    sstmt01p
+013920       REPLACING ALL '########################' BY                sstmt01p
+013925                     WS-DATE-RANGE-PARM.                          sstmt01p
+013930                                                                  sstmt01p
+013940     DIVIDE LENGTH OF WS-JCL-CARD(1) INTO                         sstmt01p
+013950       LENGTH OF WS-JCL-CARD-TABLE GIVING WS-JCL-CARD-COUNT.      sstmt01p
+013960                                                                  sstmt01p
+013970***************************************************************** sstmt01p
+013980* Write the JCL to the internal reader TD queue                 * sstmt01p
+013990***************************************************************** sstmt01p
+014000     EXEC CICS ENQ                                                sstmt01p
+014010          RESOURCE(WS-INTRDR-QUEUE)                               sstmt01p
+014020          RESP(WS-RESP)                                           sstmt01p
+014030     END-EXEC.                                                    sstmt01p
+014040                                                                  sstmt01p
+014050     PERFORM VARYING WS-PERFORM-COUNTER FROM 1 BY 1               sstmt01p
+014060       UNTIL WS-PERFORM-COUNTER IS GREATER THAN WS-JCL-CARD-COUNT sstmt01p
+014070         EXEC CICS WRITEQ TD                                      sstmt01p
+014080              QUEUE(WS-INTRDR-QUEUE)                              sstmt01p
+014090              FROM(WS-JCL-CARD(WS-PERFORM-COUNTER))               sstmt01p
+014100              RESP(WS-RESP)                                       sstmt01p
+014110         END-EXEC                                                 sstmt01p
+014120     END-PERFORM.                                                 sstmt01p
+014130                                                                  sstmt01p
+014140***************************************************************** sstmt01p
+014150* Mark the logged request as submitted                          * sstmt01p
+014160***************************************************************** sstmt01p
+014170     PERFORM LOG-REQUEST-UPDATE.                                  sstmt01p
+014180     ADD 1 TO CSTMTD01O-REQUEST-COUNT.                            sstmt01p
+014190 PROCESS-ONE-CONTACT-EXIT.                                        sstmt01p
+014200     EXIT.                                                        sstmt01p
+014210                                                                  sstmt01p
+014220******************************************************************sstmt01p
+014230* Bulk mode: browse every distinct contact id that owns an      * sstmt01p
+014240* account (BNKACC1 alternate index) and process each one        * sstmt01p
+014250******************************************************************sstmt01p
+014260 PROCESS-ALL-CONTACTS.                                            sstmt01p
+014270     MOVE LOW-VALUES TO WS-BNKACCT-AIX1-RID.                      sstmt01p
+014280     EXEC CICS STARTBR FILE('BNKACC1')                            sstmt01p
+014290               RIDFLD(WS-BNKACCT-AIX1-RID)                        sstmt01p
+014300               GTEQ                                               sstmt01p
+014310               RESP(WS-RESP)                                      sstmt01p
+014320     END-EXEC.                                                    sstmt01p
+014330     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   sstmt01p
+014340        GO TO PROCESS-ALL-CONTACTS-EXIT                           sstmt01p
+014350     END-IF.                                                      sstmt01p
+014360     MOVE LOW-VALUES TO WS-LAST-CONTACT-ID.                       sstmt01p
+014370 PROCESS-ALL-CONTACTS-LOOP.                                       sstmt01p
+014380     EXEC CICS READNEXT FILE('BNKACC1')                           sstmt01p
+014390               INTO(WS-BNKACCT-REC)                               sstmt01p
+014400               LENGTH(LENGTH OF WS-BNKACCT-REC)                   sstmt01p
+014410               RIDFLD(WS-BNKACCT-AIX1-RID)                        sstmt01p
+014420               RESP(WS-RESP)                                      sstmt01p
+014430     END-EXEC.                                                    sstmt01p
+014440     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   sstmt01p
+014450        GO TO PROCESS-ALL-CONTACTS-LOOP-EXIT                      sstmt01p
+014460     END-IF.                                                      sstmt01p
+014470     IF BAC-REC-PID IS NOT EQUAL TO WS-LAST-CONTACT-ID            sstmt01p
+014480        MOVE BAC-REC-PID TO WS-LAST-CONTACT-ID                    sstmt01p
+014490        MOVE BAC-REC-PID TO CSTMTD01I-CONTACT-ID                  sstmt01p
+014500        PERFORM PROCESS-ONE-CONTACT                               sstmt01p
+014505            THRU PROCESS-ONE-CONTACT-EXIT                         sstmt01p
+014510     END-IF.                                                      sstmt01p
+014520     GO TO PROCESS-ALL-CONTACTS-LOOP.                             sstmt01p
+014530 PROCESS-ALL-CONTACTS-LOOP-EXIT.                                  sstmt01p
+014540     EXEC CICS ENDBR FILE('BNKACC1')                              sstmt01p
+014550     END-EXEC.                                                    sstmt01p
+014560 PROCESS-ALL-CONTACTS-EXIT.                                       sstmt01p
+014570     EXIT.                                                        sstmt01p
+014580                                                                  sstmt01p
+012900                                                                  sstmt01p
+013000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     sstmt01p
