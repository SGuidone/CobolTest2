@@ -1,100 +1,216 @@
-000100***************************************************************** dbank01p
-000200*                                                               * dbank01p
-000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank01p
-000400*   This demonstration program is provided for use by users     * dbank01p
-000500*   of Micro Focus products and may be used, modified and       * dbank01p
-000600*   distributed as part of your application provided that       * dbank01p
-000700*   you properly acknowledge the copyright of Micro Focus       * dbank01p
-000800*   in this material.                                           * dbank01p
-000900*                                                               * dbank01p
-001000***************************************************************** dbank01p
-001100                                                                  dbank01p
-001200***************************************************************** dbank01p
-001300* Program:     DBANK01P.CBL                                     * dbank01p
-001400* Function:    Obtain User details                              * dbank01p
-001500*              VSAM version                                     * dbank01p
-001600***************************************************************** dbank01p
-001700                                                                  dbank01p
-001800 IDENTIFICATION DIVISION.                                         dbank01p
-001900 PROGRAM-ID.                                                      dbank01p
-002000     DBANK01P.                                                    dbank01p
-002100 DATE-WRITTEN.                                                    dbank01p
-002200     September 2002.                                              dbank01p
-002300 DATE-COMPILED.                                                   dbank01p
-002400     Today.                                                       dbank01p
-002500                                                                  dbank01p
-002600 ENVIRONMENT DIVISION.                                            dbank01p
-002700                                                                  dbank01p
-002800 DATA DIVISION.                                                   dbank01p
-002900                                                                  dbank01p
-003000 WORKING-STORAGE SECTION.                                         dbank01p
-003100 01  WS-MISC-STORAGE.                                             dbank01p
-003200   05  WS-PROGRAM-ID                         PIC X(8)             dbank01p
-003300       VALUE 'DBANK01P'.                                          dbank01p
-003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank01p
-003500   05  WS-RESP                               PIC S9(8) COMP.      dbank01p
-003600   05  WS-BNKCUST-RID                        PIC X(5).            dbank01p
-003700                                                                  dbank01p
-003800 01 WS-BNKCUST-REC.                                               dbank01p
-003900 COPY CBANKVCS.                                                   dbank01p
-004000                                                                  dbank01p
-004100 01  WS-COMMAREA.                                                 dbank01p
-004200 COPY CBANKD01.                                                   dbank01p
-004300                                                                  dbank01p
-004400 COPY CABENDD.                                                    dbank01p
-004500                                                                  dbank01p
-004600 LINKAGE SECTION.                                                 dbank01p
-004700 01  DFHCOMMAREA.                                                 dbank01p
-004800   05  LK-COMMAREA                           PIC X(1)             dbank01p
-004900       OCCURS 1 TO 4096 TIMES                                     dbank01p
-005000         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank01p
-005100                                                                  dbank01p
-005200 COPY CENTRY.                                                     dbank01p
-005300***************************************************************** dbank01p
-005400* Move the passed data to our area                              * dbank01p
-005500***************************************************************** dbank01p
-005600     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank01p
-005700     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank01p
-005800                                                                  dbank01p
-005900***************************************************************** dbank01p
-006000* Initialize our output area                                    * dbank01p
-006100***************************************************************** dbank01p
-006200     MOVE SPACES TO CD01O-DATA.                                   dbank01p
-006300                                                                  dbank01p
-006400***************************************************************** dbank01p
-006500* Now attempt to get the requested record                       * dbank01p
-006600***************************************************************** dbank01p
-006700     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.                     dbank01p
-006800     EXEC CICS READ FILE('BNKCUST')                               dbank01p
-006900                    INTO(WS-BNKCUST-REC)                          dbank01p
-007000                    LENGTH(LENGTH OF WS-BNKCUST-REC)              dbank01p
-007100                    RIDFLD(WS-BNKCUST-RID)                        dbank01p
-007200                    RESP(WS-RESP)                                 dbank01p
-007300     END-EXEC.                                                    dbank01p
-007400                                                                  dbank01p
-007500***************************************************************** dbank01p
-007600* Did we get the record OK                                      * dbank01p
-007700***************************************************************** dbank01p
-007800     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank01p
-007900        MOVE BCS-REC-PID TO CD01O-PERSON-PID                      dbank01p
-008000        MOVE BCS-REC-NAME TO CD01O-PERSON-NAME                    dbank01p
-008100     END-IF.                                                      dbank01p
-008200                                                                  dbank01p
-008300***************************************************************** dbank01p
-008400* Was the record not found?                                     * dbank01p
-008500***************************************************************** dbank01p
-008600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank01p
-008700        MOVE 'Person not found' TO CD01O-PERSON-NAME              dbank01p
-008800     END-IF.                                                      dbank01p
-008900                                                                  dbank01p
-009000***************************************************************** dbank01p
-009100* Move the result back to the callers area                      * dbank01p
-009200***************************************************************** dbank01p
-009300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank01p
-009400                                                                  dbank01p
-009500***************************************************************** dbank01p
-009600* Return to our caller                                          * dbank01p
-009700***************************************************************** dbank01p
-009800 COPY CRETURN.                                                    dbank01p
-009900                                                                  dbank01p
-010000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank01p
+000100***************************************************************** dbank01p
+000200*                                                               * dbank01p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank01p
+000400*   This demonstration program is provided for use by users     * dbank01p
+000500*   of Micro Focus products and may be used, modified and       * dbank01p
+000600*   distributed as part of your application provided that       * dbank01p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank01p
+000800*   in this material.                                           * dbank01p
+000900*                                                               * dbank01p
+001000***************************************************************** dbank01p
+001100                                                                  dbank01p
+001200***************************************************************** dbank01p
+001300* Program:     DBANK01P.CBL                                     * dbank01p
+001400* Function:    Obtain User details                              * dbank01p
+001500*              VSAM version                                     * dbank01p
+001600***************************************************************** dbank01p
+001700                                                                  dbank01p
+001800 IDENTIFICATION DIVISION.                                         dbank01p
+001900 PROGRAM-ID.                                                      dbank01p
+002000     DBANK01P.                                                    dbank01p
+002100 DATE-WRITTEN.                                                    dbank01p
+002200     September 2002.                                              dbank01p
+002300 DATE-COMPILED.                                                   dbank01p
+002400     Today.                                                       dbank01p
+002500                                                                  dbank01p
+002600 ENVIRONMENT DIVISION.                                            dbank01p
+002700                                                                  dbank01p
+002800 DATA DIVISION.                                                   dbank01p
+002900                                                                  dbank01p
+003000 WORKING-STORAGE SECTION.                                         dbank01p
+003100 01  WS-MISC-STORAGE.                                             dbank01p
+003200   05  WS-PROGRAM-ID                         PIC X(8)             dbank01p
+003300       VALUE 'DBANK01P'.                                          dbank01p
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank01p
+003500   05  WS-RESP                               PIC S9(8) COMP.      dbank01p
+003600   05  WS-BNKCUST-RID                        PIC X(5).            dbank01p
+003610   05  WS-BNKCUST-AIX1-RID                   PIC X(25).           dbank01p
+003620   05  WS-SUB1                               PIC S9(4) COMP.      dbank01p
+003630   05  WS-COUNT                              PIC S9(4) COMP.      dbank01p
+003640   05  WS-NAME-LEN                           PIC S9(4) COMP.      dbank01p
+003650                                                                  dbank01p
+003660 01  WS-AUDIT-RECORD.                                             dbank01p
+003670   05  WS-AUDIT-PGM                          PIC X(8).            dbank01p
+003680   05  FILLER                                PIC X(1) VALUE SPACE.dbank01p
+003690   05  WS-AUDIT-TERM                         PIC X(4).            dbank01p
+003700   05  FILLER                                PIC X(1) VALUE SPACE.dbank01p
+003710   05  WS-AUDIT-FUNCTION                     PIC X(1).            dbank01p
+003720   05  FILLER                                PIC X(1) VALUE SPACE.dbank01p
+003730   05  WS-AUDIT-KEY                          PIC X(25).           dbank01p
+003740   05  FILLER                                PIC X(1) VALUE SPACE.dbank01p
+003750   05  WS-AUDIT-DATE                         PIC X(8).            dbank01p
+003760   05  FILLER                                PIC X(1) VALUE SPACE.dbank01p
+003770   05  WS-AUDIT-TIME                         PIC X(6).            dbank01p
+003780                                                                  dbank01p
+003790 01  WS-AUDIT-QUEUE                          PIC X(4)             dbank01p
+003800     VALUE 'AUDT'.                                                dbank01p
+003810                                                                  dbank01p
+003820 01  WS-ASKTIME-AREA.                                             dbank01p
+003830   05  WS-ABSTIME                            PIC S9(15) COMP-3.   dbank01p
+003840                                                                  dbank01p
+003850 01 WS-BNKCUST-REC.                                               dbank01p
+003900 COPY CBANKVCS.                                                   dbank01p
+004000                                                                  dbank01p
+004100 01  WS-COMMAREA.                                                 dbank01p
+004200 COPY CBANKD01.                                                   dbank01p
+004300                                                                  dbank01p
+004400 COPY CABENDD.                                                    dbank01p
+004500                                                                  dbank01p
+004600 LINKAGE SECTION.                                                 dbank01p
+004700 01  DFHCOMMAREA.                                                 dbank01p
+004800   05  LK-COMMAREA                           PIC X(1)             dbank01p
+004900       OCCURS 1 TO 4096 TIMES                                     dbank01p
+005000         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank01p
+005100                                                                  dbank01p
+005200 COPY CENTRY.                                                     dbank01p
+005300***************************************************************** dbank01p
+005400* Move the passed data to our area                              * dbank01p
+005500***************************************************************** dbank01p
+005600     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank01p
+005700     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank01p
+005800                                                                  dbank01p
+005900***************************************************************** dbank01p
+006000* Initialize our output area                                    * dbank01p
+006100***************************************************************** dbank01p
+006200     MOVE SPACES TO CD01O-DATA.                                   dbank01p
+006210     MOVE ZERO TO CD01O-MATCH-COUNT.                              dbank01p
+006220                                                                  dbank01p
+006230***************************************************************** dbank01p
+006240* Now attempt to get the requested record(s)                    * dbank01p
+006250***************************************************************** dbank01p
+006260     EVALUATE TRUE                                                dbank01p
+006270       WHEN CD01I-SEARCH-BY-NAME                                  dbank01p
+006280         PERFORM NAME-SEARCH-PROCESS                              dbank01p
+006285              THRU NAME-SEARCH-PROCESS-EXIT                       dbank01p
+006290       WHEN OTHER                                                 dbank01p
+006300         PERFORM PID-LOOKUP-PROCESS                               dbank01p
+006310     END-EVALUATE.                                                dbank01p
+006320                                                                  dbank01p
+006330***************************************************************** dbank01p
+006340* Log this lookup to the audit trail                            * dbank01p
+006350***************************************************************** dbank01p
+006360     PERFORM AUDIT-LOOKUP.                                        dbank01p
+006370                                                                  dbank01p
+009000***************************************************************** dbank01p
+009100* Move the result back to the callers area                      * dbank01p
+009200***************************************************************** dbank01p
+009300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank01p
+009400                                                                  dbank01p
+009500***************************************************************** dbank01p
+009600* Return to our caller                                          * dbank01p
+009700***************************************************************** dbank01p
+009800 COPY CRETURN.                                                    dbank01p
+009810                                                                  dbank01p
+009820***************************************************************** dbank01p
+009830* Look up a single customer by their Person-ID                  * dbank01p
+009840***************************************************************** dbank01p
+009850 PID-LOOKUP-PROCESS.                                              dbank01p
+009860     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.                     dbank01p
+009870     EXEC CICS READ FILE('BNKCUST')                               dbank01p
+009880                    INTO(WS-BNKCUST-REC)                          dbank01p
+009890                    LENGTH(LENGTH OF WS-BNKCUST-REC)              dbank01p
+009900                    RIDFLD(WS-BNKCUST-RID)                        dbank01p
+009910                    RESP(WS-RESP)                                 dbank01p
+009920     END-EXEC.                                                    dbank01p
+009930     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank01p
+009940        MOVE BCS-REC-PID TO CD01O-PERSON-PID                      dbank01p
+009950        MOVE BCS-REC-NAME TO CD01O-PERSON-NAME                    dbank01p
+009960        MOVE BCS-REC-TELNO TO CD01O-PERSON-TELNO                  dbank01p
+009970        MOVE BCS-REC-EMAIL TO CD01O-PERSON-EMAIL                  dbank01p
+009980     END-IF.                                                      dbank01p
+009990     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank01p
+010000        MOVE 'Person not found' TO CD01O-PERSON-NAME              dbank01p
+010010     END-IF.                                                      dbank01p
+010020 PID-LOOKUP-PROCESS-EXIT.                                         dbank01p
+010030     EXIT.                                                        dbank01p
+010040                                                                  dbank01p
+010050***************************************************************** dbank01p
+010060* Browse BNKCUS1 (customer name alternate index) for customers    dbank01p
+010070* whose name begins with the requested search text                dbank01p
+010080***************************************************************** dbank01p
+010090 NAME-SEARCH-PROCESS.                                             dbank01p
+010100     IF CD01I-SEARCH-NAME IS EQUAL TO SPACES                      dbank01p
+010110        GO TO NAME-SEARCH-PROCESS-EXIT                            dbank01p
+010120     END-IF.                                                      dbank01p
+010130     MOVE 0 TO WS-NAME-LEN.                                       dbank01p
+010140     INSPECT CD01I-SEARCH-NAME TALLYING WS-NAME-LEN               dbank01p
+010150       FOR CHARACTERS BEFORE INITIAL SPACE.                       dbank01p
+010155     IF WS-NAME-LEN IS EQUAL TO ZERO                              dbank01p
+010157        GO TO NAME-SEARCH-PROCESS-EXIT                            dbank01p
+010159     END-IF.                                                      dbank01p
+010160     MOVE CD01I-SEARCH-NAME TO WS-BNKCUST-AIX1-RID.               dbank01p
+010170     EXEC CICS STARTBR FILE('BNKCUS1')                            dbank01p
+010180                       RIDFLD(WS-BNKCUST-AIX1-RID)                dbank01p
+010190                       GTEQ                                       dbank01p
+010200     END-EXEC.                                                    dbank01p
+010210     MOVE 0 TO WS-SUB1.                                           dbank01p
+010220     MOVE 0 TO WS-COUNT.                                          dbank01p
+010230 NAME-SEARCH-LOOP.                                                dbank01p
+010240     ADD 1 TO WS-SUB1.                                            dbank01p
+010250     IF WS-SUB1 IS GREATER THAN 10                                dbank01p
+010260        GO TO NAME-SEARCH-LOOP-EXIT                               dbank01p
+010270     END-IF.                                                      dbank01p
+010280     EXEC CICS READNEXT FILE('BNKCUS1')                           dbank01p
+010290                        INTO(WS-BNKCUST-REC)                      dbank01p
+010300                        LENGTH(LENGTH OF WS-BNKCUST-REC)          dbank01p
+010310                        RIDFLD(WS-BNKCUST-AIX1-RID)               dbank01p
+010320                        RESP(WS-RESP)                             dbank01p
+010330     END-EXEC.                                                    dbank01p
+010340     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank01p
+010350        GO TO NAME-SEARCH-LOOP-EXIT                               dbank01p
+010360     END-IF.                                                      dbank01p
+010370     IF BCS-REC-NAME(1:WS-NAME-LEN) IS NOT EQUAL TO               dbank01p
+010380        CD01I-SEARCH-NAME(1:WS-NAME-LEN)                          dbank01p
+010390        GO TO NAME-SEARCH-LOOP-EXIT                               dbank01p
+010400     END-IF.                                                      dbank01p
+010410     MOVE BCS-REC-PID TO CD01O-MATCH-PID (WS-SUB1).               dbank01p
+010420     MOVE BCS-REC-NAME TO CD01O-MATCH-NAME (WS-SUB1).             dbank01p
+010430     ADD 1 TO WS-COUNT.                                           dbank01p
+010440     GO TO NAME-SEARCH-LOOP.                                      dbank01p
+010450 NAME-SEARCH-LOOP-EXIT.                                           dbank01p
+010460     EXEC CICS ENDBR FILE('BNKCUS1')                              dbank01p
+010470     END-EXEC.                                                    dbank01p
+010480     MOVE WS-COUNT TO CD01O-MATCH-COUNT.                          dbank01p
+010490 NAME-SEARCH-PROCESS-EXIT.                                        dbank01p
+010500     EXIT.                                                        dbank01p
+010510                                                                  dbank01p
+010520***************************************************************** dbank01p
+010530* Write an audit trail entry for this lookup to the AUDT queue    dbank01p
+010540***************************************************************** dbank01p
+010550 AUDIT-LOOKUP.                                                    dbank01p
+010560     MOVE WS-PROGRAM-ID TO WS-AUDIT-PGM.                          dbank01p
+010570     MOVE EIBTRMID TO WS-AUDIT-TERM.                              dbank01p
+010580     MOVE CD01I-FUNCTION TO WS-AUDIT-FUNCTION.                    dbank01p
+010590     IF CD01I-SEARCH-BY-NAME                                      dbank01p
+010600        MOVE CD01I-SEARCH-NAME TO WS-AUDIT-KEY                    dbank01p
+010610     ELSE                                                         dbank01p
+010620        MOVE CD01I-PERSON-PID TO WS-AUDIT-KEY                     dbank01p
+010630     END-IF.                                                      dbank01p
+010640     EXEC CICS ASKTIME                                            dbank01p
+010650               ABSTIME(WS-ABSTIME)                                dbank01p
+010660     END-EXEC.                                                    dbank01p
+010670     EXEC CICS FORMATTIME                                         dbank01p
+010680               ABSTIME(WS-ABSTIME)                                dbank01p
+010690               YYYYMMDD(WS-AUDIT-DATE)                            dbank01p
+010700               TIME(WS-AUDIT-TIME)                                dbank01p
+010710     END-EXEC.                                                    dbank01p
+010720     EXEC CICS WRITEQ TD                                          dbank01p
+010730               QUEUE(WS-AUDIT-QUEUE)                              dbank01p
+010740               FROM(WS-AUDIT-RECORD)                              dbank01p
+010750               LENGTH(LENGTH OF WS-AUDIT-RECORD)                  dbank01p
+010760               RESP(WS-RESP)                                      dbank01p
+010770     END-EXEC.                                                    dbank01p
+010780 AUDIT-LOOKUP-EXIT.                                               dbank01p
+010790     EXIT.                                                        dbank01p
+010800                                                                  dbank01p
+010810* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank01p
