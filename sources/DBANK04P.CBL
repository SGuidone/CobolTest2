@@ -0,0 +1,170 @@
+000100***************************************************************** dbank04p
+000200*                                                               * dbank04p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank04p
+000400*   This demonstration program is provided for use by users     * dbank04p
+000500*   of Micro Focus products and may be used, modified and       * dbank04p
+000600*   distributed as part of your application provided that       * dbank04p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank04p
+000800*   in this material.                                           * dbank04p
+000900*                                                               * dbank04p
+001000***************************************************************** dbank04p
+001100                                                                  dbank04p
+001200***************************************************************** dbank04p
+001300* Program:     DBANK04P.CBL                                     * dbank04p
+001400* Function:    Calculate loan repayments and submit loan        * dbank04p
+001500*              applications                                     * dbank04p
+001600*              VSAM version                                     * dbank04p
+001700***************************************************************** dbank04p
+001800                                                                  dbank04p
+001900 IDENTIFICATION DIVISION.                                         dbank04p
+002000 PROGRAM-ID.                                                      dbank04p
+002100     DBANK04P.                                                    dbank04p
+002200 DATE-WRITTEN.                                                    dbank04p
+002300     August 2026.                                                 dbank04p
+002400 DATE-COMPILED.                                                   dbank04p
+002500     Today.                                                       dbank04p
+002600                                                                  dbank04p
+002700 ENVIRONMENT DIVISION.                                            dbank04p
+002800                                                                  dbank04p
+002900 DATA DIVISION.                                                   dbank04p
+003000                                                                  dbank04p
+003100 WORKING-STORAGE SECTION.                                         dbank04p
+003200 01  WS-MISC-STORAGE.                                             dbank04p
+003300   05  WS-PROGRAM-ID                         PIC X(8)             dbank04p
+003400       VALUE 'DBANK04P'.                                          dbank04p
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank04p
+003600   05  WS-RESP                               PIC S9(8) COMP.      dbank04p
+003700   05  WS-ABSTIME                            PIC S9(15) COMP-3.   dbank04p
+003800   05  WS-TODAY-DATE                         PIC X(8).            dbank04p
+003900   05  WS-TODAY-DATE-N REDEFINES WS-TODAY-DATE PIC 9(8).          dbank04p
+004000   05  WS-TODAY-TIME                         PIC X(6).            dbank04p
+004100   05  WS-MONTHLY-RATE                       PIC S9(3)V9(9)       dbank04p
+004200       COMP-3.                                                    dbank04p
+004300   05  WS-GROWTH-FACTOR                      PIC S9(3)V9(9)       dbank04p
+004400       COMP-3.                                                    dbank04p
+004500   05  WS-QUEUE-KEY.                                              dbank04p
+004600     10  WS-QUEUE-CONTACT-ID                 PIC X(5).            dbank04p
+004700     10  WS-QUEUE-TASKN                      PIC 9(7).            dbank04p
+004800                                                                  dbank04p
+004900 01  WS-BNKLOAN-REC.                                              dbank04p
+005000 COPY CBANKVLN.                                                   dbank04p
+005100                                                                  dbank04p
+005200 01  WS-COMMAREA.                                                 dbank04p
+005300 COPY CBANKD04.                                                   dbank04p
+005400                                                                  dbank04p
+005500 COPY CABENDD.                                                    dbank04p
+005600                                                                  dbank04p
+005700 LINKAGE SECTION.                                                 dbank04p
+005800 01  DFHCOMMAREA.                                                 dbank04p
+005900   05  LK-COMMAREA                           PIC X(1)             dbank04p
+006000       OCCURS 1 TO 4096 TIMES                                     dbank04p
+006100         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank04p
+006200                                                                  dbank04p
+006300 COPY CENTRY.                                                     dbank04p
+006400***************************************************************** dbank04p
+006500* Move the passed data to our area                              * dbank04p
+006600***************************************************************** dbank04p
+006700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank04p
+006800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank04p
+006900                                                                  dbank04p
+007000***************************************************************** dbank04p
+007100* Initialize our output area                                    * dbank04p
+007200***************************************************************** dbank04p
+007300     MOVE SPACES TO CD04O-DATA.                                   dbank04p
+007400     SET CD04O-APP-NOT-SUBMITTED TO TRUE.                         dbank04p
+007500                                                                  dbank04p
+007600***************************************************************** dbank04p
+007700* Now attempt to satisfy the requested function                 * dbank04p
+007800***************************************************************** dbank04p
+007900     PERFORM CALCULATE-LOAN-PROCESS.                              dbank04p
+008000     IF CD04I-SUBMIT                                              dbank04p
+008100        PERFORM SUBMIT-LOAN-PROCESS                               dbank04p
+008200     END-IF.                                                      dbank04p
+008300                                                                  dbank04p
+008400***************************************************************** dbank04p
+008500* Move the result back to the callers area                      * dbank04p
+008600***************************************************************** dbank04p
+008700     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank04p
+008800                                                                  dbank04p
+008900***************************************************************** dbank04p
+009000* Return to our caller                                          * dbank04p
+009100***************************************************************** dbank04p
+009200 COPY CRETURN.                                                    dbank04p
+009300                                                                  dbank04p
+009400***************************************************************** dbank04p
+009500* Calculate the level monthly repayment for the requested       * dbank04p
+009600* principal/annual rate/term using the standard amortization    * dbank04p
+009700* formula, then derive the total repayment and total interest   * dbank04p
+009800***************************************************************** dbank04p
+009900 CALCULATE-LOAN-PROCESS.                                          dbank04p
+010000     IF CD04I-TERM-MONTHS IS EQUAL TO ZERO                        dbank04p
+010100        GO TO CALCULATE-LOAN-PROCESS-EXIT                         dbank04p
+010200     END-IF.                                                      dbank04p
+010300     COMPUTE WS-MONTHLY-RATE ROUNDED =                            dbank04p
+010400         CD04I-RATE / 100 / 12.                                   dbank04p
+010500     IF WS-MONTHLY-RATE IS EQUAL TO ZERO                          dbank04p
+010600        COMPUTE CD04O-MONTHLY-PAYMENT ROUNDED =                   dbank04p
+010700            CD04I-PRINCIPAL / CD04I-TERM-MONTHS                   dbank04p
+010800     ELSE                                                         dbank04p
+010900        COMPUTE WS-GROWTH-FACTOR ROUNDED =                        dbank04p
+011000            (1 + WS-MONTHLY-RATE) ** CD04I-TERM-MONTHS            dbank04p
+011100        COMPUTE CD04O-MONTHLY-PAYMENT ROUNDED =                   dbank04p
+011200            CD04I-PRINCIPAL * WS-MONTHLY-RATE * WS-GROWTH-FACTOR  dbank04p
+011300            / (WS-GROWTH-FACTOR - 1)                              dbank04p
+011400     END-IF.                                                      dbank04p
+011500     COMPUTE CD04O-TOTAL-REPAYMENT ROUNDED =                      dbank04p
+011600         CD04O-MONTHLY-PAYMENT * CD04I-TERM-MONTHS.               dbank04p
+011700     COMPUTE CD04O-TOTAL-INTEREST ROUNDED =                       dbank04p
+011800         CD04O-TOTAL-REPAYMENT - CD04I-PRINCIPAL.                 dbank04p
+011900 CALCULATE-LOAN-PROCESS-EXIT.                                     dbank04p
+012000     EXIT.                                                        dbank04p
+012100                                                                  dbank04p
+012200***************************************************************** dbank04p
+012300* Submit the calculated loan as an application, queued for      * dbank04p
+012400* later processing, keyed by contact id + this task number      * dbank04p
+012500***************************************************************** dbank04p
+012600 SUBMIT-LOAN-PROCESS.                                             dbank04p
+012700     MOVE CD04I-CONTACT-ID TO LN-REC-CONTACT-ID.                  dbank04p
+012800     MOVE EIBTASKN TO LN-REC-TASKN.                               dbank04p
+012900     MOVE CD04I-PRINCIPAL TO LN-REC-PRINCIPAL.                    dbank04p
+013000     MOVE CD04I-RATE TO LN-REC-RATE.                              dbank04p
+013100     MOVE CD04I-TERM-MONTHS TO LN-REC-TERM-MONTHS.                dbank04p
+013200     MOVE CD04O-MONTHLY-PAYMENT TO LN-REC-PAYMENT.                dbank04p
+013300     PERFORM GET-TODAY-DATE.                                      dbank04p
+013400     MOVE WS-TODAY-DATE-N TO LN-REC-DATE.                         dbank04p
+013500     SET LN-REC-QUEUED TO TRUE.                                   dbank04p
+013600     EXEC CICS WRITE FILE('BNKLOAN')                              dbank04p
+013700               FROM(WS-BNKLOAN-REC)                               dbank04p
+013800               RIDFLD(LN-REC-KEY)                                 dbank04p
+013900               LENGTH(LENGTH OF WS-BNKLOAN-REC)                   dbank04p
+014000               RESP(WS-RESP)                                      dbank04p
+014100     END-EXEC.                                                    dbank04p
+014200     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank04p
+014300        SET CD04O-APP-QUEUED TO TRUE                              dbank04p
+014400        MOVE EIBTASKN TO CD04O-APP-REF                            dbank04p
+014500        MOVE Z'Loan application submitted for review'             dbank04p
+014600          TO CD04O-MESSAGE                                        dbank04p
+014700     ELSE                                                         dbank04p
+014800        SET CD04O-APP-REJECTED TO TRUE                            dbank04p
+014900        MOVE Z'Unable to submit loan application'                 dbank04p
+015000          TO CD04O-MESSAGE                                        dbank04p
+015100     END-IF.                                                      dbank04p
+015200 SUBMIT-LOAN-PROCESS-EXIT.                                        dbank04p
+015300     EXIT.                                                        dbank04p
+015400                                                                  dbank04p
+015500***************************************************************** dbank04p
+015600* Get today's date (used to stamp the loan application record)  * dbank04p
+015700***************************************************************** dbank04p
+015800 GET-TODAY-DATE.                                                  dbank04p
+015900     EXEC CICS ASKTIME                                            dbank04p
+016000               ABSTIME(WS-ABSTIME)                                dbank04p
+016100     END-EXEC.                                                    dbank04p
+016200     EXEC CICS FORMATTIME                                         dbank04p
+016300               ABSTIME(WS-ABSTIME)                                dbank04p
+016400               YYYYMMDD(WS-TODAY-DATE)                            dbank04p
+016500               TIME(WS-TODAY-TIME)                                dbank04p
+016600     END-EXEC.                                                    dbank04p
+016700 GET-TODAY-DATE-EXIT.                                             dbank04p
+016800     EXIT.                                                        dbank04p
+016900                                                                  dbank04p
+017000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank04p
