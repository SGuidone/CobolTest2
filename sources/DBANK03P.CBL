@@ -1,213 +1,1008 @@
-000100***************************************************************** dbank03p
-000200*                                                               * dbank03p
-000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank03p
-000400*   This demonstration program is provided for use by users     * dbank03p
-000500*   of Micro Focus products and may be used, modified and       * dbank03p
-000600*   distributed as part of your application provided that       * dbank03p
-000700*   you properly acknowledge the copyright of Micro Focus       * dbank03p
-000800*   in this material.                                           * dbank03p
-000900*                                                               * dbank03p
-001000***************************************************************** dbank03p
-001100                                                                  dbank03p
-001200***************************************************************** dbank03p
-001300* Program:     DBANK03P.CBL                                     * dbank03p
-001400* Function:    Obtain Bank Account balances                     * dbank03p
-001500*              VSAM version                                     * dbank03p
-001600***************************************************************** dbank03p
-001700                                                                  dbank03p
-001800 IDENTIFICATION DIVISION.                                         dbank03p
-001900 PROGRAM-ID.                                                      dbank03p
-002000     DBANK03P.                                                    dbank03p
-002100 DATE-WRITTEN.                                                    dbank03p
-002200     September 2002.                                              dbank03p
-002300 DATE-COMPILED.                                                   dbank03p
-002400     Today.                                                       dbank03p
-002500                                                                  dbank03p
-002600 ENVIRONMENT DIVISION.                                            dbank03p
-002700                                                                  dbank03p
-002800 DATA DIVISION.                                                   dbank03p
-002900                                                                  dbank03p
-003000 WORKING-STORAGE SECTION.                                         dbank03p
-003100 01  WS-MISC-STORAGE.                                             dbank03p
-003200   05  WS-PROGRAM-ID                         PIC X(8)             dbank03p
-003300       VALUE 'DBANK03P'.                                          dbank03p
-003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank03p
-003500   05  WS-RESP                               PIC S9(8) COMP.      dbank03p
-003600   05  WS-SUB1                               PIC S9(4) COMP.      dbank03p
-003700   05  WS-SUB2                               PIC S9(4) COMP.      dbank03p
-003800   05  WS-COUNT                              PIC S9(4) COMP.      dbank03p
-003900   05  WS-REC-TYPE                           PIC X(1).            dbank03p
-004000   05  WS-REC-TYPE-N REDEFINES WS-REC-TYPE   PIC 9(1).            dbank03p
-004100   05  WS-MOVED-FLAG                         PIC X(1).            dbank03p
-004200     88  ENTRY-MOVED-TRUE                    VALUE '1'.           dbank03p
-004300     88  ENTRY-MOVED-FALSE                   VALUE '0'.           dbank03p
-004400   05  WS-BNKACCT-AIX1-RID                   PIC X(5).            dbank03p
-004500   05  WS-BNKATYP-RID                        PIC X(1).            dbank03p
-004600   05  WS-BNKTXN-AIX1-RID                    PIC X(31).           dbank03p
-004700   05  WS-BNKTXN-AIX1-RID-LEN                PIC X(31).           dbank03p
-004800                                                                  dbank03p
-004900 01  WS-BNKACCT-REC.                                              dbank03p
-005000 COPY CBANKVAC.                                                   dbank03p
-005100                                                                  dbank03p
-005200 01  WS-BNKATYP-REC.                                              dbank03p
-005300 COPY CBANKVAT.                                                   dbank03p
-005400                                                                  dbank03p
-005500 01  WS-BNKTXN-REC.                                               dbank03p
-005600 COPY CBANKVTX.                                                   dbank03p
-005700                                                                  dbank03p
-005800 01  WS-COMMAREA.                                                 dbank03p
-005900 COPY CBANKD03.                                                   dbank03p
-006000                                                                  dbank03p
-006100 COPY CABENDD.                                                    dbank03p
-006200                                                                  dbank03p
-006300 LINKAGE SECTION.                                                 dbank03p
-006400 01  DFHCOMMAREA.                                                 dbank03p
-006500   05  LK-COMMAREA                           PIC X(1)             dbank03p
-006600       OCCURS 1 TO 4096 TIMES                                     dbank03p
-006700         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank03p
-006800                                                                  dbank03p
-006900 COPY CENTRY.                                                     dbank03p
-007000***************************************************************** dbank03p
-007100* Move the passed data to our area                              * dbank03p
-007200***************************************************************** dbank03p
-007300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank03p
-007400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank03p
-007500                                                                  dbank03p
-007600***************************************************************** dbank03p
-007700* Initialize our output area                                    * dbank03p
-007800***************************************************************** dbank03p
-007900     MOVE SPACES TO CD03O-DATA.                                   dbank03p
-008000                                                                  dbank03p
-008100***************************************************************** dbank03p
-008200* Set up the start position for the browse                      * dbank03p
-008300***************************************************************** dbank03p
-008400     MOVE CD03I-CONTACT-ID TO WS-BNKACCT-AIX1-RID.                dbank03p
-008500                                                                  dbank03p
-008600***************************************************************** dbank03p
-008700* Start browsing the file                                       * dbank03p
-008800***************************************************************** dbank03p
-008900     EXEC CICS STARTBR FILE('BNKACC1')                            dbank03p
-009000                       RIDFLD(WS-BNKACCT-AIX1-RID)                dbank03p
-009100                       GTEQ                                       dbank03p
-009200     END-EXEC.                                                    dbank03p
-009300                                                                  dbank03p
-009400***************************************************************** dbank03p
-009500* Now browse the selected recs and move into our area           * dbank03p
-009600***************************************************************** dbank03p
-009700     DIVIDE LENGTH OF CD03O-ACC-INFO(1) INTO LENGTH OF CD03O-DATA dbank03p
-009800       GIVING WS-COUNT.                                           dbank03p
-009900     MOVE 0 TO WS-SUB1.                                           dbank03p
-010000 ACCOUNT-FETCH-LOOP.                                              dbank03p
-010100     ADD 1 TO WS-SUB1.                                            dbank03p
-010200     IF WS-SUB1 IS GREATER THAN WS-COUNT                          dbank03p
-010300        GO TO ACCOUNT-FETCH-LOOP-EXIT                             dbank03p
-010400     END-IF.                                                      dbank03p
-010500     EXEC CICS READNEXT FILE('BNKACC1')                           dbank03p
-010600                        INTO(WS-BNKACCT-REC)                      dbank03p
-010700                        LENGTH(LENGTH OF WS-BNKACCT-REC)          dbank03p
-010800                        RIDFLD(WS-BNKACCT-AIX1-RID)               dbank03p
-010900                        RESP(WS-RESP)                             dbank03p
-011000     END-EXEC.                                                    dbank03p
-011100     IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND              dbank03p
-011200         WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR              dbank03p
-011300        BAC-REC-PID IS NOT EQUAL TO CD03I-CONTACT-ID              dbank03p
-011400        GO TO ACCOUNT-FETCH-LOOP-EXIT                             dbank03p
-011500     END-IF                                                       dbank03p
-011600                                                                  dbank03p
-011700***************************************************************** dbank03p
-011800* We got an account record ok, save no & bal, get description   * dbank03p
-011900* Note: We wnat the account in type order but as the files do   * dbank03p
-012000*       not accomodate this, we put them in the "entry" in the  * dbank03p
-012100*       output area based on type. Once all records have been   * dbank03p
-012200*       obtained we examine the output area to move entries up  * dbank03p
-012300*       if necessary to eliminate any embedded blank entries.   * dbank03p
-012400***************************************************************** dbank03p
-012500     MOVE BAC-REC-TYPE TO WS-REC-TYPE.                            dbank03p
-012600     MOVE WS-REC-TYPE-N TO WS-SUB2.                               dbank03p
-012700     MOVE BAC-REC-ACCNO TO CD03O-ACC-NO (WS-SUB2).                dbank03p
-012800     MOVE BAC-REC-BALANCE TO CD03O-ACC-BAL-N (WS-SUB2).           dbank03p
-012900     MOVE BAC-REC-LAST-STMT-DTE TO CD03O-DTE (WS-SUB2).           dbank03p
-013000     MOVE BAC-REC-TYPE TO WS-BNKATYP-RID.                         dbank03p
-013100     EXEC CICS READ FILE('BNKATYPE')                              dbank03p
-013200                        INTO(WS-BNKATYP-REC)                      dbank03p
-013300                        LENGTH(LENGTH OF WS-BNKATYP-REC)          dbank03p
-013400                        RIDFLD(WS-BNKATYP-RID)                    dbank03p
-013500                        RESP(WS-RESP)                             dbank03p
-013600     END-EXEC.                                                    dbank03p
-013700     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank03p
-013800        MOVE BAT-REC-DESC TO CD03O-ACC-DESC (WS-SUB2)             dbank03p
-013900     ELSE                                                         dbank03p
-014000        MOVE 'Unkown' TO CD03O-ACC-DESC (WS-SUB2)                 dbank03p
-014100     END-IF.                                                      dbank03p
-014200                                                                  dbank03p
-014300***************************************************************** dbank03p
-014400* Now see if there are any transactions for this account        * dbank03p
-014500***************************************************************** dbank03p
-014600     MOVE BAC-REC-ACCNO TO WS-BNKTXN-AIX1-RID.                    dbank03p
-014700     EXEC CICS READ FILE('BNKTXN1')                               dbank03p
-014800                        INTO(WS-BNKTXN-REC)                       dbank03p
-014900                        LENGTH(LENGTH OF WS-BNKTXN-REC)           dbank03p
-015000                        RIDFLD(WS-BNKTXN-AIX1-RID)                dbank03p
-015100                        KEYLENGTH(9)                              dbank03p
-015200                        GENERIC                                   dbank03p
-015300                        RESP(WS-RESP)                             dbank03p
-015400     END-EXEC.                                                    dbank03p
-015500     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank03p
-015600        MOVE '*' TO CD03O-TXN (WS-SUB2)                           dbank03p
-015700     ELSE                                                         dbank03p
-015800        MOVE ' ' TO CD03O-TXN (WS-SUB2)                           dbank03p
-015900     END-IF.                                                      dbank03p
-016000     GO TO ACCOUNT-FETCH-LOOP.                                    dbank03p
-016100                                                                  dbank03p
-016200***************************************************************** dbank03p
-016300* We quit the loop for some reason                              * dbank03p
-016400***************************************************************** dbank03p
-016500 ACCOUNT-FETCH-LOOP-EXIT.                                         dbank03p
-016600     EXEC CICS ENDBR FILE('BNKACC1')                              dbank03p
-016700     END-EXEC.                                                    dbank03p
-016800                                                                  dbank03p
-016900***************************************************************** dbank03p
-017000* We examine the output area an move entries as required so as  * dbank03p
-017100* to eliminate any embedded blank entries                       * dbank03p
-017200***************************************************************** dbank03p
-017300 COMPRESS-000.                                                    dbank03p
-017400     MOVE 1 TO WS-SUB1.                                           dbank03p
-017500     MOVE 1 TO WS-SUB2.                                           dbank03p
-017600     SET ENTRY-MOVED-FALSE TO TRUE.                               dbank03p
-017700 COMPRESS-100.                                                    dbank03p
-017800* Check to see if we have done it all                             dbank03p
-017900     IF WS-SUB1 IS EQUAL WS-COUNT                                 dbank03p
-018000        GO TO COMPRESS-200                                        dbank03p
-018100     END-IF.                                                      dbank03p
-018200     ADD 1 TO WS-SUB2                                             dbank03p
-018300     IF CD03O-ACC-INFO(WS-SUB1) IS EQUAL TO SPACES AND            dbank03p
-018400        WS-SUB2 IS NOT GREATER THAN WS-COUNT                      dbank03p
-018500        IF CD03O-ACC-INFO(WS-SUB2) IS NOT EQUAL TO SPACES         dbank03p
-018600           MOVE CD03O-ACC-INFO(WS-SUB2) TO CD03O-ACC-INFO(WS-SUB1)dbank03p
-018700           MOVE SPACES TO CD03O-ACC-INFO(WS-SUB2)                 dbank03p
-018800           ADD 1 TO WS-SUB1                                       dbank03p
-018900           MOVE WS-SUB1 TO WS-SUB2                                dbank03p
-019000           SET ENTRY-MOVED-TRUE TO TRUE                           dbank03p
-019100           GO TO COMPRESS-000                                     dbank03p
-019200        END-IF                                                    dbank03p
-019300     ELSE                                                         dbank03p
-019400       ADD 1 TO WS-SUB1                                           dbank03p
-019500       GO TO COMPRESS-100                                         dbank03p
-019600     END-IF.                                                      dbank03p
-019700     GO TO COMPRESS-100.                                          dbank03p
-019800 COMPRESS-200.                                                    dbank03p
-019900     IF ENTRY-MOVED-TRUE                                          dbank03p
-020000        GO TO COMPRESS-000                                        dbank03p
-020100     END-IF.                                                      dbank03p
-020200                                                                  dbank03p
-020300***************************************************************** dbank03p
-020400* Move the result back to the callers area                      * dbank03p
-020500***************************************************************** dbank03p
-020600     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank03p
-020700                                                                  dbank03p
-020800***************************************************************** dbank03p
-020900* Return to our caller                                          * dbank03p
-021000***************************************************************** dbank03p
-021100 COPY CRETURN.                                                    dbank03p
-021200                                                                  dbank03p
-021300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank03p
+000100***************************************************************** dbank03p
+000200*                                                               * dbank03p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank03p
+000400*   This demonstration program is provided for use by users     * dbank03p
+000500*   of Micro Focus products and may be used, modified and       * dbank03p
+000600*   distributed as part of your application provided that       * dbank03p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank03p
+000800*   in this material.                                           * dbank03p
+000900*                                                               * dbank03p
+001000***************************************************************** dbank03p
+001100                                                                  dbank03p
+001200***************************************************************** dbank03p
+001300* Program:     DBANK03P.CBL                                     * dbank03p
+001400* Function:    Obtain Bank Account balances                     * dbank03p
+001500*              VSAM version                                     * dbank03p
+001600***************************************************************** dbank03p
+001700                                                                  dbank03p
+001800 IDENTIFICATION DIVISION.                                         dbank03p
+001900 PROGRAM-ID.                                                      dbank03p
+002000     DBANK03P.                                                    dbank03p
+002100 DATE-WRITTEN.                                                    dbank03p
+002200     September 2002.                                              dbank03p
+002300 DATE-COMPILED.                                                   dbank03p
+002400     Today.                                                       dbank03p
+002500                                                                  dbank03p
+002600 ENVIRONMENT DIVISION.                                            dbank03p
+002700                                                                  dbank03p
+002800 DATA DIVISION.                                                   dbank03p
+002900                                                                  dbank03p
+003000 WORKING-STORAGE SECTION.                                         dbank03p
+003100 01  WS-MISC-STORAGE.                                             dbank03p
+003200   05  WS-PROGRAM-ID                         PIC X(8)             dbank03p
+003300       VALUE 'DBANK03P'.                                          dbank03p
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank03p
+003500   05  WS-RESP                               PIC S9(8) COMP.      dbank03p
+003600   05  WS-SUB1                               PIC S9(4) COMP.      dbank03p
+003700   05  WS-PAGE-MAX                           PIC S9(4) COMP.      dbank03p
+004400   05  WS-BNKACCT-AIX1-RID                   PIC X(5).            dbank03p
+004500   05  WS-BNKATYP-RID                        PIC X(1).            dbank03p
+004600   05  WS-BNKTXN-AIX1-RID                    PIC X(31).           dbank03p
+004700   05  WS-BNKTXN-AIX1-RID-LEN                PIC X(31).           dbank03p
+004710   05  WS-TXN-MAX                            PIC S9(4) COMP.      dbank03p
+004720   05  WS-TXN-SUB                            PIC S9(4) COMP.      dbank03p
+004730   05  WS-SORT-OUTER                          PIC S9(4) COMP.     dbank03p
+004740   05  WS-SORT-INNER                          PIC S9(4) COMP.     dbank03p
+004750   05  WS-SORT-HOLD-INFO                       PIC X(51).         dbank03p
+004770   05  WS-MONTH-SUB                          PIC S9(4) COMP.      dbank03p
+004780   05  WS-TXN-SRCH-DATE-CHECK.                                    dbank03p
+004790     10  WS-TXN-SRCH-DATE-CHECK-YYYY       PIC 9(4).              dbank03p
+004800     10  WS-TXN-SRCH-DATE-CHECK-MM         PIC 9(2).              dbank03p
+004810     10  WS-TXN-SRCH-DATE-CHECK-DD         PIC 9(2).              dbank03p
+004820   05  WS-TXN-SRCH-DATE-CHECK-N REDEFINES                         dbank03p
+004830       WS-TXN-SRCH-DATE-CHECK             PIC 9(8).               dbank03p
+004840   05  WS-TXN-SRCH-MMM                       PIC X(3).            dbank03p
+004850   05  WS-TXN-SRCH-RANGE-SW                  PIC X(1).            dbank03p
+004860     88  TXN-SRCH-IN-RANGE                  VALUE 'Y'.            dbank03p
+004870     88  TXN-SRCH-NOT-IN-RANGE              VALUE 'N'.            dbank03p
+004871   05  WS-RECUR-MAX                          PIC S9(4) COMP.      dbank03p
+004872   05  WS-RECUR-SUB                          PIC S9(4) COMP.      dbank03p
+004873   05  WS-ABSTIME                            PIC S9(15) COMP-3.   dbank03p
+004874   05  WS-TODAY-DATE                         PIC X(8).            dbank03p
+004875   05  WS-TODAY-DATE-N REDEFINES WS-TODAY-DATE PIC 9(8).          dbank03p
+004876   05  WS-TODAY-TIME                         PIC X(6).            dbank03p
+004877   05  WS-EXTL-SUB                           PIC S9(4) COMP.      dbank03p
+004878   05  WS-JOWN-SUB                           PIC S9(4) COMP.      dbank03p
+004879   05  WS-BNKJOWN-RID                        PIC X(14).           dbank03p
+004881   05  WS-TELLER-SEQ                         PIC 9(3).            dbank03p
+004880                                                                  dbank03p
+004890 01  WS-MONTH-TABLE-DATA.                                         dbank03p
+004900   05  FILLER                              PIC X(5) VALUE         dbank03p
+004910       'Jan01'.                                                   dbank03p
+004920   05  FILLER                              PIC X(5) VALUE         dbank03p
+004930       'Feb02'.                                                   dbank03p
+004940   05  FILLER                              PIC X(5) VALUE         dbank03p
+004950       'Mar03'.                                                   dbank03p
+004960   05  FILLER                              PIC X(5) VALUE         dbank03p
+004970       'Apr04'.                                                   dbank03p
+004980   05  FILLER                              PIC X(5) VALUE         dbank03p
+004990       'May05'.                                                   dbank03p
+005010   05  FILLER                              PIC X(5) VALUE         dbank03p
+005020       'Jun06'.                                                   dbank03p
+005030   05  FILLER                              PIC X(5) VALUE         dbank03p
+005040       'Jul07'.                                                   dbank03p
+005050   05  FILLER                              PIC X(5) VALUE         dbank03p
+005060       'Aug08'.                                                   dbank03p
+005070   05  FILLER                              PIC X(5) VALUE         dbank03p
+005080       'Sep09'.                                                   dbank03p
+005090   05  FILLER                              PIC X(5) VALUE         dbank03p
+005110       'Oct10'.                                                   dbank03p
+005120   05  FILLER                              PIC X(5) VALUE         dbank03p
+005130       'Nov11'.                                                   dbank03p
+005140   05  FILLER                              PIC X(5) VALUE         dbank03p
+005150       'Dec12'.                                                   dbank03p
+005160 01  WS-MONTH-TABLE REDEFINES WS-MONTH-TABLE-DATA.                dbank03p
+005170   05  WS-MONTH-ENTRY                       OCCURS 12 TIMES.      dbank03p
+005180     10  WS-MONTH-NAME                      PIC X(3).             dbank03p
+005190     10  WS-MONTH-NUM                       PIC 9(2).             dbank03p
+005200                                                                  dbank03p
+005210 01  WS-EXPORT-QUEUE                        PIC X(4)              dbank03p
+005220     VALUE 'ACCX'.                                                dbank03p
+005230                                                                  dbank03p
+005240 01  WS-EXPORT-RECORD.                                            dbank03p
+005250   05  WS-EXPORT-CONTACT-ID                 PIC X(5).             dbank03p
+005260   05  FILLER                                PIC X(1) VALUE SPACE.dbank03p
+005270   05  WS-EXPORT-ACCNO                       PIC X(9).            dbank03p
+005280   05  FILLER                                PIC X(1) VALUE SPACE.dbank03p
+005290   05  WS-EXPORT-DESC                        PIC X(15).           dbank03p
+005300   05  FILLER                                PIC X(1) VALUE SPACE.dbank03p
+005310   05  WS-EXPORT-BALANCE                     PIC -(6)9.99.        dbank03p
+005320                                                                  dbank03p
+004800                                                                  dbank03p
+004900 01  WS-BNKACCT-REC.                                              dbank03p
+005000 COPY CBANKVAC.                                                   dbank03p
+005100                                                                  dbank03p
+005200 01  WS-BNKATYP-REC.                                              dbank03p
+005300 COPY CBANKVAT.                                                   dbank03p
+005400                                                                  dbank03p
+005500 01  WS-BNKTXN-REC.                                               dbank03p
+005600 COPY CBANKVTX.                                                   dbank03p
+005700                                                                  dbank03p
+005710 01  WS-BNKRECT-REC.                                              dbank03p
+005720 COPY CBANKVRT.                                                   dbank03p
+005731                                                                  dbank03p
+005732 01  WS-BNKEXTL-REC.                                              dbank03p
+005733 COPY CBANKVXT.                                                   dbank03p
+005730                                                                  dbank03p
+005734 01  WS-BNKJOWN-REC.                                              dbank03p
+005735 COPY CBANKVJO.                                                   dbank03p
+005736                                                                  dbank03p
+005737 01  WS-BNKCUST-REC.                                              dbank03p
+005738 COPY CBANKVCS.                                                   dbank03p
+005800 01  WS-COMMAREA.                                                 dbank03p
+005900 COPY CBANKD03.                                                   dbank03p
+006000                                                                  dbank03p
+006100 COPY CABENDD.                                                    dbank03p
+006200                                                                  dbank03p
+006300 LINKAGE SECTION.                                                 dbank03p
+006400 01  DFHCOMMAREA.                                                 dbank03p
+006500   05  LK-COMMAREA                           PIC X(1)             dbank03p
+006600       OCCURS 1 TO 4096 TIMES                                     dbank03p
+006700         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank03p
+006800                                                                  dbank03p
+006900 COPY CENTRY.                                                     dbank03p
+007000***************************************************************** dbank03p
+007100* Move the passed data to our area                              * dbank03p
+007200***************************************************************** dbank03p
+007300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank03p
+007400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank03p
+007500                                                                  dbank03p
+007600***************************************************************** dbank03p
+007700* Initialize our output area                                    * dbank03p
+007800***************************************************************** dbank03p
+007900     MOVE SPACES TO CD03O-DATA.                                   dbank03p
+007910     SET CD03O-NO-MORE-RECORDS TO TRUE.                           dbank03p
+007920                                                                  dbank03p
+007930***************************************************************** dbank03p
+007940* Now attempt to satisfy the requested function                 * dbank03p
+007950***************************************************************** dbank03p
+007960     EVALUATE TRUE                                                dbank03p
+007970       WHEN CD03I-TXN-HISTORY                                     dbank03p
+007980         PERFORM TXN-HISTORY-PROCESS                              dbank03p
+007981              THRU TXN-HISTORY-PROCESS-EXIT                       dbank03p
+007985       WHEN CD03I-TXN-SEARCH                                      dbank03p
+007986         PERFORM TXN-SEARCH-PROCESS                               dbank03p
+007987             THRU TXN-SEARCH-PROCESS-EXIT                         dbank03p
+007987       WHEN CD03I-RECUR-ADD                                       dbank03p
+007988         PERFORM RECURRING-ADD-PROCESS                            dbank03p
+007989       WHEN CD03I-RECUR-LIST                                      dbank03p
+007990         PERFORM RECURRING-LIST-PROCESS                           dbank03p
+007991             THRU RECURRING-LIST-PROCESS-EXIT                     dbank03p
+007991       WHEN CD03I-EXTL-ADD                                        dbank03p
+007992         PERFORM EXTERNAL-TRANSFER-ADD-PROCESS                    dbank03p
+007993       WHEN CD03I-EXTL-LIST                                       dbank03p
+007994         PERFORM EXTERNAL-TRANSFER-LIST-PROCESS                   dbank03p
+007995             THRU EXTERNAL-TRANSFER-LIST-PROCESS-EXIT             dbank03p
+007995       WHEN CD03I-JOWN-ADD                                        dbank03p
+007996         PERFORM JOINT-OWNER-ADD-PROCESS                          dbank03p
+007997       WHEN CD03I-JOWN-LIST                                       dbank03p
+007998         PERFORM JOINT-OWNER-LIST-PROCESS                         dbank03p
+007999             THRU JOINT-OWNER-LIST-PROCESS-EXIT                   dbank03p
+007999      WHEN CD03I-TELLER-DEPOSIT                                   dbank03p
+008000        PERFORM TELLER-DEPOSIT-PROCESS                            dbank03p
+008001      WHEN CD03I-TELLER-WITHDRAWAL                                dbank03p
+008002        PERFORM TELLER-WITHDRAWAL-PROCESS                         dbank03p
+008003       WHEN OTHER                                                 dbank03p
+008004         PERFORM BALANCE-ENQUIRY-PROCESS                          dbank03p
+008005             THRU BALANCE-ENQUIRY-PROCESS-EXIT                    dbank03p
+008005     END-EVALUATE.                                                dbank03p
+008002                                                                  dbank03p
+020300***************************************************************** dbank03p
+020400* Move the result back to the callers area                      * dbank03p
+020500***************************************************************** dbank03p
+020600     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank03p
+020700                                                                  dbank03p
+020800***************************************************************** dbank03p
+020900* Return to our caller                                          * dbank03p
+021000***************************************************************** dbank03p
+021100 COPY CRETURN.                                                    dbank03p
+021200                                                                  dbank03p
+021300***************************************************************** dbank03p
+021310* Balance enquiry - browse the customer's accounts, one page    * dbank03p
+021320* (CD03O-ACC-AREA) worth at a time                               *dbank03p
+021330***************************************************************** dbank03p
+021340 BALANCE-ENQUIRY-PROCESS.                                         dbank03p
+008100***************************************************************** dbank03p
+008200* Set up the start position for the browse                      * dbank03p
+008300***************************************************************** dbank03p
+008400     MOVE CD03I-CONTACT-ID TO WS-BNKACCT-AIX1-RID.                dbank03p
+008500                                                                  dbank03p
+008600***************************************************************** dbank03p
+008700* Start browsing the file                                       * dbank03p
+008800***************************************************************** dbank03p
+008900     EXEC CICS STARTBR FILE('BNKACC1')                            dbank03p
+009000                       RIDFLD(WS-BNKACCT-AIX1-RID)                dbank03p
+009100                       GTEQ                                       dbank03p
+009200     END-EXEC.                                                    dbank03p
+009300                                                                  dbank03p
+009400***************************************************************** dbank03p
+009500* Now browse the selected recs and move into our area           * dbank03p
+009600* Records are returned in browse order, one page (CD03O-ACC-AREA* dbank03p
+009700* worth) at a time. If the caller passes CD03I-START-ACCNO we    *dbank03p
+009800* skip forward to (but not including) that account, so a caller * dbank03p
+009900* can page through an unlimited number of accounts by re-calling* dbank03p
+009910* with CD03O-NEXT-ACCNO as the next CD03I-START-ACCNO.           *dbank03p
+009920***************************************************************** dbank03p
+009930     DIVIDE LENGTH OF CD03O-ACC-INFO(1) INTO LENGTH OF            dbank03p
+009940       CD03O-ACC-AREA GIVING WS-PAGE-MAX.                         dbank03p
+009950     MOVE 0 TO WS-SUB1.                                           dbank03p
+010000 ACCOUNT-FETCH-LOOP.                                              dbank03p
+010010     IF WS-SUB1 IS EQUAL TO WS-PAGE-MAX                           dbank03p
+010020        GO TO ACCOUNT-FETCH-PEEK                                  dbank03p
+010030     END-IF.                                                      dbank03p
+010500     EXEC CICS READNEXT FILE('BNKACC1')                           dbank03p
+010600                        INTO(WS-BNKACCT-REC)                      dbank03p
+010700                        LENGTH(LENGTH OF WS-BNKACCT-REC)          dbank03p
+010800                        RIDFLD(WS-BNKACCT-AIX1-RID)               dbank03p
+010900                        RESP(WS-RESP)                             dbank03p
+011000     END-EXEC.                                                    dbank03p
+011100     IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND              dbank03p
+011200         WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR              dbank03p
+011300        BAC-REC-PID IS NOT EQUAL TO CD03I-CONTACT-ID              dbank03p
+011400        GO TO ACCOUNT-FETCH-LOOP-EXIT                             dbank03p
+011500     END-IF.                                                      dbank03p
+011510     IF CD03I-START-ACCNO IS NOT EQUAL TO SPACES AND              dbank03p
+011520        BAC-REC-ACCNO IS NOT GREATER THAN CD03I-START-ACCNO       dbank03p
+011530        GO TO ACCOUNT-FETCH-LOOP                                  dbank03p
+011540     END-IF.                                                      dbank03p
+011541     IF CD03I-TYPE-FILTER IS NOT EQUAL TO SPACES AND              dbank03p
+011542        BAC-REC-TYPE IS NOT EQUAL TO CD03I-TYPE-FILTER            dbank03p
+011543        GO TO ACCOUNT-FETCH-LOOP                                  dbank03p
+011544     END-IF.                                                      dbank03p
+011600                                                                  dbank03p
+011700***************************************************************** dbank03p
+011800* We got an account record ok, save no & bal, get description   * dbank03p
+012400***************************************************************** dbank03p
+012410     ADD 1 TO WS-SUB1.                                            dbank03p
+012700     MOVE BAC-REC-ACCNO TO CD03O-ACC-NO (WS-SUB1).                dbank03p
+012750     MOVE BAC-REC-TYPE TO CD03O-ACC-TYPE (WS-SUB1).               dbank03p
+012760     MOVE BAC-REC-STATUS TO CD03O-ACC-STATUS (WS-SUB1).           dbank03p
+012800     MOVE BAC-REC-BALANCE TO CD03O-ACC-BAL-N (WS-SUB1).           dbank03p
+012900     MOVE BAC-REC-LAST-STMT-DTE TO CD03O-DTE (WS-SUB1).           dbank03p
+012910     MOVE BAC-REC-OVERDRAFT-LIMIT                                 dbank03p
+012920       TO CD03O-ACC-OVERDRAFT-LIMIT (WS-SUB1).                    dbank03p
+012930     MOVE BAC-REC-CURRENCY TO CD03O-ACC-CURRENCY (WS-SUB1).       dbank03p
+013000     MOVE BAC-REC-TYPE TO WS-BNKATYP-RID.                         dbank03p
+013100     EXEC CICS READ FILE('BNKATYPE')                              dbank03p
+013200                        INTO(WS-BNKATYP-REC)                      dbank03p
+013300                        LENGTH(LENGTH OF WS-BNKATYP-REC)          dbank03p
+013400                        RIDFLD(WS-BNKATYP-RID)                    dbank03p
+013500                        RESP(WS-RESP)                             dbank03p
+013600     END-EXEC.                                                    dbank03p
+013700     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank03p
+013800        MOVE BAT-REC-DESC TO CD03O-ACC-DESC (WS-SUB1)             dbank03p
+013900     ELSE                                                         dbank03p
+014000        MOVE 'Unkown' TO CD03O-ACC-DESC (WS-SUB1)                 dbank03p
+014100     END-IF.                                                      dbank03p
+014150     IF CD03I-EXPORT-REQUIRED                                     dbank03p
+014160        PERFORM EXPORT-ACCOUNT-SUMMARY                            dbank03p
+014170     END-IF.                                                      dbank03p
+014200                                                                  dbank03p
+014300***************************************************************** dbank03p
+014400* Now see if there are any transactions for this account        * dbank03p
+014500***************************************************************** dbank03p
+014600     MOVE BAC-REC-ACCNO TO WS-BNKTXN-AIX1-RID.                    dbank03p
+014700     EXEC CICS READ FILE('BNKTXN1')                               dbank03p
+014800                        INTO(WS-BNKTXN-REC)                       dbank03p
+014900                        LENGTH(LENGTH OF WS-BNKTXN-REC)           dbank03p
+015000                        RIDFLD(WS-BNKTXN-AIX1-RID)                dbank03p
+015100                        KEYLENGTH(9)                              dbank03p
+015200                        GENERIC                                   dbank03p
+015300                        RESP(WS-RESP)                             dbank03p
+015400     END-EXEC.                                                    dbank03p
+015500     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank03p
+015600        MOVE '*' TO CD03O-TXN (WS-SUB1)                           dbank03p
+015700     ELSE                                                         dbank03p
+015800        MOVE ' ' TO CD03O-TXN (WS-SUB1)                           dbank03p
+015900     END-IF.                                                      dbank03p
+016000     GO TO ACCOUNT-FETCH-LOOP.                                    dbank03p
+016100                                                                  dbank03p
+016200***************************************************************** dbank03p
+016210* The page is full - peek at the next record to see whether     * dbank03p
+016220* there are more accounts still to be returned                  * dbank03p
+016230***************************************************************** dbank03p
+016240 ACCOUNT-FETCH-PEEK.                                              dbank03p
+016250     EXEC CICS READNEXT FILE('BNKACC1')                           dbank03p
+016260                        INTO(WS-BNKACCT-REC)                      dbank03p
+016270                        LENGTH(LENGTH OF WS-BNKACCT-REC)          dbank03p
+016280                        RIDFLD(WS-BNKACCT-AIX1-RID)               dbank03p
+016290                        RESP(WS-RESP)                             dbank03p
+016300     END-EXEC.                                                    dbank03p
+016310     IF (WS-RESP IS EQUAL TO DFHRESP(NORMAL) OR                   dbank03p
+016320         WS-RESP IS EQUAL TO DFHRESP(DUPKEY)) AND                 dbank03p
+016330        BAC-REC-PID IS EQUAL TO CD03I-CONTACT-ID                  dbank03p
+016340        SET CD03O-MORE-RECORDS TO TRUE                            dbank03p
+016350        MOVE BAC-REC-ACCNO TO CD03O-NEXT-ACCNO                    dbank03p
+016360     END-IF.                                                      dbank03p
+016400                                                                  dbank03p
+016500 ACCOUNT-FETCH-LOOP-EXIT.                                         dbank03p
+016505     IF CD03I-SORT-BY-TYPE                                        dbank03p
+016506        PERFORM SORT-ACC-PAGE                                     dbank03p
+016508             THRU SORT-ACC-PAGE-EXIT                              dbank03p
+016507     END-IF.                                                      dbank03p
+016510     MOVE WS-SUB1 TO CD03O-ACC-COUNT.                             dbank03p
+016600     EXEC CICS ENDBR FILE('BNKACC1')                              dbank03p
+016700     END-EXEC.                                                    dbank03p
+016800                                                                  dbank03p
+016900 BALANCE-ENQUIRY-PROCESS-EXIT.                                    dbank03p
+016915                                                                  dbank03p
+016916***************************************************************** dbank03p
+016917* Export a single account summary line to the ACCX TD queue,    * dbank03p
+016918* for the caller to route on to a file when the export option    *dbank03p
+016919* was requested                                                  *dbank03p
+016921***************************************************************** dbank03p
+016922 EXPORT-ACCOUNT-SUMMARY.                                          dbank03p
+016923     MOVE CD03I-CONTACT-ID TO WS-EXPORT-CONTACT-ID.               dbank03p
+016924     MOVE BAC-REC-ACCNO TO WS-EXPORT-ACCNO.                       dbank03p
+016926     MOVE CD03O-ACC-DESC (WS-SUB1) TO WS-EXPORT-DESC.             dbank03p
+016927     MOVE BAC-REC-BALANCE TO WS-EXPORT-BALANCE.                   dbank03p
+016928     EXEC CICS WRITEQ TD                                          dbank03p
+016929               QUEUE(WS-EXPORT-QUEUE)                             dbank03p
+016931               FROM(WS-EXPORT-RECORD)                             dbank03p
+016932               LENGTH(LENGTH OF WS-EXPORT-RECORD)                 dbank03p
+016933               RESP(WS-RESP)                                      dbank03p
+016934     END-EXEC.                                                    dbank03p
+016936 EXPORT-ACCOUNT-SUMMARY-EXIT.                                     dbank03p
+016937     EXIT.                                                        dbank03p
+016938                                                                  dbank03p
+016920***************************************************************** dbank03p
+016925* Sort the page just built into account-type order (ascending)  * dbank03p
+016930* - a simple selection sort, the page is at most 6 entries long  *dbank03p
+016935***************************************************************** dbank03p
+016940 SORT-ACC-PAGE.                                                   dbank03p
+016945     MOVE 1 TO WS-SORT-OUTER.                                     dbank03p
+016950 SORT-ACC-PAGE-OUTER.                                             dbank03p
+016955     IF WS-SORT-OUTER IS GREATER THAN WS-SUB1                     dbank03p
+016960        GO TO SORT-ACC-PAGE-EXIT                                  dbank03p
+016965     END-IF.                                                      dbank03p
+016970     COMPUTE WS-SORT-INNER = WS-SORT-OUTER + 1.                   dbank03p
+016975 SORT-ACC-PAGE-INNER.                                             dbank03p
+016980     IF WS-SORT-INNER IS GREATER THAN WS-SUB1                     dbank03p
+016985        ADD 1 TO WS-SORT-OUTER                                    dbank03p
+016990        GO TO SORT-ACC-PAGE-OUTER                                 dbank03p
+016995     END-IF.                                                      dbank03p
+017000     IF CD03O-ACC-TYPE (WS-SORT-INNER) IS LESS THAN               dbank03p
+017005        CD03O-ACC-TYPE (WS-SORT-OUTER)                            dbank03p
+017010        MOVE CD03O-ACC-INFO (WS-SORT-OUTER) TO WS-SORT-HOLD-INFO  dbank03p
+017015        MOVE CD03O-ACC-INFO (WS-SORT-INNER) TO                    dbank03p
+017020          CD03O-ACC-INFO (WS-SORT-OUTER)                          dbank03p
+017025        MOVE WS-SORT-HOLD-INFO TO CD03O-ACC-INFO (WS-SORT-INNER)  dbank03p
+017030     END-IF.                                                      dbank03p
+017035     ADD 1 TO WS-SORT-INNER.                                      dbank03p
+017040     GO TO SORT-ACC-PAGE-INNER.                                   dbank03p
+017045 SORT-ACC-PAGE-EXIT.                                              dbank03p
+017050     EXIT.                                                        dbank03p
+016910     EXIT.                                                        dbank03p
+016920                                                                  dbank03p
+017000***************************************************************** dbank03p
+017010* Transaction history - browse BNKTXN1 backwards from the       * dbank03p
+017020* highest key for the requested account and return the most     * dbank03p
+017030* recent CD03I-TXN-MAX-COUNT (default 10) transactions           *dbank03p
+017040***************************************************************** dbank03p
+017050 TXN-HISTORY-PROCESS.                                             dbank03p
+017060     MOVE CD03I-TXN-MAX-COUNT TO WS-TXN-MAX.                      dbank03p
+017070     IF WS-TXN-MAX IS EQUAL TO ZERO OR                            dbank03p
+017080        WS-TXN-MAX IS GREATER THAN 10                             dbank03p
+017090        MOVE 10 TO WS-TXN-MAX                                     dbank03p
+017100     END-IF.                                                      dbank03p
+017110     MOVE HIGH-VALUES TO WS-BNKTXN-AIX1-RID.                      dbank03p
+017120     MOVE CD03I-TXN-ACCNO TO WS-BNKTXN-AIX1-RID(1:9).             dbank03p
+017130     EXEC CICS STARTBR FILE('BNKTXN1')                            dbank03p
+017140                       RIDFLD(WS-BNKTXN-AIX1-RID)                 dbank03p
+017150                       GTEQ                                       dbank03p
+017160     END-EXEC.                                                    dbank03p
+017170     MOVE 0 TO WS-TXN-SUB.                                        dbank03p
+017180 TXN-HISTORY-LOOP.                                                dbank03p
+017190     IF WS-TXN-SUB IS EQUAL TO WS-TXN-MAX                         dbank03p
+017200        GO TO TXN-HISTORY-LOOP-EXIT                               dbank03p
+017210     END-IF.                                                      dbank03p
+017220     EXEC CICS READPREV FILE('BNKTXN1')                           dbank03p
+017230                        INTO(WS-BNKTXN-REC)                       dbank03p
+017240                        LENGTH(LENGTH OF WS-BNKTXN-REC)           dbank03p
+017250                        RIDFLD(WS-BNKTXN-AIX1-RID)                dbank03p
+017260                        RESP(WS-RESP)                             dbank03p
+017270     END-EXEC.                                                    dbank03p
+017280     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR                dbank03p
+017290        BTX-REC-ACCNO IS NOT EQUAL TO CD03I-TXN-ACCNO             dbank03p
+017300        GO TO TXN-HISTORY-LOOP-EXIT                               dbank03p
+017310     END-IF.                                                      dbank03p
+017320     ADD 1 TO WS-TXN-SUB.                                         dbank03p
+017330     MOVE BTX-REC-DATE TO CD03O-TXN-DATE (WS-TXN-SUB).            dbank03p
+017340     MOVE BTX-REC-TIME TO CD03O-TXN-TIME (WS-TXN-SUB).            dbank03p
+017350     MOVE BTX-REC-AMOUNT TO CD03O-TXN-AMOUNT (WS-TXN-SUB).        dbank03p
+017360     MOVE BTX-REC-DESC TO CD03O-TXN-DESC (WS-TXN-SUB).            dbank03p
+017370     GO TO TXN-HISTORY-LOOP.                                      dbank03p
+017380 TXN-HISTORY-LOOP-EXIT.                                           dbank03p
+017390     MOVE WS-TXN-SUB TO CD03O-TXN-COUNT.                          dbank03p
+017400     EXEC CICS ENDBR FILE('BNKTXN1')                              dbank03p
+017410     END-EXEC.                                                    dbank03p
+017420 TXN-HISTORY-PROCESS-EXIT.                                        dbank03p
+017430     EXIT.                                                        dbank03p
+017440                                                                  dbank03p
+017450***************************************************************** dbank03p
+017460* Transaction search - browse BNKTXN1 forward from the start of  *dbank03p
+017470* the requested account and return up to CD03I-TXN-MAX-COUNT     *dbank03p
+017480* (default 10) transactions whose date and amount both fall      *dbank03p
+017490* within the caller's search range (a zero bound is not applied) *dbank03p
+017500***************************************************************** dbank03p
+017510 TXN-SEARCH-PROCESS.                                              dbank03p
+017520     MOVE CD03I-TXN-MAX-COUNT TO WS-TXN-MAX.                      dbank03p
+017530     IF WS-TXN-MAX IS EQUAL TO ZERO OR                            dbank03p
+017540        WS-TXN-MAX IS GREATER THAN 10                             dbank03p
+017550        MOVE 10 TO WS-TXN-MAX                                     dbank03p
+017560     END-IF.                                                      dbank03p
+017570     MOVE LOW-VALUES TO WS-BNKTXN-AIX1-RID.                       dbank03p
+017580     MOVE CD03I-TXN-ACCNO TO WS-BNKTXN-AIX1-RID(1:9).             dbank03p
+017590     EXEC CICS STARTBR FILE('BNKTXN1')                            dbank03p
+017600                       RIDFLD(WS-BNKTXN-AIX1-RID)                 dbank03p
+017610                       GTEQ                                       dbank03p
+017620     END-EXEC.                                                    dbank03p
+017630     MOVE 0 TO WS-TXN-SUB.                                        dbank03p
+017640 TXN-SEARCH-LOOP.                                                 dbank03p
+017650     IF WS-TXN-SUB IS EQUAL TO WS-TXN-MAX                         dbank03p
+017660        GO TO TXN-SEARCH-LOOP-EXIT                                dbank03p
+017670     END-IF.                                                      dbank03p
+017680     EXEC CICS READNEXT FILE('BNKTXN1')                           dbank03p
+017690                        INTO(WS-BNKTXN-REC)                       dbank03p
+017700                        LENGTH(LENGTH OF WS-BNKTXN-REC)           dbank03p
+017710                        RIDFLD(WS-BNKTXN-AIX1-RID)                dbank03p
+017720                        RESP(WS-RESP)                             dbank03p
+017730     END-EXEC.                                                    dbank03p
+017740     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR                dbank03p
+017750        BTX-REC-ACCNO IS NOT EQUAL TO CD03I-TXN-ACCNO             dbank03p
+017760        GO TO TXN-SEARCH-LOOP-EXIT                                dbank03p
+017770     END-IF.                                                      dbank03p
+017780     PERFORM CHECK-TXN-SEARCH-RANGE.                              dbank03p
+017790     IF TXN-SRCH-NOT-IN-RANGE                                     dbank03p
+017800        GO TO TXN-SEARCH-LOOP                                     dbank03p
+017810     END-IF.                                                      dbank03p
+017820     ADD 1 TO WS-TXN-SUB.                                         dbank03p
+017830     MOVE BTX-REC-DATE TO CD03O-TXN-DATE (WS-TXN-SUB).            dbank03p
+017840     MOVE BTX-REC-TIME TO CD03O-TXN-TIME (WS-TXN-SUB).            dbank03p
+017850     MOVE BTX-REC-AMOUNT TO CD03O-TXN-AMOUNT (WS-TXN-SUB).        dbank03p
+017860     MOVE BTX-REC-DESC TO CD03O-TXN-DESC (WS-TXN-SUB).            dbank03p
+017870     GO TO TXN-SEARCH-LOOP.                                       dbank03p
+017880 TXN-SEARCH-LOOP-EXIT.                                            dbank03p
+017890     MOVE WS-TXN-SUB TO CD03O-TXN-COUNT.                          dbank03p
+017900     EXEC CICS ENDBR FILE('BNKTXN1')                              dbank03p
+017910     END-EXEC.                                                    dbank03p
+017920 TXN-SEARCH-PROCESS-EXIT.                                         dbank03p
+017930     EXIT.                                                        dbank03p
+017940                                                                  dbank03p
+017950***************************************************************** dbank03p
+017960* Determine whether the transaction just read into WS-BNKTXN-REC *dbank03p
+017970* falls within the caller's search date and amount ranges        *dbank03p
+017980***************************************************************** dbank03p
+017990 CHECK-TXN-SEARCH-RANGE.                                          dbank03p
+018000     SET TXN-SRCH-IN-RANGE TO TRUE.                               dbank03p
+018010     MOVE BTX-REC-DATE (1:2) TO WS-TXN-SRCH-DATE-CHECK-DD.        dbank03p
+018020     MOVE BTX-REC-DATE (4:3) TO WS-TXN-SRCH-MMM.                  dbank03p
+018030     MOVE BTX-REC-DATE (8:4) TO WS-TXN-SRCH-DATE-CHECK-YYYY.      dbank03p
+018040     PERFORM MONTH-LOOKUP.                                        dbank03p
+018050     MOVE WS-MONTH-NUM (WS-MONTH-SUB) TO                          dbank03p
+018060       WS-TXN-SRCH-DATE-CHECK-MM.                                 dbank03p
+018070     IF CD03I-SRCH-DATE-FROM IS GREATER THAN ZERO                 dbank03p
+018080        AND WS-TXN-SRCH-DATE-CHECK-N IS LESS THAN                 dbank03p
+018090                             CD03I-SRCH-DATE-FROM                 dbank03p
+018100        SET TXN-SRCH-NOT-IN-RANGE TO TRUE                         dbank03p
+018110     END-IF.                                                      dbank03p
+018120     IF CD03I-SRCH-DATE-TO IS GREATER THAN ZERO                   dbank03p
+018130        AND WS-TXN-SRCH-DATE-CHECK-N IS GREATER THAN              dbank03p
+018140                             CD03I-SRCH-DATE-TO                   dbank03p
+018150        SET TXN-SRCH-NOT-IN-RANGE TO TRUE                         dbank03p
+018160     END-IF.                                                      dbank03p
+018170     IF CD03I-SRCH-AMT-FROM IS GREATER THAN ZERO                  dbank03p
+018180        AND BTX-REC-AMOUNT IS LESS THAN CD03I-SRCH-AMT-FROM       dbank03p
+018190        SET TXN-SRCH-NOT-IN-RANGE TO TRUE                         dbank03p
+018200     END-IF.                                                      dbank03p
+018210     IF CD03I-SRCH-AMT-TO IS GREATER THAN ZERO                    dbank03p
+018220        AND BTX-REC-AMOUNT IS GREATER THAN CD03I-SRCH-AMT-TO      dbank03p
+018230        SET TXN-SRCH-NOT-IN-RANGE TO TRUE                         dbank03p
+018240     END-IF.                                                      dbank03p
+018250                                                                  dbank03p
+018260***************************************************************** dbank03p
+018270* Look up the 2-digit month number for a 3-character month name  *dbank03p
+018280* (WS-TXN-SRCH-MMM); defaults to month 01 if not found            dbank03p
+018290***************************************************************** dbank03p
+018300 MONTH-LOOKUP.                                                    dbank03p
+018310     MOVE 1 TO WS-MONTH-SUB.                                      dbank03p
+018320 MONTH-LOOKUP-LOOP.                                               dbank03p
+018330     IF WS-MONTH-SUB IS GREATER THAN 12                           dbank03p
+018340        MOVE 1 TO WS-MONTH-SUB                                    dbank03p
+018350        GO TO MONTH-LOOKUP-EXIT                                   dbank03p
+018360     END-IF.                                                      dbank03p
+018370     IF WS-MONTH-NAME (WS-MONTH-SUB) IS EQUAL TO WS-TXN-SRCH-MMM  dbank03p
+018380        GO TO MONTH-LOOKUP-EXIT                                   dbank03p
+018390     END-IF.                                                      dbank03p
+018400     ADD 1 TO WS-MONTH-SUB.                                       dbank03p
+018410     GO TO MONTH-LOOKUP-LOOP.                                     dbank03p
+018420 MONTH-LOOKUP-EXIT.                                               dbank03p
+018430     EXIT.                                                        dbank03p
+018440                                                                  dbank03p
+018450***************************************************************** dbank03p
+018460* Set up a new recurring transfer instruction against the       * dbank03p
+018470* requesting account (CD03I-TXN-ACCNO), keyed by that account    *dbank03p
+018480* plus this task number so repeated requests never collide       *dbank03p
+018490***************************************************************** dbank03p
+018500 RECURRING-ADD-PROCESS.                                           dbank03p
+018510     MOVE CD03I-TXN-ACCNO TO RT-REC-FROM-ACCNO.                   dbank03p
+018520     MOVE EIBTASKN TO RT-REC-TASKN.                               dbank03p
+018530     MOVE CD03I-RECUR-TO-ACCNO TO RT-REC-TO-ACCNO.                dbank03p
+018540     MOVE CD03I-RECUR-TO-PID TO RT-REC-TO-PID.                    dbank03p
+018550     MOVE CD03I-RECUR-AMOUNT TO RT-REC-AMOUNT.                    dbank03p
+018560     MOVE CD03I-RECUR-FREQ TO RT-REC-FREQ.                        dbank03p
+018570     MOVE CD03I-RECUR-DAY TO RT-REC-DAY.                          dbank03p
+018580     MOVE SPACES TO RT-REC-NEXT-DTE.                              dbank03p
+018590     SET RT-REC-ACTIVE TO TRUE.                                   dbank03p
+018600     EXEC CICS WRITE FILE('BNKRECT')                              dbank03p
+018610               FROM(WS-BNKRECT-REC)                               dbank03p
+018620               RIDFLD(RT-REC-KEY)                                 dbank03p
+018630               LENGTH(LENGTH OF WS-BNKRECT-REC)                   dbank03p
+018640               RESP(WS-RESP)                                      dbank03p
+018650     END-EXEC.                                                    dbank03p
+018660 RECURRING-ADD-PROCESS-EXIT.                                      dbank03p
+018670     EXIT.                                                        dbank03p
+018680                                                                  dbank03p
+018690***************************************************************** dbank03p
+018700* List the recurring transfer instructions set up against the   * dbank03p
+018710* requesting account (CD03I-TXN-ACCNO), up to 10 at a time       *dbank03p
+018720***************************************************************** dbank03p
+018730 RECURRING-LIST-PROCESS.                                          dbank03p
+018740     MOVE LOW-VALUES TO RT-REC-KEY.                               dbank03p
+018750     MOVE CD03I-TXN-ACCNO TO RT-REC-FROM-ACCNO.                   dbank03p
+018760     EXEC CICS STARTBR FILE('BNKRECT')                            dbank03p
+018770                       RIDFLD(RT-REC-KEY)                         dbank03p
+018780                       GTEQ                                       dbank03p
+018790     END-EXEC.                                                    dbank03p
+018800     MOVE 0 TO WS-RECUR-SUB.                                      dbank03p
+018810 RECURRING-LIST-LOOP.                                             dbank03p
+018820     IF WS-RECUR-SUB IS EQUAL TO 10                               dbank03p
+018830        GO TO RECURRING-LIST-LOOP-EXIT                            dbank03p
+018840     END-IF.                                                      dbank03p
+018850     EXEC CICS READNEXT FILE('BNKRECT')                           dbank03p
+018860                        INTO(WS-BNKRECT-REC)                      dbank03p
+018870                        LENGTH(LENGTH OF WS-BNKRECT-REC)          dbank03p
+018880                        RIDFLD(RT-REC-KEY)                        dbank03p
+018890                        RESP(WS-RESP)                             dbank03p
+018900     END-EXEC.                                                    dbank03p
+018910     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR                dbank03p
+018920        RT-REC-FROM-ACCNO IS NOT EQUAL TO CD03I-TXN-ACCNO         dbank03p
+018930        GO TO RECURRING-LIST-LOOP-EXIT                            dbank03p
+018940     END-IF.                                                      dbank03p
+018950     ADD 1 TO WS-RECUR-SUB.                                       dbank03p
+018960     MOVE RT-REC-TO-ACCNO TO CD03O-RECUR-TO-ACCNO (WS-RECUR-SUB). dbank03p
+018970     MOVE RT-REC-AMOUNT TO CD03O-RECUR-AMOUNT (WS-RECUR-SUB).     dbank03p
+018980     MOVE RT-REC-FREQ TO CD03O-RECUR-FREQ (WS-RECUR-SUB).         dbank03p
+018990     MOVE RT-REC-DAY TO CD03O-RECUR-DAY (WS-RECUR-SUB).           dbank03p
+019000     MOVE RT-REC-NEXT-DTE TO CD03O-RECUR-NEXT-DTE (WS-RECUR-SUB). dbank03p
+019010     MOVE RT-REC-STATUS TO CD03O-RECUR-STATUS (WS-RECUR-SUB).     dbank03p
+019020     GO TO RECURRING-LIST-LOOP.                                   dbank03p
+019030 RECURRING-LIST-LOOP-EXIT.                                        dbank03p
+019040     MOVE WS-RECUR-SUB TO CD03O-RECUR-COUNT.                      dbank03p
+019050     EXEC CICS ENDBR FILE('BNKRECT')                              dbank03p
+019060     END-EXEC.                                                    dbank03p
+019070 RECURRING-LIST-PROCESS-EXIT.                                     dbank03p
+019080     EXIT.                                                        dbank03p
+019100                                                                  dbank03p
+019110******************************************************************dbank03p
+019120* Validate and queue an external/interbank transfer request      *dbank03p
+019130* against the requesting account (CD03I-TXN-ACCNO). The transfer *dbank03p
+019140* itself is not applied here - a queued BNKEXTL record is picked *dbank03p
+019150* up and settled by the overnight batch processing               *dbank03p
+019160******************************************************************dbank03p
+019170 EXTERNAL-TRANSFER-ADD-PROCESS.                                   dbank03p
+019180 IF CD03I-EXTL-BANK-ID IS EQUAL TO SPACES                         dbank03p
+019190    SET CD03O-EXTL-REJECTED TO TRUE                               dbank03p
+019200    MOVE 'Destination bank identifier is required' TO             dbank03p
+019210      CD03O-EXTL-MESSAGE                                          dbank03p
+019220    GO TO EXTERNAL-TRANSFER-ADD-PROCESS-EXIT                      dbank03p
+019230 END-IF.                                                          dbank03p
+019240 IF CD03I-EXTL-DEST-ACCNO IS EQUAL TO SPACES                      dbank03p
+019250    SET CD03O-EXTL-REJECTED TO TRUE                               dbank03p
+019260    MOVE 'Destination account number is required' TO              dbank03p
+019270      CD03O-EXTL-MESSAGE                                          dbank03p
+019280    GO TO EXTERNAL-TRANSFER-ADD-PROCESS-EXIT                      dbank03p
+019290 END-IF.                                                          dbank03p
+019300 IF CD03I-EXTL-AMOUNT IS NOT GREATER THAN ZERO                    dbank03p
+019310    SET CD03O-EXTL-REJECTED TO TRUE                               dbank03p
+019320    MOVE 'Transfer amount must be greater than zero' TO           dbank03p
+019330      CD03O-EXTL-MESSAGE                                          dbank03p
+019340    GO TO EXTERNAL-TRANSFER-ADD-PROCESS-EXIT                      dbank03p
+019350 END-IF.                                                          dbank03p
+019360 EXEC CICS READ FILE('BNKACCT')                                   dbank03p
+019370                INTO(WS-BNKACCT-REC)                              dbank03p
+019380                LENGTH(LENGTH OF WS-BNKACCT-REC)                  dbank03p
+019390                RIDFLD(CD03I-TXN-ACCNO)                           dbank03p
+019400                RESP(WS-RESP)                                     dbank03p
+019410 END-EXEC.                                                        dbank03p
+019420 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                       dbank03p
+019430    SET CD03O-EXTL-REJECTED TO TRUE                               dbank03p
+019440    MOVE 'Source account not found' TO CD03O-EXTL-MESSAGE         dbank03p
+019450    GO TO EXTERNAL-TRANSFER-ADD-PROCESS-EXIT                      dbank03p
+019460 END-IF.                                                          dbank03p
+019470 IF NOT BAC-REC-ACTIVE                                            dbank03p
+019480    SET CD03O-EXTL-REJECTED TO TRUE                               dbank03p
+019490    MOVE 'Source account is not active' TO CD03O-EXTL-MESSAGE     dbank03p
+019500    GO TO EXTERNAL-TRANSFER-ADD-PROCESS-EXIT                      dbank03p
+019510 END-IF.                                                          dbank03p
+019520 IF (BAC-REC-BALANCE + BAC-REC-OVERDRAFT-LIMIT) IS LESS THAN      dbank03p
+019530                                       CD03I-EXTL-AMOUNT          dbank03p
+019540    SET CD03O-EXTL-REJECTED TO TRUE                               dbank03p
+019550    MOVE 'Insufficient available funds' TO CD03O-EXTL-MESSAGE     dbank03p
+019560    GO TO EXTERNAL-TRANSFER-ADD-PROCESS-EXIT                      dbank03p
+019570 END-IF.                                                          dbank03p
+019580 PERFORM GET-TODAY-DATE.                                          dbank03p
+019590 MOVE CD03I-TXN-ACCNO TO XT-REC-FROM-ACCNO.                       dbank03p
+019600 MOVE EIBTASKN TO XT-REC-TASKN.                                   dbank03p
+019610 MOVE CD03I-EXTL-BANK-ID TO XT-REC-DEST-BANK-ID.                  dbank03p
+019620 MOVE CD03I-EXTL-DEST-ACCNO TO XT-REC-DEST-ACCNO.                 dbank03p
+019630 MOVE CD03I-EXTL-DEST-NAME TO XT-REC-DEST-NAME.                   dbank03p
+019640 MOVE CD03I-EXTL-AMOUNT TO XT-REC-AMOUNT.                         dbank03p
+019650 MOVE CD03I-EXTL-CURRENCY TO XT-REC-CURRENCY.                     dbank03p
+019660 MOVE CD03I-EXTL-REFERENCE TO XT-REC-REFERENCE.                   dbank03p
+019670 MOVE WS-TODAY-DATE-N TO XT-REC-REQUEST-DTE.                      dbank03p
+019680 SET XT-REC-QUEUED TO TRUE.                                       dbank03p
+019690 EXEC CICS WRITE FILE('BNKEXTL')                                  dbank03p
+019700           FROM(WS-BNKEXTL-REC)                                   dbank03p
+019710           RIDFLD(XT-REC-KEY)                                     dbank03p
+019720           LENGTH(LENGTH OF WS-BNKEXTL-REC)                       dbank03p
+019730           RESP(WS-RESP)                                          dbank03p
+019740 END-EXEC.                                                        dbank03p
+019750 IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                           dbank03p
+019760    SET CD03O-EXTL-QUEUED TO TRUE                                 dbank03p
+019770    MOVE EIBTASKN TO CD03O-EXTL-REF                               dbank03p
+019780    MOVE 'External transfer submitted for processing' TO          dbank03p
+019790      CD03O-EXTL-MESSAGE                                          dbank03p
+019800 ELSE                                                             dbank03p
+019810    SET CD03O-EXTL-REJECTED TO TRUE                               dbank03p
+019820    MOVE 'Unable to queue external transfer request' TO           dbank03p
+019830      CD03O-EXTL-MESSAGE                                          dbank03p
+019840 END-IF.                                                          dbank03p
+019850 EXTERNAL-TRANSFER-ADD-PROCESS-EXIT.                              dbank03p
+019860 EXIT.                                                            dbank03p
+019870                                                                  dbank03p
+019880******************************************************************dbank03p
+019890* List the external/interbank transfer requests queued against   *dbank03p
+019900* the requesting account (CD03I-TXN-ACCNO), up to 10 at a time   *dbank03p
+019910******************************************************************dbank03p
+019920 EXTERNAL-TRANSFER-LIST-PROCESS.                                  dbank03p
+019930 MOVE LOW-VALUES TO XT-REC-KEY.                                   dbank03p
+019940 MOVE CD03I-TXN-ACCNO TO XT-REC-FROM-ACCNO.                       dbank03p
+019950 EXEC CICS STARTBR FILE('BNKEXTL')                                dbank03p
+019960                   RIDFLD(XT-REC-KEY)                             dbank03p
+019970                   GTEQ                                           dbank03p
+019980 END-EXEC.                                                        dbank03p
+019990 MOVE 0 TO WS-EXTL-SUB.                                           dbank03p
+020000 EXTERNAL-TRANSFER-LIST-LOOP.                                     dbank03p
+020010 IF WS-EXTL-SUB IS EQUAL TO 10                                    dbank03p
+020020    GO TO EXTERNAL-TRANSFER-LIST-LOOP-EXIT                        dbank03p
+020030 END-IF.                                                          dbank03p
+020040 EXEC CICS READNEXT FILE('BNKEXTL')                               dbank03p
+020050                    INTO(WS-BNKEXTL-REC)                          dbank03p
+020060                    LENGTH(LENGTH OF WS-BNKEXTL-REC)              dbank03p
+020070                    RIDFLD(XT-REC-KEY)                            dbank03p
+020080                    RESP(WS-RESP)                                 dbank03p
+020090 END-EXEC.                                                        dbank03p
+020100 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR                    dbank03p
+020110    XT-REC-FROM-ACCNO IS NOT EQUAL TO CD03I-TXN-ACCNO             dbank03p
+020120    GO TO EXTERNAL-TRANSFER-LIST-LOOP-EXIT                        dbank03p
+020130 END-IF.                                                          dbank03p
+020140 ADD 1 TO WS-EXTL-SUB.                                            dbank03p
+020150 MOVE XT-REC-DEST-BANK-ID TO CD03O-EXTL-BANK-ID (WS-EXTL-SUB).    dbank03p
+020160 MOVE XT-REC-DEST-ACCNO TO CD03O-EXTL-DEST-ACCNO (WS-EXTL-SUB).   dbank03p
+020170 MOVE XT-REC-DEST-NAME TO CD03O-EXTL-DEST-NAME (WS-EXTL-SUB).     dbank03p
+020180 MOVE XT-REC-AMOUNT TO CD03O-EXTL-AMOUNT (WS-EXTL-SUB).           dbank03p
+020190 MOVE XT-REC-CURRENCY TO CD03O-EXTL-CURRENCY (WS-EXTL-SUB).       dbank03p
+020200 MOVE XT-REC-REQUEST-DTE TO CD03O-EXTL-REQUEST-DTE (WS-EXTL-SUB). dbank03p
+020210 MOVE XT-REC-STATUS TO CD03O-EXTL-O-STATUS (WS-EXTL-SUB).         dbank03p
+020220 GO TO EXTERNAL-TRANSFER-LIST-LOOP.                               dbank03p
+020230 EXTERNAL-TRANSFER-LIST-LOOP-EXIT.                                dbank03p
+020240 MOVE WS-EXTL-SUB TO CD03O-EXTL-COUNT.                            dbank03p
+020250 EXEC CICS ENDBR FILE('BNKEXTL')                                  dbank03p
+020260 END-EXEC.                                                        dbank03p
+020270 EXTERNAL-TRANSFER-LIST-PROCESS-EXIT.                             dbank03p
+020280 EXIT.                                                            dbank03p
+020290                                                                  dbank03p
+020300******************************************************************dbank03p
+020310* Get today's date, used to timestamp queued requests            *dbank03p
+020320******************************************************************dbank03p
+020330 GET-TODAY-DATE.                                                  dbank03p
+020340 EXEC CICS ASKTIME                                                dbank03p
+020350           ABSTIME(WS-ABSTIME)                                    dbank03p
+020360 END-EXEC.                                                        dbank03p
+020370 EXEC CICS FORMATTIME                                             dbank03p
+020380           ABSTIME(WS-ABSTIME)                                    dbank03p
+020390           YYYYMMDD(WS-TODAY-DATE)                                dbank03p
+020400           TIME(WS-TODAY-TIME)                                    dbank03p
+020410 END-EXEC.                                                        dbank03p
+020420 GET-TODAY-DATE-EXIT.                                             dbank03p
+020430 EXIT.                                                            dbank03p
+020441******************************************************************dbank03p
+020451* Add a joint owner to the requesting account (CD03I-TXN-ACCNO). *dbank03p
+020461* BNKACCT/BAC-REC-PID remains the primary owner; this writes an  *dbank03p
+020471* additional owner record to BNKJOWN                             *dbank03p
+020481******************************************************************dbank03p
+020491 JOINT-OWNER-ADD-PROCESS.                                         dbank03p
+020501 IF CD03I-JOWN-PID IS EQUAL TO SPACES                             dbank03p
+020511    SET CD03O-JOWN-REJECTED TO TRUE                               dbank03p
+020521    MOVE 'Joint owner Person-ID is required' TO                   dbank03p
+020531      CD03O-JOWN-MESSAGE                                          dbank03p
+020541    GO TO JOINT-OWNER-ADD-PROCESS-EXIT                            dbank03p
+020551 END-IF.                                                          dbank03p
+020561 EXEC CICS READ FILE('BNKACCT')                                   dbank03p
+020571                INTO(WS-BNKACCT-REC)                              dbank03p
+020581                LENGTH(LENGTH OF WS-BNKACCT-REC)                  dbank03p
+020591                RIDFLD(CD03I-TXN-ACCNO)                           dbank03p
+020601                RESP(WS-RESP)                                     dbank03p
+020611 END-EXEC.                                                        dbank03p
+020621 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                       dbank03p
+020631    SET CD03O-JOWN-REJECTED TO TRUE                               dbank03p
+020641    MOVE 'Account not found' TO CD03O-JOWN-MESSAGE                dbank03p
+020651    GO TO JOINT-OWNER-ADD-PROCESS-EXIT                            dbank03p
+020661 END-IF.                                                          dbank03p
+020671 IF CD03I-JOWN-PID IS EQUAL TO BAC-REC-PID                        dbank03p
+020681    SET CD03O-JOWN-REJECTED TO TRUE                               dbank03p
+020691    MOVE 'This person is already the primary owner' TO            dbank03p
+020701      CD03O-JOWN-MESSAGE                                          dbank03p
+020711    GO TO JOINT-OWNER-ADD-PROCESS-EXIT                            dbank03p
+020721 END-IF.                                                          dbank03p
+020731 MOVE CD03I-JOWN-PID TO WS-BNKCUST-RID.                           dbank03p
+020741 EXEC CICS READ FILE('BNKCUST')                                   dbank03p
+020751                INTO(WS-BNKCUST-REC)                              dbank03p
+020761                LENGTH(LENGTH OF WS-BNKCUST-REC)                  dbank03p
+020771                RIDFLD(WS-BNKCUST-RID)                            dbank03p
+020781                RESP(WS-RESP)                                     dbank03p
+020791 END-EXEC.                                                        dbank03p
+020801 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                       dbank03p
+020811    SET CD03O-JOWN-REJECTED TO TRUE                               dbank03p
+020821    MOVE 'Person not found' TO CD03O-JOWN-MESSAGE                 dbank03p
+020831    GO TO JOINT-OWNER-ADD-PROCESS-EXIT                            dbank03p
+020841 END-IF.                                                          dbank03p
+020851 PERFORM GET-TODAY-DATE.                                          dbank03p
+020861 MOVE CD03I-TXN-ACCNO TO JO-REC-ACCNO.                            dbank03p
+020871 MOVE CD03I-JOWN-PID TO JO-REC-PID.                               dbank03p
+020881 MOVE WS-TODAY-DATE-N TO JO-REC-ADDED-DTE.                        dbank03p
+020891 SET JO-REC-ACTIVE TO TRUE.                                       dbank03p
+020901 EXEC CICS WRITE FILE('BNKJOWN')                                  dbank03p
+020911           FROM(WS-BNKJOWN-REC)                                   dbank03p
+020921           RIDFLD(JO-REC-KEY)                                     dbank03p
+020931           LENGTH(LENGTH OF WS-BNKJOWN-REC)                       dbank03p
+020941           RESP(WS-RESP)                                          dbank03p
+020951 END-EXEC.                                                        dbank03p
+020961 EVALUATE WS-RESP                                                 dbank03p
+020971    WHEN DFHRESP(NORMAL)                                          dbank03p
+020981      SET CD03O-JOWN-ADDED TO TRUE                                dbank03p
+020991      MOVE 'Joint owner added' TO CD03O-JOWN-MESSAGE              dbank03p
+021001    WHEN DFHRESP(DUPKEY)                                          dbank03p
+021011      SET CD03O-JOWN-REJECTED TO TRUE                             dbank03p
+021021      MOVE 'This person is already a joint owner' TO              dbank03p
+021031        CD03O-JOWN-MESSAGE                                        dbank03p
+021041    WHEN OTHER                                                    dbank03p
+021051      SET CD03O-JOWN-REJECTED TO TRUE                             dbank03p
+021061      MOVE 'Unable to add joint owner' TO CD03O-JOWN-MESSAGE      dbank03p
+021071 END-EVALUATE.                                                    dbank03p
+021081 JOINT-OWNER-ADD-PROCESS-EXIT.                                    dbank03p
+021091 EXIT.                                                            dbank03p
+021101                                                                  dbank03p
+021111******************************************************************dbank03p
+021121* List the active joint owners of the requesting account         *dbank03p
+021131* (CD03I-TXN-ACCNO), up to 5 at a time                           *dbank03p
+021141******************************************************************dbank03p
+021151 JOINT-OWNER-LIST-PROCESS.                                        dbank03p
+021161 MOVE LOW-VALUES TO WS-BNKJOWN-RID.                               dbank03p
+021171 MOVE CD03I-TXN-ACCNO TO WS-BNKJOWN-RID(1:9).                     dbank03p
+021181 EXEC CICS STARTBR FILE('BNKJOWN')                                dbank03p
+021191                   RIDFLD(WS-BNKJOWN-RID)                         dbank03p
+021201                   GTEQ                                           dbank03p
+021211 END-EXEC.                                                        dbank03p
+021221 MOVE 0 TO WS-JOWN-SUB.                                           dbank03p
+021231 JOINT-OWNER-LIST-LOOP.                                           dbank03p
+021241 IF WS-JOWN-SUB IS EQUAL TO 5                                     dbank03p
+021251    GO TO JOINT-OWNER-LIST-LOOP-EXIT                              dbank03p
+021261 END-IF.                                                          dbank03p
+021271 EXEC CICS READNEXT FILE('BNKJOWN')                               dbank03p
+021281                    INTO(WS-BNKJOWN-REC)                          dbank03p
+021291                    LENGTH(LENGTH OF WS-BNKJOWN-REC)              dbank03p
+021301                    RIDFLD(WS-BNKJOWN-RID)                        dbank03p
+021311                    RESP(WS-RESP)                                 dbank03p
+021321 END-EXEC.                                                        dbank03p
+021331 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR                    dbank03p
+021341    JO-REC-ACCNO IS NOT EQUAL TO CD03I-TXN-ACCNO                  dbank03p
+021351    GO TO JOINT-OWNER-LIST-LOOP-EXIT                              dbank03p
+021361 END-IF.                                                          dbank03p
+021371 IF NOT JO-REC-ACTIVE                                             dbank03p
+021381    GO TO JOINT-OWNER-LIST-LOOP                                   dbank03p
+021391 END-IF.                                                          dbank03p
+021401 ADD 1 TO WS-JOWN-SUB.                                            dbank03p
+021411 MOVE JO-REC-PID TO CD03O-JOWN-PID (WS-JOWN-SUB).                 dbank03p
+021421 MOVE JO-REC-ADDED-DTE TO CD03O-JOWN-ADDED-DTE (WS-JOWN-SUB).     dbank03p
+021431 MOVE JO-REC-STATUS TO CD03O-JOWN-O-STATUS (WS-JOWN-SUB).         dbank03p
+021441 MOVE JO-REC-PID TO WS-BNKCUST-RID.                               dbank03p
+021451 EXEC CICS READ FILE('BNKCUST')                                   dbank03p
+021461                INTO(WS-BNKCUST-REC)                              dbank03p
+021471                LENGTH(LENGTH OF WS-BNKCUST-REC)                  dbank03p
+021481                RIDFLD(WS-BNKCUST-RID)                            dbank03p
+021491                RESP(WS-RESP)                                     dbank03p
+021501 END-EXEC.                                                        dbank03p
+021511 IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                           dbank03p
+021521    MOVE BCS-REC-NAME TO CD03O-JOWN-NAME (WS-JOWN-SUB)            dbank03p
+021531 ELSE                                                             dbank03p
+021541    MOVE SPACES TO CD03O-JOWN-NAME (WS-JOWN-SUB)                  dbank03p
+021551 END-IF.                                                          dbank03p
+021561 GO TO JOINT-OWNER-LIST-LOOP.                                     dbank03p
+021571 JOINT-OWNER-LIST-LOOP-EXIT.                                      dbank03p
+021581 MOVE WS-JOWN-SUB TO CD03O-JOWN-COUNT.                            dbank03p
+021591 EXEC CICS ENDBR FILE('BNKJOWN')                                  dbank03p
+021601 END-EXEC.                                                        dbank03p
+021611 JOINT-OWNER-LIST-PROCESS-EXIT.                                   dbank03p
+021621 EXIT.                                                            dbank03p
+021631                                                                  dbank03p
+021632                                                                  dbank03p
+021641******************************************************************dbank03p
+021651* Post a teller cash deposit to the requesting account       *    dbank03p
+021661* (CD03I-TXN-ACCNO), updating BAC-REC-BALANCE and writing a   *   dbank03p
+021671* matching entry to BNKTXN1                                   *   dbank03p
+021681******************************************************************dbank03p
+021691 TELLER-DEPOSIT-PROCESS.                                          dbank03p
+021701 IF CD03I-TELLER-AMOUNT IS NOT GREATER THAN ZERO                  dbank03p
+021711    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+021721    MOVE 'Deposit amount must be greater than zero' TO            dbank03p
+021731      CD03O-TELLER-MESSAGE                                        dbank03p
+021741    GO TO TELLER-DEPOSIT-PROCESS-EXIT                             dbank03p
+021751 END-IF.                                                          dbank03p
+021761 EXEC CICS READ FILE('BNKACCT')                                   dbank03p
+021771                INTO(WS-BNKACCT-REC)                              dbank03p
+021781                LENGTH(LENGTH OF WS-BNKACCT-REC)                  dbank03p
+021791                RIDFLD(CD03I-TXN-ACCNO)                           dbank03p
+021801                UPDATE                                            dbank03p
+021811                RESP(WS-RESP)                                     dbank03p
+021821 END-EXEC.                                                        dbank03p
+021831 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                       dbank03p
+021841    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+021851    MOVE 'Account not found' TO CD03O-TELLER-MESSAGE              dbank03p
+021861    GO TO TELLER-DEPOSIT-PROCESS-EXIT                             dbank03p
+021871 END-IF.                                                          dbank03p
+021881 IF NOT BAC-REC-ACTIVE                                            dbank03p
+021891    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+021901    MOVE 'Account is not active' TO CD03O-TELLER-MESSAGE          dbank03p
+021911    GO TO TELLER-DEPOSIT-PROCESS-EXIT                             dbank03p
+021921 END-IF.                                                          dbank03p
+021931 ADD CD03I-TELLER-AMOUNT TO BAC-REC-BALANCE.                      dbank03p
+021941 EXEC CICS REWRITE FILE('BNKACCT')                                dbank03p
+021951                  FROM(WS-BNKACCT-REC)                            dbank03p
+021961                  LENGTH(LENGTH OF WS-BNKACCT-REC)                dbank03p
+021971                  RESP(WS-RESP)                                   dbank03p
+021981 END-EXEC.                                                        dbank03p
+021991 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                       dbank03p
+022001    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+022011    MOVE 'Unable to update account balance' TO                    dbank03p
+022021      CD03O-TELLER-MESSAGE                                        dbank03p
+022031    GO TO TELLER-DEPOSIT-PROCESS-EXIT                             dbank03p
+022041 END-IF.                                                          dbank03p
+022051 PERFORM GET-TODAY-DATE.                                          dbank03p
+022061 PERFORM FORMAT-TXN-DATE.                                         dbank03p
+022071 MOVE CD03I-TXN-ACCNO TO BTX-REC-ACCNO.                           dbank03p
+022081 MOVE WS-TODAY-TIME TO BTX-REC-TIME.                              dbank03p
+022091 COMPUTE WS-TELLER-SEQ = FUNCTION MOD(EIBTASKN, 999) + 1.         dbank03p
+022101 MOVE WS-TELLER-SEQ TO BTX-REC-SEQ.                               dbank03p
+022111 MOVE CD03I-TELLER-AMOUNT TO BTX-REC-AMOUNT.                      dbank03p
+022121 IF CD03I-TELLER-DESC IS EQUAL TO SPACES                          dbank03p
+022131    MOVE 'Teller deposit' TO BTX-REC-DESC                         dbank03p
+022141 ELSE                                                             dbank03p
+022151    MOVE CD03I-TELLER-DESC TO BTX-REC-DESC                        dbank03p
+022161 END-IF.                                                          dbank03p
+022171 MOVE BAC-REC-BALANCE TO BTX-REC-BALANCE.                         dbank03p
+022181 EXEC CICS WRITE FILE('BNKTXN1')                                  dbank03p
+022191           FROM(WS-BNKTXN-REC)                                    dbank03p
+022201           RIDFLD(BTX-REC-KEY)                                    dbank03p
+022211           LENGTH(LENGTH OF WS-BNKTXN-REC)                        dbank03p
+022221           RESP(WS-RESP)                                          dbank03p
+022231 END-EXEC.                                                        dbank03p
+022241 IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                           dbank03p
+022251    SET CD03O-TELLER-APPLIED TO TRUE                              dbank03p
+022261    MOVE EIBTASKN TO CD03O-TELLER-REF                             dbank03p
+022271    MOVE BAC-REC-BALANCE TO CD03O-TELLER-BALANCE                  dbank03p
+022281    MOVE 'Deposit applied' TO CD03O-TELLER-MESSAGE                dbank03p
+022291 ELSE                                                             dbank03p
+022301    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+022311    MOVE 'Unable to record teller transaction' TO                 dbank03p
+022321      CD03O-TELLER-MESSAGE                                        dbank03p
+022331 END-IF.                                                          dbank03p
+022341 TELLER-DEPOSIT-PROCESS-EXIT.                                     dbank03p
+022351 EXIT.                                                            dbank03p
+022361                                                                  dbank03p
+022371******************************************************************dbank03p
+022381* Post a teller cash withdrawal from the requesting account   *   dbank03p
+022391* (CD03I-TXN-ACCNO), updating BAC-REC-BALANCE and writing a   *   dbank03p
+022401* matching entry to BNKTXN1                                   *   dbank03p
+022411******************************************************************dbank03p
+022421 TELLER-WITHDRAWAL-PROCESS.                                       dbank03p
+022431 IF CD03I-TELLER-AMOUNT IS NOT GREATER THAN ZERO                  dbank03p
+022441    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+022451    MOVE 'Withdrawal amount must be greater than zero' TO         dbank03p
+022461      CD03O-TELLER-MESSAGE                                        dbank03p
+022471    GO TO TELLER-WITHDRAWAL-PROCESS-EXIT                          dbank03p
+022481 END-IF.                                                          dbank03p
+022491 EXEC CICS READ FILE('BNKACCT')                                   dbank03p
+022501                INTO(WS-BNKACCT-REC)                              dbank03p
+022511                LENGTH(LENGTH OF WS-BNKACCT-REC)                  dbank03p
+022521                RIDFLD(CD03I-TXN-ACCNO)                           dbank03p
+022531                UPDATE                                            dbank03p
+022541                RESP(WS-RESP)                                     dbank03p
+022551 END-EXEC.                                                        dbank03p
+022561 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                       dbank03p
+022571    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+022581    MOVE 'Account not found' TO CD03O-TELLER-MESSAGE              dbank03p
+022591    GO TO TELLER-WITHDRAWAL-PROCESS-EXIT                          dbank03p
+022601 END-IF.                                                          dbank03p
+022611 IF NOT BAC-REC-ACTIVE                                            dbank03p
+022621    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+022631    MOVE 'Account is not active' TO CD03O-TELLER-MESSAGE          dbank03p
+022641    GO TO TELLER-WITHDRAWAL-PROCESS-EXIT                          dbank03p
+022651 END-IF.                                                          dbank03p
+022661 IF (BAC-REC-BALANCE + BAC-REC-OVERDRAFT-LIMIT) IS LESS THAN      dbank03p
+022671                                      CD03I-TELLER-AMOUNT         dbank03p
+022681    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+022691    MOVE 'Insufficient available funds' TO CD03O-TELLER-MESSAGE   dbank03p
+022701    GO TO TELLER-WITHDRAWAL-PROCESS-EXIT                          dbank03p
+022711 END-IF.                                                          dbank03p
+022721 SUBTRACT CD03I-TELLER-AMOUNT FROM BAC-REC-BALANCE.               dbank03p
+022731 EXEC CICS REWRITE FILE('BNKACCT')                                dbank03p
+022741                  FROM(WS-BNKACCT-REC)                            dbank03p
+022751                  LENGTH(LENGTH OF WS-BNKACCT-REC)                dbank03p
+022761                  RESP(WS-RESP)                                   dbank03p
+022771 END-EXEC.                                                        dbank03p
+022781 IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                       dbank03p
+022791    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+022801    MOVE 'Unable to update account balance' TO                    dbank03p
+022811      CD03O-TELLER-MESSAGE                                        dbank03p
+022821    GO TO TELLER-WITHDRAWAL-PROCESS-EXIT                          dbank03p
+022831 END-IF.                                                          dbank03p
+022841 PERFORM GET-TODAY-DATE.                                          dbank03p
+022851 PERFORM FORMAT-TXN-DATE.                                         dbank03p
+022861 MOVE CD03I-TXN-ACCNO TO BTX-REC-ACCNO.                           dbank03p
+022871 MOVE WS-TODAY-TIME TO BTX-REC-TIME.                              dbank03p
+022881 COMPUTE WS-TELLER-SEQ = FUNCTION MOD(EIBTASKN, 999) + 1.         dbank03p
+022891 MOVE WS-TELLER-SEQ TO BTX-REC-SEQ.                               dbank03p
+022901 COMPUTE BTX-REC-AMOUNT = ZERO - CD03I-TELLER-AMOUNT.             dbank03p
+022911 IF CD03I-TELLER-DESC IS EQUAL TO SPACES                          dbank03p
+022921    MOVE 'Teller withdrawal' TO BTX-REC-DESC                      dbank03p
+022931 ELSE                                                             dbank03p
+022941    MOVE CD03I-TELLER-DESC TO BTX-REC-DESC                        dbank03p
+022951 END-IF.                                                          dbank03p
+022961 MOVE BAC-REC-BALANCE TO BTX-REC-BALANCE.                         dbank03p
+022971 EXEC CICS WRITE FILE('BNKTXN1')                                  dbank03p
+022981           FROM(WS-BNKTXN-REC)                                    dbank03p
+022991           RIDFLD(BTX-REC-KEY)                                    dbank03p
+023001           LENGTH(LENGTH OF WS-BNKTXN-REC)                        dbank03p
+023011           RESP(WS-RESP)                                          dbank03p
+023021 END-EXEC.                                                        dbank03p
+023031 IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                           dbank03p
+023041    SET CD03O-TELLER-APPLIED TO TRUE                              dbank03p
+023051    MOVE EIBTASKN TO CD03O-TELLER-REF                             dbank03p
+023061    MOVE BAC-REC-BALANCE TO CD03O-TELLER-BALANCE                  dbank03p
+023071    MOVE 'Withdrawal applied' TO CD03O-TELLER-MESSAGE             dbank03p
+023081 ELSE                                                             dbank03p
+023091    SET CD03O-TELLER-REJECTED TO TRUE                             dbank03p
+023101    MOVE 'Unable to record teller transaction' TO                 dbank03p
+023111      CD03O-TELLER-MESSAGE                                        dbank03p
+023121 END-IF.                                                          dbank03p
+023131 TELLER-WITHDRAWAL-PROCESS-EXIT.                                  dbank03p
+023141 EXIT.                                                            dbank03p
+023151                                                                  dbank03p
+023161******************************************************************dbank03p
+023171* Build a "DD Mon YYYY" display date in BTX-REC-DATE from the *   dbank03p
+023181* numeric date obtained by GET-TODAY-DATE                     *   dbank03p
+023191******************************************************************dbank03p
+023201 FORMAT-TXN-DATE.                                                 dbank03p
+023211 MOVE WS-TODAY-DATE(5:2) TO WS-MONTH-SUB.                         dbank03p
+023221 STRING WS-TODAY-DATE(7:2) DELIMITED BY SIZE                      dbank03p
+023231        ' ' DELIMITED BY SIZE                                     dbank03p
+023241        WS-MONTH-NAME (WS-MONTH-SUB) DELIMITED BY SIZE            dbank03p
+023251        ' ' DELIMITED BY SIZE                                     dbank03p
+023261        WS-TODAY-DATE(1:4) DELIMITED BY SIZE                      dbank03p
+023271   INTO BTX-REC-DATE.                                             dbank03p
+023281 FORMAT-TXN-DATE-EXIT.                                            dbank03p
+023291 EXIT.                                                            dbank03p
+023301                                                                  dbank03p
+021300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank03p
