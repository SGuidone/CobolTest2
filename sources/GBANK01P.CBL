@@ -0,0 +1,311 @@
+000100******************************************************************gbank01p
+000200*                                                                *gbank01p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.    *gbank01p
+000400*   This demonstration program is provided for use by users      *gbank01p
+000500*   of Micro Focus products and may be used, modified and        *gbank01p
+000600*   distributed as part of your application provided that        *gbank01p
+000700*   you properly acknowledge the copyright of Micro Focus        *gbank01p
+000800*   in this material.                                            *gbank01p
+000900*                                                                *gbank01p
+001000******************************************************************gbank01p
+001100                                                                  gbank01p
+001200******************************************************************gbank01p
+001300* Program:     GBANK01P.CBL                                      *gbank01p
+001400* Layer:       Web/JSON gateway                                  *gbank01p
+001500* Function:    Accepts a JSON request over CICS Web Support and  *gbank01p
+001600*              returns a JSON response, LINKing to the existing  *gbank01p
+001700*              DBANK01P (customer enquiry) and DBANK03P (account *gbank01p
+001800*              balance enquiry) I/O programs to obtain the data. *gbank01p
+001900*              Neither of those programs has any other caller in *gbank01p
+002000*              this system, so this program is written as the    *gbank01p
+002100*              first (and, for now, only) consumer of the JSON   *gbank01p
+002200*              comm-area contracts they already publish.         *gbank01p
+002300******************************************************************gbank01p
+002400                                                                  gbank01p
+002500 IDENTIFICATION DIVISION.                                         gbank01p
+002600 PROGRAM-ID.                                                      gbank01p
+002700     GBANK01P.                                                    gbank01p
+002800 DATE-WRITTEN.                                                    gbank01p
+002900     August 2026.                                                 gbank01p
+003000 DATE-COMPILED.                                                   gbank01p
+003100     Today.                                                       gbank01p
+003200                                                                  gbank01p
+003300 ENVIRONMENT DIVISION.                                            gbank01p
+003400                                                                  gbank01p
+003500 DATA DIVISION.                                                   gbank01p
+003600                                                                  gbank01p
+003700 WORKING-STORAGE SECTION.                                         gbank01p
+003800 01  WS-MISC-STORAGE.                                             gbank01p
+003900   05  WS-PROGRAM-ID                         PIC X(8)             gbank01p
+004000       VALUE 'GBANK01P'.                                          gbank01p
+004100   05  WS-RESP                               PIC S9(8) COMP.      gbank01p
+004150   05  WS-EXTRACT-RESP                       PIC S9(8) COMP.      gbank01p
+004200   05  WS-ACCT-SUB                           PIC 9(2) COMP.       gbank01p
+004300                                                                  gbank01p
+004400******************************************************************gbank01p
+004500* The resource path of the inbound HTTP request selects which    *gbank01p
+004600* back-end enquiry this program performs. Anything else is       *gbank01p
+004700* rejected with a 404 and an error body.                         *gbank01p
+004800******************************************************************gbank01p
+004900 01  WS-URI-PATH                             PIC X(32).           gbank01p
+005000   88  WS-CUSTOMER-RESOURCE                                       gbank01p
+005100       VALUE '/customer'.                                         gbank01p
+005200   88  WS-ACCOUNTS-RESOURCE                                       gbank01p
+005300       VALUE '/accounts'.                                         gbank01p
+005400 01  WS-URI-PATH-LEN                         PIC S9(8) COMP.      gbank01p
+005500                                                                  gbank01p
+005600******************************************************************gbank01p
+005700* Inbound request body and outbound response body, as received   *gbank01p
+005800* from / sent to CICS Web Support. 2K is comfortably more than   *gbank01p
+005900* either JSON document below ever needs.                         *gbank01p
+006000******************************************************************gbank01p
+006100 01  WS-REQUEST-BODY                         PIC X(2048).         gbank01p
+006200 01  WS-REQUEST-LENGTH                       PIC S9(8) COMP.      gbank01p
+006300 01  WS-RESPONSE-BODY                        PIC X(2048).         gbank01p
+006400 01  WS-RESPONSE-LENGTH                      PIC S9(8) COMP.      gbank01p
+006500 01  WS-STATUS-CODE                          PIC 9(3).            gbank01p
+006600                                                                  gbank01p
+006700******************************************************************gbank01p
+006800* JSON request/response records. Field names are kept short and  *gbank01p
+006900* flat so the JSON on the wire reads naturally; JSON GENERATE and*gbank01p
+007000* JSON PARSE take care of the conversion to and from these areas.*gbank01p
+007100******************************************************************gbank01p
+007200 01  WS-CUSTOMER-REQUEST.                                         gbank01p
+007300   05  PERSON-ID                             PIC X(5).            gbank01p
+007400                                                                  gbank01p
+007500 01  WS-CUSTOMER-RESPONSE.                                        gbank01p
+007600   05  PERSON-ID                             PIC X(5).            gbank01p
+007700   05  PERSON-NAME                           PIC X(25).           gbank01p
+007800   05  PERSON-TELNO                          PIC X(12).           gbank01p
+007900   05  PERSON-EMAIL                          PIC X(30).           gbank01p
+008000   05  PERSON-FOUND                          PIC X(1).            gbank01p
+008100                                                                  gbank01p
+008200 01  WS-ACCOUNTS-REQUEST.                                         gbank01p
+008300   05  PERSON-ID                             PIC X(5).            gbank01p
+008400                                                                  gbank01p
+008500 01  WS-ACCOUNTS-RESPONSE.                                        gbank01p
+008600   05  MORE-ACCOUNTS                         PIC X(1).            gbank01p
+008700   05  ACCOUNT-COUNT                         PIC 9(3).            gbank01p
+008800   05  ACCOUNT-LIST OCCURS 6 TIMES.                               gbank01p
+008900     10  ACCOUNT-NO                          PIC X(9).            gbank01p
+009000     10  ACCOUNT-TYPE                        PIC X(1).            gbank01p
+009100     10  ACCOUNT-STATUS                      PIC X(1).            gbank01p
+009200     10  ACCOUNT-DESC                        PIC X(15).           gbank01p
+009300     10  ACCOUNT-BALANCE                     PIC S9(7)V99.        gbank01p
+009400                                                                  gbank01p
+009500 01  WS-ERROR-RESPONSE.                                           gbank01p
+009600   05  ERROR-MESSAGE                         PIC X(60).           gbank01p
+009700                                                                  gbank01p
+009800******************************************************************gbank01p
+009900* Comm-areas used to LINK to the existing I/O programs, laid out *gbank01p
+010000* exactly as those programs themselves declare them.             *gbank01p
+010100******************************************************************gbank01p
+010200 01  WS-CD01-COMMAREA.                                            gbank01p
+010300 COPY CBANKD01.                                                   gbank01p
+010400                                                                  gbank01p
+010500 01  WS-CD03-COMMAREA.                                            gbank01p
+010600 COPY CBANKD03.                                                   gbank01p
+010700                                                                  gbank01p
+010800******************************************************************gbank01p
+010900* Deliberate deviation: this program is the initial program for  *gbank01p
+011000* its CICS transaction (attached to serve one inbound HTTP       *gbank01p
+011100* request) rather than a program LINKed to with a DFHCOMMAREA, so*gbank01p
+011200* there is no LINKAGE SECTION here - see CENTRY.CPY, which is    *gbank01p
+011300* reserved for the linked-to case DBANK01P/DBANK03P use.         *gbank01p
+011400******************************************************************gbank01p
+011500                                                                  gbank01p
+011600 PROCEDURE DIVISION.                                              gbank01p
+011700                                                                  gbank01p
+011800******************************************************************gbank01p
+011900* Find out which resource was requested and read the request     *gbank01p
+012000* body, if any, that came with it.                               *gbank01p
+012100******************************************************************gbank01p
+012150     MOVE SPACES TO WS-URI-PATH.                                  gbank01p
+012200     EXEC CICS WEB EXTRACT                                        gbank01p
+012300          PATH(WS-URI-PATH)                                       gbank01p
+012400          PATHLENGTH(WS-URI-PATH-LEN)                             gbank01p
+012450          RESP(WS-EXTRACT-RESP)                                   gbank01p
+012500     END-EXEC.                                                    gbank01p
+012600                                                                  gbank01p
+012610     IF WS-EXTRACT-RESP IS NOT EQUAL TO DFHRESP(NORMAL)           gbank01p
+012620        MOVE 400 TO WS-STATUS-CODE                                gbank01p
+012630        MOVE SPACES TO WS-ERROR-RESPONSE                          gbank01p
+012640        MOVE 'Malformed or missing request path'                  gbank01p
+012650          TO ERROR-MESSAGE                                        gbank01p
+012660        MOVE LENGTH OF WS-RESPONSE-BODY TO WS-RESPONSE-LENGTH     gbank01p
+012670        JSON GENERATE WS-RESPONSE-BODY                            gbank01p
+012680             FROM WS-ERROR-RESPONSE                               gbank01p
+012690             COUNT IN WS-RESPONSE-LENGTH                          gbank01p
+012695        END-JSON                                                  gbank01p
+012697     ELSE                                                         gbank01p
+012700        MOVE LENGTH OF WS-REQUEST-BODY TO WS-REQUEST-LENGTH       gbank01p
+012800        EXEC CICS WEB RECEIVE                                     gbank01p
+012900             INTO(WS-REQUEST-BODY)                                gbank01p
+013000             LENGTH(WS-REQUEST-LENGTH)                            gbank01p
+013100             RESP(WS-RESP)                                        gbank01p
+013200        END-EXEC                                                  gbank01p
+013300                                                                  gbank01p
+013310        IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                gbank01p
+013320           MOVE 400 TO WS-STATUS-CODE                             gbank01p
+013330           MOVE SPACES TO WS-ERROR-RESPONSE                       gbank01p
+013340           MOVE 'Malformed or missing request body'               gbank01p
+013350             TO ERROR-MESSAGE                                     gbank01p
+013360           MOVE LENGTH OF WS-RESPONSE-BODY TO WS-RESPONSE-LENGTH  gbank01p
+013370           JSON GENERATE WS-RESPONSE-BODY                         gbank01p
+013380                FROM WS-ERROR-RESPONSE                            gbank01p
+013390                COUNT IN WS-RESPONSE-LENGTH                       gbank01p
+013395           END-JSON                                               gbank01p
+013397        ELSE                                                      gbank01p
+013400           MOVE 200 TO WS-STATUS-CODE                             gbank01p
+013500           EVALUATE TRUE                                          gbank01p
+013600             WHEN WS-CUSTOMER-RESOURCE                            gbank01p
+013700               PERFORM CUSTOMER-ENQUIRY-PROCESS                   gbank01p
+013800             WHEN WS-ACCOUNTS-RESOURCE                            gbank01p
+013900               PERFORM ACCOUNTS-ENQUIRY-PROCESS                   gbank01p
+014000             WHEN OTHER                                           gbank01p
+014100               PERFORM UNKNOWN-RESOURCE-PROCESS                   gbank01p
+014150           END-EVALUATE                                           gbank01p
+014160        END-IF                                                    gbank01p
+014200     END-IF.                                                      gbank01p
+014300                                                                  gbank01p
+014400     EXEC CICS WEB SEND                                           gbank01p
+014500          FROM(WS-RESPONSE-BODY)                                  gbank01p
+014600          LENGTH(WS-RESPONSE-LENGTH)                              gbank01p
+014700          MEDIATYPE('application/json')                           gbank01p
+014800          STATUSCODE(WS-STATUS-CODE)                              gbank01p
+014900     END-EXEC.                                                    gbank01p
+015000                                                                  gbank01p
+015100* Return to CICS to complete this transaction.                   *gbank01p
+015200 COPY CRETURN.                                                    gbank01p
+015300                                                                  gbank01p
+015400******************************************************************gbank01p
+015500* Look the requested person up via DBANK01P and turn the result  *gbank01p
+015600* into the JSON customer response.                               *gbank01p
+015700******************************************************************gbank01p
+015800 CUSTOMER-ENQUIRY-PROCESS.                                        gbank01p
+015900     JSON PARSE WS-REQUEST-BODY(1:WS-REQUEST-LENGTH)              gbank01p
+016000          INTO WS-CUSTOMER-REQUEST                                gbank01p
+016100     END-JSON.                                                    gbank01p
+016200                                                                  gbank01p
+016300     MOVE SPACES TO CD01-DATA.                                    gbank01p
+016400     SET CD01I-LOOKUP-BY-PID TO TRUE.                             gbank01p
+016500     MOVE PERSON-ID OF WS-CUSTOMER-REQUEST TO CD01I-PERSON-PID.   gbank01p
+016600     EXEC CICS LINK PROGRAM('DBANK01P')                           gbank01p
+016700          COMMAREA(WS-CD01-COMMAREA)                              gbank01p
+016800          LENGTH(LENGTH OF WS-CD01-COMMAREA)                      gbank01p
+016900          RESP(WS-RESP)                                           gbank01p
+017000     END-EXEC.                                                    gbank01p
+017050     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   gbank01p
+017060        MOVE 500 TO WS-STATUS-CODE                                gbank01p
+017070        MOVE SPACES TO WS-ERROR-RESPONSE                          gbank01p
+017080        MOVE 'Customer lookup failed' TO ERROR-MESSAGE            gbank01p
+017090        MOVE LENGTH OF WS-RESPONSE-BODY TO WS-RESPONSE-LENGTH     gbank01p
+017095        JSON GENERATE WS-RESPONSE-BODY                            gbank01p
+017096             FROM WS-ERROR-RESPONSE                               gbank01p
+017097             COUNT IN WS-RESPONSE-LENGTH                          gbank01p
+017098        END-JSON                                                  gbank01p
+017099        GO TO CUSTOMER-ENQUIRY-PROCESS-EXIT                       gbank01p
+017100     END-IF.                                                      gbank01p
+017100                                                                  gbank01p
+017200     MOVE SPACES TO WS-CUSTOMER-RESPONSE.                         gbank01p
+017300     MOVE CD01O-PERSON-PID TO PERSON-ID OF WS-CUSTOMER-RESPONSE.  gbank01p
+017400     MOVE CD01O-PERSON-NAME                                       gbank01p
+017500       TO PERSON-NAME OF WS-CUSTOMER-RESPONSE.                    gbank01p
+017600     MOVE CD01O-PERSON-TELNO                                      gbank01p
+017700       TO PERSON-TELNO OF WS-CUSTOMER-RESPONSE.                   gbank01p
+017800     MOVE CD01O-PERSON-EMAIL                                      gbank01p
+017900       TO PERSON-EMAIL OF WS-CUSTOMER-RESPONSE.                   gbank01p
+018000     IF CD01O-PERSON-NAME IS EQUAL TO 'Person not found'          gbank01p
+018100        MOVE 'N' TO PERSON-FOUND OF WS-CUSTOMER-RESPONSE          gbank01p
+018200        MOVE 404 TO WS-STATUS-CODE                                gbank01p
+018300     ELSE                                                         gbank01p
+018400        MOVE 'Y' TO PERSON-FOUND OF WS-CUSTOMER-RESPONSE          gbank01p
+018500     END-IF.                                                      gbank01p
+018600                                                                  gbank01p
+018700     MOVE LENGTH OF WS-RESPONSE-BODY TO WS-RESPONSE-LENGTH.       gbank01p
+018800     JSON GENERATE WS-RESPONSE-BODY                               gbank01p
+018900          FROM WS-CUSTOMER-RESPONSE                               gbank01p
+019000          COUNT IN WS-RESPONSE-LENGTH                             gbank01p
+019100     END-JSON.                                                    gbank01p
+019200 CUSTOMER-ENQUIRY-PROCESS-EXIT.                                   gbank01p
+019300     EXIT.                                                        gbank01p
+019400                                                                  gbank01p
+019500******************************************************************gbank01p
+019600* List the requested person's accounts and balances via DBANK03P *gbank01p
+019700* and turn the result into the JSON accounts response. Only the  *gbank01p
+019800* first page (up to six accounts) is returned; a future change   *gbank01p
+019900* can add paging using CD03O-NEXT-ACCNO if a caller needs it.    *gbank01p
+020000******************************************************************gbank01p
+020100 ACCOUNTS-ENQUIRY-PROCESS.                                        gbank01p
+020200     JSON PARSE WS-REQUEST-BODY(1:WS-REQUEST-LENGTH)              gbank01p
+020300          INTO WS-ACCOUNTS-REQUEST                                gbank01p
+020400     END-JSON.                                                    gbank01p
+020500                                                                  gbank01p
+020600     MOVE SPACES TO CD03-DATA.                                    gbank01p
+020700     SET CD03I-BALANCE-ENQUIRY TO TRUE.                           gbank01p
+020800     MOVE PERSON-ID OF WS-ACCOUNTS-REQUEST TO CD03I-CONTACT-ID.   gbank01p
+020900     EXEC CICS LINK PROGRAM('DBANK03P')                           gbank01p
+021000          COMMAREA(WS-CD03-COMMAREA)                              gbank01p
+021100          LENGTH(LENGTH OF WS-CD03-COMMAREA)                      gbank01p
+021200          RESP(WS-RESP)                                           gbank01p
+021300     END-EXEC.                                                    gbank01p
+021350     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   gbank01p
+021360        MOVE 500 TO WS-STATUS-CODE                                gbank01p
+021370        MOVE SPACES TO WS-ERROR-RESPONSE                          gbank01p
+021380        MOVE 'Account lookup failed' TO ERROR-MESSAGE             gbank01p
+021390        MOVE LENGTH OF WS-RESPONSE-BODY TO WS-RESPONSE-LENGTH     gbank01p
+021395        JSON GENERATE WS-RESPONSE-BODY                            gbank01p
+021396             FROM WS-ERROR-RESPONSE                               gbank01p
+021397             COUNT IN WS-RESPONSE-LENGTH                          gbank01p
+021398        END-JSON                                                  gbank01p
+021399        GO TO ACCOUNTS-ENQUIRY-PROCESS-EXIT                       gbank01p
+021400     END-IF.                                                      gbank01p
+021400                                                                  gbank01p
+021500     MOVE SPACES TO WS-ACCOUNTS-RESPONSE.                         gbank01p
+021600     MOVE CD03O-MORE-FLAG                                         gbank01p
+021700       TO MORE-ACCOUNTS OF WS-ACCOUNTS-RESPONSE.                  gbank01p
+021800     MOVE CD03O-ACC-COUNT                                         gbank01p
+021900       TO ACCOUNT-COUNT OF WS-ACCOUNTS-RESPONSE.                  gbank01p
+022000     PERFORM COPY-ACCOUNT-ENTRIES                                 gbank01p
+022100        VARYING WS-ACCT-SUB FROM 1 BY 1                           gbank01p
+022200        UNTIL WS-ACCT-SUB IS GREATER THAN CD03O-ACC-COUNT.        gbank01p
+022300                                                                  gbank01p
+022400     MOVE LENGTH OF WS-RESPONSE-BODY TO WS-RESPONSE-LENGTH.       gbank01p
+022500     JSON GENERATE WS-RESPONSE-BODY                               gbank01p
+022600          FROM WS-ACCOUNTS-RESPONSE                               gbank01p
+022700          COUNT IN WS-RESPONSE-LENGTH                             gbank01p
+022800     END-JSON.                                                    gbank01p
+022900 ACCOUNTS-ENQUIRY-PROCESS-EXIT.                                   gbank01p
+023000     EXIT.                                                        gbank01p
+023100                                                                  gbank01p
+023200******************************************************************gbank01p
+023300* Copy one DBANK03P account entry into the JSON response table.  *gbank01p
+023400******************************************************************gbank01p
+023500 COPY-ACCOUNT-ENTRIES.                                            gbank01p
+023600     MOVE CD03O-ACC-NO (WS-ACCT-SUB)                              gbank01p
+023700       TO ACCOUNT-NO OF WS-ACCOUNTS-RESPONSE (WS-ACCT-SUB).       gbank01p
+023800     MOVE CD03O-ACC-TYPE (WS-ACCT-SUB)                            gbank01p
+023900       TO ACCOUNT-TYPE OF WS-ACCOUNTS-RESPONSE (WS-ACCT-SUB).     gbank01p
+024000     MOVE CD03O-ACC-STATUS (WS-ACCT-SUB)                          gbank01p
+024100       TO ACCOUNT-STATUS OF WS-ACCOUNTS-RESPONSE (WS-ACCT-SUB).   gbank01p
+024200     MOVE CD03O-ACC-DESC (WS-ACCT-SUB)                            gbank01p
+024300       TO ACCOUNT-DESC OF WS-ACCOUNTS-RESPONSE (WS-ACCT-SUB).     gbank01p
+024400     MOVE CD03O-ACC-BAL-N (WS-ACCT-SUB)                           gbank01p
+024500       TO ACCOUNT-BALANCE OF WS-ACCOUNTS-RESPONSE (WS-ACCT-SUB).  gbank01p
+024600 COPY-ACCOUNT-ENTRIES-EXIT.                                       gbank01p
+024700     EXIT.                                                        gbank01p
+024800                                                                  gbank01p
+024900******************************************************************gbank01p
+025000* Reject any resource path other than the two supported above.   *gbank01p
+025100******************************************************************gbank01p
+025200 UNKNOWN-RESOURCE-PROCESS.                                        gbank01p
+025300     MOVE 404 TO WS-STATUS-CODE.                                  gbank01p
+025400     MOVE SPACES TO WS-ERROR-RESPONSE.                            gbank01p
+025500     MOVE 'Unknown resource' TO ERROR-MESSAGE.                    gbank01p
+025600     MOVE LENGTH OF WS-RESPONSE-BODY TO WS-RESPONSE-LENGTH.       gbank01p
+025700     JSON GENERATE WS-RESPONSE-BODY                               gbank01p
+025800          FROM WS-ERROR-RESPONSE                                  gbank01p
+025900          COUNT IN WS-RESPONSE-LENGTH                             gbank01p
+026000     END-JSON.                                                    gbank01p
+026100 UNKNOWN-RESOURCE-PROCESS-EXIT.                                   gbank01p
+026200     EXIT.                                                        gbank01p
