@@ -0,0 +1,72 @@
+000100***************************************************************** scustomp
+000200*                                                               * scustomp
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * scustomp
+000400*   This demonstration program is provided for use by users     * scustomp
+000500*   of Micro Focus products and may be used, modified and       * scustomp
+000600*   distributed as part of your application provided that       * scustomp
+000700*   you properly acknowledge the copyright of Micro Focus       * scustomp
+000800*   in this material.                                           * scustomp
+000900*                                                               * scustomp
+001000***************************************************************** scustomp
+001100                                                                  scustomp
+001200***************************************************************** scustomp
+001300* Program:     SCUSTOMP.CBL                                     * scustomp
+001400* Function:    Site customization exit, called by the front-end * scustomp
+001500*              screen handling (see CSCRNHP2.CPY) to supply the * scustomp
+001600*              two screen title lines in the caller's preferred * scustomp
+001700*              language. Ships with English, Spanish and French * scustomp
+001800*              titles; a site adding further languages need     * scustomp
+001900*              only extend CUSTOMIZE-SCREEN-TITLES below.        *scustomp
+002000***************************************************************** scustomp
+002100                                                                  scustomp
+002200 IDENTIFICATION DIVISION.                                         scustomp
+002300 PROGRAM-ID.                                                      scustomp
+002400     SCUSTOMP.                                                    scustomp
+002500 DATE-WRITTEN.                                                    scustomp
+002600     August 2026.                                                 scustomp
+002700 DATE-COMPILED.                                                   scustomp
+002800     Today.                                                       scustomp
+002900                                                                  scustomp
+003000 ENVIRONMENT DIVISION.                                            scustomp
+003100                                                                  scustomp
+003200 DATA DIVISION.                                                   scustomp
+003300                                                                  scustomp
+003400 WORKING-STORAGE SECTION.                                         scustomp
+003500                                                                  scustomp
+003600 LINKAGE SECTION.                                                 scustomp
+003700 01  SCREEN-TITLES.                                               scustomp
+003800 COPY CSCUSTMP.                                                   scustomp
+003900                                                                  scustomp
+004000***************************************************************** scustomp
+004100* The screen's transaction id is available to callers that want * scustomp
+004200* per-screen (rather than just per-language) titles; this site  * scustomp
+004300* varies the titles by language only, so it is not used here.   * scustomp
+004400***************************************************************** scustomp
+004500 PROCEDURE DIVISION USING SCREEN-TITLES.                          scustomp
+004600                                                                  scustomp
+004700     PERFORM CUSTOMIZE-SCREEN-TITLES.                             scustomp
+004800                                                                  scustomp
+004900     MOVE 0 TO RETURN-CODE.                                       scustomp
+005000     GOBACK.                                                      scustomp
+005100                                                                  scustomp
+005200***************************************************************** scustomp
+005300* Set the two screen title lines from the customer's language   * scustomp
+005400* preference, defaulting to English for a blank or unrecognized * scustomp
+005500* language code                                                  *scustomp
+005600***************************************************************** scustomp
+005700 CUSTOMIZE-SCREEN-TITLES.                                         scustomp
+005800     EVALUATE SCREEN-TITLE-LANG                                   scustomp
+005900       WHEN 'ES'                                                  scustomp
+006000         MOVE 'Banco Micro Focus' TO SCREEN-TITLE1                scustomp
+006100         MOVE 'Sistema de Gestion de Cuentas' TO SCREEN-TITLE2    scustomp
+006200       WHEN 'FR'                                                  scustomp
+006300         MOVE 'Banque Micro Focus' TO SCREEN-TITLE1               scustomp
+006400         MOVE 'Systeme de Gestion de Comptes' TO SCREEN-TITLE2    scustomp
+006500       WHEN OTHER                                                 scustomp
+006600         MOVE 'Micro Focus Bank' TO SCREEN-TITLE1                 scustomp
+006700         MOVE 'Account Management System' TO SCREEN-TITLE2        scustomp
+006800     END-EVALUATE.                                                scustomp
+006900 CUSTOMIZE-SCREEN-TITLES-EXIT.                                    scustomp
+007000     EXIT.                                                        scustomp
+007100                                                                  scustomp
+007200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     scustomp
