@@ -1,54 +1,100 @@
-000100***************************************************************** ssecurep
-000200*                                                               * ssecurep
-000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * ssecurep
-000400*   This demonstration program is provided for use by users     * ssecurep
-000500*   of Micro Focus products and may be used, modified and       * ssecurep
-000600*   distributed as part of your application provided that       * ssecurep
-000700*   you properly acknowledge the copyright of Micro Focus       * ssecurep
-000800*   in this material.                                           * ssecurep
-000900*                                                               * ssecurep
-001000***************************************************************** ssecurep
-001100                                                                  ssecurep
-001200***************************************************************** ssecurep
-001300* Program:     SSECUREP.CBL                                     * ssecurep
-001400* Layer:       Screen handling                                  * ssecurep
-001500* Function:    Set flag to determine if security required       * ssecurep
-001600***************************************************************** ssecurep
-001700                                                                  ssecurep
-001800 IDENTIFICATION DIVISION.                                         ssecurep
-001900 PROGRAM-ID.                                                      ssecurep
-002000     SSECUREP.                                                    ssecurep
-002100 DATE-WRITTEN.                                                    ssecurep
-002200     September 2002.                                              ssecurep
-002300 DATE-COMPILED.                                                   ssecurep
-002400     Today.                                                       ssecurep
-002500                                                                  ssecurep
-002600 ENVIRONMENT DIVISION.                                            ssecurep
-002700                                                                  ssecurep
-002800 DATA DIVISION.                                                   ssecurep
-002900 WORKING-STORAGE SECTION.                                         ssecurep
-003000***************************************************************** ssecurep
-003100* Security flag                                                 * ssecurep
-003200*---------------------------------------------------------------* ssecurep
-003300* Set to Y to signal SIGNON/SIGNOFF etc processing required.    * ssecurep
-003400* Anything else will indicate no security.                      * ssecurep
-003500***************************************************************** ssecurep
-003600 01  WS-SECURITY-FLAG                        PIC X(1).            ssecurep
-003700   88  SECURITY-NOT-REQUIRED                 VALUE SPACE.         ssecurep
-003800   88  SECURITY-REQUIRED                     VALUE 'Y'.           ssecurep
-003900                                                                  ssecurep
-004000 LINKAGE SECTION.                                                 ssecurep
-004100 01  LK-SECURITY-TRAN                        PIC X(8).            ssecurep
-004200 01  LK-SECURITY-FLAG                        PIC X(1).            ssecurep
-004300                                                                  ssecurep
-004400 PROCEDURE DIVISION USING LK-SECURITY-TRAN                        ssecurep
-004500                          LK-SECURITY-FLAG.                       ssecurep
-004600***************************************************************** ssecurep
-004700* Set the appropriate value and move it to callers area         * ssecurep
-004800***************************************************************** ssecurep
-004900     SET SECURITY-NOT-REQUIRED TO TRUE.                           ssecurep
-005000*    SET SECURITY-REQUIRED TO TRUE.                               ssecurep
-005100     MOVE WS-SECURITY-FLAG TO LK-SECURITY-FLAG.                   ssecurep
-005200     GOBACK.                                                      ssecurep
-005300                                                                  ssecurep
-005400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ssecurep
+000100***************************************************************** ssecurep
+000200*                                                               * ssecurep
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * ssecurep
+000400*   This demonstration program is provided for use by users     * ssecurep
+000500*   of Micro Focus products and may be used, modified and       * ssecurep
+000600*   distributed as part of your application provided that       * ssecurep
+000700*   you properly acknowledge the copyright of Micro Focus       * ssecurep
+000800*   in this material.                                           * ssecurep
+000900*                                                               * ssecurep
+001000***************************************************************** ssecurep
+001100                                                                  ssecurep
+001200***************************************************************** ssecurep
+001300* Program:     SSECUREP.CBL                                     * ssecurep
+001400* Layer:       Screen handling                                  * ssecurep
+001500* Function:    Set flag to determine if security required       * ssecurep
+001600***************************************************************** ssecurep
+001700                                                                  ssecurep
+001800 IDENTIFICATION DIVISION.                                         ssecurep
+001900 PROGRAM-ID.                                                      ssecurep
+002000     SSECUREP.                                                    ssecurep
+002100 DATE-WRITTEN.                                                    ssecurep
+002200     September 2002.                                              ssecurep
+002300 DATE-COMPILED.                                                   ssecurep
+002400     Today.                                                       ssecurep
+002500                                                                  ssecurep
+002600 ENVIRONMENT DIVISION.                                            ssecurep
+002700                                                                  ssecurep
+002800 DATA DIVISION.                                                   ssecurep
+002900 WORKING-STORAGE SECTION.                                         ssecurep
+002950 01  WS-RESP                                 PIC S9(8) COMP.      ssecurep
+002960 01  WS-SECURITY-REC.                                             ssecurep
+002970 COPY CBANKVSC.                                                   ssecurep
+002980                                                                  ssecurep
+003000***************************************************************** ssecurep
+003100* Security flag                                                 * ssecurep
+003200*---------------------------------------------------------------* ssecurep
+003300* Set to Y to signal SIGNON/SIGNOFF etc processing required.    * ssecurep
+003400* Anything else will indicate no security.                      * ssecurep
+003500***************************************************************** ssecurep
+003600 01  WS-SECURITY-FLAG                        PIC X(1).            ssecurep
+003700   88  SECURITY-NOT-REQUIRED                 VALUE SPACE.         ssecurep
+003800   88  SECURITY-REQUIRED                     VALUE 'Y'.           ssecurep
+003900                                                                  ssecurep
+004000 LINKAGE SECTION.                                                 ssecurep
+004100 01  LK-SECURITY-TRAN                        PIC X(8).            ssecurep
+004150 01  LK-SECURITY-TERM-CLASS                  PIC X(1).            ssecurep
+004175 01  LK-SECURITY-USERID-CLASS                PIC X(1).            ssecurep
+004200 01  LK-SECURITY-FLAG                        PIC X(1).            ssecurep
+004300                                                                  ssecurep
+004400 PROCEDURE DIVISION USING LK-SECURITY-TRAN                        ssecurep
+004450                          LK-SECURITY-TERM-CLASS                  ssecurep
+004460                          LK-SECURITY-USERID-CLASS                ssecurep
+004500                          LK-SECURITY-FLAG.                       ssecurep
+004600***************************************************************** ssecurep
+004700* Set the appropriate value and move it to callers area         * ssecurep
+004800***************************************************************** ssecurep
+004900     SET SECURITY-NOT-REQUIRED TO TRUE.                           ssecurep
+004950                                                                  ssecurep
+004960***************************************************************** ssecurep
+004970* Look the transaction up in the control file. If there is no   * ssecurep
+004980* matching control record at all we keep the default set above  *ssecurep
+004990* (security not required). We look for the most specific record *ssecurep
+005000* first (this exact terminal class and userid class), then fall *ssecurep
+005005* back a level at a time - dropping the userid class, then the  *ssecurep
+005006* terminal class - to less specific records filed for the       *ssecurep
+005007* transaction, spaces in the control file meaning "any".        *ssecurep
+005010***************************************************************** ssecurep
+005020     MOVE LK-SECURITY-TRAN TO SEC-REC-TRAN.                       ssecurep
+005030     MOVE LK-SECURITY-TERM-CLASS TO SEC-REC-TERM-CLASS.           ssecurep
+005040     MOVE LK-SECURITY-USERID-CLASS TO SEC-REC-USERID-CLASS.       ssecurep
+005045     PERFORM READ-SECURITY-CONTROL.                               ssecurep
+005046     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   ssecurep
+005047        MOVE SPACES TO SEC-REC-USERID-CLASS                       ssecurep
+005048        PERFORM READ-SECURITY-CONTROL                             ssecurep
+005049     END-IF.                                                      ssecurep
+005050     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   ssecurep
+005051        MOVE SPACES TO SEC-REC-TERM-CLASS                         ssecurep
+005052        PERFORM READ-SECURITY-CONTROL                             ssecurep
+005053     END-IF.                                                      ssecurep
+005054     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       ssecurep
+005140        MOVE SEC-REC-FLAG TO WS-SECURITY-FLAG                     ssecurep
+005150     END-IF.                                                      ssecurep
+005160                                                                  ssecurep
+005170     MOVE WS-SECURITY-FLAG TO LK-SECURITY-FLAG.                   ssecurep
+005180     GOBACK.                                                      ssecurep
+005190                                                                  ssecurep
+005200***************************************************************** ssecurep
+005210* Read the control file for the exact key currently set up in   * ssecurep
+005220* SEC-REC-KEY (the caller fills in spaces for any part of the   * ssecurep
+005230* key it wants to widen the search on)                          * ssecurep
+005240***************************************************************** ssecurep
+005250 READ-SECURITY-CONTROL.                                           ssecurep
+005260     EXEC CICS READ FILE('BNKSECC')                               ssecurep
+005270                    INTO(WS-SECURITY-REC)                         ssecurep
+005280                    LENGTH(LENGTH OF WS-SECURITY-REC)             ssecurep
+005290                    RIDFLD(SEC-REC-KEY)                           ssecurep
+005300                    RESP(WS-RESP)                                 ssecurep
+005310     END-EXEC.                                                    ssecurep
+005300                                                                  ssecurep
+005400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ssecurep
