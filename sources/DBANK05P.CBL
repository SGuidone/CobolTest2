@@ -0,0 +1,135 @@
+000100***************************************************************** dbank05p
+000200*                                                               * dbank05p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank05p
+000400*   This demonstration program is provided for use by users     * dbank05p
+000500*   of Micro Focus products and may be used, modified and       * dbank05p
+000600*   distributed as part of your application provided that       * dbank05p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank05p
+000800*   in this material.                                           * dbank05p
+000900*                                                               * dbank05p
+001000***************************************************************** dbank05p
+001100                                                                  dbank05p
+001200***************************************************************** dbank05p
+001300* Program:     DBANK05P.CBL                                     * dbank05p
+001400* Function:    List the active menu options available to a      * dbank05p
+001500*              given user role                                  * dbank05p
+001600*              VSAM version                                     * dbank05p
+001700***************************************************************** dbank05p
+001800                                                                  dbank05p
+001900 IDENTIFICATION DIVISION.                                         dbank05p
+002000 PROGRAM-ID.                                                      dbank05p
+002100     DBANK05P.                                                    dbank05p
+002200 DATE-WRITTEN.                                                    dbank05p
+002300     August 2026.                                                 dbank05p
+002400 DATE-COMPILED.                                                   dbank05p
+002500     Today.                                                       dbank05p
+002600                                                                  dbank05p
+002700 ENVIRONMENT DIVISION.                                            dbank05p
+002800                                                                  dbank05p
+002900 DATA DIVISION.                                                   dbank05p
+003000                                                                  dbank05p
+003100 WORKING-STORAGE SECTION.                                         dbank05p
+003200 01  WS-MISC-STORAGE.                                             dbank05p
+003300   05  WS-PROGRAM-ID                         PIC X(8)             dbank05p
+003400       VALUE 'DBANK05P'.                                          dbank05p
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank05p
+003600   05  WS-RESP                               PIC S9(8) COMP.      dbank05p
+003700   05  WS-BNKROLE-RID                        PIC X(7).            dbank05p
+003800   05  WS-OPT-SUB                            PIC S9(4) COMP.      dbank05p
+003900                                                                  dbank05p
+004000 01  WS-BNKROLE-REC.                                              dbank05p
+004100 COPY CBANKVRL.                                                   dbank05p
+004200                                                                  dbank05p
+004300 01  WS-COMMAREA.                                                 dbank05p
+004400 COPY CBANKD05.                                                   dbank05p
+004500                                                                  dbank05p
+004600 COPY CABENDD.                                                    dbank05p
+004700                                                                  dbank05p
+004800 LINKAGE SECTION.                                                 dbank05p
+004900 01  DFHCOMMAREA.                                                 dbank05p
+005000   05  LK-COMMAREA                           PIC X(1)             dbank05p
+005100       OCCURS 1 TO 4096 TIMES                                     dbank05p
+005200         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank05p
+005300                                                                  dbank05p
+005400 COPY CENTRY.                                                     dbank05p
+005500***************************************************************** dbank05p
+005600* Move the passed data to our area                              * dbank05p
+005700***************************************************************** dbank05p
+005800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank05p
+005900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank05p
+006000                                                                  dbank05p
+006100***************************************************************** dbank05p
+006200* Initialize our output area                                    * dbank05p
+006300***************************************************************** dbank05p
+006400     MOVE SPACES TO CD05O-DATA.                                   dbank05p
+006500     MOVE ZERO TO CD05O-OPT-COUNT.                                dbank05p
+006600     SET CD05O-NOT-FOUND TO TRUE.                                 dbank05p
+006700                                                                  dbank05p
+006800***************************************************************** dbank05p
+006900* Now attempt to satisfy the requested function                 * dbank05p
+007000***************************************************************** dbank05p
+007100     PERFORM ROLE-MENU-LIST-PROCESS                               dbank05p
+007150         THRU ROLE-MENU-LIST-PROCESS-EXIT.                        dbank05p
+007200                                                                  dbank05p
+007300***************************************************************** dbank05p
+007400* Move the result back to the callers area                      * dbank05p
+007500***************************************************************** dbank05p
+007600     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank05p
+007700                                                                  dbank05p
+007800***************************************************************** dbank05p
+007900* Return to our caller                                          * dbank05p
+008000***************************************************************** dbank05p
+008100 COPY CRETURN.                                                    dbank05p
+008200                                                                  dbank05p
+008300***************************************************************** dbank05p
+008400* Browse BNKROLE forwards for the requested role, returning     * dbank05p
+008500* every active option in ascending display sequence order       * dbank05p
+008600***************************************************************** dbank05p
+008700 ROLE-MENU-LIST-PROCESS.                                          dbank05p
+008800     MOVE LOW-VALUES TO WS-BNKROLE-RID.                           dbank05p
+008900     MOVE CD05I-ROLE TO WS-BNKROLE-RID(1:5).                      dbank05p
+009000     EXEC CICS STARTBR FILE('BNKROLE')                            dbank05p
+009100                       RIDFLD(WS-BNKROLE-RID)                     dbank05p
+009200                       GTEQ                                       dbank05p
+009300     END-EXEC.                                                    dbank05p
+009400     MOVE 0 TO WS-OPT-SUB.                                        dbank05p
+009500 ROLE-MENU-LIST-LOOP.                                             dbank05p
+009600     IF WS-OPT-SUB IS EQUAL TO 20                                 dbank05p
+009700        GO TO ROLE-MENU-LIST-LOOP-EXIT                            dbank05p
+009800     END-IF.                                                      dbank05p
+009900     EXEC CICS READNEXT FILE('BNKROLE')                           dbank05p
+010000                        INTO(WS-BNKROLE-REC)                      dbank05p
+010100                        LENGTH(LENGTH OF WS-BNKROLE-REC)          dbank05p
+010200                        RIDFLD(WS-BNKROLE-RID)                    dbank05p
+010300                        RESP(WS-RESP)                             dbank05p
+010400     END-EXEC.                                                    dbank05p
+010500     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR                dbank05p
+010600        RL-REC-ROLE IS NOT EQUAL TO CD05I-ROLE                    dbank05p
+010700        GO TO ROLE-MENU-LIST-LOOP-EXIT                            dbank05p
+010800     END-IF.                                                      dbank05p
+010900     IF RL-REC-INACTIVE                                           dbank05p
+011000        GO TO ROLE-MENU-LIST-LOOP                                 dbank05p
+011100     END-IF.                                                      dbank05p
+011200     ADD 1 TO WS-OPT-SUB.                                         dbank05p
+011300     MOVE RL-REC-SEQ TO CD05O-OPT-SEQ (WS-OPT-SUB).               dbank05p
+011400     MOVE RL-REC-OPT-TEXT TO CD05O-OPT-TEXT (WS-OPT-SUB).         dbank05p
+011500     MOVE RL-REC-OPT-PGM TO CD05O-OPT-PGM (WS-OPT-SUB).           dbank05p
+011600     MOVE RL-REC-OPT-TRANID TO CD05O-OPT-TRANID (WS-OPT-SUB).     dbank05p
+011700     GO TO ROLE-MENU-LIST-LOOP.                                   dbank05p
+011800 ROLE-MENU-LIST-LOOP-EXIT.                                        dbank05p
+011900     MOVE WS-OPT-SUB TO CD05O-OPT-COUNT.                          dbank05p
+012000     EXEC CICS ENDBR FILE('BNKROLE')                              dbank05p
+012100     END-EXEC.                                                    dbank05p
+012200     IF WS-OPT-SUB IS GREATER THAN ZERO                           dbank05p
+012300        SET CD05O-FOUND TO TRUE                                   dbank05p
+012400        MOVE Z'Menu options retrieved'                            dbank05p
+012500          TO CD05O-MESSAGE                                        dbank05p
+012600     ELSE                                                         dbank05p
+012700        SET CD05O-NOT-FOUND TO TRUE                               dbank05p
+012800        MOVE Z'No menu options are defined for this role'         dbank05p
+012900          TO CD05O-MESSAGE                                        dbank05p
+013000     END-IF.                                                      dbank05p
+013100 ROLE-MENU-LIST-PROCESS-EXIT.                                     dbank05p
+013200     EXIT.                                                        dbank05p
+013300                                                                  dbank05p
+013400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank05p
