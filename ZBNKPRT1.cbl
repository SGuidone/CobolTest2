@@ -1,629 +1,1503 @@
-000100***************************************************************** zbnkprt1
-000200*                                                               * zbnkprt1
-000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnkprt1
-000400*   This demonstration program is provided for use by users     * zbnkprt1
-000500*   of Micro Focus products and may be used, modified and       * zbnkprt1
-000600*   distributed as part of your application provided that       * zbnkprt1
-000700*   you properly acknowledge the copyright of Micro Focus       * zbnkprt1
-000800*   in this material.                                           * zbnkprt1
-000900*                                                               * zbnkprt1
-001000***************************************************************** zbnkprt1
-001100                                                                  zbnkprt1
-001200***************************************************************** zbnkprt1
-001300* Program:     ZBNKPRT1.CBL                                     * zbnkprt1
-001400* Function:    Print the bank statements                        * zbnkprt1
-      *  
-001500***************************************************************** zbnkprt1
-001600 IDENTIFICATION DIVISION.                                         zbnkprt1
-001700 PROGRAM-ID.                                                      zbnkprt1
-001800     ZBNKPRT1.                                                    zbnkprt1
-001900 DATE-WRITTEN.                                                    zbnkprt1
-002000     September 2002.                                              zbnkprt1
-002100 DATE-COMPILED.                                                   zbnkprt1
-002200     Today.                                                       zbnkprt1
-002300                                                                  zbnkprt1
-002400 ENVIRONMENT DIVISION.                                            zbnkprt1
-002500 INPUT-OUTPUT   SECTION.                                          zbnkprt1
-002600   FILE-CONTROL.                                                  zbnkprt1
-002700     SELECT EXTRACT-FILE                                          zbnkprt1
-002800            ASSIGN       TO EXTRACT                               zbnkprt1
-002900            ORGANIZATION IS SEQUENTIAL                            zbnkprt1
-003000            ACCESS MODE  IS SEQUENTIAL                            zbnkprt1
-003100            FILE STATUS  IS WS-EXTRACT-STATUS.                    zbnkprt1
-003200     SELECT PRINTOUT-FILE                                         zbnkprt1
-003300            ASSIGN       TO PRINTOUT                              zbnkprt1
-003400            ORGANIZATION IS SEQUENTIAL                            zbnkprt1
-003500            ACCESS MODE  IS SEQUENTIAL                            zbnkprt1
-003600            FILE STATUS  IS WS-PRINTOUT-STATUS.                   zbnkprt1
-003700                                                                  zbnkprt1
-003800 DATA DIVISION.                                                   zbnkprt1
-003900 FILE SECTION.                                                    zbnkprt1
-004000                                                                  zbnkprt1
-004100 FD  EXTRACT-FILE                                                 zbnkprt1
-004200     RECORDING MODE IS V                                          zbnkprt1
-004300     RECORD CONTAINS 66 TO 95 CHARACTERS.                         zbnkprt1
-004400 COPY CBANKXT1.                                                   zbnkprt1
-004500                                                                  zbnkprt1
-004600 FD  PRINTOUT-FILE.                                               zbnkprt1
-004700 01  PRINTOUT-REC                            PIC X(121).          zbnkprt1
-004800                                                                  zbnkprt1
-004900 WORKING-STORAGE SECTION.                                         zbnkprt1
-005000 COPY CTIMERD.                                                    zbnkprt1
-005100                                                                  zbnkprt1
-005200 01  WS-DATE-WORK-AREA.                                           zbnkprt1
-005300 COPY CDATED.                                                     zbnkprt1
-005400                                                                  zbnkprt1
-005500 01  WS-MISC-STORAGE.                                             zbnkprt1
-005600   05  WS-PROGRAM-ID                         PIC X(8)             zbnkprt1
-005700       VALUE 'ZBNKPRT1'.                                          zbnkprt1
-005800   05  WS-EXTRACT-STATUS.                                         zbnkprt1
-005900     10  WS-EXTRACT-STAT1                    PIC X(1).            zbnkprt1
-006000     10  WS-EXTRACT-STAT2                    PIC X(1).            zbnkprt1
-006100                                                                  zbnkprt1
-006200   05  WS-PRINTOUT-STATUS.                                        zbnkprt1
-006300     10  WS-PRINTOUT-STAT1                   PIC X(1).            zbnkprt1
-006400     10  WS-PRINOUTY-STAT2                   PIC X(1).            zbnkprt1
-006500                                                                  zbnkprt1
-006600   05  WS-IO-STATUS.                                              zbnkprt1
-006700     10  WS-IO-STAT1                         PIC X(1).            zbnkprt1
-006800     10  WS-IO-STAT2                         PIC X(1).            zbnkprt1
-006900                                                                  zbnkprt1
-007000   05  WS-TWO-BYTES.                                              zbnkprt1
-007100     10  WS-TWO-BYTES-LEFT                   PIC X(1).            zbnkprt1
-007200     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            zbnkprt1
-007300   05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                  zbnkprt1
-007400                                             PIC 9(1) COMP.       zbnkprt1
-007500                                                                  zbnkprt1
-007600   05  WS-SAVED-EMAIL                        PIC X(30).           zbnkprt1
-007700   05  WS-EMAIL-INDICATOR                    PIC X(1).            zbnkprt1
-007800     88  EMAIL-REQUIRED                      VALUE 'Y'.           zbnkprt1
-007900     88  EMAIL-NOT-REQUIRED                  VALUE 'N'.           zbnkprt1
-008000                                                                  zbnkprt1
-008100   05  WS-FIRST-REC                          PIC X(3)             zbnkprt1
-008200       VALUE 'YES'.                                               zbnkprt1
-008300                                                                  zbnkprt1
-008400   05  WS-END-OF-FILE                        PIC X(3)             zbnkprt1
-008500       VALUE 'NO '.                                               zbnkprt1
-008600                                                                  zbnkprt1
-008700   05  WS-RECORDS-READ                       PIC 9(5)             zbnkprt1
-008800       VALUE ZERO.                                                zbnkprt1
-008900                                                                  zbnkprt1
-009000   05  WS-TXNS-FLAG                          PIC X(1).            zbnkprt1
-009100     88  TXNS-PRINTED                        VALUE '1'.           zbnkprt1
-009200     88  NO-TXNS-PRINTED                     VALUE '0'.           zbnkprt1
-009300                                                                  zbnkprt1
-009400   05  WS-SUB1                               PIC 9(3).            zbnkprt1
-009500   05  WS-SYS-DATE                           PIC 9(5).            zbnkprt1
-009600   05  WS-SYS-TIME                           PIC 9(8).            zbnkprt1
-009700   05  WS-PRINTED.                                                zbnkprt1
-009800     10  WS-PRINTED-DATE.                                         zbnkprt1
-009900       15  FILLER                            PIC X(9)             zbnkprt1
-010000           VALUE 'Printed: '.                                     zbnkprt1
-010100       15  WS-PRINT-DATE                     PIC X(11)            zbnkprt1
-010200           VALUE 'dd mmm yyyy'.                                   zbnkprt1
-010300     10  WS-PRINTED-TIME.                                         zbnkprt1
-010400       15  FILLER                            PIC X(12)            zbnkprt1
-010500           VALUE SPACES.                                          zbnkprt1
-010600       15  WS-PRINT-TIME.                                         zbnkprt1
-010700         20  WS-PRINT-TIME-HH                PIC X(2).            zbnkprt1
-010800         20  WS-PRINT-TIME-DOT1              PIC X(1).            zbnkprt1
-010900         20  WS-PRINT-TIME-MM                PIC X(2).            zbnkprt1
-011000         20  WS-PRINT-TIME-DOT2              PIC X(1).            zbnkprt1
-011100         20  WS-PRINT-TIME-SS                PIC X(2).            zbnkprt1
-011200   05  WS-TOTAL-TXNS                         PIC S9(7)V99 COMP-3. zbnkprt1
-011300   05  WS-TOTAL-ASSETS                       PIC S9(7)V99 COMP-3. zbnkprt1
-011400                                                                  zbnkprt1
-011500                                                                  zbnkprt1
-011600 01  WS-PRINT-LINES.                                              zbnkprt1
-011700   05  WS-LINE1.                                                  zbnkprt1
-011800     10  WS-LINE1-CC                         PIC X(1)             zbnkprt1
-011900         VALUE '1'.                                               zbnkprt1
-012000     10  FILLER                              PIC X(40)            zbnkprt1
-012100         VALUE SPACES.                                            zbnkprt1
-012200     10  WS-LINE1-HEAD                       PIC X(21)            zbnkprt1
-012300         VALUE 'Micro Focus Demo Bank'.                           zbnkprt1
-012400                                                                  zbnkprt1
-012500   05  WS-LINE2.                                                  zbnkprt1
-012600     10  WS-LINE2-CC                         PIC X(1)             zbnkprt1
-012700         VALUE ' '.                                               zbnkprt1
-012800     10  FILLER                              PIC X(40)            zbnkprt1
-012900         VALUE SPACES.                                            zbnkprt1
-013000     10  WS-LINE1-HEAD                       PIC X(20)            zbnkprt1
-013100         VALUE 'Statement of Account'.                            zbnkprt1
-013200                                                                  zbnkprt1
-013300   05  WS-LINE3.                                                  zbnkprt1
-013400     10  WS-LINE3-CC                         PIC X(1)             zbnkprt1
-013500         VALUE '0'.                                               zbnkprt1
-013600     10  WS-LINE3-NAME-ADDR                  PIC X(23)            zbnkprt1
-013700         VALUE SPACES.                                            zbnkprt1
-013800     10  FILLER                              PIC X(55)            zbnkprt1
-013900         VALUE SPACES.                                            zbnkprt1
-014000     10  WS-LINE3-DATE                       PIC X(20)            zbnkprt1
-014100         VALUE SPACES.                                            zbnkprt1
-014200                                                                  zbnkprt1
-014300   05  WS-LINE4.                                                  zbnkprt1
-014400     10  WS-LINE4-CC                         PIC X(1)             zbnkprt1
-014500         VALUE '0'.                                               zbnkprt1
-014600     10  FILLER                              PIC X(14)            zbnkprt1
-014700         VALUE 'Account No.'.                                     zbnkprt1
-014800     10  FILLER                              PIC X(38)            zbnkprt1
-014900         VALUE 'Description '.                                    zbnkprt1
-015000     10  FILLER                              PIC X(15)            zbnkprt1
-015100         VALUE '    Date  '.                                      zbnkprt1
-015200     10  FILLER                              PIC X(18)            zbnkprt1
-015300         VALUE '      Amount '.                                   zbnkprt1
-015400     10  FILLER                              PIC X(18)            zbnkprt1
-015500         VALUE '     Balance '.                                   zbnkprt1
-015600                                                                  zbnkprt1
-015700   05  WS-LINE5.                                                  zbnkprt1
-015800     10  WS-LINE5-CC                         PIC X(1).            zbnkprt1
-015900     10  WS-LINE5-ACC-NO                     PIC X(9).            zbnkprt1
-016000     10  FILLER                              PIC X(5).            zbnkprt1
-016100     10  WS-LINE5-DESC.                                           zbnkprt1
-016200       15  WS-LINE5-DESC-PT1                 PIC X(15).           zbnkprt1
-016300       15  WS-LINE5-DESC-PT2                 PIC X(18).           zbnkprt1
-016400     10  FILLER                              PIC X(5).            zbnkprt1
-016500     10  WS-LINE5-DATE                       PIC X(11).           zbnkprt1
-016600     10  FILLER                              PIC X(4).            zbnkprt1
-016700     10  WS-LINE5-AMOUNT-DASH                PIC X(13).           zbnkprt1
-016800     10  WS-LINE5-AMOUNT REDEFINES WS-LINE5-AMOUNT-DASH           zbnkprt1
-016900                                             PIC Z,ZZZ,ZZ9.99-.   zbnkprt1
-017000     10  FILLER                              PIC X(5).            zbnkprt1
-017100     10  WS-LINE5-BALANCE-DASH               PIC X(13).           zbnkprt1
-017200     10  WS-LINE5-BALANCE REDEFINES WS-LINE5-BALANCE-DASH         zbnkprt1
-017300                                             PIC Z,ZZZ,ZZZ.99-.   zbnkprt1
-017400                                                                  zbnkprt1
-017500 01  WS-CONSOLE-MESSAGE                      PIC X(48).           zbnkprt1
-017600                                                                  zbnkprt1
-017700 01  WS-EXEC-PARM.                                                zbnkprt1
-017800   05  WS-EXEC-PARM-LL                       PIC S9(4) COMP.      zbnkprt1
-017900   05  WS-EXEC-PARM-DATA                     PIC X(12).           zbnkprt1
-018000                                                                  zbnkprt1
-018100 COPY CSTATESD.                                                   zbnkprt1
-018200                                                                  zbnkprt1
-018300 COPY CABENDD.                                                    zbnkprt1
-018400                                                                  zbnkprt1
-018500 01  WS-PARM-PTR                             POINTER.             zbnkprt1
-018600 01  WS-PARM-PTR-NUM REDEFINES WS-PARM-PTR   PIC 9(4) COMP.       zbnkprt1
-018700                                                                  zbnkprt1
-018800 01  WS-LE-AREAS.                                                 zbnkprt1
-018900   05  WS-CEE3DMP-AREAS.                                          zbnkprt1
-019000     10  WS-CEE3DMP-DMP-TITLE                PIC X(80)            zbnkprt1
-019100         VALUE 'CEEDUMP FROM HANDLER ROUTINE'.                    zbnkprt1
-019200     10  WS-CEE3DMP-DMP-OPTIONS              PIC X(255)           zbnkprt1
-019300         VALUE 'TRACE FILE VAR STOR'.                             zbnkprt1
-019400     10  WS-CEE3DMP-FEEDBACK.                                     zbnkprt1
-019500      15 WS-CEE3DMP-FB-SEV                   PIC S9(4) COMP.      zbnkprt1
-019600      15 WS-CEE3DMP-FB-MSGNO                 PIC S9(4) COMP.      zbnkprt1
-019700      15 WS-CEE3DMP-FB-CASE-SEV              PIC X(1).            zbnkprt1
-019800      15 WS-CEE3DMP-FB-FAC-ID                PIC X(3).            zbnkprt1
-019900      15 WS-CEE3DMP-FB-ISINFO                PIC S9(8) COMP.      zbnkprt1
-020000   05  WS-CEELOCT-AREAS.                                          zbnkprt1
-020100     10  WS-CEELOCT-DATE-LILIAN              PIC S9(9) BINARY.    zbnkprt1
-020200     10  WS-CEELOCT-SECS-LILIAN              PIC S9(9) COMP.      zbnkprt1
-020300     10  WS-CEELOCT-TIME-GREGORIAN           PIC X(17).           zbnkprt1
-020400     10  WS-CEELOCT-FEEDBACK.                                     zbnkprt1
-020500      15 WS-CEELOCT-FB-SEV                   PIC S9(4) COMP.      zbnkprt1
-020600      15 WS-CEELOCT-FB-MSGNO                 PIC S9(4) COMP.      zbnkprt1
-020700      15 WS-CEELOCT-FB-CASE-SEV              PIC X(1).            zbnkprt1
-020800      15 WS-CEELOCT-FB-FAC-ID                PIC X(3).            zbnkprt1
-020900      15 WS-CEELOCTRFB-ISINFO                PIC S9(8) COMP.      zbnkprt1
-021000                                                                  zbnkprt1
-021100 LINKAGE SECTION.                                                 zbnkprt1
-021200 01  LK-EXEC-PARM.                                                zbnkprt1
-021300   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.      zbnkprt1
-021400   05  LK-EXEC-PARM-DATA                     PIC X(12).           zbnkprt1
-021500                                                                  zbnkprt1
-021600 PROCEDURE DIVISION USING LK-EXEC-PARM.                           zbnkprt1
-021700                                                                  zbnkprt1
-021800     PERFORM RUN-TIME.                                            zbnkprt1
-021900                                                                  zbnkprt1
-022000     MOVE ZEROES TO WS-EXEC-PARM-LL.                              zbnkprt1
-022100     MOVE SPACES TO WS-EXEC-PARM-DATA.                            zbnkprt1
-022200                                                                  zbnkprt1
-022300     SET WS-PARM-PTR TO ADDRESS OF LK-EXEC-PARM.                  zbnkprt1
-022400     IF WS-PARM-PTR-NUM IS NOT EQUAL TO ZEROS                     zbnkprt1
-022500        MOVE LK-EXEC-PARM-LL TO WS-EXEC-PARM-LL                   zbnkprt1
-022600        IF WS-EXEC-PARM-LL IS GREATER THAN                        zbnkprt1
-022700             LENGTH OF WS-EXEC-PARM-DATA                          zbnkprt1
-022800           MOVE LENGTH OF WS-EXEC-PARM-DATA TO WS-EXEC-PARM-LL    zbnkprt1
-022900        END-IF                                                    zbnkprt1
-023000        IF WS-EXEC-PARM-LL IS GREATER THAN ZERO                   zbnkprt1
-023100           MOVE LK-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)             zbnkprt1
-023200             TO WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)             zbnkprt1
-023300        END-IF                                                    zbnkprt1
-023400     END-IF.                                                      zbnkprt1
-023500                                                                  zbnkprt1
-023600     SET EMAIL-NOT-REQUIRED TO TRUE.                              zbnkprt1
-023700     IF WS-EXEC-PARM-LL IS EQUAL TO ZERO                          zbnkprt1
-023800        MOVE 'No exec card parm present'                          zbnkprt1
-023900          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-024000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-024100     ELSE                                                         zbnkprt1
-024200       MOVE SPACES TO WS-CONSOLE-MESSAGE                          zbnkprt1
-024300       STRING 'Exec parm is "' DELIMITED BY SIZE                  zbnkprt1
-024400              WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)               zbnkprt1
-024500                DELIMITED BY SIZE                                 zbnkprt1
-024600              '"' DELIMITED BY SIZE                               zbnkprt1
-024700         INTO WS-CONSOLE-MESSAGE                                  zbnkprt1
-024800       PERFORM DISPLAY-CONSOLE-MESSAGE                            zbnkprt1
-024900     END-IF.                                                      zbnkprt1
-025000                                                                  zbnkprt1
-025100     IF FUNCTION UPPER-CASE(WS-EXEC-PARM-DATA) IS EQUAL TO 'EMAIL'zbnkprt1
-025200        SET EMAIL-REQUIRED TO TRUE                                zbnkprt1
-025300     END-IF.                                                      zbnkprt1
-025400                                                                  zbnkprt1
-025500     ACCEPT WS-SYS-DATE FROM DAY.                                 zbnkprt1
-025600     SET DD-ENV-NULL TO TRUE.                                     zbnkprt1
-025700     SET DDI-YYDDD TO TRUE.                                       zbnkprt1
-025800     MOVE WS-SYS-DATE TO DDI-DATA.                                zbnkprt1
-025900     SET DDO-DD-MMM-YYYY TO TRUE.                                 zbnkprt1
-026000     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     zbnkprt1
-026100     MOVE FUNCTION LOWER-CASE(DDO-DATA-DD-MMM-YYYY-MMM(2:2))      zbnkprt1
-026200       TO DDO-DATA-DD-MMM-YYYY-MMM(2:2).                          zbnkprt1
-026300     MOVE DDO-DATA TO WS-PRINT-DATE.                              zbnkprt1
-026400                                                                  zbnkprt1
-026500     PERFORM EXTRACT-OPEN.                                        zbnkprt1
-026600     PERFORM PRINTOUT-OPEN.                                       zbnkprt1
-026700                                                                  zbnkprt1
-026800     PERFORM UNTIL WS-END-OF-FILE = 'YES'                         zbnkprt1
-026900       IF WS-END-OF-FILE = 'NO '                                  zbnkprt1
-027000          PERFORM EXTRACT-GET                                     zbnkprt1
-027100          IF WS-END-OF-FILE = 'NO '                               zbnkprt1
-027200             ADD 1 TO WS-RECORDS-READ                             zbnkprt1
-027300             IF WS-RECORDS-READ IS LESS THAN 6                    zbnkprt1
-027400                DISPLAY BANKXT01-REC1 UPON CONSOLE                zbnkprt1
-027500             ELSE                                                 zbnkprt1
-027600                IF WS-RECORDS-READ IS EQUAL TO 6                  zbnkprt1
-027700                   MOVE 'Suppressing record display...'           zbnkprt1
-027800                      TO WS-CONSOLE-MESSAGE                       zbnkprt1
-027900                   PERFORM DISPLAY-CONSOLE-MESSAGE                zbnkprt1
-028000                END-IF                                            zbnkprt1
-028100             END-IF                                               zbnkprt1
-028200             PERFORM FORMAT-AND-PRINT                             zbnkprt1
-028300          ELSE                                                    zbnkprt1
-028400             PERFORM PRINT-TOTAL-TXNS                             zbnkprt1
-028500             PERFORM PRINT-TOTAL-ASSETS                           zbnkprt1
-028600          END-IF                                                  zbnkprt1
-028700       END-IF                                                     zbnkprt1
-028800     END-PERFORM.                                                 zbnkprt1
-028900                                                                  zbnkprt1
-029000     PERFORM EXTRACT-CLOSE.                                       zbnkprt1
-029100     PERFORM PRINTOUT-CLOSE.                                      zbnkprt1
-029200                                                                  zbnkprt1
-029300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
-029400     MOVE 'End Of Job'                                            zbnkprt1
-029500       TO WS-CONSOLE-MESSAGE.                                     zbnkprt1
-029600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
-029700                                                                  zbnkprt1
-029800     PERFORM RUN-TIME.                                            zbnkprt1
-029900                                                                  zbnkprt1
-030000     MOVE 0 TO RETURN-CODE.                                       zbnkprt1
-030100                                                                  zbnkprt1
-030200     GOBACK.                                                      zbnkprt1
-030300                                                                  zbnkprt1
-030400***************************************************************** zbnkprt1
-030500* Format print lines                                            * zbnkprt1
-030600***************************************************************** zbnkprt1
-030700 FORMAT-AND-PRINT.                                                zbnkprt1
-030800     IF BANKXT01-1-TYPE IS EQUAL TO '0'                           zbnkprt1
-030900        MOVE BANKXT01-0-EMAIL TO WS-SAVED-EMAIL                   zbnkprt1
-031000     END-IF.                                                      zbnkprt1
-031100     IF BANKXT01-1-TYPE IS EQUAL TO '1'                           zbnkprt1
-031200        PERFORM PRINT-TOTAL-TXNS                                  zbnkprt1
-031300        PERFORM PRINT-TOTAL-ASSETS                                zbnkprt1
-031400        IF EMAIL-REQUIRED                                         zbnkprt1
-031500           MOVE SPACES TO PRINTOUT-REC                            zbnkprt1
-031600           STRING 'SENDTO: ' DELIMITED BY SIZE                    zbnkprt1
-031700                  WS-SAVED-EMAIL DELIMITED BY SPACE               zbnkprt1
-031800             INTO PRINTOUT-REC                                    zbnkprt1
-031900           PERFORM PRINTOUT-PUT                                   zbnkprt1
-032000        END-IF                                                    zbnkprt1
-032100        MOVE WS-LINE1 TO PRINTOUT-REC                             zbnkprt1
-032200        PERFORM PRINTOUT-PUT                                      zbnkprt1
-032300        MOVE WS-LINE2 TO PRINTOUT-REC                             zbnkprt1
-032400        PERFORM PRINTOUT-PUT                                      zbnkprt1
-032500        MOVE '0' TO WS-LINE3-CC                                   zbnkprt1
-032600        MOVE BANKXT01-1-NAME TO WS-LINE3-NAME-ADDR                zbnkprt1
-032700        MOVE WS-PRINTED-DATE TO WS-LINE3-DATE                     zbnkprt1
-032800        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
-032900        PERFORM PRINTOUT-PUT                                      zbnkprt1
-033000        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
-033100        MOVE BANKXT01-1-ADDR1 TO WS-LINE3-NAME-ADDR               zbnkprt1
-033200        ACCEPT WS-SYS-TIME FROM TIME                              zbnkprt1
-033300        MOVE WS-SYS-TIME (1:2) TO WS-PRINT-TIME-HH                zbnkprt1
-033400        MOVE ':' TO WS-PRINT-TIME-DOT1                            zbnkprt1
-033500        MOVE WS-SYS-TIME (3:2) TO WS-PRINT-TIME-MM                zbnkprt1
-033600        MOVE ':' TO WS-PRINT-TIME-DOT2                            zbnkprt1
-033700        MOVE WS-SYS-TIME (5:2) TO WS-PRINT-TIME-SS                zbnkprt1
-033800        MOVE WS-PRINTED-TIME TO WS-LINE3-DATE                     zbnkprt1
-033900        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
-034000        PERFORM PRINTOUT-PUT                                      zbnkprt1
-034100        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
-034200        MOVE BANKXT01-1-ADDR2 TO WS-LINE3-NAME-ADDR               zbnkprt1
-034300        MOVE SPACES TO WS-LINE3-DATE                              zbnkprt1
-034400        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
-034500        PERFORM PRINTOUT-PUT                                      zbnkprt1
-034600        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
-034700        MOVE BANKXT01-1-STATE TO STATE-PROV-WK-CODE               zbnkprt1
-034800        PERFORM EXPAND-STATE-PROV THRU                            zbnkprt1
-034900                EXPAND-STATE-PROV-EXIT                            zbnkprt1
-035000        MOVE STATE-PROV-WK-NAME TO WS-LINE3-NAME-ADDR             zbnkprt1
-035100        MOVE SPACES TO WS-LINE3-DATE                              zbnkprt1
-035200        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
-035300        PERFORM PRINTOUT-PUT                                      zbnkprt1
-035400        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
-035500        MOVE BANKXT01-1-CNTRY TO WS-LINE3-NAME-ADDR               zbnkprt1
-035600        MOVE SPACES TO WS-LINE3-DATE                              zbnkprt1
-035700        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
-035800        PERFORM PRINTOUT-PUT                                      zbnkprt1
-035900        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
-036000        MOVE BANKXT01-1-PST-CDE TO WS-LINE3-NAME-ADDR             zbnkprt1
-036100        MOVE SPACES TO WS-LINE3-DATE                              zbnkprt1
-036200        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
-036300        PERFORM PRINTOUT-PUT                                      zbnkprt1
-036400        MOVE WS-LINE4 TO PRINTOUT-REC                             zbnkprt1
-036500        PERFORM PRINTOUT-PUT                                      zbnkprt1
-036600        MOVE ZERO TO WS-TOTAL-TXNS                                zbnkprt1
-036700        MOVE ZERO TO WS-TOTAL-ASSETS                              zbnkprt1
-036800     END-IF.                                                      zbnkprt1
-036900     IF BANKXT01-2-TYPE IS EQUAL TO '2'                           zbnkprt1
-037000        PERFORM PRINT-TOTAL-TXNS                                  zbnkprt1
-037100        MOVE SPACES TO WS-LINE5                                   zbnkprt1
-037200        MOVE BANKXT01-2-ACC-NO TO WS-LINE5-ACC-NO                 zbnkprt1
-037300        MOVE 'Last statement' TO WS-LINE5-DESC-PT1                zbnkprt1
-037400        MOVE BANKXT01-2-ACC-DESC TO WS-LINE5-DESC-PT2             zbnkprt1
-037500        MOVE BANKXT01-2-ACC-LAST-STMT-DTE TO DDI-DATA             zbnkprt1
-037600        SET DD-ENV-NULL TO TRUE                                   zbnkprt1
-037700        SET DDI-ISO TO TRUE                                       zbnkprt1
-037800        SET DDO-DD-MMM-YYYY TO TRUE                               zbnkprt1
-037900        CALL 'UDATECNV' USING WS-DATE-WORK-AREA                   zbnkprt1
-038000        MOVE DDO-DATA TO WS-LINE5-DATE                            zbnkprt1
-038100        MOVE BANKXT01-2-ACC-CURR-BAL TO WS-LINE5-BALANCE          zbnkprt1
-038200        ADD BANKXT01-2-ACC-CURR-BAL TO WS-TOTAL-ASSETS            zbnkprt1
-038300        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
-038400        PERFORM PRINTOUT-PUT                                      zbnkprt1
-038500     END-IF.                                                      zbnkprt1
-038600     IF BANKXT01-3-TYPE IS EQUAL TO '3'                           zbnkprt1
-038700        MOVE SPACES TO WS-LINE5                                   zbnkprt1
-038800        MOVE BANKXT01-3-DESC TO WS-LINE5-DESC (4:30)              zbnkprt1
-038900        MOVE BANKXT01-3-TIMESTAMP (1:10) TO DDI-DATA              zbnkprt1
-039000        SET DD-ENV-NULL TO TRUE                                   zbnkprt1
-039100        SET DDI-ISO TO TRUE                                       zbnkprt1
-039200        SET DDO-DD-MMM-YYYY TO TRUE                               zbnkprt1
-039300        CALL 'UDATECNV' USING WS-DATE-WORK-AREA                   zbnkprt1
-039400        MOVE DDO-DATA TO WS-LINE5-DATE                            zbnkprt1
-039500        MOVE BANKXT01-3-AMOUNT TO WS-LINE5-AMOUNT                 zbnkprt1
-039600        ADD BANKXT01-3-AMOUNT TO WS-TOTAL-TXNS                    zbnkprt1
-039700        SET TXNS-PRINTED TO TRUE                                  zbnkprt1
-039800        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
-039900        PERFORM PRINTOUT-PUT                                      zbnkprt1
-040000     END-IF.                                                      zbnkprt1
-040100                                                                  zbnkprt1
-040200***************************************************************** zbnkprt1
-040300* Format and print transaction totals                           * zbnkprt1
-040400***************************************************************** zbnkprt1
-040500 PRINT-TOTAL-TXNS.                                                zbnkprt1
-040600     IF TXNS-PRINTED                                              zbnkprt1
-040700        MOVE SPACES TO WS-LINE5                                   zbnkprt1
-040800        MOVE '------------' TO WS-LINE5-AMOUNT-DASH               zbnkprt1
-040900        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
-041000        PERFORM PRINTOUT-PUT                                      zbnkprt1
-041100        MOVE SPACES TO WS-LINE5-DESC                              zbnkprt1
-041200        MOVE 'Total transactions' TO WS-LINE5-DESC (4:30)         zbnkprt1
-041300        MOVE WS-TOTAL-TXNS TO WS-LINE5-AMOUNT                     zbnkprt1
-041400        MOVE ZERO TO WS-TOTAL-TXNS                                zbnkprt1
-041500        SET NO-TXNS-PRINTED TO TRUE                               zbnkprt1
-041600        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
-041700        PERFORM PRINTOUT-PUT                                      zbnkprt1
-041800     END-IF.                                                      zbnkprt1
-041900                                                                  zbnkprt1
-042000                                                                  zbnkprt1
-042100***************************************************************** zbnkprt1
-042200* Format and print "page" totals                                * zbnkprt1
-042300***************************************************************** zbnkprt1
-042400 PRINT-TOTAL-ASSETS.                                              zbnkprt1
-042500     IF WS-FIRST-REC IS EQUAL TO 'YES'                            zbnkprt1
-042600        MOVE 'NO' TO WS-FIRST-REC                                 zbnkprt1
-042700        SET NO-TXNS-PRINTED TO TRUE                               zbnkprt1
-042800     ELSE                                                         zbnkprt1
-042900        MOVE SPACES TO WS-LINE5                                   zbnkprt1
-043000        MOVE '------------' TO WS-LINE5-BALANCE-DASH              zbnkprt1
-043100        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
-043200        PERFORM PRINTOUT-PUT                                      zbnkprt1
-043300        MOVE SPACES TO WS-LINE5                                   zbnkprt1
-043400        MOVE 'Total Assets' TO WS-LINE5-DESC                      zbnkprt1
-043500        MOVE WS-TOTAL-ASSETS TO WS-LINE5-BALANCE                  zbnkprt1
-043600        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
-043700        PERFORM PRINTOUT-PUT                                      zbnkprt1
-043800     END-IF.                                                      zbnkprt1
-043900                                                                  zbnkprt1
-044000***************************************************************** zbnkprt1
-044100* Open the EXTRACTed data file                                 *  zbnkprt1
-044200***************************************************************** zbnkprt1
-044300 EXTRACT-OPEN.                                                    zbnkprt1
-044400     OPEN INPUT EXTRACT-FILE.                                     zbnkprt1
-044500     IF WS-EXTRACT-STATUS = '00'                                  zbnkprt1
-044600        MOVE 'EXTRACT file opened OK'                             zbnkprt1
-044700          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-044800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-044900     ELSE                                                         zbnkprt1
-045000        MOVE 'EXTRACT file open failure...'                       zbnkprt1
-045100          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-045200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-045300        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    zbnkprt1
-045400        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
-045500        PERFORM ABORT-PROGRAM                                     zbnkprt1
-045600        END-IF.                                                   zbnkprt1
-045700                                                                  zbnkprt1
-045800***************************************************************** zbnkprt1
-045900* Read a record from the EXTRACTed data file                    * zbnkprt1
-046000***************************************************************** zbnkprt1
-046100 EXTRACT-GET.                                                     zbnkprt1
-046200     READ EXTRACT-FILE.                                           zbnkprt1
-046300     IF WS-EXTRACT-STATUS NOT = '00'                              zbnkprt1
-046400        IF WS-EXTRACT-STATUS = '10'                               zbnkprt1
-046500           MOVE 'YES' TO WS-END-OF-FILE                           zbnkprt1
-046600        ELSE                                                      zbnkprt1
-046700           MOVE 'EXTRACT Error readng file ...'                   zbnkprt1
-046800             TO WS-CONSOLE-MESSAGE                                zbnkprt1
-046900            PERFORM DISPLAY-CONSOLE-MESSAGE                       zbnkprt1
-047000            MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                zbnkprt1
-047100            PERFORM DISPLAY-IO-STATUS                             zbnkprt1
-047200            PERFORM ABORT-PROGRAM                                 zbnkprt1
-047300        END-IF                                                    zbnkprt1
-047400     END-IF.                                                      zbnkprt1
-047500                                                                  zbnkprt1
-047600***************************************************************** zbnkprt1
-047700* Close the EXTRACTed data file                                 * zbnkprt1
-047800***************************************************************** zbnkprt1
-047900 EXTRACT-CLOSE.                                                   zbnkprt1
-048000     CLOSE EXTRACT-FILE.                                          zbnkprt1
-048100     IF WS-EXTRACT-STATUS = '00'                                  zbnkprt1
-048200        MOVE 'EXTRACT file closed OK'                             zbnkprt1
-048300          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-048400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-048500     ELSE                                                         zbnkprt1
-048600        MOVE 'EXTRACT file close failure...'                      zbnkprt1
-048700          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-048800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-048900        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    zbnkprt1
-049000        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
-049100        PERFORM ABORT-PROGRAM                                     zbnkprt1
-049200     END-IF.                                                      zbnkprt1
-049300                                                                  zbnkprt1
-049400***************************************************************** zbnkprt1
-049500* Open the seqential print file                                 * zbnkprt1
-049600***************************************************************** zbnkprt1
-049700 PRINTOUT-OPEN.                                                   zbnkprt1
-049800     OPEN OUTPUT PRINTOUT-FILE.                                   zbnkprt1
-049900     IF WS-PRINTOUT-STATUS = '00'                                 zbnkprt1
-050000        MOVE 'PRINTOUT file opened OK'                            zbnkprt1
-050100          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-050200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-050300     ELSE                                                         zbnkprt1
-050400        MOVE 'PRINTOUT file open failure...'                      zbnkprt1
-050500          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-050600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-050700        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkprt1
-050800        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
-050900        PERFORM ABORT-PROGRAM                                     zbnkprt1
-051000        END-IF.                                                   zbnkprt1
-051100                                                                  zbnkprt1
-051200***************************************************************** zbnkprt1
-051300* Write a record to the squential file                          * zbnkprt1
-051400***************************************************************** zbnkprt1
-051500 PRINTOUT-PUT.                                                    zbnkprt1
-051600     IF PRINTOUT-REC IS NOT EQUAL TO SPACES                       zbnkprt1
-051700        WRITE PRINTOUT-REC                                        zbnkprt1
-051800        IF WS-PRINTOUT-STATUS NOT = '00'                          zbnkprt1
-051900           MOVE 'PRINTOUT Error Writing file ...'                 zbnkprt1
-052000             TO WS-CONSOLE-MESSAGE                                zbnkprt1
-052100           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
-052200           MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                zbnkprt1
-052300           PERFORM DISPLAY-IO-STATUS                              zbnkprt1
-052400           PERFORM ABORT-PROGRAM                                  zbnkprt1
-052500        END-IF                                                    zbnkprt1
-052600     END-IF.                                                      zbnkprt1
-052700                                                                  zbnkprt1
-052800***************************************************************** zbnkprt1
-052900* Close the seqential print file                                * zbnkprt1
-053000***************************************************************** zbnkprt1
-053100 PRINTOUT-CLOSE.                                                  zbnkprt1
-053200     CLOSE PRINTOUT-FILE.                                         zbnkprt1
-053300     IF WS-PRINTOUT-STATUS = '00'                                 zbnkprt1
-053400        MOVE 'PRINTOUT file closed OK'                            zbnkprt1
-053500          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-053600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-053700     ELSE                                                         zbnkprt1
-053800        MOVE 'PRINTOUT file close failure...'                     zbnkprt1
-053900          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
-054000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-054100        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkprt1
-054200        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
-054300        PERFORM ABORT-PROGRAM                                     zbnkprt1
-054400     END-IF.                                                      zbnkprt1
-054500                                                                  zbnkprt1
-054600***************************************************************** zbnkprt1
-054700* Display the file status bytes. This routine will display as   * zbnkprt1
-054800* two digits if the full two byte file status is numeric. If    * zbnkprt1
-054900* second byte is non-numeric then it will be treated as a       * zbnkprt1
-055000* binary number.                                                * zbnkprt1
-055100***************************************************************** zbnkprt1
-055200 DISPLAY-IO-STATUS.                                               zbnkprt1
-055300     IF WS-IO-STATUS NUMERIC                                      zbnkprt1
-055400        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkprt1
-055500        STRING 'File status -' DELIMITED BY SIZE                  zbnkprt1
-055600               WS-IO-STATUS DELIMITED BY SIZE                     zbnkprt1
-055700          INTO WS-CONSOLE-MESSAGE                                 zbnkprt1
-055800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-055900     ELSE                                                         zbnkprt1
-056000        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnkprt1
-056100        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnkprt1
-056200        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkprt1
-056300        STRING 'File status -' DELIMITED BY SIZE                  zbnkprt1
-056400               WS-IO-STAT1 DELIMITED BY SIZE                      zbnkprt1
-056500               '/' DELIMITED BY SIZE                              zbnkprt1
-056600               WS-TWO-BYTES DELIMITED BY SIZE                     zbnkprt1
-056700          INTO WS-CONSOLE-MESSAGE                                 zbnkprt1
-056800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-056900     END-IF.                                                      zbnkprt1
-057000                                                                  zbnkprt1
-057100***************************************************************** zbnkprt1
-057200* Expand the 2 character state/prove code to its full text      * zbnkprt1
-057300***************************************************************** zbnkprt1
-057400 EXPAND-STATE-PROV.                                               zbnkprt1
-057500     MOVE 0 TO STATE-PROV-SUB.                                    zbnkprt1
-057600     DIVIDE LENGTH OF STATE-PROV-DATA (1) INTO                    zbnkprt1
-057700       LENGTH OF STATE-PROV-TABLE                                 zbnkprt1
-057800         GIVING STATE-PROV-COUNT.                                 zbnkprt1
-057900     MOVE STATE-PROV-WK-CODE TO STATE-PROV-WK-NAME.               zbnkprt1
-058000 EXPAND-STATE-PROV-LOOP.                                          zbnkprt1
-058100     ADD 1 TO STATE-PROV-SUB.                                     zbnkprt1
-058200     IF STATE-PROV-SUB IS GREATER THAN STATE-PROV-COUNT           zbnkprt1
-058300        GO TO EXPAND-STATE-PROV-EXIT                              zbnkprt1
-058400     END-IF.                                                      zbnkprt1
-058500     IF STATE-PROV-WK-CODE IS EQUAL TO                            zbnkprt1
-058600          STATE-PROV-CODE (STATE-PROV-SUB)                        zbnkprt1
-058700        MOVE STATE-PROV-NAME (STATE-PROV-SUB) TO                  zbnkprt1
-058800          STATE-PROV-WK-NAME                                      zbnkprt1
-058900        GO TO EXPAND-STATE-PROV-EXIT                              zbnkprt1
-059000     END-IF.                                                      zbnkprt1
-059100     GO TO EXPAND-STATE-PROV-LOOP.                                zbnkprt1
-059200 EXPAND-STATE-PROV-EXIT.                                          zbnkprt1
-059300     EXIT.                                                        zbnkprt1
-059400                                                                  zbnkprt1
-059500***************************************************************** zbnkprt1
-059600* 'ABORT' the program.                                          * zbnkprt1
-059700* Post a message to the console and issue a goback              * zbnkprt1
-059800***************************************************************** zbnkprt1
-059900 ABORT-PROGRAM.                                                   zbnkprt1
-060000     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkprt1
-060100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
-060200     END-IF.                                                      zbnkprt1
-060300     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        zbnkprt1
-060400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
-060500* Add some LE routines to identify but dont execute them          zbnkprt1
-060600     IF RETURN-CODE IS NOT EQUAL TO RETURN-CODE                   zbnkprt1
-060700        CALL 'CEE3DMP' USING WS-CEE3DMP-DMP-TITLE                 zbnkprt1
-060800                             WS-CEE3DMP-DMP-OPTIONS               zbnkprt1
-060900                             WS-CEE3DMP-FEEDBACK                  zbnkprt1
-061000        CALL 'CEELOCT' USING WS-CEELOCT-DATE-LILIAN               zbnkprt1
-061100                             WS-CEELOCT-SECS-LILIAN               zbnkprt1
-061200                             WS-CEELOCT-TIME-GREGORIAN            zbnkprt1
-061300                             WS-CEELOCT-FEEDBACK                  zbnkprt1
-061400     END-IF.                                                      zbnkprt1
-061500     MOVE 16 TO RETURN-CODE.                                      zbnkprt1
-061600     GOBACK.                                                      zbnkprt1
-061700                                                                  zbnkprt1
-061800***************************************************************** zbnkprt1
-061900* Display CONSOLE messages...                                   * zbnkprt1
-062000***************************************************************** zbnkprt1
-062100 DISPLAY-CONSOLE-MESSAGE.                                         zbnkprt1
-062200     DISPLAY 'ZBNKPRT1 - ' WS-CONSOLE-MESSAGE                     zbnkprt1
-062300       UPON CONSOLE.                                              zbnkprt1
-062400     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnkprt1
-062500                                                                  zbnkprt1
-062600 COPY CTIMERP.                                                    zbnkprt1
-062700                                                                  zbnkprt1
-062800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     zbnkprt1
+000100***************************************************************** zbnkprt1
+000200*                                                               * zbnkprt1
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnkprt1
+000400*   This demonstration program is provided for use by users     * zbnkprt1
+000500*   of Micro Focus products and may be used, modified and       * zbnkprt1
+000600*   distributed as part of your application provided that       * zbnkprt1
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnkprt1
+000800*   in this material.                                           * zbnkprt1
+000900*                                                               * zbnkprt1
+001000***************************************************************** zbnkprt1
+001100                                                                  zbnkprt1
+001200***************************************************************** zbnkprt1
+001300* Program:     ZBNKPRT1.CBL                                     * zbnkprt1
+001400* Function:    Print the bank statements                        * zbnkprt1
+      *  
+001500***************************************************************** zbnkprt1
+001600 IDENTIFICATION DIVISION.                                         zbnkprt1
+001700 PROGRAM-ID.                                                      zbnkprt1
+001800     ZBNKPRT1.                                                    zbnkprt1
+001900 DATE-WRITTEN.                                                    zbnkprt1
+002000     September 2002.                                              zbnkprt1
+002100 DATE-COMPILED.                                                   zbnkprt1
+002200     Today.                                                       zbnkprt1
+002300                                                                  zbnkprt1
+002400 ENVIRONMENT DIVISION.                                            zbnkprt1
+002500 INPUT-OUTPUT   SECTION.                                          zbnkprt1
+002600   FILE-CONTROL.                                                  zbnkprt1
+002700     SELECT EXTRACT-FILE                                          zbnkprt1
+002800            ASSIGN       TO EXTRACT                               zbnkprt1
+002900            ORGANIZATION IS SEQUENTIAL                            zbnkprt1
+003000            ACCESS MODE  IS SEQUENTIAL                            zbnkprt1
+003100            FILE STATUS  IS WS-EXTRACT-STATUS.                    zbnkprt1
+003200     SELECT PRINTOUT-FILE                                         zbnkprt1
+003300            ASSIGN       TO PRINTOUT                              zbnkprt1
+003400            ORGANIZATION IS SEQUENTIAL                            zbnkprt1
+003500            ACCESS MODE  IS SEQUENTIAL                            zbnkprt1
+003600            FILE STATUS  IS WS-PRINTOUT-STATUS.                   zbnkprt1
+                                                                        zbnkprt1
+003750     SELECT CHKPT-FILE                                            zbnkprt1
+003760            ASSIGN       TO CHKPT                                 zbnkprt1
+003770            ORGANIZATION IS SEQUENTIAL                            zbnkprt1
+003780            ACCESS MODE  IS SEQUENTIAL                            zbnkprt1
+003790            FILE STATUS  IS WS-CHKPT-STATUS.                      zbnkprt1
+                                                                                
+003792     SELECT CSV-FILE                                              zbnkprt1
+003793            ASSIGN       TO CSVOUT                                zbnkprt1
+003794            ORGANIZATION IS SEQUENTIAL                            zbnkprt1
+003795            ACCESS MODE  IS SEQUENTIAL                            zbnkprt1
+003796            FILE STATUS  IS WS-CSV-STATUS.                        zbnkprt1
+                                                                                
+003798     SELECT EXCEPT-FILE                                           zbnkprt1
+003799            ASSIGN       TO EXCEPT                                zbnkprt1
+003801            ORGANIZATION IS SEQUENTIAL                            zbnkprt1
+003802            ACCESS MODE  IS SEQUENTIAL                            zbnkprt1
+003803            FILE STATUS  IS WS-EXCEPT-STATUS.                     zbnkprt1
+                                                                                
+003805     SELECT JOBSUM-FILE                                           zbnkprt1
+003806            ASSIGN       TO JOBSUM                                zbnkprt1
+003807            ORGANIZATION IS SEQUENTIAL                            zbnkprt1
+003808            ACCESS MODE  IS SEQUENTIAL                            zbnkprt1
+003809            FILE STATUS  IS WS-JOBSUM-STATUS.                     zbnkprt1
+                                                                        zbnkprt1
+003810     SELECT RECON-ACCOUNT-FILE                                    zbnkprt1
+003811            ASSIGN       TO BNKACCT                                zbnkprt1
+003812            ORGANIZATION IS INDEXED                                zbnkprt1
+003813            ACCESS MODE  IS SEQUENTIAL                             zbnkprt1
+003814            RECORD KEY   IS BAC-REC-ACCNO                          zbnkprt1
+003815            FILE STATUS  IS WS-RECON-ACCOUNT-STATUS.               zbnkprt1
+003816     SELECT RECON-CUSTOMER-FILE                                   zbnkprt1
+003817            ASSIGN       TO BNKCUST                                zbnkprt1
+003818            ORGANIZATION IS INDEXED                                zbnkprt1
+003819            ACCESS MODE  IS SEQUENTIAL                             zbnkprt1
+003820            RECORD KEY   IS BCS-REC-PID                            zbnkprt1
+003821            FILE STATUS  IS WS-RECON-CUSTOMER-STATUS.              zbnkprt1
+003700                                                                  zbnkprt1
+003800 DATA DIVISION.                                                   zbnkprt1
+003900 FILE SECTION.                                                    zbnkprt1
+004000                                                                  zbnkprt1
+004100 FD  EXTRACT-FILE                                                 zbnkprt1
+004200     RECORDING MODE IS V                                          zbnkprt1
+004300     RECORD CONTAINS 66 TO 95 CHARACTERS.                         zbnkprt1
+004400 COPY CBANKXT1.                                                   zbnkprt1
+004500                                                                  zbnkprt1
+004600 FD  PRINTOUT-FILE.                                               zbnkprt1
+004700 01  PRINTOUT-REC                            PIC X(121).          zbnkprt1
+                                                                        zbnkprt1
+004750 FD  CHKPT-FILE.                                                  zbnkprt1
+004760 01  CHKPT-REC.                                                   zbnkprt1
+004770   05  CHKPT-CUSTOMERS-DONE           PIC 9(5).                   zbnkprt1
+004780   05  FILLER                         PIC X(75).                  zbnkprt1
+                                                                                
+004785 FD  CSV-FILE.                                                    zbnkprt1
+004786 01  CSV-REC                        PIC X(150).                   zbnkprt1
+                                                                                
+004788 FD  EXCEPT-FILE.                                                 zbnkprt1
+004789 01  EXCEPT-REC                     PIC X(132).                   zbnkprt1
+                                                                                
+004793 FD  RECON-ACCOUNT-FILE.                                          zbnkprt1
+004794 01  RECON-ACCOUNT-FILE-REC.                                      zbnkprt1
+004795 COPY CBANKVAC.                                                   zbnkprt1
+                                                                        zbnkprt1
+004796 FD  RECON-CUSTOMER-FILE.                                         zbnkprt1
+004797 01  RECON-CUSTOMER-FILE-REC.                                     zbnkprt1
+004798 COPY CBANKVCS.                                                   zbnkprt1
+004800                                                                  zbnkprt1
+004791 FD  JOBSUM-FILE.                                                 zbnkprt1
+004792 01  JOBSUM-REC                    PIC X(80).                     zbnkprt1
+                                                                        zbnkprt1
+004900 WORKING-STORAGE SECTION.                                         zbnkprt1
+005000 COPY CTIMERD.                                                    zbnkprt1
+005100                                                                  zbnkprt1
+005200 01  WS-DATE-WORK-AREA.                                           zbnkprt1
+005300 COPY CDATED.                                                     zbnkprt1
+005400                                                                  zbnkprt1
+005500 01  WS-MISC-STORAGE.                                             zbnkprt1
+005600   05  WS-PROGRAM-ID                         PIC X(8)             zbnkprt1
+005700       VALUE 'ZBNKPRT1'.                                          zbnkprt1
+005800   05  WS-EXTRACT-STATUS.                                         zbnkprt1
+005900     10  WS-EXTRACT-STAT1                    PIC X(1).            zbnkprt1
+006000     10  WS-EXTRACT-STAT2                    PIC X(1).            zbnkprt1
+006100                                                                  zbnkprt1
+006200   05  WS-PRINTOUT-STATUS.                                        zbnkprt1
+006300     10  WS-PRINTOUT-STAT1                   PIC X(1).            zbnkprt1
+006400     10  WS-PRINOUTY-STAT2                   PIC X(1).            zbnkprt1
+                                                                        zbnkprt1
+006450   05  WS-CHKPT-STATUS.                                           zbnkprt1
+006460     10  WS-CHKPT-STAT1                  PIC X(1).                zbnkprt1
+006470     10  WS-CHKPT-STAT2                  PIC X(1).                zbnkprt1
+                                                                                
+006480   05  WS-CSV-STATUS.                                             zbnkprt1
+006481     10  WS-CSV-STAT1                    PIC X(1).                zbnkprt1
+006482     10  WS-CSV-STAT2                    PIC X(1).                zbnkprt1
+                                                                                
+006484   05  WS-EXCEPT-STATUS.                                          zbnkprt1
+006485     10  WS-EXCEPT-STAT1                 PIC X(1).                zbnkprt1
+006486     10  WS-EXCEPT-STAT2                 PIC X(1).                zbnkprt1
+006487   05  WS-EXCEPT-COUNT                   PIC 9(5)                 zbnkprt1
+006488       VALUE ZERO.                                                zbnkprt1
+                                                                                
+006490 05  WS-JOBSUM-STATUS.                                            zbnkprt1
+006491   10  WS-JOBSUM-STAT1               PIC X(1).                    zbnkprt1
+006492   10  WS-JOBSUM-STAT2               PIC X(1).                    zbnkprt1
+006493 05  WS-RECON-ACCOUNT-STATUS.                                     zbnkprt1
+006494   10  WS-RECON-ACCOUNT-STAT1        PIC X(1).                    zbnkprt1
+006495   10  WS-RECON-ACCOUNT-STAT2        PIC X(1).                    zbnkprt1
+006496 05  WS-RECON-CUSTOMER-STATUS.                                    zbnkprt1
+006497   10  WS-RECON-CUSTOMER-STAT1       PIC X(1).                    zbnkprt1
+006498   10  WS-RECON-CUSTOMER-STAT2       PIC X(1).                    zbnkprt1
+006499 05  WS-RECON-ACCOUNT-COUNT         PIC 9(7)  VALUE ZERO.         zbnkprt1
+006500 05  WS-RECON-CUSTOMER-COUNT        PIC 9(7)  VALUE ZERO.         zbnkprt1
+006501 05  WS-RECON-EXTRACT-ACC-COUNT     PIC 9(7)  VALUE ZERO.         zbnkprt1
+006502 05  WS-RECON-EXTRACT-CUST-COUNT    PIC 9(7)  VALUE ZERO.         zbnkprt1
+006503 05  WS-RECON-RESULT-SW             PIC X(1)  VALUE 'Y'.          zbnkprt1
+006504   88  RECON-BALANCED                 VALUE 'Y'.                  zbnkprt1
+006505   88  RECON-OUT-OF-BALANCE           VALUE 'N'.                  zbnkprt1
+006506 05  WS-END-OF-RECON-ACCOUNT        PIC X(3)  VALUE 'NO '.        zbnkprt1
+006507 05  WS-END-OF-RECON-CUSTOMER       PIC X(3)  VALUE 'NO '.        zbnkprt1
+006500                                                                  zbnkprt1
+006600   05  WS-IO-STATUS.                                              zbnkprt1
+006700     10  WS-IO-STAT1                         PIC X(1).            zbnkprt1
+006800     10  WS-IO-STAT2                         PIC X(1).            zbnkprt1
+006900                                                                  zbnkprt1
+007000   05  WS-TWO-BYTES.                                              zbnkprt1
+007100     10  WS-TWO-BYTES-LEFT                   PIC X(1).            zbnkprt1
+007200     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            zbnkprt1
+007300   05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                  zbnkprt1
+007400                                             PIC 9(1) COMP.       zbnkprt1
+007500                                                                  zbnkprt1
+007600   05  WS-SAVED-EMAIL                        PIC X(30).           zbnkprt1
+007700   05  WS-EMAIL-INDICATOR                    PIC X(1).            zbnkprt1
+007800     88  EMAIL-REQUIRED                      VALUE 'Y'.           zbnkprt1
+007900     88  EMAIL-NOT-REQUIRED                  VALUE 'N'.           zbnkprt1
+007910   05  WS-CSV-INDICATOR                     PIC X(1).             zbnkprt1
+007920       88  CSV-REQUIRED                      VALUE 'Y'.           zbnkprt1
+007930       88  CSV-NOT-REQUIRED                  VALUE 'N'.           zbnkprt1
+007940   05  WS-CSV-NAME                          PIC X(25).            zbnkprt1
+007950   05  WS-CSV-ACC-NO                        PIC X(9).             zbnkprt1
+007960   05  WS-CSV-AMOUNT-EDIT                   PIC -(6)9.99.         zbnkprt1
+008010   05  WS-TXN-DATE-CHECK.                                         zbnkprt1
+008020     10  WS-TXN-DATE-CHECK-YYYY           PIC 9(4).               zbnkprt1
+008030     10  WS-TXN-DATE-CHECK-MM             PIC 9(2).               zbnkprt1
+008040     10  WS-TXN-DATE-CHECK-DD             PIC 9(2).               zbnkprt1
+008050   05  WS-TXN-DATE-CHECK-N REDEFINES                              zbnkprt1
+008060       WS-TXN-DATE-CHECK                 PIC 9(8).                zbnkprt1
+008070   05  WS-TXN-RANGE-INDICATOR            PIC X(1).                zbnkprt1
+008080     88  TXN-IN-DATE-RANGE               VALUE 'Y'.               zbnkprt1
+008090     88  TXN-NOT-IN-DATE-RANGE           VALUE 'N'.               zbnkprt1
+008000                                                                  zbnkprt1
+008100   05  WS-FIRST-REC                          PIC X(3)             zbnkprt1
+008200       VALUE 'YES'.                                               zbnkprt1
+008300                                                                  zbnkprt1
+008400   05  WS-END-OF-FILE                        PIC X(3)             zbnkprt1
+008500       VALUE 'NO '.                                               zbnkprt1
+008600                                                                  zbnkprt1
+008700   05  WS-RECORDS-READ                       PIC 9(5)             zbnkprt1
+008800       VALUE ZERO.                                                zbnkprt1
+                                                                        zbnkprt1
+008810   05  WS-RESTART-SW                    PIC X(1)                  zbnkprt1
+008820       VALUE 'N'.                                                 zbnkprt1
+008830     88  RESTART-RUN                    VALUE 'Y'.                zbnkprt1
+008840     88  NOT-RESTART-RUN                VALUE 'N'.                zbnkprt1
+008850   05  WS-SKIPPING-SW                   PIC X(1)                  zbnkprt1
+008860       VALUE 'N'.                                                 zbnkprt1
+008870     88  SKIPPING-RECORDS               VALUE 'Y'.                zbnkprt1
+008880     88  NOT-SKIPPING-RECORDS           VALUE 'N'.                zbnkprt1
+008890   05  WS-RESTART-SKIP-COUNT            PIC 9(5)                  zbnkprt1
+008891       VALUE ZERO.                                                zbnkprt1
+008892   05  WS-CUSTOMERS-SEEN                PIC 9(5)                  zbnkprt1
+008893       VALUE ZERO.                                                zbnkprt1
+008894   05  WS-CHKPT-WORK-COUNT              PIC 9(5)                  zbnkprt1
+008895       VALUE ZERO.                                                zbnkprt1
+008900                                                                  zbnkprt1
+009000   05  WS-TXNS-FLAG                          PIC X(1).            zbnkprt1
+009100     88  TXNS-PRINTED                        VALUE '1'.           zbnkprt1
+009200     88  NO-TXNS-PRINTED                     VALUE '0'.           zbnkprt1
+009300                                                                  zbnkprt1
+009400   05  WS-SUB1                               PIC 9(3).            zbnkprt1
+009500   05  WS-SYS-DATE                           PIC 9(5).            zbnkprt1
+009600   05  WS-SYS-TIME                           PIC 9(8).            zbnkprt1
+009700   05  WS-PRINTED.                                                zbnkprt1
+009800     10  WS-PRINTED-DATE.                                         zbnkprt1
+009900       15  FILLER                            PIC X(9)             zbnkprt1
+010000           VALUE 'Printed: '.                                     zbnkprt1
+010100       15  WS-PRINT-DATE                     PIC X(11)            zbnkprt1
+010200           VALUE 'dd mmm yyyy'.                                   zbnkprt1
+010300     10  WS-PRINTED-TIME.                                         zbnkprt1
+010400       15  FILLER                            PIC X(12)            zbnkprt1
+010500           VALUE SPACES.                                          zbnkprt1
+010600       15  WS-PRINT-TIME.                                         zbnkprt1
+010700         20  WS-PRINT-TIME-HH                PIC X(2).            zbnkprt1
+010800         20  WS-PRINT-TIME-DOT1              PIC X(1).            zbnkprt1
+010900         20  WS-PRINT-TIME-MM                PIC X(2).            zbnkprt1
+011000         20  WS-PRINT-TIME-DOT2              PIC X(1).            zbnkprt1
+011100         20  WS-PRINT-TIME-SS                PIC X(2).            zbnkprt1
+011200   05  WS-TOTAL-TXNS                         PIC S9(7)V99 COMP-3. zbnkprt1
+011300   05  WS-TOTAL-ASSETS                       PIC S9(7)V99 COMP-3. zbnkprt1
+011310   05  WS-PAGE-NUMBER                    PIC 9(3)                 zbnkprt1
+011320       VALUE ZERO.                                                zbnkprt1
+011330   05  WS-LINES-ON-PAGE                  PIC 9(3)                 zbnkprt1
+011340       VALUE ZERO.                                                zbnkprt1
+011350   05  WS-MAX-LINES-PER-PAGE             PIC 9(3)                 zbnkprt1
+011360       VALUE 55.                                                  zbnkprt1
+011365   05  WS-GRAND-TOTAL-TXNS                   PIC S9(7)V99 COMP-3. zbnkprt1
+011367   05  WS-GRAND-TOTAL-ASSETS                 PIC S9(7)V99 COMP-3. zbnkprt1
+011368 05  WS-GRAND-ACCOUNT-COUNT             PIC 9(5)                  zbnkprt1
+011369     VALUE ZERO.                                                  zbnkprt1
+011370 05  WS-GRAND-TXN-COUNT                 PIC 9(5)                  zbnkprt1
+011371     VALUE ZERO.                                                  zbnkprt1
+011400                                                                  zbnkprt1
+011500                                                                  zbnkprt1
+011600 01  WS-PRINT-LINES.                                              zbnkprt1
+011700   05  WS-LINE1.                                                  zbnkprt1
+011800     10  WS-LINE1-CC                         PIC X(1)             zbnkprt1
+011900         VALUE '1'.                                               zbnkprt1
+012000     10  FILLER                              PIC X(40)            zbnkprt1
+012100         VALUE SPACES.                                            zbnkprt1
+012200     10  WS-LINE1-HEAD                       PIC X(21)            zbnkprt1
+012300         VALUE 'Micro Focus Demo Bank'.                           zbnkprt1
+012310     10  FILLER                              PIC X(9)             zbnkprt1
+012320         VALUE SPACES.                                            zbnkprt1
+012330     10  WS-LINE1-PAGE                       PIC X(9)             zbnkprt1
+012340         VALUE SPACES.                                            zbnkprt1
+012400                                                                  zbnkprt1
+012500   05  WS-LINE2.                                                  zbnkprt1
+012600     10  WS-LINE2-CC                         PIC X(1)             zbnkprt1
+012700         VALUE ' '.                                               zbnkprt1
+012800     10  FILLER                              PIC X(40)            zbnkprt1
+012900         VALUE SPACES.                                            zbnkprt1
+013000     10  WS-LINE1-HEAD                       PIC X(20)            zbnkprt1
+013100         VALUE 'Statement of Account'.                            zbnkprt1
+013200                                                                  zbnkprt1
+013300   05  WS-LINE3.                                                  zbnkprt1
+013400     10  WS-LINE3-CC                         PIC X(1)             zbnkprt1
+013500         VALUE '0'.                                               zbnkprt1
+013600     10  WS-LINE3-NAME-ADDR                  PIC X(23)            zbnkprt1
+013700         VALUE SPACES.                                            zbnkprt1
+013800     10  FILLER                              PIC X(55)            zbnkprt1
+013900         VALUE SPACES.                                            zbnkprt1
+014000     10  WS-LINE3-DATE                       PIC X(20)            zbnkprt1
+014100         VALUE SPACES.                                            zbnkprt1
+014200                                                                  zbnkprt1
+014300   05  WS-LINE4.                                                  zbnkprt1
+014400     10  WS-LINE4-CC                         PIC X(1)             zbnkprt1
+014500         VALUE '0'.                                               zbnkprt1
+014600     10  FILLER                              PIC X(14)            zbnkprt1
+014700         VALUE 'Account No.'.                                     zbnkprt1
+014800     10  FILLER                              PIC X(38)            zbnkprt1
+014900         VALUE 'Description '.                                    zbnkprt1
+015000     10  FILLER                              PIC X(15)            zbnkprt1
+015100         VALUE '    Date  '.                                      zbnkprt1
+015200     10  FILLER                              PIC X(18)            zbnkprt1
+015300         VALUE '      Amount '.                                   zbnkprt1
+015400     10  FILLER                              PIC X(18)            zbnkprt1
+015500         VALUE '     Balance '.                                   zbnkprt1
+015600                                                                  zbnkprt1
+015700   05  WS-LINE5.                                                  zbnkprt1
+015800     10  WS-LINE5-CC                         PIC X(1).            zbnkprt1
+015900     10  WS-LINE5-ACC-NO                     PIC X(9).            zbnkprt1
+016000     10  FILLER                              PIC X(5).            zbnkprt1
+016100     10  WS-LINE5-DESC.                                           zbnkprt1
+016200       15  WS-LINE5-DESC-PT1                 PIC X(15).           zbnkprt1
+016300       15  WS-LINE5-DESC-PT2                 PIC X(18).           zbnkprt1
+016400     10  FILLER                              PIC X(5).            zbnkprt1
+016500     10  WS-LINE5-DATE                       PIC X(11).           zbnkprt1
+016600     10  FILLER                              PIC X(4).            zbnkprt1
+016700     10  WS-LINE5-AMOUNT-DASH                PIC X(13).           zbnkprt1
+016800     10  WS-LINE5-AMOUNT REDEFINES WS-LINE5-AMOUNT-DASH           zbnkprt1
+016900                                             PIC Z,ZZZ,ZZ9.99-.   zbnkprt1
+017000     10  FILLER                              PIC X(5).            zbnkprt1
+017100     10  WS-LINE5-BALANCE-DASH               PIC X(13).           zbnkprt1
+017200     10  WS-LINE5-BALANCE REDEFINES WS-LINE5-BALANCE-DASH         zbnkprt1
+017300                                             PIC Z,ZZZ,ZZZ.99-.   zbnkprt1
+017310     10  FILLER                              PIC X(2).            zbnkprt1
+017320     10  WS-LINE5-CURRENCY                   PIC X(3).            zbnkprt1
+017400                                                                  zbnkprt1
+017405*----------------------------------------------------------------*zbnkprt1
+017406* Templated body printed/mailed with the SENDTO line below.  The *zbnkprt1
+017407* customer name and statement date are filled into the fixed     *zbnkprt1
+017408* blanks in WS-LINE6/WS-LINE7; WS-LINE8 is fixed boilerplate.     zbnkprt1
+017409*----------------------------------------------------------------*zbnkprt1
+017410 05  WS-LINE6.                                                    zbnkprt1
+017411   10  WS-LINE6-CC                       PIC X(1)                 zbnkprt1
+017412       VALUE ' '.                                                 zbnkprt1
+017413   10  FILLER                            PIC X(5)                 zbnkprt1
+017414       VALUE 'Dear '.                                             zbnkprt1
+017415   10  WS-LINE6-NAME                     PIC X(25)                zbnkprt1
+017416       VALUE SPACES.                                              zbnkprt1
+017417   10  FILLER                            PIC X(1)                 zbnkprt1
+017418       VALUE ':'.                                                 zbnkprt1
+                                                                                
+017440 05  WS-LINE7.                                                    zbnkprt1
+017441   10  WS-LINE7-CC                       PIC X(1)                 zbnkprt1
+017442       VALUE ' '.                                                 zbnkprt1
+017443   10  FILLER                            PIC X(22)                zbnkprt1
+017444       VALUE 'Your statement dated '.                             zbnkprt1
+017445   10  WS-LINE7-DATE                     PIC X(11)                zbnkprt1
+017446       VALUE SPACES.                                              zbnkprt1
+017447   10  FILLER                            PIC X(20)                zbnkprt1
+017448       VALUE ' is enclosed below.'.                               zbnkprt1
+                                                                                
+017460 05  WS-LINE8.                                                    zbnkprt1
+017461   10  WS-LINE8-CC                       PIC X(1)                 zbnkprt1
+017462       VALUE ' '.                                                 zbnkprt1
+017463   10  FILLER                            PIC X(31)                zbnkprt1
+017464       VALUE 'Thank you for banking with us.'.                    zbnkprt1
+                                                                                
+017500 01  WS-CONSOLE-MESSAGE                      PIC X(48).           zbnkprt1
+017600                                                                  zbnkprt1
+017700 01  WS-EXEC-PARM.                                                zbnkprt1
+017800   05  WS-EXEC-PARM-LL                       PIC S9(4) COMP.      zbnkprt1
+017810   05  WS-EXEC-PARM-DATA                     PIC X(24).           zbnkprt1
+017812   05  WS-EXEC-PARM-DATE-PARM                PIC X(24).           zbnkprt1
+017820   05  WS-EXEC-PARM-DATES REDEFINES                               zbnkprt1
+017830       WS-EXEC-PARM-DATE-PARM.                                    zbnkprt1
+017840     10  WS-EXEC-PARM-START-DTE              PIC 9(8).            zbnkprt1
+017850     10  WS-EXEC-PARM-END-DTE                PIC 9(8).            zbnkprt1
+017860   10  WS-EXEC-PARM-PRINT-DTE            PIC 9(8).                zbnkprt1
+017862   10  WS-EXEC-PARM-PRINT-DTE-R                                   zbnkprt1
+017864       REDEFINES WS-EXEC-PARM-PRINT-DTE.                          zbnkprt1
+017866     15  WS-EXEC-PARM-PRT-DTE-YYYY       PIC 9(4).                zbnkprt1
+017868     15  WS-EXEC-PARM-PRT-DTE-MM         PIC 9(2).                zbnkprt1
+017870     15  WS-EXEC-PARM-PRT-DTE-DD         PIC 9(2).                zbnkprt1
+018000                                                                  zbnkprt1
+018100 COPY CSTATESD.                                                   zbnkprt1
+018200                                                                  zbnkprt1
+018300 COPY CABENDD.                                                    zbnkprt1
+018400                                                                  zbnkprt1
+018500 01  WS-PARM-PTR                             POINTER.             zbnkprt1
+018600 01  WS-PARM-PTR-NUM REDEFINES WS-PARM-PTR   PIC 9(4) COMP.       zbnkprt1
+018700                                                                  zbnkprt1
+018800 01  WS-LE-AREAS.                                                 zbnkprt1
+018900   05  WS-CEE3DMP-AREAS.                                          zbnkprt1
+019000     10  WS-CEE3DMP-DMP-TITLE                PIC X(80)            zbnkprt1
+019100         VALUE 'CEEDUMP FROM HANDLER ROUTINE'.                    zbnkprt1
+019200     10  WS-CEE3DMP-DMP-OPTIONS              PIC X(255)           zbnkprt1
+019300         VALUE 'TRACE FILE VAR STOR'.                             zbnkprt1
+019400     10  WS-CEE3DMP-FEEDBACK.                                     zbnkprt1
+019500      15 WS-CEE3DMP-FB-SEV                   PIC S9(4) COMP.      zbnkprt1
+019600      15 WS-CEE3DMP-FB-MSGNO                 PIC S9(4) COMP.      zbnkprt1
+019700      15 WS-CEE3DMP-FB-CASE-SEV              PIC X(1).            zbnkprt1
+019800      15 WS-CEE3DMP-FB-FAC-ID                PIC X(3).            zbnkprt1
+019900      15 WS-CEE3DMP-FB-ISINFO                PIC S9(8) COMP.      zbnkprt1
+020000   05  WS-CEELOCT-AREAS.                                          zbnkprt1
+020100     10  WS-CEELOCT-DATE-LILIAN              PIC S9(9) BINARY.    zbnkprt1
+020200     10  WS-CEELOCT-SECS-LILIAN              PIC S9(9) COMP.      zbnkprt1
+020300     10  WS-CEELOCT-TIME-GREGORIAN           PIC X(17).           zbnkprt1
+020400     10  WS-CEELOCT-FEEDBACK.                                     zbnkprt1
+020500      15 WS-CEELOCT-FB-SEV                   PIC S9(4) COMP.      zbnkprt1
+020600      15 WS-CEELOCT-FB-MSGNO                 PIC S9(4) COMP.      zbnkprt1
+020700      15 WS-CEELOCT-FB-CASE-SEV              PIC X(1).            zbnkprt1
+020800      15 WS-CEELOCT-FB-FAC-ID                PIC X(3).            zbnkprt1
+020900      15 WS-CEELOCTRFB-ISINFO                PIC S9(8) COMP.      zbnkprt1
+021000                                                                  zbnkprt1
+021100 LINKAGE SECTION.                                                 zbnkprt1
+021200 01  LK-EXEC-PARM.                                                zbnkprt1
+021300   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.      zbnkprt1
+021350   05  LK-EXEC-PARM-DATA                     PIC X(24).           zbnkprt1
+021500                                                                  zbnkprt1
+021600 PROCEDURE DIVISION USING LK-EXEC-PARM.                           zbnkprt1
+021700                                                                  zbnkprt1
+021800     PERFORM RUN-TIME.                                            zbnkprt1
+021900                                                                  zbnkprt1
+022000     MOVE ZEROES TO WS-EXEC-PARM-LL.                              zbnkprt1
+022100     MOVE SPACES TO WS-EXEC-PARM-DATA.                            zbnkprt1
+022200                                                                  zbnkprt1
+022300     SET WS-PARM-PTR TO ADDRESS OF LK-EXEC-PARM.                  zbnkprt1
+022400     IF WS-PARM-PTR-NUM IS NOT EQUAL TO ZEROS                     zbnkprt1
+022500        MOVE LK-EXEC-PARM-LL TO WS-EXEC-PARM-LL                   zbnkprt1
+022600        IF WS-EXEC-PARM-LL IS GREATER THAN                        zbnkprt1
+022700             LENGTH OF WS-EXEC-PARM-DATA                          zbnkprt1
+022800           MOVE LENGTH OF WS-EXEC-PARM-DATA TO WS-EXEC-PARM-LL    zbnkprt1
+022900        END-IF                                                    zbnkprt1
+023000        IF WS-EXEC-PARM-LL IS GREATER THAN ZERO                   zbnkprt1
+023100           MOVE LK-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)             zbnkprt1
+023200             TO WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)             zbnkprt1
+023300        END-IF                                                    zbnkprt1
+023400     END-IF.                                                      zbnkprt1
+023500                                                                  zbnkprt1
+023600     SET EMAIL-NOT-REQUIRED TO TRUE.                              zbnkprt1
+023610     SET CSV-NOT-REQUIRED TO TRUE.                                zbnkprt1
+023700     IF WS-EXEC-PARM-LL IS EQUAL TO ZERO                          zbnkprt1
+023800        MOVE 'No exec card parm present'                          zbnkprt1
+023900          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+024000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+024100     ELSE                                                         zbnkprt1
+024200       MOVE SPACES TO WS-CONSOLE-MESSAGE                          zbnkprt1
+024300       STRING 'Exec parm is "' DELIMITED BY SIZE                  zbnkprt1
+024400              WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)               zbnkprt1
+024500                DELIMITED BY SIZE                                 zbnkprt1
+024600              '"' DELIMITED BY SIZE                               zbnkprt1
+024700         INTO WS-CONSOLE-MESSAGE                                  zbnkprt1
+024800       PERFORM DISPLAY-CONSOLE-MESSAGE                            zbnkprt1
+024900     END-IF.                                                      zbnkprt1
+025000                                                                  zbnkprt1
+025100     IF FUNCTION UPPER-CASE(WS-EXEC-PARM-DATA) IS EQUAL TO 'EMAIL'zbnkprt1
+025200        SET EMAIL-REQUIRED TO TRUE                                zbnkprt1
+025300     END-IF.                                                      zbnkprt1
+                                                                                
+025310     IF FUNCTION UPPER-CASE(WS-EXEC-PARM-DATA) IS EQUAL TO 'CSV'  zbnkprt1
+025320        SET CSV-REQUIRED TO TRUE                                  zbnkprt1
+025330     END-IF.                                                      zbnkprt1
+025331*    EMAIL/CSV are keywords, not dates - keep the redefined      *zbnkprt1
+025332*    date-range/print-date fields out of the picture for those. * zbnkprt1
+025333     IF EMAIL-REQUIRED OR CSV-REQUIRED                            zbnkprt1
+025334        MOVE ZEROES TO WS-EXEC-PARM-DATE-PARM                     zbnkprt1
+025335     ELSE                                                         zbnkprt1
+025336        MOVE WS-EXEC-PARM-DATA TO WS-EXEC-PARM-DATE-PARM          zbnkprt1
+025337     END-IF.                                                      zbnkprt1
+025400                                                                  zbnkprt1
+025500     ACCEPT WS-SYS-DATE FROM DAY.                                 zbnkprt1
+025600     SET DD-ENV-NULL TO TRUE.                                     zbnkprt1
+025700     SET DDI-YYDDD TO TRUE.                                       zbnkprt1
+025800     MOVE WS-SYS-DATE TO DDI-DATA.                                zbnkprt1
+025900     SET DDO-DD-MMM-YYYY TO TRUE.                                 zbnkprt1
+026000     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     zbnkprt1
+026100     MOVE FUNCTION LOWER-CASE(DDO-DATA-DD-MMM-YYYY-MMM(2:2))      zbnkprt1
+026200       TO DDO-DATA-DD-MMM-YYYY-MMM(2:2).                          zbnkprt1
+026300     MOVE DDO-DATA TO WS-PRINT-DATE.                              zbnkprt1
+026310*  A caller-supplied print date (parm positions 17-24)         *  zbnkprt1
+026320*  overrides the run date on the "Printed:" line, e.g. for a    * zbnkprt1
+026330*  same-day rerun that must still show the original date.      *  zbnkprt1
+026340      IF WS-EXEC-PARM-PRINT-DTE IS GREATER THAN ZERO              zbnkprt1
+026350         SET DDI-ISO TO TRUE                                      zbnkprt1
+026360         MOVE SPACES TO DDI-DATA                                  zbnkprt1
+026370         STRING WS-EXEC-PARM-PRT-DTE-YYYY '-'                     zbnkprt1
+026380                WS-EXEC-PARM-PRT-DTE-MM '-'                       zbnkprt1
+026390                WS-EXEC-PARM-PRT-DTE-DD                           zbnkprt1
+026400           DELIMITED BY SIZE INTO DDI-DATA                        zbnkprt1
+026410         SET DDO-DD-MMM-YYYY TO TRUE                              zbnkprt1
+026420         CALL 'UDATECNV' USING WS-DATE-WORK-AREA                  zbnkprt1
+026430         MOVE FUNCTION LOWER-CASE(DDO-DATA-DD-MMM-YYYY-MMM(2:2))  zbnkprt1
+026440           TO DDO-DATA-DD-MMM-YYYY-MMM(2:2)                       zbnkprt1
+026450         MOVE DDO-DATA TO WS-PRINT-DATE                           zbnkprt1
+026460      END-IF.                                                     zbnkprt1
+026400                                                                  zbnkprt1
+026450         MOVE DDO-DATA TO WS-PRINT-DATE                           zbnkprt1
+                                                                        zbnkprt1
+026470     PERFORM RECONCILE-CONTROL-TOTALS-PROCESS.                    zbnkprt1
+026500     PERFORM EXTRACT-OPEN.                                        zbnkprt1
+026550     PERFORM CHECKPOINT-CHECK.                                    zbnkprt1
+026600     PERFORM PRINTOUT-OPEN.                                       zbnkprt1
+026650     PERFORM CSV-OPEN.                                            zbnkprt1
+026660     PERFORM EXCEPT-OPEN.                                         zbnkprt1
+026700                                                                  zbnkprt1
+026800     PERFORM UNTIL WS-END-OF-FILE = 'YES'                         zbnkprt1
+026900       IF WS-END-OF-FILE = 'NO '                                  zbnkprt1
+027000          PERFORM EXTRACT-GET                                     zbnkprt1
+027100          IF WS-END-OF-FILE = 'NO '                               zbnkprt1
+027200             ADD 1 TO WS-RECORDS-READ                             zbnkprt1
+027300             IF WS-RECORDS-READ IS LESS THAN 6                    zbnkprt1
+027400                DISPLAY BANKXT01-REC1 UPON CONSOLE                zbnkprt1
+027500             ELSE                                                 zbnkprt1
+027600                IF WS-RECORDS-READ IS EQUAL TO 6                  zbnkprt1
+027700                   MOVE 'Suppressing record display...'           zbnkprt1
+027800                      TO WS-CONSOLE-MESSAGE                       zbnkprt1
+027900                   PERFORM DISPLAY-CONSOLE-MESSAGE                zbnkprt1
+028000                END-IF                                            zbnkprt1
+028100             END-IF                                               zbnkprt1
+028200             PERFORM FORMAT-AND-PRINT                             zbnkprt1
+028300          ELSE                                                    zbnkprt1
+028400             PERFORM PRINT-TOTAL-TXNS                             zbnkprt1
+028500             PERFORM PRINT-TOTAL-ASSETS                           zbnkprt1
+028600          END-IF                                                  zbnkprt1
+028700       END-IF                                                     zbnkprt1
+028800     END-PERFORM.                                                 zbnkprt1
+028900                                                                  zbnkprt1
+028950     PERFORM PRINT-RECONCILIATION-TOTALS.                         zbnkprt1
+028960     PERFORM PRINT-JOB-SUMMARY.                                   zbnkprt1
+029000     PERFORM EXTRACT-CLOSE.                                       zbnkprt1
+029100     PERFORM PRINTOUT-CLOSE.                                      zbnkprt1
+029110     PERFORM CSV-CLOSE.                                           zbnkprt1
+029120     PERFORM EXCEPT-CLOSE.                                        zbnkprt1
+029150     PERFORM CHECKPOINT-RESET.                                    zbnkprt1
+                                                                        zbnkprt1
+029200                                                                  zbnkprt1
+029300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
+029310     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkprt1
+029320     STRING WS-EXCEPT-COUNT DELIMITED BY SIZE                     zbnkprt1
+029330            ' exceptions written to report' DELIMITED BY SIZE     zbnkprt1
+029340       INTO WS-CONSOLE-MESSAGE.                                   zbnkprt1
+029350     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
+029400     MOVE 'End Of Job'                                            zbnkprt1
+029500       TO WS-CONSOLE-MESSAGE.                                     zbnkprt1
+029600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
+029700                                                                  zbnkprt1
+029800     PERFORM RUN-TIME.                                            zbnkprt1
+029900                                                                  zbnkprt1
+030000     MOVE 0 TO RETURN-CODE.                                       zbnkprt1
+030100                                                                  zbnkprt1
+030200     GOBACK.                                                      zbnkprt1
+030300                                                                  zbnkprt1
+030400***************************************************************** zbnkprt1
+030500* Format print lines                                            * zbnkprt1
+030600***************************************************************** zbnkprt1
+030700 FORMAT-AND-PRINT.                                                zbnkprt1
+030750     IF BANKXT01-1-TYPE IS EQUAL TO '0'                           zbnkprt1
+030760        PERFORM CHECKPOINT-TRACK-CUSTOMER                         zbnkprt1
+030770     END-IF.                                                      zbnkprt1
+030800     IF BANKXT01-1-TYPE IS EQUAL TO '0'                           zbnkprt1
+030810        AND NOT-SKIPPING-RECORDS                                  zbnkprt1
+030900        MOVE BANKXT01-0-EMAIL TO WS-SAVED-EMAIL                   zbnkprt1
+031000     END-IF.                                                      zbnkprt1
+031100     IF BANKXT01-1-TYPE IS EQUAL TO '1'                           zbnkprt1
+031110        AND NOT-SKIPPING-RECORDS                                  zbnkprt1
+031200        PERFORM PRINT-TOTAL-TXNS                                  zbnkprt1
+031300        PERFORM PRINT-TOTAL-ASSETS                                zbnkprt1
+031400        IF EMAIL-REQUIRED                                         zbnkprt1
+031500           MOVE SPACES TO PRINTOUT-REC                            zbnkprt1
+031600           STRING 'SENDTO: ' DELIMITED BY SIZE                    zbnkprt1
+031700                  WS-SAVED-EMAIL DELIMITED BY SPACE               zbnkprt1
+031800             INTO PRINTOUT-REC                                    zbnkprt1
+031900           PERFORM PRINTOUT-PUT                                   zbnkprt1
+031910            IF WS-SAVED-EMAIL IS EQUAL TO SPACES                  zbnkprt1
+031920               PERFORM LOG-EXCEPTION-NO-EMAIL                     zbnkprt1
+031930            END-IF                                                zbnkprt1
+031940           PERFORM PRINT-EMAIL-BODY                               zbnkprt1
+032000        END-IF                                                    zbnkprt1
+032010        ADD 1 TO WS-PAGE-NUMBER                                   zbnkprt1
+032020        PERFORM SET-PAGE-NUMBER                                   zbnkprt1
+032030        MOVE ZERO TO WS-LINES-ON-PAGE                             zbnkprt1
+032100        MOVE WS-LINE1 TO PRINTOUT-REC                             zbnkprt1
+032200        PERFORM PRINTOUT-PUT                                      zbnkprt1
+032300        MOVE WS-LINE2 TO PRINTOUT-REC                             zbnkprt1
+032400        PERFORM PRINTOUT-PUT                                      zbnkprt1
+032500        MOVE '0' TO WS-LINE3-CC                                   zbnkprt1
+032600        MOVE BANKXT01-1-NAME TO WS-LINE3-NAME-ADDR                zbnkprt1
+032610        MOVE BANKXT01-1-NAME TO WS-CSV-NAME                       zbnkprt1
+032700        MOVE WS-PRINTED-DATE TO WS-LINE3-DATE                     zbnkprt1
+032800        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
+032900        PERFORM PRINTOUT-PUT                                      zbnkprt1
+033000        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
+033100        MOVE BANKXT01-1-ADDR1 TO WS-LINE3-NAME-ADDR               zbnkprt1
+033200        ACCEPT WS-SYS-TIME FROM TIME                              zbnkprt1
+033300        MOVE WS-SYS-TIME (1:2) TO WS-PRINT-TIME-HH                zbnkprt1
+033400        MOVE ':' TO WS-PRINT-TIME-DOT1                            zbnkprt1
+033500        MOVE WS-SYS-TIME (3:2) TO WS-PRINT-TIME-MM                zbnkprt1
+033600        MOVE ':' TO WS-PRINT-TIME-DOT2                            zbnkprt1
+033700        MOVE WS-SYS-TIME (5:2) TO WS-PRINT-TIME-SS                zbnkprt1
+033800        MOVE WS-PRINTED-TIME TO WS-LINE3-DATE                     zbnkprt1
+033900        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
+034000        PERFORM PRINTOUT-PUT                                      zbnkprt1
+034100        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
+034200        MOVE BANKXT01-1-ADDR2 TO WS-LINE3-NAME-ADDR               zbnkprt1
+034300        MOVE SPACES TO WS-LINE3-DATE                              zbnkprt1
+034400        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
+034500        PERFORM PRINTOUT-PUT                                      zbnkprt1
+034600        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
+034700        MOVE BANKXT01-1-STATE TO STATE-PROV-WK-CODE               zbnkprt1
+034800        PERFORM EXPAND-STATE-PROV THRU                            zbnkprt1
+034900                EXPAND-STATE-PROV-EXIT                            zbnkprt1
+035000        MOVE STATE-PROV-WK-NAME TO WS-LINE3-NAME-ADDR             zbnkprt1
+035010        IF STATE-PROV-WK-NAME IS EQUAL TO STATE-PROV-WK-CODE      zbnkprt1
+035020           AND STATE-PROV-WK-CODE IS NOT EQUAL TO SPACES          zbnkprt1
+035030           PERFORM LOG-EXCEPTION-BAD-STATE                        zbnkprt1
+035040        END-IF                                                    zbnkprt1
+035100        MOVE SPACES TO WS-LINE3-DATE                              zbnkprt1
+035200        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
+035300        PERFORM PRINTOUT-PUT                                      zbnkprt1
+035400        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
+035500        MOVE BANKXT01-1-CNTRY TO WS-LINE3-NAME-ADDR               zbnkprt1
+035600        MOVE SPACES TO WS-LINE3-DATE                              zbnkprt1
+035700        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
+035800        PERFORM PRINTOUT-PUT                                      zbnkprt1
+035900        MOVE ' ' TO WS-LINE3-CC                                   zbnkprt1
+036000        MOVE BANKXT01-1-PST-CDE TO WS-LINE3-NAME-ADDR             zbnkprt1
+036100        MOVE SPACES TO WS-LINE3-DATE                              zbnkprt1
+036200        MOVE WS-LINE3 TO PRINTOUT-REC                             zbnkprt1
+036300        PERFORM PRINTOUT-PUT                                      zbnkprt1
+036400        MOVE WS-LINE4 TO PRINTOUT-REC                             zbnkprt1
+036500        PERFORM PRINTOUT-PUT                                      zbnkprt1
+036600        MOVE ZERO TO WS-TOTAL-TXNS                                zbnkprt1
+036700        MOVE ZERO TO WS-TOTAL-ASSETS                              zbnkprt1
+036800     END-IF.                                                      zbnkprt1
+036900     IF BANKXT01-2-TYPE IS EQUAL TO '2'                           zbnkprt1
+036910        AND NOT-SKIPPING-RECORDS                                  zbnkprt1
+037000        PERFORM PRINT-TOTAL-TXNS                                  zbnkprt1
+037100        MOVE SPACES TO WS-LINE5                                   zbnkprt1
+037200        MOVE BANKXT01-2-ACC-NO TO WS-LINE5-ACC-NO                 zbnkprt1
+037210        MOVE BANKXT01-2-ACC-NO TO WS-CSV-ACC-NO                   zbnkprt1
+037300        MOVE 'Last statement' TO WS-LINE5-DESC-PT1                zbnkprt1
+037400        MOVE BANKXT01-2-ACC-DESC TO WS-LINE5-DESC-PT2             zbnkprt1
+037500        MOVE BANKXT01-2-ACC-LAST-STMT-DTE TO DDI-DATA             zbnkprt1
+037600        SET DD-ENV-NULL TO TRUE                                   zbnkprt1
+037700        SET DDI-ISO TO TRUE                                       zbnkprt1
+037800        SET DDO-DD-MMM-YYYY TO TRUE                               zbnkprt1
+037900        CALL 'UDATECNV' USING WS-DATE-WORK-AREA                   zbnkprt1
+038000        MOVE DDO-DATA TO WS-LINE5-DATE                            zbnkprt1
+038100        MOVE BANKXT01-2-ACC-CURR-BAL TO WS-LINE5-BALANCE          zbnkprt1
+038110        MOVE BANKXT01-2-ACC-CURRENCY TO WS-LINE5-CURRENCY         zbnkprt1
+038200        ADD BANKXT01-2-ACC-CURR-BAL TO WS-TOTAL-ASSETS            zbnkprt1
+038210        ADD BANKXT01-2-ACC-CURR-BAL TO WS-GRAND-TOTAL-ASSETS      zbnkprt1
+038215        ADD 1 TO WS-GRAND-ACCOUNT-COUNT                           zbnkprt1
+038300        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
+038400        PERFORM PRINTOUT-PUT                                      zbnkprt1
+038410        IF CSV-REQUIRED                                           zbnkprt1
+038420           MOVE BANKXT01-2-ACC-CURR-BAL TO WS-CSV-AMOUNT-EDIT     zbnkprt1
+038430           MOVE SPACES TO CSV-REC                                 zbnkprt1
+038440           STRING 'ACCOUNT,' DELIMITED BY SIZE                    zbnkprt1
+038450                  WS-CSV-NAME DELIMITED BY SPACE                  zbnkprt1
+038460                  ',' DELIMITED BY SIZE                           zbnkprt1
+038470                  BANKXT01-2-ACC-NO DELIMITED BY SPACE            zbnkprt1
+038480                  ',' DELIMITED BY SIZE                           zbnkprt1
+038490                  BANKXT01-2-ACC-DESC DELIMITED BY SPACE          zbnkprt1
+038500                  ',' DELIMITED BY SIZE                           zbnkprt1
+038510                  DDO-DATA DELIMITED BY SIZE                      zbnkprt1
+038520                  ',' DELIMITED BY SIZE                           zbnkprt1
+038530                  WS-CSV-AMOUNT-EDIT DELIMITED BY SIZE            zbnkprt1
+038540             INTO CSV-REC                                         zbnkprt1
+038550           PERFORM CSV-PUT                                        zbnkprt1
+038560        END-IF                                                    zbnkprt1
+038500     END-IF.                                                      zbnkprt1
+038550      PERFORM CHECK-TXN-DATE-RANGE.                               zbnkprt1
+038600     IF BANKXT01-3-TYPE IS EQUAL TO '3'                           zbnkprt1
+038610        AND NOT-SKIPPING-RECORDS                                  zbnkprt1
+038650         IF TXN-IN-DATE-RANGE                                     zbnkprt1
+038700           MOVE SPACES TO WS-LINE5                                zbnkprt1
+038800           MOVE BANKXT01-3-DESC TO WS-LINE5-DESC (4:30)           zbnkprt1
+038900           MOVE BANKXT01-3-TIMESTAMP (1:10) TO DDI-DATA           zbnkprt1
+039000           SET DD-ENV-NULL TO TRUE                                zbnkprt1
+039100           SET DDI-ISO TO TRUE                                    zbnkprt1
+039200           SET DDO-DD-MMM-YYYY TO TRUE                            zbnkprt1
+039300           CALL 'UDATECNV' USING WS-DATE-WORK-AREA                zbnkprt1
+039400           MOVE DDO-DATA TO WS-LINE5-DATE                         zbnkprt1
+039500           MOVE BANKXT01-3-AMOUNT TO WS-LINE5-AMOUNT              zbnkprt1
+039600           ADD BANKXT01-3-AMOUNT TO WS-TOTAL-TXNS                 zbnkprt1
+039610           ADD BANKXT01-3-AMOUNT TO WS-GRAND-TOTAL-TXNS           zbnkprt1
+039615           ADD 1 TO WS-GRAND-TXN-COUNT                            zbnkprt1
+039700           SET TXNS-PRINTED TO TRUE                               zbnkprt1
+039800           MOVE WS-LINE5 TO PRINTOUT-REC                          zbnkprt1
+039900           PERFORM PRINTOUT-PUT                                   zbnkprt1
+039905           IF CSV-REQUIRED                                        zbnkprt1
+039906              MOVE BANKXT01-3-AMOUNT TO WS-CSV-AMOUNT-EDIT        zbnkprt1
+039907              MOVE SPACES TO CSV-REC                              zbnkprt1
+039908              STRING 'TXN,' DELIMITED BY SIZE                     zbnkprt1
+039909                     WS-CSV-NAME DELIMITED BY SPACE               zbnkprt1
+039911                     ',' DELIMITED BY SIZE                        zbnkprt1
+039912                     WS-CSV-ACC-NO DELIMITED BY SPACE             zbnkprt1
+039913                     ',' DELIMITED BY SIZE                        zbnkprt1
+039914                     BANKXT01-3-DESC DELIMITED BY SPACE           zbnkprt1
+039915                     ',' DELIMITED BY SIZE                        zbnkprt1
+039916                     DDO-DATA DELIMITED BY SIZE                   zbnkprt1
+039917                     ',' DELIMITED BY SIZE                        zbnkprt1
+039918                     WS-CSV-AMOUNT-EDIT DELIMITED BY SIZE         zbnkprt1
+039919                INTO CSV-REC                                      zbnkprt1
+039921              PERFORM CSV-PUT                                     zbnkprt1
+039922           END-IF                                                 zbnkprt1
+039910           ADD 1 TO WS-LINES-ON-PAGE                              zbnkprt1
+039920           IF WS-LINES-ON-PAGE IS GREATER THAN                    zbnkprt1
+039930                WS-MAX-LINES-PER-PAGE                             zbnkprt1
+039940              PERFORM PRINT-CONTINUATION-HEADER                   zbnkprt1
+039950           END-IF                                                 zbnkprt1
+039950         END-IF                                                   zbnkprt1
+040000     END-IF.                                                      zbnkprt1
+040100                                                                  zbnkprt1
+040200***************************************************************** zbnkprt1
+040300* Format and print transaction totals                           * zbnkprt1
+040400***************************************************************** zbnkprt1
+040500 PRINT-TOTAL-TXNS.                                                zbnkprt1
+040600     IF TXNS-PRINTED                                              zbnkprt1
+040700        MOVE SPACES TO WS-LINE5                                   zbnkprt1
+040800        MOVE '------------' TO WS-LINE5-AMOUNT-DASH               zbnkprt1
+040900        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
+041000        PERFORM PRINTOUT-PUT                                      zbnkprt1
+041100        MOVE SPACES TO WS-LINE5-DESC                              zbnkprt1
+041200        MOVE 'Total transactions' TO WS-LINE5-DESC (4:30)         zbnkprt1
+041300        MOVE WS-TOTAL-TXNS TO WS-LINE5-AMOUNT                     zbnkprt1
+041400        MOVE ZERO TO WS-TOTAL-TXNS                                zbnkprt1
+041500        SET NO-TXNS-PRINTED TO TRUE                               zbnkprt1
+041600        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
+041700        PERFORM PRINTOUT-PUT                                      zbnkprt1
+041800     END-IF.                                                      zbnkprt1
+041810                                                                  zbnkprt1
+041820******************************************************************zbnkprt1
+041830* Determine if a transaction detail record falls within the      *zbnkprt1
+041840* caller-supplied date range (both ends zero = no filtering)     *zbnkprt1
+041850******************************************************************zbnkprt1
+041860 CHECK-TXN-DATE-RANGE.                                            zbnkprt1
+041870     SET TXN-IN-DATE-RANGE TO TRUE.                               zbnkprt1
+041880     MOVE BANKXT01-3-TIMESTAMP (1:4) TO WS-TXN-DATE-CHECK-YYYY.   zbnkprt1
+041890     MOVE BANKXT01-3-TIMESTAMP (6:2) TO WS-TXN-DATE-CHECK-MM.     zbnkprt1
+041900     MOVE BANKXT01-3-TIMESTAMP (9:2) TO WS-TXN-DATE-CHECK-DD.     zbnkprt1
+041910     IF WS-EXEC-PARM-START-DTE IS GREATER THAN ZERO               zbnkprt1
+041920        AND WS-TXN-DATE-CHECK-N IS LESS THAN                      zbnkprt1
+041930                             WS-EXEC-PARM-START-DTE               zbnkprt1
+041940        SET TXN-NOT-IN-DATE-RANGE TO TRUE                         zbnkprt1
+041950     END-IF.                                                      zbnkprt1
+041960     IF WS-EXEC-PARM-END-DTE IS GREATER THAN ZERO                 zbnkprt1
+041970        AND WS-TXN-DATE-CHECK-N IS GREATER THAN                   zbnkprt1
+041980                             WS-EXEC-PARM-END-DTE                 zbnkprt1
+041990        SET TXN-NOT-IN-DATE-RANGE TO TRUE                         zbnkprt1
+042000     END-IF.                                                      zbnkprt1
+041900                                                                  zbnkprt1
+042000                                                                  zbnkprt1
+042100***************************************************************** zbnkprt1
+042200* Format and print "page" totals                                * zbnkprt1
+042300***************************************************************** zbnkprt1
+042400 PRINT-TOTAL-ASSETS.                                              zbnkprt1
+042500     IF WS-FIRST-REC IS EQUAL TO 'YES'                            zbnkprt1
+042600        MOVE 'NO' TO WS-FIRST-REC                                 zbnkprt1
+042700        SET NO-TXNS-PRINTED TO TRUE                               zbnkprt1
+042800     ELSE                                                         zbnkprt1
+042900        MOVE SPACES TO WS-LINE5                                   zbnkprt1
+043000        MOVE '------------' TO WS-LINE5-BALANCE-DASH              zbnkprt1
+043100        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
+043200        PERFORM PRINTOUT-PUT                                      zbnkprt1
+043300        MOVE SPACES TO WS-LINE5                                   zbnkprt1
+043400        MOVE 'Total Assets' TO WS-LINE5-DESC                      zbnkprt1
+043500        MOVE WS-TOTAL-ASSETS TO WS-LINE5-BALANCE                  zbnkprt1
+043600        MOVE WS-LINE5 TO PRINTOUT-REC                             zbnkprt1
+043700        PERFORM PRINTOUT-PUT                                      zbnkprt1
+043800     END-IF.                                                      zbnkprt1
+                                                                                
+043805*----------------------------------------------------------------*zbnkprt1
+043806* Print the templated email message body (WS-LINE6/7/8) that     *zbnkprt1
+043807* accompanies the SENDTO line above, with the customer name and  *zbnkprt1
+043808* statement date filled into the fixed template lines.           *zbnkprt1
+043809*----------------------------------------------------------------*zbnkprt1
+043810 PRINT-EMAIL-BODY.                                                zbnkprt1
+043811     MOVE BANKXT01-1-NAME TO WS-LINE6-NAME.                       zbnkprt1
+043812     MOVE WS-LINE6 TO PRINTOUT-REC.                               zbnkprt1
+043813     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+043814     MOVE WS-PRINT-DATE TO WS-LINE7-DATE.                         zbnkprt1
+043815     MOVE WS-LINE7 TO PRINTOUT-REC.                               zbnkprt1
+043816     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+043817     MOVE WS-LINE8 TO PRINTOUT-REC.                               zbnkprt1
+043818     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+                                                                                
+043810******************************************************************zbnkprt1
+043811* Print a final run control-total page.  These grand totals are   zbnkprt1
+043812* accumulated independently of the per-customer totals above, so  zbnkprt1
+043813* they can be balanced against a separately-run total (e.g. an    zbnkprt1
+043814* extract-file record count/amount job) as an operator tie-out.   zbnkprt1
+043815******************************************************************zbnkprt1
+043816 PRINT-RECONCILIATION-TOTALS.                                     zbnkprt1
+043817     ADD 1 TO WS-PAGE-NUMBER.                                     zbnkprt1
+043818     PERFORM SET-PAGE-NUMBER.                                     zbnkprt1
+043819     MOVE WS-LINE1 TO PRINTOUT-REC.                               zbnkprt1
+043820     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+043821     MOVE SPACES TO WS-LINE5.                                     zbnkprt1
+043822     MOVE 'Run control totals' TO WS-LINE5-DESC.                  zbnkprt1
+043823     MOVE WS-LINE5 TO PRINTOUT-REC.                               zbnkprt1
+043824     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+043825     MOVE SPACES TO WS-LINE5.                                     zbnkprt1
+043826     MOVE '------------' TO WS-LINE5-BALANCE-DASH.                zbnkprt1
+043827     MOVE WS-LINE5 TO PRINTOUT-REC.                               zbnkprt1
+043828     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+043829     MOVE SPACES TO WS-LINE5.                                     zbnkprt1
+043830     MOVE 'Grand Total Assets' TO WS-LINE5-DESC.                  zbnkprt1
+043831     MOVE WS-GRAND-TOTAL-ASSETS TO WS-LINE5-BALANCE.              zbnkprt1
+043832     MOVE WS-LINE5 TO PRINTOUT-REC.                               zbnkprt1
+043833     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+043834     MOVE SPACES TO WS-LINE5.                                     zbnkprt1
+043835     MOVE '------------' TO WS-LINE5-AMOUNT-DASH.                 zbnkprt1
+043836     MOVE WS-LINE5 TO PRINTOUT-REC.                               zbnkprt1
+043837     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+043838     MOVE SPACES TO WS-LINE5.                                     zbnkprt1
+043839     MOVE 'Grand Total Transactions' TO WS-LINE5-DESC.            zbnkprt1
+043840     MOVE WS-GRAND-TOTAL-TXNS TO WS-LINE5-AMOUNT.                 zbnkprt1
+043841     MOVE WS-LINE5 TO PRINTOUT-REC.                               zbnkprt1
+043842     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+043843     MOVE 'Reconciliation totals written to report'               zbnkprt1
+043844       TO WS-CONSOLE-MESSAGE.                                     zbnkprt1
+043845     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
+                                                                                
+043850******************************************************************zbnkprt1
+043851* Write a short end-of-job summary to the JOBSUM file. This is a  zbnkprt1
+043852* fresh snapshot of the run, separate from the printed report and zbnkprt1
+043853* independent of the extract-side reconciliation totals above.    zbnkprt1
+043854******************************************************************zbnkprt1
+043855 PRINT-JOB-SUMMARY.                                               zbnkprt1
+043856     PERFORM JOBSUM-OPEN.                                         zbnkprt1
+043857     MOVE SPACES TO JOBSUM-REC.                                   zbnkprt1
+043858     STRING 'Customers processed:  ' DELIMITED BY SIZE            zbnkprt1
+043859            WS-CUSTOMERS-SEEN DELIMITED BY SIZE                   zbnkprt1
+043860       INTO JOBSUM-REC.                                           zbnkprt1
+043861     PERFORM JOBSUM-PUT.                                          zbnkprt1
+043862     MOVE SPACES TO JOBSUM-REC.                                   zbnkprt1
+043863     STRING 'Accounts processed:   ' DELIMITED BY SIZE            zbnkprt1
+043864            WS-GRAND-ACCOUNT-COUNT DELIMITED BY SIZE              zbnkprt1
+043865       INTO JOBSUM-REC.                                           zbnkprt1
+043866     PERFORM JOBSUM-PUT.                                          zbnkprt1
+043867     MOVE SPACES TO JOBSUM-REC.                                   zbnkprt1
+043868     STRING 'Transactions printed: ' DELIMITED BY SIZE            zbnkprt1
+043869            WS-GRAND-TXN-COUNT DELIMITED BY SIZE                  zbnkprt1
+043870       INTO JOBSUM-REC.                                           zbnkprt1
+043871     PERFORM JOBSUM-PUT.                                          zbnkprt1
+043872     MOVE SPACES TO JOBSUM-REC.                                   zbnkprt1
+043873     STRING 'Exceptions logged:    ' DELIMITED BY SIZE            zbnkprt1
+043874            WS-EXCEPT-COUNT DELIMITED BY SIZE                     zbnkprt1
+043875       INTO JOBSUM-REC.                                           zbnkprt1
+043876     PERFORM JOBSUM-PUT.                                          zbnkprt1
+043877     IF RESTART-RUN                                               zbnkprt1
+043878        MOVE 'Restart run:          Y' TO JOBSUM-REC              zbnkprt1
+043879     ELSE                                                         zbnkprt1
+043880        MOVE 'Restart run:          N' TO JOBSUM-REC              zbnkprt1
+043881     END-IF.                                                      zbnkprt1
+043882     PERFORM JOBSUM-PUT.                                          zbnkprt1
+043883     IF EMAIL-REQUIRED                                            zbnkprt1
+043884        MOVE 'Email requested:      Y' TO JOBSUM-REC              zbnkprt1
+043885     ELSE                                                         zbnkprt1
+043886        MOVE 'Email requested:      N' TO JOBSUM-REC              zbnkprt1
+043887     END-IF.                                                      zbnkprt1
+043888     PERFORM JOBSUM-PUT.                                          zbnkprt1
+043889     IF CSV-REQUIRED                                              zbnkprt1
+043890        MOVE 'CSV requested:        Y' TO JOBSUM-REC              zbnkprt1
+043891     ELSE                                                         zbnkprt1
+043892        MOVE 'CSV requested:        N' TO JOBSUM-REC              zbnkprt1
+043893     END-IF.                                                      zbnkprt1
+043894     PERFORM JOBSUM-PUT.                                          zbnkprt1
+043895     PERFORM JOBSUM-CLOSE.                                        zbnkprt1
+043896     MOVE 'Job summary written to JOBSUM'                         zbnkprt1
+043897       TO WS-CONSOLE-MESSAGE.                                     zbnkprt1
+043898     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
+                                                                                
+043900                                                                  zbnkprt1
+043910******************************************************************zbnkprt1
+043920* Stamp the current page number into the report banner line       zbnkprt1
+043930******************************************************************zbnkprt1
+043940 SET-PAGE-NUMBER.                                                 zbnkprt1
+043950     MOVE SPACES TO WS-LINE1-PAGE.                                zbnkprt1
+043960     STRING 'Page ' DELIMITED BY SIZE                             zbnkprt1
+043970            WS-PAGE-NUMBER DELIMITED BY SIZE                      zbnkprt1
+043980       INTO WS-LINE1-PAGE.                                        zbnkprt1
+                                                                        zbnkprt1
+043991******************************************************************zbnkprt1
+043992* Start a continuation page part way through a long transaction   zbnkprt1
+043993* list, repeating the column headers on the new page              zbnkprt1
+043994******************************************************************zbnkprt1
+043998 PRINT-CONTINUATION-HEADER.                                       zbnkprt1
+043999     ADD 1 TO WS-PAGE-NUMBER.                                     zbnkprt1
+044001     PERFORM SET-PAGE-NUMBER.                                     zbnkprt1
+044002     MOVE WS-LINE1 TO PRINTOUT-REC.                               zbnkprt1
+044003     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+044004     MOVE WS-LINE4 TO PRINTOUT-REC.                               zbnkprt1
+044005     PERFORM PRINTOUT-PUT.                                        zbnkprt1
+044006     MOVE ZERO TO WS-LINES-ON-PAGE.                               zbnkprt1
+                                                                        zbnkprt1
+043810******************************************************************zbnkprt1
+043820* Track completion of a customer group and checkpoint progress    zbnkprt1
+043830* so a subsequent restart can skip customers already printed      zbnkprt1
+043840******************************************************************zbnkprt1
+043850 CHECKPOINT-TRACK-CUSTOMER.                                       zbnkprt1
+043860     ADD 1 TO WS-CUSTOMERS-SEEN.                                  zbnkprt1
+043870     IF SKIPPING-RECORDS                                          zbnkprt1
+043880        IF WS-CUSTOMERS-SEEN IS GREATER THAN WS-RESTART-SKIP-COUNTzbnkprt1
+043890           SET NOT-SKIPPING-RECORDS TO TRUE                       zbnkprt1
+043900        END-IF                                                    zbnkprt1
+043910     ELSE                                                         zbnkprt1
+043920        IF WS-CUSTOMERS-SEEN IS GREATER THAN 1                    zbnkprt1
+043930           PERFORM CHECKPOINT-WRITE                               zbnkprt1
+043940        END-IF                                                    zbnkprt1
+043950     END-IF.                                                      zbnkprt1
+                                                                        zbnkprt1
+043960******************************************************************zbnkprt1
+043970* Write the checkpoint dataset with the count of customers that   zbnkprt1
+043980* have been fully printed so far this run                         zbnkprt1
+043990******************************************************************zbnkprt1
+044000 CHECKPOINT-WRITE.                                                zbnkprt1
+044010     COMPUTE WS-CHKPT-WORK-COUNT = WS-CUSTOMERS-SEEN - 1.         zbnkprt1
+044020     MOVE WS-CHKPT-WORK-COUNT TO CHKPT-CUSTOMERS-DONE.            zbnkprt1
+044030     OPEN OUTPUT CHKPT-FILE.                                      zbnkprt1
+044040     IF WS-CHKPT-STATUS = '00'                                    zbnkprt1
+044050        WRITE CHKPT-REC                                           zbnkprt1
+044060        CLOSE CHKPT-FILE                                          zbnkprt1
+044070     ELSE                                                         zbnkprt1
+044080        MOVE 'CHKPT file open failure...'                         zbnkprt1
+044090          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+044100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+044110        MOVE WS-CHKPT-STATUS TO WS-IO-STATUS                      zbnkprt1
+044120        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+044130        PERFORM ABORT-PROGRAM                                     zbnkprt1
+044140     END-IF.                                                      zbnkprt1
+                                                                        zbnkprt1
+044150******************************************************************zbnkprt1
+044160* See if a checkpoint from a prior, abended run exists. If it     zbnkprt1
+044170* does, reposition past the customers it says are already printed zbnkprt1
+044180* and append to the existing printout instead of overwriting it   zbnkprt1
+044190******************************************************************zbnkprt1
+044200 CHECKPOINT-CHECK.                                                zbnkprt1
+044210     SET NOT-RESTART-RUN TO TRUE.                                 zbnkprt1
+044220     SET NOT-SKIPPING-RECORDS TO TRUE.                            zbnkprt1
+044230     OPEN INPUT CHKPT-FILE.                                       zbnkprt1
+044240     IF WS-CHKPT-STATUS = '00'                                    zbnkprt1
+044250        READ CHKPT-FILE                                           zbnkprt1
+044260        IF WS-CHKPT-STATUS = '00'                                 zbnkprt1
+044270           AND CHKPT-CUSTOMERS-DONE IS GREATER THAN ZERO          zbnkprt1
+044280           MOVE CHKPT-CUSTOMERS-DONE TO WS-RESTART-SKIP-COUNT     zbnkprt1
+044290           SET RESTART-RUN TO TRUE                                zbnkprt1
+044300           SET SKIPPING-RECORDS TO TRUE                           zbnkprt1
+044310           MOVE 'Restarting after prior checkpoint...'            zbnkprt1
+044320             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+044330           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+044340        END-IF                                                    zbnkprt1
+044350        CLOSE CHKPT-FILE                                          zbnkprt1
+044360     END-IF.                                                      zbnkprt1
+                                                                        zbnkprt1
+044370******************************************************************zbnkprt1
+044380* Reset the checkpoint dataset once the run completes normally    zbnkprt1
+044390* so the next run starts from the beginning                       zbnkprt1
+044400******************************************************************zbnkprt1
+044410 CHECKPOINT-RESET.                                                zbnkprt1
+044420     MOVE ZERO TO CHKPT-CUSTOMERS-DONE.                           zbnkprt1
+044430     OPEN OUTPUT CHKPT-FILE.                                      zbnkprt1
+044440     IF WS-CHKPT-STATUS = '00'                                    zbnkprt1
+044450        WRITE CHKPT-REC                                           zbnkprt1
+044460        CLOSE CHKPT-FILE                                          zbnkprt1
+044470     ELSE                                                         zbnkprt1
+044480        MOVE 'CHKPT file open failure...'                         zbnkprt1
+044490          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+044500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+044510        MOVE WS-CHKPT-STATUS TO WS-IO-STATUS                      zbnkprt1
+044520        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+044530        PERFORM ABORT-PROGRAM                                     zbnkprt1
+044540     END-IF.                                                      zbnkprt1
+                                                                        zbnkprt1
+044000***************************************************************** zbnkprt1
+044100* Open the EXTRACTed data file                                 *  zbnkprt1
+044200***************************************************************** zbnkprt1
+044300 EXTRACT-OPEN.                                                    zbnkprt1
+044400     OPEN INPUT EXTRACT-FILE.                                     zbnkprt1
+044500     IF WS-EXTRACT-STATUS = '00'                                  zbnkprt1
+044600        MOVE 'EXTRACT file opened OK'                             zbnkprt1
+044700          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+044800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+044900     ELSE                                                         zbnkprt1
+045000        MOVE 'EXTRACT file open failure...'                       zbnkprt1
+045100          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+045200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+045300        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    zbnkprt1
+045400        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+045500        PERFORM ABORT-PROGRAM                                     zbnkprt1
+045600        END-IF.                                                   zbnkprt1
+045700                                                                  zbnkprt1
+045800***************************************************************** zbnkprt1
+045900* Read a record from the EXTRACTed data file                    * zbnkprt1
+046000***************************************************************** zbnkprt1
+046100 EXTRACT-GET.                                                     zbnkprt1
+046200     READ EXTRACT-FILE.                                           zbnkprt1
+046300     IF WS-EXTRACT-STATUS NOT = '00'                              zbnkprt1
+046400        IF WS-EXTRACT-STATUS = '10'                               zbnkprt1
+046500           MOVE 'YES' TO WS-END-OF-FILE                           zbnkprt1
+046600        ELSE                                                      zbnkprt1
+046700           MOVE 'EXTRACT Error readng file ...'                   zbnkprt1
+046800             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+046900            PERFORM DISPLAY-CONSOLE-MESSAGE                       zbnkprt1
+047000            MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                zbnkprt1
+047100            PERFORM DISPLAY-IO-STATUS                             zbnkprt1
+047200            PERFORM ABORT-PROGRAM                                 zbnkprt1
+047300        END-IF                                                    zbnkprt1
+047400     END-IF.                                                      zbnkprt1
+047500                                                                  zbnkprt1
+047600***************************************************************** zbnkprt1
+047700* Close the EXTRACTed data file                                 * zbnkprt1
+047800***************************************************************** zbnkprt1
+047900 EXTRACT-CLOSE.                                                   zbnkprt1
+048000     CLOSE EXTRACT-FILE.                                          zbnkprt1
+048100     IF WS-EXTRACT-STATUS = '00'                                  zbnkprt1
+048200        MOVE 'EXTRACT file closed OK'                             zbnkprt1
+048300          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+048400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+048500     ELSE                                                         zbnkprt1
+048600        MOVE 'EXTRACT file close failure...'                      zbnkprt1
+048700          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+048800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+048900        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    zbnkprt1
+049000        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+049100        PERFORM ABORT-PROGRAM                                     zbnkprt1
+049200     END-IF.                                                      zbnkprt1
+049300                                                                  zbnkprt1
+049310***************************************************************** zbnkprt1
+049320* Count the customer and account groups on the nightly extract   *zbnkprt1
+049330* and compare against BNKACCT/BNKCUST, aborting the run (the way *zbnkprt1
+049340* the file-status checks above abort) if the extract and the    * zbnkprt1
+049350* master files do not reconcile, so a bad extract job cannot     *zbnkprt1
+049360* silently under-print the statement cycle.                     * zbnkprt1
+049370***************************************************************** zbnkprt1
+049380 RECONCILE-CONTROL-TOTALS-PROCESS.                                zbnkprt1
+049390     MOVE ZERO TO WS-RECON-EXTRACT-ACC-COUNT.                     zbnkprt1
+049400     MOVE ZERO TO WS-RECON-EXTRACT-CUST-COUNT.                    zbnkprt1
+049410     PERFORM EXTRACT-OPEN.                                        zbnkprt1
+049420     PERFORM UNTIL WS-END-OF-FILE = 'YES'                         zbnkprt1
+049430        PERFORM EXTRACT-GET                                       zbnkprt1
+049440        IF WS-END-OF-FILE = 'NO '                                 zbnkprt1
+049450           IF BANKXT01-1-TYPE IS EQUAL TO '1'                     zbnkprt1
+049460              ADD 1 TO WS-RECON-EXTRACT-CUST-COUNT                zbnkprt1
+049470           END-IF                                                 zbnkprt1
+049480           IF BANKXT01-2-TYPE IS EQUAL TO '2'                     zbnkprt1
+049490              ADD 1 TO WS-RECON-EXTRACT-ACC-COUNT                 zbnkprt1
+049500           END-IF                                                 zbnkprt1
+049510        END-IF                                                    zbnkprt1
+049520     END-PERFORM.                                                 zbnkprt1
+049530     PERFORM EXTRACT-CLOSE.                                       zbnkprt1
+049540     MOVE 'NO ' TO WS-END-OF-FILE.                                zbnkprt1
+049550                                                                  zbnkprt1
+049560     PERFORM RECON-ACCOUNT-OPEN.                                  zbnkprt1
+049570     PERFORM UNTIL WS-END-OF-RECON-ACCOUNT = 'YES'                zbnkprt1
+049580        PERFORM RECON-ACCOUNT-GET                                 zbnkprt1
+049590        IF WS-END-OF-RECON-ACCOUNT = 'NO '                        zbnkprt1
+049600           ADD 1 TO WS-RECON-ACCOUNT-COUNT                        zbnkprt1
+049610        END-IF                                                    zbnkprt1
+049620     END-PERFORM.                                                 zbnkprt1
+049630     PERFORM RECON-ACCOUNT-CLOSE.                                 zbnkprt1
+049640                                                                  zbnkprt1
+049650     PERFORM RECON-CUSTOMER-OPEN.                                 zbnkprt1
+049660     PERFORM UNTIL WS-END-OF-RECON-CUSTOMER = 'YES'               zbnkprt1
+049670        PERFORM RECON-CUSTOMER-GET                                zbnkprt1
+049680        IF WS-END-OF-RECON-CUSTOMER = 'NO '                       zbnkprt1
+049690           ADD 1 TO WS-RECON-CUSTOMER-COUNT                       zbnkprt1
+049700        END-IF                                                    zbnkprt1
+049710     END-PERFORM.                                                 zbnkprt1
+049720     PERFORM RECON-CUSTOMER-CLOSE.                                zbnkprt1
+049730                                                                  zbnkprt1
+049740     IF WS-RECON-ACCOUNT-COUNT NOT = WS-RECON-EXTRACT-ACC-COUNT   zbnkprt1
+049745        OR WS-RECON-CUSTOMER-COUNT NOT =                          zbnkprt1
+049746           WS-RECON-EXTRACT-CUST-COUNT                            zbnkprt1
+049760        SET RECON-OUT-OF-BALANCE TO TRUE                          zbnkprt1
+049770        MOVE 'Reconciliation failed - BNKACCT/BNKCUST vs extract' zbnkprt1
+049780          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+049790        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+049800        PERFORM ABORT-PROGRAM                                     zbnkprt1
+049810     ELSE                                                         zbnkprt1
+049820        SET RECON-BALANCED TO TRUE                                zbnkprt1
+049825        MOVE 'Reconciliation OK - extract matches BNKACCT/BNKCUST'zbnkprt1
+049840          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+049850        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+049860     END-IF.                                                      zbnkprt1
+049870                                                                  zbnkprt1
+049880***************************************************************** zbnkprt1
+049890* Open BNKACCT for a full sequential browse in key sequence to   *zbnkprt1
+049900* obtain a control total for the reconciliation check above     * zbnkprt1
+049910***************************************************************** zbnkprt1
+049920 RECON-ACCOUNT-OPEN.                                              zbnkprt1
+049930     OPEN INPUT RECON-ACCOUNT-FILE.                               zbnkprt1
+049940     IF WS-RECON-ACCOUNT-STATUS = '00'                            zbnkprt1
+049950        MOVE 'RECON-ACCOUNT file opened OK'                       zbnkprt1
+049960          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+049970        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+049980     ELSE                                                         zbnkprt1
+049990        MOVE 'RECON-ACCOUNT file open failure...'                 zbnkprt1
+050010          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050020        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050030        MOVE WS-RECON-ACCOUNT-STATUS TO WS-IO-STATUS              zbnkprt1
+050040        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+050050        PERFORM ABORT-PROGRAM                                     zbnkprt1
+050060     END-IF.                                                      zbnkprt1
+050070                                                                  zbnkprt1
+050080***************************************************************** zbnkprt1
+050090* Read the next BNKACCT record in key sequence                   *zbnkprt1
+050100***************************************************************** zbnkprt1
+050110 RECON-ACCOUNT-GET.                                               zbnkprt1
+050120     READ RECON-ACCOUNT-FILE NEXT RECORD.                         zbnkprt1
+050130     IF WS-RECON-ACCOUNT-STATUS NOT = '00'                        zbnkprt1
+050140        IF WS-RECON-ACCOUNT-STATUS = '10'                         zbnkprt1
+050150           MOVE 'YES' TO WS-END-OF-RECON-ACCOUNT                  zbnkprt1
+050160        ELSE                                                      zbnkprt1
+050170           MOVE 'RECON-ACCOUNT Error reading file ...'            zbnkprt1
+050180             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+050190           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+050200           MOVE WS-RECON-ACCOUNT-STATUS TO WS-IO-STATUS           zbnkprt1
+050210           PERFORM DISPLAY-IO-STATUS                              zbnkprt1
+050220           PERFORM ABORT-PROGRAM                                  zbnkprt1
+050230        END-IF                                                    zbnkprt1
+050240     END-IF.                                                      zbnkprt1
+050250                                                                  zbnkprt1
+050260***************************************************************** zbnkprt1
+050270* Close BNKACCT                                                 * zbnkprt1
+050280***************************************************************** zbnkprt1
+050290 RECON-ACCOUNT-CLOSE.                                             zbnkprt1
+050300     CLOSE RECON-ACCOUNT-FILE.                                    zbnkprt1
+050310     IF WS-RECON-ACCOUNT-STATUS = '00'                            zbnkprt1
+050320        MOVE 'RECON-ACCOUNT file closed OK'                       zbnkprt1
+050330          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050340        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050350        MOVE WS-RECON-ACCOUNT-STATUS TO WS-IO-STATUS              zbnkprt1
+050360        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+050370     ELSE                                                         zbnkprt1
+050380        MOVE 'RECON-ACCOUNT file close failure...'                zbnkprt1
+050390          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050410        MOVE WS-RECON-ACCOUNT-STATUS TO WS-IO-STATUS              zbnkprt1
+050420        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+050430        PERFORM ABORT-PROGRAM                                     zbnkprt1
+050440     END-IF.                                                      zbnkprt1
+050450                                                                  zbnkprt1
+050460***************************************************************** zbnkprt1
+050470* Open BNKCUST for a full sequential browse in key sequence to   *zbnkprt1
+050480* obtain a control total for the reconciliation check above     * zbnkprt1
+050490***************************************************************** zbnkprt1
+050500 RECON-CUSTOMER-OPEN.                                             zbnkprt1
+050510     OPEN INPUT RECON-CUSTOMER-FILE.                              zbnkprt1
+050520     IF WS-RECON-CUSTOMER-STATUS = '00'                           zbnkprt1
+050530        MOVE 'RECON-CUSTOMER file opened OK'                      zbnkprt1
+050540          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050550        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050560     ELSE                                                         zbnkprt1
+050570        MOVE 'RECON-CUSTOMER file open failure...'                zbnkprt1
+050580          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050590        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050600        MOVE WS-RECON-CUSTOMER-STATUS TO WS-IO-STATUS             zbnkprt1
+050610        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+050620        PERFORM ABORT-PROGRAM                                     zbnkprt1
+050630     END-IF.                                                      zbnkprt1
+050640                                                                  zbnkprt1
+050650***************************************************************** zbnkprt1
+050660* Read the next BNKCUST record in key sequence                   *zbnkprt1
+050670***************************************************************** zbnkprt1
+050680 RECON-CUSTOMER-GET.                                              zbnkprt1
+050690     READ RECON-CUSTOMER-FILE NEXT RECORD.                        zbnkprt1
+050700     IF WS-RECON-CUSTOMER-STATUS NOT = '00'                       zbnkprt1
+050710        IF WS-RECON-CUSTOMER-STATUS = '10'                        zbnkprt1
+050720           MOVE 'YES' TO WS-END-OF-RECON-CUSTOMER                 zbnkprt1
+050730        ELSE                                                      zbnkprt1
+050740           MOVE 'RECON-CUSTOMER Error reading file ...'           zbnkprt1
+050750             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+050760           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+050770           MOVE WS-RECON-CUSTOMER-STATUS TO WS-IO-STATUS          zbnkprt1
+050780           PERFORM DISPLAY-IO-STATUS                              zbnkprt1
+050790           PERFORM ABORT-PROGRAM                                  zbnkprt1
+050800        END-IF                                                    zbnkprt1
+050810     END-IF.                                                      zbnkprt1
+050820                                                                  zbnkprt1
+050830***************************************************************** zbnkprt1
+050840* Close BNKCUST                                                 * zbnkprt1
+050850***************************************************************** zbnkprt1
+050860 RECON-CUSTOMER-CLOSE.                                            zbnkprt1
+050870     CLOSE RECON-CUSTOMER-FILE.                                   zbnkprt1
+050880     IF WS-RECON-CUSTOMER-STATUS = '00'                           zbnkprt1
+050890        MOVE 'RECON-CUSTOMER file closed OK'                      zbnkprt1
+050900          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050910        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050920     ELSE                                                         zbnkprt1
+050930        MOVE 'RECON-CUSTOMER file close failure...'               zbnkprt1
+050940          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050950        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050960        MOVE WS-RECON-CUSTOMER-STATUS TO WS-IO-STATUS             zbnkprt1
+050970        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+050980        PERFORM ABORT-PROGRAM                                     zbnkprt1
+050990     END-IF.                                                      zbnkprt1
+051000                                                                  zbnkprt1
+049400***************************************************************** zbnkprt1
+049500* Open the seqential print file                                 * zbnkprt1
+049600***************************************************************** zbnkprt1
+049700 PRINTOUT-OPEN.                                                   zbnkprt1
+049750     IF RESTART-RUN                                               zbnkprt1
+049760        OPEN EXTEND PRINTOUT-FILE                                 zbnkprt1
+049770     ELSE                                                         zbnkprt1
+049780        OPEN OUTPUT PRINTOUT-FILE                                 zbnkprt1
+049790     END-IF.                                                      zbnkprt1
+049900     IF WS-PRINTOUT-STATUS = '00'                                 zbnkprt1
+050000        MOVE 'PRINTOUT file opened OK'                            zbnkprt1
+050100          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050300     ELSE                                                         zbnkprt1
+050400        MOVE 'PRINTOUT file open failure...'                      zbnkprt1
+050500          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+050600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+050700        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkprt1
+050800        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+050900        PERFORM ABORT-PROGRAM                                     zbnkprt1
+051000        END-IF.                                                   zbnkprt1
+051100                                                                  zbnkprt1
+051200***************************************************************** zbnkprt1
+051300* Write a record to the squential file                          * zbnkprt1
+051400***************************************************************** zbnkprt1
+051500 PRINTOUT-PUT.                                                    zbnkprt1
+051600     IF PRINTOUT-REC IS NOT EQUAL TO SPACES                       zbnkprt1
+051700        WRITE PRINTOUT-REC                                        zbnkprt1
+051800        IF WS-PRINTOUT-STATUS NOT = '00'                          zbnkprt1
+051900           MOVE 'PRINTOUT Error Writing file ...'                 zbnkprt1
+052000             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+052100           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+052200           MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                zbnkprt1
+052300           PERFORM DISPLAY-IO-STATUS                              zbnkprt1
+052400           PERFORM ABORT-PROGRAM                                  zbnkprt1
+052500        END-IF                                                    zbnkprt1
+052600     END-IF.                                                      zbnkprt1
+052700                                                                  zbnkprt1
+052800***************************************************************** zbnkprt1
+052900* Close the seqential print file                                * zbnkprt1
+053000***************************************************************** zbnkprt1
+053100 PRINTOUT-CLOSE.                                                  zbnkprt1
+053200     CLOSE PRINTOUT-FILE.                                         zbnkprt1
+053300     IF WS-PRINTOUT-STATUS = '00'                                 zbnkprt1
+053400        MOVE 'PRINTOUT file closed OK'                            zbnkprt1
+053500          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+053600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+053700     ELSE                                                         zbnkprt1
+053800        MOVE 'PRINTOUT file close failure...'                     zbnkprt1
+053900          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+054000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+054100        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkprt1
+054200        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+054300        PERFORM ABORT-PROGRAM                                     zbnkprt1
+054400     END-IF.                                                      zbnkprt1
+                                                                                
+054410******************************************************************zbnkprt1
+054420* Open the optional comma-separated extract file. Only opened     zbnkprt1
+054430* when the exec card parm requests it ('CSV').  Skipped           zbnkprt1
+054440* entirely when not requested, same as the SENDTO email logic.    zbnkprt1
+054450******************************************************************zbnkprt1
+054460 CSV-OPEN.                                                        zbnkprt1
+054470     IF CSV-REQUIRED                                              zbnkprt1
+054480        IF RESTART-RUN                                            zbnkprt1
+054490           OPEN EXTEND CSV-FILE                                   zbnkprt1
+054500        ELSE                                                      zbnkprt1
+054510           OPEN OUTPUT CSV-FILE                                   zbnkprt1
+054520        END-IF                                                    zbnkprt1
+054530        IF WS-CSV-STATUS = '00'                                   zbnkprt1
+054540           MOVE 'CSV file opened OK'                              zbnkprt1
+054550             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+054560           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+054570        ELSE                                                      zbnkprt1
+054580           MOVE 'CSV file open failure...'                        zbnkprt1
+054590             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+054600           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+054610           MOVE WS-CSV-STATUS TO WS-IO-STATUS                     zbnkprt1
+054620           PERFORM DISPLAY-IO-STATUS                              zbnkprt1
+054630           PERFORM ABORT-PROGRAM                                  zbnkprt1
+054640        END-IF                                                    zbnkprt1
+054650     END-IF.                                                      zbnkprt1
+                                                                                
+054660******************************************************************zbnkprt1
+054670* Write a record to the CSV extract file                          zbnkprt1
+054680******************************************************************zbnkprt1
+054690 CSV-PUT.                                                         zbnkprt1
+054700     IF CSV-REQUIRED                                              zbnkprt1
+054710        WRITE CSV-REC                                             zbnkprt1
+054720        IF WS-CSV-STATUS NOT = '00'                               zbnkprt1
+054730           MOVE 'CSV Error Writing file ...'                      zbnkprt1
+054740             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+054750           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+054760           MOVE WS-CSV-STATUS TO WS-IO-STATUS                     zbnkprt1
+054770           PERFORM DISPLAY-IO-STATUS                              zbnkprt1
+054780           PERFORM ABORT-PROGRAM                                  zbnkprt1
+054790        END-IF                                                    zbnkprt1
+054800     END-IF.                                                      zbnkprt1
+                                                                                
+054810******************************************************************zbnkprt1
+054820* Close the CSV extract file                                      zbnkprt1
+054830******************************************************************zbnkprt1
+054840 CSV-CLOSE.                                                       zbnkprt1
+054850     IF CSV-REQUIRED                                              zbnkprt1
+054860        CLOSE CSV-FILE                                            zbnkprt1
+054870        IF WS-CSV-STATUS = '00'                                   zbnkprt1
+054880           MOVE 'CSV file closed OK'                              zbnkprt1
+054890             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+054900           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+054910        ELSE                                                      zbnkprt1
+054920           MOVE 'CSV file close failure...'                       zbnkprt1
+054930             TO WS-CONSOLE-MESSAGE                                zbnkprt1
+054940           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkprt1
+054950           MOVE WS-CSV-STATUS TO WS-IO-STATUS                     zbnkprt1
+054960           PERFORM DISPLAY-IO-STATUS                              zbnkprt1
+054970           PERFORM ABORT-PROGRAM                                  zbnkprt1
+054980        END-IF                                                    zbnkprt1
+054990     END-IF.                                                      zbnkprt1
+                                                                                
+055010******************************************************************zbnkprt1
+055020* Open the exceptions report. Always produced, unlike the         zbnkprt1
+055030* optional email/CSV output, so an operator can always see        zbnkprt1
+055040* what data-quality problems this run turned up.                  zbnkprt1
+055050******************************************************************zbnkprt1
+055060 EXCEPT-OPEN.                                                     zbnkprt1
+055070     IF RESTART-RUN                                               zbnkprt1
+055080        OPEN EXTEND EXCEPT-FILE                                   zbnkprt1
+055090     ELSE                                                         zbnkprt1
+055100        OPEN OUTPUT EXCEPT-FILE                                   zbnkprt1
+055110     END-IF.                                                      zbnkprt1
+055120     IF WS-EXCEPT-STATUS = '00'                                   zbnkprt1
+055130        MOVE 'EXCEPT file opened OK'                              zbnkprt1
+055140          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+055150        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055160     ELSE                                                         zbnkprt1
+055170        MOVE 'EXCEPT file open failure...'                        zbnkprt1
+055180          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+055190        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055200        MOVE WS-EXCEPT-STATUS TO WS-IO-STATUS                     zbnkprt1
+055210        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+055220        PERFORM ABORT-PROGRAM                                     zbnkprt1
+055230     END-IF.                                                      zbnkprt1
+                                                                                
+055240******************************************************************zbnkprt1
+055250* Write a record to the exceptions report                         zbnkprt1
+055260******************************************************************zbnkprt1
+055270 EXCEPT-PUT.                                                      zbnkprt1
+055280     WRITE EXCEPT-REC.                                            zbnkprt1
+055290     IF WS-EXCEPT-STATUS NOT = '00'                               zbnkprt1
+055300        MOVE 'EXCEPT Error writing file ...'                      zbnkprt1
+055310          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+055320        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055330        MOVE WS-EXCEPT-STATUS TO WS-IO-STATUS                     zbnkprt1
+055340        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+055350        PERFORM ABORT-PROGRAM                                     zbnkprt1
+055360     END-IF.                                                      zbnkprt1
+055370     ADD 1 TO WS-EXCEPT-COUNT.                                    zbnkprt1
+                                                                                
+055380******************************************************************zbnkprt1
+055390* Close the exceptions report                                     zbnkprt1
+055400******************************************************************zbnkprt1
+055410 EXCEPT-CLOSE.                                                    zbnkprt1
+055420     CLOSE EXCEPT-FILE.                                           zbnkprt1
+055430     IF WS-EXCEPT-STATUS = '00'                                   zbnkprt1
+055440        MOVE 'EXCEPT file closed OK'                              zbnkprt1
+055450          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+055460        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055470     ELSE                                                         zbnkprt1
+055480        MOVE 'EXCEPT file close failure...'                       zbnkprt1
+055490          TO WS-CONSOLE-MESSAGE                                   zbnkprt1
+055500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055510        MOVE WS-EXCEPT-STATUS TO WS-IO-STATUS                     zbnkprt1
+055520        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+055530        PERFORM ABORT-PROGRAM                                     zbnkprt1
+055540     END-IF.                                                      zbnkprt1
+                                                                                
+055550******************************************************************zbnkprt1
+055560* Log a customer whose state/province code did not match          zbnkprt1
+055570* any entry in the lookup table                                   zbnkprt1
+055580******************************************************************zbnkprt1
+055590 LOG-EXCEPTION-BAD-STATE.                                         zbnkprt1
+055600     MOVE SPACES TO EXCEPT-REC.                                   zbnkprt1
+055610     STRING 'Unknown state/province code for ' DELIMITED BY SIZE  zbnkprt1
+055620            BANKXT01-1-NAME DELIMITED BY SPACE                    zbnkprt1
+055630            ' - code=' DELIMITED BY SIZE                          zbnkprt1
+055640            BANKXT01-1-STATE DELIMITED BY SIZE                    zbnkprt1
+055650       INTO EXCEPT-REC.                                           zbnkprt1
+055660     PERFORM EXCEPT-PUT.                                          zbnkprt1
+                                                                                
+055670******************************************************************zbnkprt1
+055680* Log a customer for whom an email statement was requested        zbnkprt1
+055690* but no email address is on file                                 zbnkprt1
+055700******************************************************************zbnkprt1
+055710 LOG-EXCEPTION-NO-EMAIL.                                          zbnkprt1
+055720     MOVE SPACES TO EXCEPT-REC.                                   zbnkprt1
+055730     STRING 'No email address on file for ' DELIMITED BY SIZE     zbnkprt1
+055740            BANKXT01-1-NAME DELIMITED BY SPACE                    zbnkprt1
+055750       INTO EXCEPT-REC.                                           zbnkprt1
+055760     PERFORM EXCEPT-PUT.                                          zbnkprt1
+                                                                                
+055770******************************************************************zbnkprt1
+055780* Open the job-summary file. A fresh summary is produced every    zbnkprt1
+055790* run, restart or not, so no EXTEND handling is needed here.      zbnkprt1
+055800******************************************************************zbnkprt1
+055810 JOBSUM-OPEN.                                                     zbnkprt1
+055820     OPEN OUTPUT JOBSUM-FILE.                                     zbnkprt1
+055830     IF WS-JOBSUM-STATUS = '00'                                   zbnkprt1
+055840        MOVE 'JOBSUM file opened OK' TO WS-CONSOLE-MESSAGE        zbnkprt1
+055850        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055860     ELSE                                                         zbnkprt1
+055870        MOVE 'JOBSUM file open failure...' TO WS-CONSOLE-MESSAGE  zbnkprt1
+055880        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055890        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkprt1
+055900        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+055910        PERFORM ABORT-PROGRAM                                     zbnkprt1
+055920     END-IF.                                                      zbnkprt1
+                                                                                
+055930 JOBSUM-PUT.                                                      zbnkprt1
+055940     WRITE JOBSUM-REC.                                            zbnkprt1
+055950     IF WS-JOBSUM-STATUS NOT = '00'                               zbnkprt1
+055960        MOVE 'JOBSUM Error writing file ...' TO WS-CONSOLE-MESSAGEzbnkprt1
+055970        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055980        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkprt1
+055990        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+056000        PERFORM ABORT-PROGRAM                                     zbnkprt1
+056010     END-IF.                                                      zbnkprt1
+                                                                                
+056020 JOBSUM-CLOSE.                                                    zbnkprt1
+056030     CLOSE JOBSUM-FILE.                                           zbnkprt1
+056040     IF WS-JOBSUM-STATUS = '00'                                   zbnkprt1
+056050        MOVE 'JOBSUM file closed OK' TO WS-CONSOLE-MESSAGE        zbnkprt1
+056060        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+056070     ELSE                                                         zbnkprt1
+056080        MOVE 'JOBSUM file close failure...' TO WS-CONSOLE-MESSAGE zbnkprt1
+056090        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+056100        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkprt1
+056110        PERFORM DISPLAY-IO-STATUS                                 zbnkprt1
+056120        PERFORM ABORT-PROGRAM                                     zbnkprt1
+056130     END-IF.                                                      zbnkprt1
+                                                                                
+                                                                                
+054500                                                                  zbnkprt1
+054600***************************************************************** zbnkprt1
+054700* Display the file status bytes. This routine will display as   * zbnkprt1
+054800* two digits if the full two byte file status is numeric. If    * zbnkprt1
+054900* second byte is non-numeric then it will be treated as a       * zbnkprt1
+055000* binary number.                                                * zbnkprt1
+055100***************************************************************** zbnkprt1
+055200 DISPLAY-IO-STATUS.                                               zbnkprt1
+055300     IF WS-IO-STATUS NUMERIC                                      zbnkprt1
+055400        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkprt1
+055500        STRING 'File status -' DELIMITED BY SIZE                  zbnkprt1
+055600               WS-IO-STATUS DELIMITED BY SIZE                     zbnkprt1
+055700          INTO WS-CONSOLE-MESSAGE                                 zbnkprt1
+055800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+055900     ELSE                                                         zbnkprt1
+056000        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnkprt1
+056100        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnkprt1
+056200        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkprt1
+056300        STRING 'File status -' DELIMITED BY SIZE                  zbnkprt1
+056400               WS-IO-STAT1 DELIMITED BY SIZE                      zbnkprt1
+056500               '/' DELIMITED BY SIZE                              zbnkprt1
+056600               WS-TWO-BYTES DELIMITED BY SIZE                     zbnkprt1
+056700          INTO WS-CONSOLE-MESSAGE                                 zbnkprt1
+056800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+056900     END-IF.                                                      zbnkprt1
+057000                                                                  zbnkprt1
+057100***************************************************************** zbnkprt1
+057200* Expand the 2 character state/prove code to its full text      * zbnkprt1
+057300***************************************************************** zbnkprt1
+057400 EXPAND-STATE-PROV.                                               zbnkprt1
+057500     MOVE 0 TO STATE-PROV-SUB.                                    zbnkprt1
+057600     DIVIDE LENGTH OF STATE-PROV-DATA (1) INTO                    zbnkprt1
+057700       LENGTH OF STATE-PROV-TABLE                                 zbnkprt1
+057800         GIVING STATE-PROV-COUNT.                                 zbnkprt1
+057900     MOVE STATE-PROV-WK-CODE TO STATE-PROV-WK-NAME.               zbnkprt1
+058000 EXPAND-STATE-PROV-LOOP.                                          zbnkprt1
+058100     ADD 1 TO STATE-PROV-SUB.                                     zbnkprt1
+058200     IF STATE-PROV-SUB IS GREATER THAN STATE-PROV-COUNT           zbnkprt1
+058300        GO TO EXPAND-STATE-PROV-EXIT                              zbnkprt1
+058400     END-IF.                                                      zbnkprt1
+058500     IF STATE-PROV-WK-CODE IS EQUAL TO                            zbnkprt1
+058600          STATE-PROV-CODE (STATE-PROV-SUB)                        zbnkprt1
+058700        MOVE STATE-PROV-NAME (STATE-PROV-SUB) TO                  zbnkprt1
+058800          STATE-PROV-WK-NAME                                      zbnkprt1
+058900        GO TO EXPAND-STATE-PROV-EXIT                              zbnkprt1
+059000     END-IF.                                                      zbnkprt1
+059100     GO TO EXPAND-STATE-PROV-LOOP.                                zbnkprt1
+059200 EXPAND-STATE-PROV-EXIT.                                          zbnkprt1
+059300     EXIT.                                                        zbnkprt1
+059400                                                                  zbnkprt1
+059500***************************************************************** zbnkprt1
+059600* 'ABORT' the program.                                          * zbnkprt1
+059700* Post a message to the console and issue a goback              * zbnkprt1
+059800***************************************************************** zbnkprt1
+059900 ABORT-PROGRAM.                                                   zbnkprt1
+060000     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkprt1
+060100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkprt1
+060200     END-IF.                                                      zbnkprt1
+060300     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        zbnkprt1
+060400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkprt1
+060500* Add some LE routines to identify but dont execute them          zbnkprt1
+060600     IF RETURN-CODE IS NOT EQUAL TO RETURN-CODE                   zbnkprt1
+060700        CALL 'CEE3DMP' USING WS-CEE3DMP-DMP-TITLE                 zbnkprt1
+060800                             WS-CEE3DMP-DMP-OPTIONS               zbnkprt1
+060900                             WS-CEE3DMP-FEEDBACK                  zbnkprt1
+061000        CALL 'CEELOCT' USING WS-CEELOCT-DATE-LILIAN               zbnkprt1
+061100                             WS-CEELOCT-SECS-LILIAN               zbnkprt1
+061200                             WS-CEELOCT-TIME-GREGORIAN            zbnkprt1
+061300                             WS-CEELOCT-FEEDBACK                  zbnkprt1
+061400     END-IF.                                                      zbnkprt1
+061500     MOVE 16 TO RETURN-CODE.                                      zbnkprt1
+061600     GOBACK.                                                      zbnkprt1
+061700                                                                  zbnkprt1
+061800***************************************************************** zbnkprt1
+061900* Display CONSOLE messages...                                   * zbnkprt1
+062000***************************************************************** zbnkprt1
+062100 DISPLAY-CONSOLE-MESSAGE.                                         zbnkprt1
+062200     DISPLAY 'ZBNKPRT1 - ' WS-CONSOLE-MESSAGE                     zbnkprt1
+062300       UPON CONSOLE.                                              zbnkprt1
+062400     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnkprt1
+062500                                                                  zbnkprt1
+062600 COPY CTIMERP.                                                    zbnkprt1
+062700                                                                  zbnkprt1
+062800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     zbnkprt1
