@@ -0,0 +1,611 @@
+000100******************************************************************zbnkdorm
+000200*                                                               * zbnkdorm
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnkdorm
+000400*   This demonstration program is provided for use by users     * zbnkdorm
+000500*   of Micro Focus products and may be used, modified and       * zbnkdorm
+000600*   distributed as part of your application provided that       * zbnkdorm
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnkdorm
+000800*   in this material.                                           * zbnkdorm
+000900*                                                               * zbnkdorm
+001000******************************************************************zbnkdorm
+001100                                                                  zbnkdorm
+001200******************************************************************zbnkdorm
+001300* ZBNKDORM.CBL                                                   *zbnkdorm
+001400* Function:    Dormant-account identification report. Lists      *zbnkdorm
+001500*              every active account with no BNKTXN activity      *zbnkdorm
+001600*              in the last WS-DORMANT-THRESHOLD-DAYS days.       *zbnkdorm
+001700******************************************************************zbnkdorm
+001800 IDENTIFICATION DIVISION.                                         zbnkdorm
+001900 PROGRAM-ID.                                                      zbnkdorm
+002000     ZBNKDORM.                                                    zbnkdorm
+002100 DATE-WRITTEN.                                                    zbnkdorm
+002200     August 2026.                                                 zbnkdorm
+002300 DATE-COMPILED.                                                   zbnkdorm
+002400     Today.                                                       zbnkdorm
+002500                                                                  zbnkdorm
+002600 ENVIRONMENT DIVISION.                                            zbnkdorm
+002700 INPUT-OUTPUT   SECTION.                                          zbnkdorm
+002800   FILE-CONTROL.                                                  zbnkdorm
+002900     SELECT ACCOUNT-FILE                                          zbnkdorm
+003000            ASSIGN       TO BNKACCT                               zbnkdorm
+003100            ORGANIZATION IS INDEXED                               zbnkdorm
+003200            ACCESS MODE  IS SEQUENTIAL                            zbnkdorm
+003300            RECORD KEY   IS BAC-REC-ACCNO                         zbnkdorm
+003400            FILE STATUS  IS WS-ACCOUNT-STATUS.                    zbnkdorm
+003500     SELECT TXN-FILE                                              zbnkdorm
+003600            ASSIGN       TO BNKTXN                                zbnkdorm
+003700            ORGANIZATION IS INDEXED                               zbnkdorm
+003800            ACCESS MODE  IS SEQUENTIAL                            zbnkdorm
+003900            RECORD KEY   IS BTX-REC-KEY                           zbnkdorm
+004000            FILE STATUS  IS WS-TXN-STATUS.                        zbnkdorm
+004100     SELECT PRINTOUT-FILE                                         zbnkdorm
+004200            ASSIGN       TO PRINTOUT                              zbnkdorm
+004300            ORGANIZATION IS SEQUENTIAL                            zbnkdorm
+004400            ACCESS MODE  IS SEQUENTIAL                            zbnkdorm
+004500            FILE STATUS  IS WS-PRINTOUT-STATUS.                   zbnkdorm
+004600     SELECT JOBSUM-FILE                                           zbnkdorm
+004700            ASSIGN       TO JOBSUM                                zbnkdorm
+004800            ORGANIZATION IS SEQUENTIAL                            zbnkdorm
+004900            ACCESS MODE  IS SEQUENTIAL                            zbnkdorm
+005000            FILE STATUS  IS WS-JOBSUM-STATUS.                     zbnkdorm
+005100                                                                  zbnkdorm
+005200 DATA DIVISION.                                                   zbnkdorm
+005300 FILE SECTION.                                                    zbnkdorm
+005400                                                                  zbnkdorm
+005500 FD  ACCOUNT-FILE.                                                zbnkdorm
+005600 01  ACCOUNT-FILE-REC.                                            zbnkdorm
+005700 COPY CBANKVAC.                                                   zbnkdorm
+005800                                                                  zbnkdorm
+005900 FD  TXN-FILE.                                                    zbnkdorm
+006000 01  TXN-FILE-REC.                                                zbnkdorm
+006100 COPY CBANKVTX.                                                   zbnkdorm
+006200                                                                  zbnkdorm
+006300 FD  PRINTOUT-FILE.                                               zbnkdorm
+006400 01  PRINTOUT-REC                          PIC X(121).            zbnkdorm
+006500                                                                  zbnkdorm
+006600 FD  JOBSUM-FILE.                                                 zbnkdorm
+006700 01  JOBSUM-REC                            PIC X(80).             zbnkdorm
+006800                                                                  zbnkdorm
+006900 WORKING-STORAGE SECTION.                                         zbnkdorm
+007000 01  WS-FILE-STATUSES.                                            zbnkdorm
+007100   05  WS-ACCOUNT-STATUS.                                         zbnkdorm
+007200     10  WS-ACCOUNT-STAT1              PIC X(1).                  zbnkdorm
+007300     10  WS-ACCOUNT-STAT2              PIC X(1).                  zbnkdorm
+007400   05  WS-TXN-STATUS.                                             zbnkdorm
+007500     10  WS-TXN-STAT1                  PIC X(1).                  zbnkdorm
+007600     10  WS-TXN-STAT2                  PIC X(1).                  zbnkdorm
+007700   05  WS-PRINTOUT-STATUS.                                        zbnkdorm
+007800     10  WS-PRINTOUT-STAT1             PIC X(1).                  zbnkdorm
+007900     10  WS-PRINTOUT-STAT2             PIC X(1).                  zbnkdorm
+008000   05  WS-JOBSUM-STATUS.                                          zbnkdorm
+008100     10  WS-JOBSUM-STAT1               PIC X(1).                  zbnkdorm
+008200     10  WS-JOBSUM-STAT2               PIC X(1).                  zbnkdorm
+008300   05  WS-IO-STATUS.                                              zbnkdorm
+008400     10  WS-IO-STAT1                   PIC X(1).                  zbnkdorm
+008500     10  WS-IO-STAT2                   PIC X(1).                  zbnkdorm
+008600                                                                  zbnkdorm
+008700   05  WS-TWO-BYTES.                                              zbnkdorm
+008800     10  WS-TWO-BYTES-LEFT             PIC X(1).                  zbnkdorm
+008900     10  WS-TWO-BYTES-RIGHT            PIC X(1).                  zbnkdorm
+009000   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnkdorm
+009100                                      PIC 9(1) COMP.              zbnkdorm
+009200                                                                  zbnkdorm
+009300 01  WS-CONSOLE-MESSAGE                    PIC X(48).             zbnkdorm
+009400                                                                  zbnkdorm
+009500 01  WS-DATE-WORK-AREA.                                           zbnkdorm
+009600 COPY CDATED.                                                     zbnkdorm
+009700                                                                  zbnkdorm
+009800******************************************************************zbnkdorm
+009900* Run date, used as the reference point when computing how       *zbnkdorm
+010000* many days have elapsed since an account's last activity.       *zbnkdorm
+010100******************************************************************zbnkdorm
+010200 01  WS-TODAY-DATE-N                       PIC 9(8).              zbnkdorm
+010300 01  WS-TODAY-DATE-PARTS REDEFINES WS-TODAY-DATE-N.               zbnkdorm
+010400     05  WS-TODAY-CCYY                     PIC 9(4).              zbnkdorm
+010500     05  WS-TODAY-MM                       PIC 9(2).              zbnkdorm
+010600     05  WS-TODAY-DD                       PIC 9(2).              zbnkdorm
+010700 01  WS-RUN-DATE-DISPLAY                   PIC X(11).             zbnkdorm
+010800                                                                  zbnkdorm
+010900******************************************************************zbnkdorm
+011000* A dormant account is defined, for this report, as an           *zbnkdorm
+011100* active account with no posted transaction within the last      *zbnkdorm
+011200* six months. There is no user-facing way to change this         *zbnkdorm
+011300* threshold, so it is held here as a working-storage             *zbnkdorm
+011400* constant rather than as a run-time parameter.                  *zbnkdorm
+011500******************************************************************zbnkdorm
+011600 01  WS-DORMANT-THRESHOLD-DAYS              PIC 9(3) VALUE 180.   zbnkdorm
+011700                                                                  zbnkdorm
+011800******************************************************************zbnkdorm
+011900* Scratch fields used to parse the DD-Mon-YYYY dates held on     *zbnkdorm
+012000* BAC-REC-LAST-STMT-DTE and BTX-REC-DATE back into numeric       *zbnkdorm
+012100* CCYYMMDD form, so that the most recent of them can be          *zbnkdorm
+012200* compared against today's date. UDATECNV has no reverse         *zbnkdorm
+012300* conversion, so the month name is resolved locally via          *zbnkdorm
+012400* WS-MONTH-NAME-TBL, the same table ZBNKSTOR.CBL uses.           *zbnkdorm
+012500******************************************************************zbnkdorm
+012600 01  WS-CONV-DATE-11                       PIC X(11).             zbnkdorm
+012700 01  WS-CONV-DATE-N                        PIC 9(8).              zbnkdorm
+012800 01  WS-CONV-DATE-PARTS REDEFINES WS-CONV-DATE-N.                 zbnkdorm
+012900     05  WS-CONV-CCYY                      PIC 9(4).              zbnkdorm
+013000     05  WS-CONV-MM                        PIC 9(2).              zbnkdorm
+013100     05  WS-CONV-DD                        PIC 9(2).              zbnkdorm
+013200                                                                  zbnkdorm
+013300 01  WS-MONTH-NAMES.                                              zbnkdorm
+013400     05  FILLER                            PIC X(3) VALUE 'JAN'.  zbnkdorm
+013500     05  FILLER                            PIC X(3) VALUE 'FEB'.  zbnkdorm
+013600     05  FILLER                            PIC X(3) VALUE 'MAR'.  zbnkdorm
+013700     05  FILLER                            PIC X(3) VALUE 'APR'.  zbnkdorm
+013800     05  FILLER                            PIC X(3) VALUE 'MAY'.  zbnkdorm
+013900     05  FILLER                            PIC X(3) VALUE 'JUN'.  zbnkdorm
+014000     05  FILLER                            PIC X(3) VALUE 'JUL'.  zbnkdorm
+014100     05  FILLER                            PIC X(3) VALUE 'AUG'.  zbnkdorm
+014200     05  FILLER                            PIC X(3) VALUE 'SEP'.  zbnkdorm
+014300     05  FILLER                            PIC X(3) VALUE 'OCT'.  zbnkdorm
+014400     05  FILLER                            PIC X(3) VALUE 'NOV'.  zbnkdorm
+014500     05  FILLER                            PIC X(3) VALUE 'DEC'.  zbnkdorm
+014600 01  WS-MONTH-NAME-TBL REDEFINES WS-MONTH-NAMES                   zbnkdorm
+014700                                 PIC X(3) OCCURS 12 TIMES.        zbnkdorm
+014800 01  WS-MONTH-SUB                          PIC 9(2) COMP.         zbnkdorm
+014900 01  WS-CONV-MMM-SEARCH                    PIC X(3).              zbnkdorm
+015000                                                                  zbnkdorm
+015100******************************************************************zbnkdorm
+015200* Working fields used while scanning the transactions that       *zbnkdorm
+015300* belong to one account, matched against BNKACCT in key          *zbnkdorm
+015400* order (both files are keyed with the account number as         *zbnkdorm
+015500* the leading component, so a single synchronised pass           *zbnkdorm
+015600* finds every account's transactions without re-reading          *zbnkdorm
+015700* BNKTXN from the start for each account).                       *zbnkdorm
+015800******************************************************************zbnkdorm
+015900 01  WS-LAST-ACTIVITY-DATE-N                PIC 9(8) VALUE ZERO.  zbnkdorm
+016000 01  WS-DAYS-SINCE-ACTIVITY                 PIC S9(9) COMP.       zbnkdorm
+016100 01  WS-DAYS-SINCE-ACTIVITY-D               PIC ZZZZ9.            zbnkdorm
+016200 01  WS-END-OF-TXN                          PIC X(3) VALUE 'NO '. zbnkdorm
+016300 01  WS-END-OF-ACCOUNT                      PIC X(3) VALUE 'NO '. zbnkdorm
+016400                                                                  zbnkdorm
+016500 01  WS-REPORT-LINE                         PIC X(121).           zbnkdorm
+016600 01  WS-ACCOUNTS-CHECKED                    PIC 9(5) VALUE ZERO.  zbnkdorm
+016700 01  WS-ACCOUNTS-DORMANT                    PIC 9(5) VALUE ZERO.  zbnkdorm
+016800                                                                  zbnkdorm
+016900******************************************************************zbnkdorm
+017000* This job needs no run-time parameter, so unlike ZBNKPRT1       *zbnkdorm
+017100* there is no LINKAGE SECTION and no USING clause below.         *zbnkdorm
+017200******************************************************************zbnkdorm
+017300 PROCEDURE DIVISION.                                              zbnkdorm
+017400                                                                  zbnkdorm
+017500     PERFORM GET-RUN-DATE.                                        zbnkdorm
+017600                                                                  zbnkdorm
+017700     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkdorm
+017800     STRING 'Dormant-account report for ' DELIMITED BY SIZE       zbnkdorm
+017900            WS-RUN-DATE-DISPLAY DELIMITED BY SIZE                 zbnkdorm
+018000       INTO WS-CONSOLE-MESSAGE.                                   zbnkdorm
+018100     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkdorm
+018200                                                                  zbnkdorm
+018300     PERFORM ACCOUNT-OPEN.                                        zbnkdorm
+018400     PERFORM TXN-OPEN.                                            zbnkdorm
+018500     PERFORM PRINTOUT-OPEN.                                       zbnkdorm
+018600                                                                  zbnkdorm
+018700     PERFORM WRITE-REPORT-HEADING.                                zbnkdorm
+018800     PERFORM TXN-GET.                                             zbnkdorm
+018900     PERFORM ACCOUNT-GET.                                         zbnkdorm
+019000     PERFORM CHECK-ACCOUNTS-FOR-DORMANCY                          zbnkdorm
+019100         UNTIL WS-END-OF-ACCOUNT = 'YES'.                         zbnkdorm
+019200                                                                  zbnkdorm
+019300     PERFORM ACCOUNT-CLOSE.                                       zbnkdorm
+019400     PERFORM TXN-CLOSE.                                           zbnkdorm
+019500     PERFORM PRINTOUT-CLOSE.                                      zbnkdorm
+019600                                                                  zbnkdorm
+019700     PERFORM PRINT-JOB-SUMMARY.                                   zbnkdorm
+019800                                                                  zbnkdorm
+019900     MOVE 'End Of Job' TO WS-CONSOLE-MESSAGE.                     zbnkdorm
+020000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkdorm
+020100     MOVE 0 TO RETURN-CODE.                                       zbnkdorm
+020200     GOBACK.                                                      zbnkdorm
+020300                                                                  zbnkdorm
+020400******************************************************************zbnkdorm
+020500* GET-RUN-DATE                                                   *zbnkdorm
+020600* Obtains today's date, in both numeric and display form,        *zbnkdorm
+020700* used as the reference point for the dormancy calculation       *zbnkdorm
+020800* and printed on the report heading.                             *zbnkdorm
+020900******************************************************************zbnkdorm
+021000 GET-RUN-DATE.                                                    zbnkdorm
+021100     ACCEPT WS-TODAY-DATE-N FROM DATE YYYYMMDD.                   zbnkdorm
+021200     MOVE SPACES TO DD-INPUT-TYPE.                                zbnkdorm
+021300     SET DDI-ISO TO TRUE.                                         zbnkdorm
+021400     MOVE SPACES TO DDI-DATA.                                     zbnkdorm
+021500     STRING WS-TODAY-CCYY DELIMITED BY SIZE                       zbnkdorm
+021600            '-'           DELIMITED BY SIZE                       zbnkdorm
+021700            WS-TODAY-MM   DELIMITED BY SIZE                       zbnkdorm
+021800            '-'           DELIMITED BY SIZE                       zbnkdorm
+021900            WS-TODAY-DD   DELIMITED BY SIZE                       zbnkdorm
+022000       INTO DDI-DATA.                                             zbnkdorm
+022100     MOVE SPACES TO DD-OUTPUT-TYPE.                               zbnkdorm
+022200     SET DDO-DD-MMM-YYYY TO TRUE.                                 zbnkdorm
+022300     SET DD-ENV-NULL TO TRUE.                                     zbnkdorm
+022400     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     zbnkdorm
+022900     MOVE DDO-DATA TO WS-RUN-DATE-DISPLAY.                        zbnkdorm
+023000 GET-RUN-DATE-EXIT.                                               zbnkdorm
+023100     EXIT.                                                        zbnkdorm
+023200                                                                  zbnkdorm
+023300******************************************************************zbnkdorm
+023400* PARSE-DISPLAY-DATE                                             *zbnkdorm
+023500* Parses the DD-Mon-YYYY value in WS-CONV-DATE-11 back into      *zbnkdorm
+023600* numeric CCYYMMDD form in WS-CONV-DATE-N, by reusing UDATECNV's *zbnkdorm
+023700* own DDO-DATA-DD-MMM-YYYY-* subfields and resolving the month   *zbnkdorm
+023800* name via WS-MONTH-NAME-TBL.                                    *zbnkdorm
+023900******************************************************************zbnkdorm
+024000 PARSE-DISPLAY-DATE.                                              zbnkdorm
+024100     MOVE WS-CONV-DATE-11 TO DDO-DATA.                            zbnkdorm
+024200     MOVE DDO-DATA-DD-MMM-YYYY-DD TO WS-CONV-DD.                  zbnkdorm
+024300     MOVE DDO-DATA-DD-MMM-YYYY-YYYY TO WS-CONV-CCYY.              zbnkdorm
+024400     MOVE FUNCTION UPPER-CASE(DDO-DATA-DD-MMM-YYYY-MMM)           zbnkdorm
+024500       TO WS-CONV-MMM-SEARCH.                                     zbnkdorm
+024600     PERFORM MONTH-LOOKUP-STEP                                    zbnkdorm
+024700        VARYING WS-MONTH-SUB FROM 1 BY 1                          zbnkdorm
+024800        UNTIL WS-MONTH-SUB IS GREATER THAN 12                     zbnkdorm
+024900           OR WS-MONTH-NAME-TBL (WS-MONTH-SUB)                    zbnkdorm
+025000              IS EQUAL TO WS-CONV-MMM-SEARCH.                     zbnkdorm
+025100     MOVE WS-MONTH-SUB TO WS-CONV-MM.                             zbnkdorm
+025200 PARSE-DISPLAY-DATE-EXIT.                                         zbnkdorm
+025300     EXIT.                                                        zbnkdorm
+025400                                                                  zbnkdorm
+025500 MONTH-LOOKUP-STEP.                                               zbnkdorm
+025600     CONTINUE.                                                    zbnkdorm
+025700 MONTH-LOOKUP-STEP-EXIT.                                          zbnkdorm
+025800     EXIT.                                                        zbnkdorm
+025900                                                                  zbnkdorm
+026000******************************************************************zbnkdorm
+026100* CHECK-ACCOUNTS-FOR-DORMANCY                                    *zbnkdorm
+026200* Driving loop of the account/transaction match. For each        *zbnkdorm
+026300* BNKACCT record, gathers that account's most recent             *zbnkdorm
+026400* transaction date (if any) from the BNKTXN records that         *zbnkdorm
+026500* share its account number, then advances to the next            *zbnkdorm
+026600* account.                                                       *zbnkdorm
+026700******************************************************************zbnkdorm
+026800 CHECK-ACCOUNTS-FOR-DORMANCY.                                     zbnkdorm
+026900     PERFORM FIND-LAST-ACTIVITY-DATE.                             zbnkdorm
+027000     PERFORM EVALUATE-DORMANCY                                    zbnkdorm
+027050         THRU EVALUATE-DORMANCY-EXIT.                             zbnkdorm
+027100     PERFORM ACCOUNT-GET.                                         zbnkdorm
+027200 CHECK-ACCOUNTS-FOR-DORMANCY-EXIT.                                zbnkdorm
+027300     EXIT.                                                        zbnkdorm
+027400                                                                  zbnkdorm
+027500******************************************************************zbnkdorm
+027600* FIND-LAST-ACTIVITY-DATE                                        *zbnkdorm
+027700* Consumes every BNKTXN record belonging to the current          *zbnkdorm
+027800* account (both files are in ascending account-number            *zbnkdorm
+027900* order, so this is a simple synchronised match rather than      *zbnkdorm
+028000* a keyed re-read), keeping the most recent transaction          *zbnkdorm
+028100* date seen. WS-LAST-ACTIVITY-DATE-N is left ZERO when the       *zbnkdorm
+028200* account has never had a transaction posted to it.              *zbnkdorm
+028300******************************************************************zbnkdorm
+028400 FIND-LAST-ACTIVITY-DATE.                                         zbnkdorm
+028500     MOVE ZERO TO WS-LAST-ACTIVITY-DATE-N.                        zbnkdorm
+028600     PERFORM FIND-LAST-ACTIVITY-STEP                              zbnkdorm
+028700         UNTIL WS-END-OF-TXN = 'YES'                              zbnkdorm
+028800            OR BTX-REC-ACCNO NOT = BAC-REC-ACCNO.                 zbnkdorm
+028900 FIND-LAST-ACTIVITY-DATE-EXIT.                                    zbnkdorm
+029000     EXIT.                                                        zbnkdorm
+029100                                                                  zbnkdorm
+029200 FIND-LAST-ACTIVITY-STEP.                                         zbnkdorm
+029300     MOVE BTX-REC-DATE TO WS-CONV-DATE-11.                        zbnkdorm
+029400     PERFORM PARSE-DISPLAY-DATE.                                  zbnkdorm
+029500     IF WS-CONV-DATE-N IS GREATER THAN WS-LAST-ACTIVITY-DATE-N    zbnkdorm
+029600        MOVE WS-CONV-DATE-N TO WS-LAST-ACTIVITY-DATE-N            zbnkdorm
+029700     END-IF.                                                      zbnkdorm
+029800     PERFORM TXN-GET.                                             zbnkdorm
+029900 FIND-LAST-ACTIVITY-STEP-EXIT.                                    zbnkdorm
+030000     EXIT.                                                        zbnkdorm
+030100                                                                  zbnkdorm
+030200******************************************************************zbnkdorm
+030300* EVALUATE-DORMANCY                                              *zbnkdorm
+030400* Closed and frozen accounts are outside the scope of this       *zbnkdorm
+030500* report - dormancy is a concept for accounts a customer         *zbnkdorm
+030600* could otherwise still be using. An active account with no      *zbnkdorm
+030700* BNKTXN history at all is judged by BAC-REC-LAST-STMT-DTE       *zbnkdorm
+030800* instead, so a genuinely new account with no statement yet      *zbnkdorm
+030900* is not wrongly reported as dormant.                            *zbnkdorm
+031000******************************************************************zbnkdorm
+031100 EVALUATE-DORMANCY.                                               zbnkdorm
+031200     IF NOT BAC-REC-ACTIVE                                        zbnkdorm
+031300        GO TO EVALUATE-DORMANCY-EXIT                              zbnkdorm
+031400     END-IF.                                                      zbnkdorm
+031500     ADD 1 TO WS-ACCOUNTS-CHECKED.                                zbnkdorm
+031600                                                                  zbnkdorm
+031700     IF WS-LAST-ACTIVITY-DATE-N = ZERO                            zbnkdorm
+031800        MOVE BAC-REC-LAST-STMT-DTE TO WS-CONV-DATE-11             zbnkdorm
+031900        PERFORM PARSE-DISPLAY-DATE                                zbnkdorm
+032000        MOVE WS-CONV-DATE-N TO WS-LAST-ACTIVITY-DATE-N            zbnkdorm
+032100     END-IF.                                                      zbnkdorm
+032200                                                                  zbnkdorm
+032300     COMPUTE WS-DAYS-SINCE-ACTIVITY =                             zbnkdorm
+032400        FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-N)                zbnkdorm
+032500        - FUNCTION INTEGER-OF-DATE (WS-LAST-ACTIVITY-DATE-N).     zbnkdorm
+032600                                                                  zbnkdorm
+032700     IF WS-DAYS-SINCE-ACTIVITY IS GREATER THAN                    zbnkdorm
+032800        WS-DORMANT-THRESHOLD-DAYS                                 zbnkdorm
+032900        ADD 1 TO WS-ACCOUNTS-DORMANT                              zbnkdorm
+033000        MOVE WS-DAYS-SINCE-ACTIVITY TO WS-DAYS-SINCE-ACTIVITY-D   zbnkdorm
+033100        MOVE SPACES TO WS-REPORT-LINE                             zbnkdorm
+033200        STRING BAC-REC-ACCNO      DELIMITED BY SIZE               zbnkdorm
+033300               '  Last activity ' DELIMITED BY SIZE               zbnkdorm
+033400               WS-CONV-DATE-11    DELIMITED BY SIZE               zbnkdorm
+033500               '  ('              DELIMITED BY SIZE               zbnkdorm
+033600               WS-DAYS-SINCE-ACTIVITY-D DELIMITED BY SIZE         zbnkdorm
+033700               ' days ago)'       DELIMITED BY SIZE               zbnkdorm
+033800          INTO WS-REPORT-LINE                                     zbnkdorm
+033900        MOVE WS-REPORT-LINE TO PRINTOUT-REC                       zbnkdorm
+034000        PERFORM PRINTOUT-PUT                                      zbnkdorm
+034100     END-IF.                                                      zbnkdorm
+034200 EVALUATE-DORMANCY-EXIT.                                          zbnkdorm
+034300     EXIT.                                                        zbnkdorm
+034400                                                                  zbnkdorm
+034500******************************************************************zbnkdorm
+034600* WRITE-REPORT-HEADING                                           *zbnkdorm
+034700* Writes the report title and column heading lines.              *zbnkdorm
+034800******************************************************************zbnkdorm
+034900 WRITE-REPORT-HEADING.                                            zbnkdorm
+035000     MOVE SPACES TO WS-REPORT-LINE.                               zbnkdorm
+035100     STRING 'Dormant Account Report - run date '                  zbnkdorm
+035200                                      DELIMITED BY SIZE           zbnkdorm
+035300            WS-RUN-DATE-DISPLAY       DELIMITED BY SIZE           zbnkdorm
+035400       INTO WS-REPORT-LINE.                                       zbnkdorm
+035500     MOVE WS-REPORT-LINE TO PRINTOUT-REC.                         zbnkdorm
+035600     PERFORM PRINTOUT-PUT.                                        zbnkdorm
+035700     MOVE SPACES TO PRINTOUT-REC.                                 zbnkdorm
+035800     PERFORM PRINTOUT-PUT.                                        zbnkdorm
+035900     MOVE 'Account    Status' TO PRINTOUT-REC.                    zbnkdorm
+036000     PERFORM PRINTOUT-PUT.                                        zbnkdorm
+036100                                                                  zbnkdorm
+036200******************************************************************zbnkdorm
+036300* Open the ACCOUNT file for a full sequential browse in key      *zbnkdorm
+036400* sequence.                                                      *zbnkdorm
+036500******************************************************************zbnkdorm
+036600 ACCOUNT-OPEN.                                                    zbnkdorm
+036700     OPEN INPUT ACCOUNT-FILE.                                     zbnkdorm
+036800     IF WS-ACCOUNT-STATUS = '00'                                  zbnkdorm
+036900        MOVE 'ACCOUNT file opened OK' TO WS-CONSOLE-MESSAGE       zbnkdorm
+037000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+037100     ELSE                                                         zbnkdorm
+037200        MOVE 'ACCOUNT file open failure...' TO WS-CONSOLE-MESSAGE zbnkdorm
+037300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+037400        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkdorm
+037500        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+037600        PERFORM ABORT-PROGRAM                                     zbnkdorm
+037700     END-IF.                                                      zbnkdorm
+037800                                                                  zbnkdorm
+037900******************************************************************zbnkdorm
+038000* Read the next ACCOUNT record in key sequence.                  *zbnkdorm
+038100******************************************************************zbnkdorm
+038200 ACCOUNT-GET.                                                     zbnkdorm
+038300     READ ACCOUNT-FILE NEXT RECORD.                               zbnkdorm
+038400     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkdorm
+038500        IF WS-ACCOUNT-STATUS = '10'                               zbnkdorm
+038600           MOVE 'YES' TO WS-END-OF-ACCOUNT                        zbnkdorm
+038700        ELSE                                                      zbnkdorm
+038800           MOVE 'ACCOUNT Error reading file ...'                  zbnkdorm
+038900             TO WS-CONSOLE-MESSAGE                                zbnkdorm
+039000           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkdorm
+039100           MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                 zbnkdorm
+039200           PERFORM DISPLAY-IO-STATUS                              zbnkdorm
+039300           PERFORM ABORT-PROGRAM                                  zbnkdorm
+039400        END-IF                                                    zbnkdorm
+039500     END-IF.                                                      zbnkdorm
+039600                                                                  zbnkdorm
+039700******************************************************************zbnkdorm
+039800* Close the ACCOUNT file.                                        *zbnkdorm
+039900******************************************************************zbnkdorm
+040000 ACCOUNT-CLOSE.                                                   zbnkdorm
+040100     CLOSE ACCOUNT-FILE.                                          zbnkdorm
+040200     IF WS-ACCOUNT-STATUS = '00'                                  zbnkdorm
+040300        MOVE 'ACCOUNT file closed OK' TO WS-CONSOLE-MESSAGE       zbnkdorm
+040400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+040500     ELSE                                                         zbnkdorm
+040600        MOVE 'ACCOUNT file close failure...' TO WS-CONSOLE-MESSAGEzbnkdorm
+040700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+040800        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkdorm
+040900        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+041000        PERFORM ABORT-PROGRAM                                     zbnkdorm
+041100     END-IF.                                                      zbnkdorm
+041200                                                                  zbnkdorm
+041300******************************************************************zbnkdorm
+041400* Open the TXN file for a full sequential browse in key          *zbnkdorm
+041500* sequence (account number, then date/time/seq).                 *zbnkdorm
+041600******************************************************************zbnkdorm
+041700 TXN-OPEN.                                                        zbnkdorm
+041800     OPEN INPUT TXN-FILE.                                         zbnkdorm
+041900     IF WS-TXN-STATUS = '00'                                      zbnkdorm
+042000        MOVE 'TXN file opened OK' TO WS-CONSOLE-MESSAGE           zbnkdorm
+042100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+042200     ELSE                                                         zbnkdorm
+042300        MOVE 'TXN file open failure...' TO WS-CONSOLE-MESSAGE     zbnkdorm
+042400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+042500        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkdorm
+042600        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+042700        PERFORM ABORT-PROGRAM                                     zbnkdorm
+042800     END-IF.                                                      zbnkdorm
+042900                                                                  zbnkdorm
+043000******************************************************************zbnkdorm
+043100* Read the next TXN record in key sequence.                      *zbnkdorm
+043200******************************************************************zbnkdorm
+043300 TXN-GET.                                                         zbnkdorm
+043400     IF WS-END-OF-TXN NOT = 'YES'                                 zbnkdorm
+043500        READ TXN-FILE NEXT RECORD                                 zbnkdorm
+043600        IF WS-TXN-STATUS NOT = '00'                               zbnkdorm
+043700           IF WS-TXN-STATUS = '10'                                zbnkdorm
+043800              MOVE 'YES' TO WS-END-OF-TXN                         zbnkdorm
+043900           ELSE                                                   zbnkdorm
+044000              MOVE 'TXN Error reading file ...'                   zbnkdorm
+044100                TO WS-CONSOLE-MESSAGE                             zbnkdorm
+044200              PERFORM DISPLAY-CONSOLE-MESSAGE                     zbnkdorm
+044300              MOVE WS-TXN-STATUS TO WS-IO-STATUS                  zbnkdorm
+044400              PERFORM DISPLAY-IO-STATUS                           zbnkdorm
+044500              PERFORM ABORT-PROGRAM                               zbnkdorm
+044600           END-IF                                                 zbnkdorm
+044700        END-IF                                                    zbnkdorm
+044800     END-IF.                                                      zbnkdorm
+044900                                                                  zbnkdorm
+045000******************************************************************zbnkdorm
+045100* Close the TXN file.                                            *zbnkdorm
+045200******************************************************************zbnkdorm
+045300 TXN-CLOSE.                                                       zbnkdorm
+045400     CLOSE TXN-FILE.                                              zbnkdorm
+045500     IF WS-TXN-STATUS = '00'                                      zbnkdorm
+045600        MOVE 'TXN file closed OK' TO WS-CONSOLE-MESSAGE           zbnkdorm
+045700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+045800     ELSE                                                         zbnkdorm
+045900        MOVE 'TXN file close failure...' TO WS-CONSOLE-MESSAGE    zbnkdorm
+046000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+046100        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkdorm
+046200        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+046300        PERFORM ABORT-PROGRAM                                     zbnkdorm
+046400     END-IF.                                                      zbnkdorm
+046500                                                                  zbnkdorm
+046600******************************************************************zbnkdorm
+046700* Open the PRINTOUT file.                                        *zbnkdorm
+046800******************************************************************zbnkdorm
+046900 PRINTOUT-OPEN.                                                   zbnkdorm
+047000     OPEN OUTPUT PRINTOUT-FILE.                                   zbnkdorm
+047100     IF WS-PRINTOUT-STATUS = '00'                                 zbnkdorm
+047200        MOVE 'PRINTOUT file opened OK' TO WS-CONSOLE-MESSAGE      zbnkdorm
+047300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+047400     ELSE                                                         zbnkdorm
+047500        MOVE 'PRINTOUT file open failure...' TO WS-CONSOLE-MESSAGEzbnkdorm
+047600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+047700        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkdorm
+047800        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+047900        PERFORM ABORT-PROGRAM                                     zbnkdorm
+048000     END-IF.                                                      zbnkdorm
+048100                                                                  zbnkdorm
+048200******************************************************************zbnkdorm
+048300* Write a record to the sequential PRINTOUT file.                *zbnkdorm
+048400******************************************************************zbnkdorm
+048500 PRINTOUT-PUT.                                                    zbnkdorm
+048600     WRITE PRINTOUT-REC.                                          zbnkdorm
+048700     IF WS-PRINTOUT-STATUS NOT = '00'                             zbnkdorm
+048800        MOVE 'PRINTOUT Error writing file ...'                    zbnkdorm
+048900          TO WS-CONSOLE-MESSAGE                                   zbnkdorm
+049000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+049100        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkdorm
+049200        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+049300        PERFORM ABORT-PROGRAM                                     zbnkdorm
+049400     END-IF.                                                      zbnkdorm
+049500                                                                  zbnkdorm
+049600******************************************************************zbnkdorm
+049700* Close the PRINTOUT file.                                       *zbnkdorm
+049800******************************************************************zbnkdorm
+049900 PRINTOUT-CLOSE.                                                  zbnkdorm
+050000     CLOSE PRINTOUT-FILE.                                         zbnkdorm
+050100     IF WS-PRINTOUT-STATUS = '00'                                 zbnkdorm
+050200        MOVE 'PRINTOUT file closed OK' TO WS-CONSOLE-MESSAGE      zbnkdorm
+050300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+050400     ELSE                                                         zbnkdorm
+050500        MOVE 'PRINTOUT file close failure...'                     zbnkdorm
+050600          TO WS-CONSOLE-MESSAGE                                   zbnkdorm
+050700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+050800        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkdorm
+050900        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+051000        PERFORM ABORT-PROGRAM                                     zbnkdorm
+051100     END-IF.                                                      zbnkdorm
+051200                                                                  zbnkdorm
+051300******************************************************************zbnkdorm
+051400* Write a short end-of-job summary to the JOBSUM file, in the    *zbnkdorm
+051500* same style as the other batch jobs' job summary.               *zbnkdorm
+051600******************************************************************zbnkdorm
+051700 PRINT-JOB-SUMMARY.                                               zbnkdorm
+051800     PERFORM JOBSUM-OPEN.                                         zbnkdorm
+051900     MOVE SPACES TO JOBSUM-REC.                                   zbnkdorm
+052000     STRING 'Accounts checked:  ' DELIMITED BY SIZE               zbnkdorm
+052100            WS-ACCOUNTS-CHECKED DELIMITED BY SIZE                 zbnkdorm
+052200       INTO JOBSUM-REC.                                           zbnkdorm
+052300     PERFORM JOBSUM-PUT.                                          zbnkdorm
+052400     MOVE SPACES TO JOBSUM-REC.                                   zbnkdorm
+052500     STRING 'Accounts dormant:  ' DELIMITED BY SIZE               zbnkdorm
+052600            WS-ACCOUNTS-DORMANT DELIMITED BY SIZE                 zbnkdorm
+052700       INTO JOBSUM-REC.                                           zbnkdorm
+052800     PERFORM JOBSUM-PUT.                                          zbnkdorm
+052900     PERFORM JOBSUM-CLOSE.                                        zbnkdorm
+053000     MOVE 'Job summary written to JOBSUM'                         zbnkdorm
+053100       TO WS-CONSOLE-MESSAGE.                                     zbnkdorm
+053200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkdorm
+053300                                                                  zbnkdorm
+053400******************************************************************zbnkdorm
+053500* Open the job-summary file. A fresh summary is produced         *zbnkdorm
+053600* every run, so no EXTEND handling is needed here.               *zbnkdorm
+053700******************************************************************zbnkdorm
+053800 JOBSUM-OPEN.                                                     zbnkdorm
+053900     OPEN OUTPUT JOBSUM-FILE.                                     zbnkdorm
+054000     IF WS-JOBSUM-STATUS = '00'                                   zbnkdorm
+054100        MOVE 'JOBSUM file opened OK' TO WS-CONSOLE-MESSAGE        zbnkdorm
+054200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+054300     ELSE                                                         zbnkdorm
+054400        MOVE 'JOBSUM file open failure...' TO WS-CONSOLE-MESSAGE  zbnkdorm
+054500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+054600        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkdorm
+054700        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+054800        PERFORM ABORT-PROGRAM                                     zbnkdorm
+054900     END-IF.                                                      zbnkdorm
+055000                                                                  zbnkdorm
+055100 JOBSUM-PUT.                                                      zbnkdorm
+055200     WRITE JOBSUM-REC.                                            zbnkdorm
+055300     IF WS-JOBSUM-STATUS NOT = '00'                               zbnkdorm
+055400        MOVE 'JOBSUM Error writing file ...' TO WS-CONSOLE-MESSAGEzbnkdorm
+055500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+055600        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkdorm
+055700        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+055800        PERFORM ABORT-PROGRAM                                     zbnkdorm
+055900     END-IF.                                                      zbnkdorm
+056000                                                                  zbnkdorm
+056100 JOBSUM-CLOSE.                                                    zbnkdorm
+056200     CLOSE JOBSUM-FILE.                                           zbnkdorm
+056300     IF WS-JOBSUM-STATUS = '00'                                   zbnkdorm
+056400        MOVE 'JOBSUM file closed OK' TO WS-CONSOLE-MESSAGE        zbnkdorm
+056500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+056600     ELSE                                                         zbnkdorm
+056700        MOVE 'JOBSUM file close failure...' TO WS-CONSOLE-MESSAGE zbnkdorm
+056800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+056900        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkdorm
+057000        PERFORM DISPLAY-IO-STATUS                                 zbnkdorm
+057100        PERFORM ABORT-PROGRAM                                     zbnkdorm
+057200     END-IF.                                                      zbnkdorm
+057300                                                                  zbnkdorm
+057400******************************************************************zbnkdorm
+057500* Display the file status bytes                                  *zbnkdorm
+057600******************************************************************zbnkdorm
+057700 DISPLAY-IO-STATUS.                                               zbnkdorm
+057800     IF WS-IO-STATUS NUMERIC                                      zbnkdorm
+057900        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkdorm
+058000        STRING 'File status -' DELIMITED BY SIZE                  zbnkdorm
+058100               WS-IO-STATUS DELIMITED BY SIZE                     zbnkdorm
+058200          INTO WS-CONSOLE-MESSAGE                                 zbnkdorm
+058300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+058400     ELSE                                                         zbnkdorm
+058500        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnkdorm
+058600        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnkdorm
+058700        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkdorm
+058800        STRING 'File status -' DELIMITED BY SIZE                  zbnkdorm
+058900               WS-IO-STAT1 DELIMITED BY SIZE                      zbnkdorm
+059000               '/' DELIMITED BY SIZE                              zbnkdorm
+059100               WS-TWO-BYTES DELIMITED BY SIZE                     zbnkdorm
+059200          INTO WS-CONSOLE-MESSAGE                                 zbnkdorm
+059300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+059400     END-IF.                                                      zbnkdorm
+059500                                                                  zbnkdorm
+059600******************************************************************zbnkdorm
+059700* 'ABORT' the program. Post a message and issue a goback         *zbnkdorm
+059800******************************************************************zbnkdorm
+059900 ABORT-PROGRAM.                                                   zbnkdorm
+060000     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkdorm
+060100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkdorm
+060200     END-IF.                                                      zbnkdorm
+060300     MOVE 'Program is abending...' TO WS-CONSOLE-MESSAGE.         zbnkdorm
+060400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkdorm
+060500     MOVE 16 TO RETURN-CODE.                                      zbnkdorm
+060600     GOBACK.                                                      zbnkdorm
+060700                                                                  zbnkdorm
+060800******************************************************************zbnkdorm
+060900* Display CONSOLE messages...                                    *zbnkdorm
+061000******************************************************************zbnkdorm
+061100 DISPLAY-CONSOLE-MESSAGE.                                         zbnkdorm
+061200     DISPLAY 'ZBNKDORM - ' WS-CONSOLE-MESSAGE                     zbnkdorm
+061300       UPON CONSOLE.                                              zbnkdorm
+061400     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnkdorm
