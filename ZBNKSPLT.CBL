@@ -0,0 +1,461 @@
+000100***************************************************************** zbnksplt
+000200*                                                               * zbnksplt
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnksplt
+000400*   This demonstration program is provided for use by users     * zbnksplt
+000500*   of Micro Focus products and may be used, modified and       * zbnksplt
+000600*   distributed as part of your application provided that       * zbnksplt
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnksplt
+000800*   in this material.                                           * zbnksplt
+000900*                                                               * zbnksplt
+001000***************************************************************** zbnksplt
+                                                                                
+001200***************************************************************** zbnksplt
+001300* Program:     ZBNKSPLT.CBL                                     * zbnksplt
+001400* Function:    Split the statement print EXTRACT-FILE into a    * zbnksplt
+001450*              small number of pieces, each holding whole       * zbnksplt
+001460*              customer blocks, so several copies of ZBNKPRT1   * zbnksplt
+001470*              can be run against the pieces in parallel.       * zbnksplt
+001500***************************************************************** zbnksplt
+001600 IDENTIFICATION DIVISION.                                         zbnksplt
+001700 PROGRAM-ID.                                                      zbnksplt
+001800     ZBNKSPLT.                                                    zbnksplt
+001900 DATE-WRITTEN.                                                    zbnksplt
+002000     August 2026.                                                 zbnksplt
+002100 DATE-COMPILED.                                                   zbnksplt
+002200     Today.                                                       zbnksplt
+                                                                                
+002400 ENVIRONMENT DIVISION.                                            zbnksplt
+002500 INPUT-OUTPUT   SECTION.                                          zbnksplt
+002600   FILE-CONTROL.                                                  zbnksplt
+002700     SELECT EXTRACT-FILE                                          zbnksplt
+002800            ASSIGN       TO EXTRACT                               zbnksplt
+002900            ORGANIZATION IS SEQUENTIAL                            zbnksplt
+003000            ACCESS MODE  IS SEQUENTIAL                            zbnksplt
+003100            FILE STATUS  IS WS-EXTRACT-STATUS.                    zbnksplt
+003200     SELECT SPLIT1-FILE                                           zbnksplt
+003300            ASSIGN       TO SPLIT1                                zbnksplt
+003400            ORGANIZATION IS SEQUENTIAL                            zbnksplt
+003500            ACCESS MODE  IS SEQUENTIAL                            zbnksplt
+003600            FILE STATUS  IS WS-SPLIT1-STATUS.                     zbnksplt
+003700     SELECT SPLIT2-FILE                                           zbnksplt
+003800            ASSIGN       TO SPLIT2                                zbnksplt
+003900            ORGANIZATION IS SEQUENTIAL                            zbnksplt
+004000            ACCESS MODE  IS SEQUENTIAL                            zbnksplt
+004100            FILE STATUS  IS WS-SPLIT2-STATUS.                     zbnksplt
+004200     SELECT SPLIT3-FILE                                           zbnksplt
+004300            ASSIGN       TO SPLIT3                                zbnksplt
+004400            ORGANIZATION IS SEQUENTIAL                            zbnksplt
+004500            ACCESS MODE  IS SEQUENTIAL                            zbnksplt
+004600            FILE STATUS  IS WS-SPLIT3-STATUS.                     zbnksplt
+004700     SELECT SPLIT4-FILE                                           zbnksplt
+004800            ASSIGN       TO SPLIT4                                zbnksplt
+004900            ORGANIZATION IS SEQUENTIAL                            zbnksplt
+005000            ACCESS MODE  IS SEQUENTIAL                            zbnksplt
+005100            FILE STATUS  IS WS-SPLIT4-STATUS.                     zbnksplt
+                                                                                
+005200 DATA DIVISION.                                                   zbnksplt
+005300 FILE SECTION.                                                    zbnksplt
+                                                                                
+005400 FD  EXTRACT-FILE                                                 zbnksplt
+005500     RECORDING MODE IS V                                          zbnksplt
+005600     RECORD CONTAINS 66 TO 95 CHARACTERS.                         zbnksplt
+005700 COPY CBANKXT1.                                                   zbnksplt
+                                                                                
+005800 FD  SPLIT1-FILE                                                  zbnksplt
+005900     RECORDING MODE IS V                                          zbnksplt
+006000     RECORD CONTAINS 66 TO 95 CHARACTERS.                         zbnksplt
+006100 01  SPLIT1-REC                        PIC X(95).                 zbnksplt
+                                                                                
+006200 FD  SPLIT2-FILE                                                  zbnksplt
+006300     RECORDING MODE IS V                                          zbnksplt
+006400     RECORD CONTAINS 66 TO 95 CHARACTERS.                         zbnksplt
+006500 01  SPLIT2-REC                        PIC X(95).                 zbnksplt
+                                                                                
+006600 FD  SPLIT3-FILE                                                  zbnksplt
+006700     RECORDING MODE IS V                                          zbnksplt
+006800     RECORD CONTAINS 66 TO 95 CHARACTERS.                         zbnksplt
+006900 01  SPLIT3-REC                        PIC X(95).                 zbnksplt
+                                                                                
+007000 FD  SPLIT4-FILE                                                  zbnksplt
+007100     RECORDING MODE IS V                                          zbnksplt
+007200     RECORD CONTAINS 66 TO 95 CHARACTERS.                         zbnksplt
+007300 01  SPLIT4-REC                        PIC X(95).                 zbnksplt
+                                                                                
+007400 WORKING-STORAGE SECTION.                                         zbnksplt
+007500 01  WS-FILE-STATUSES.                                            zbnksplt
+007600   05  WS-EXTRACT-STATUS.                                         zbnksplt
+007700     10  WS-EXTRACT-STAT1              PIC X(1).                  zbnksplt
+007800     10  WS-EXTRACT-STAT2              PIC X(1).                  zbnksplt
+007900   05  WS-SPLIT1-STATUS.                                          zbnksplt
+008000     10  WS-SPLIT1-STAT1               PIC X(1).                  zbnksplt
+008100     10  WS-SPLIT1-STAT2               PIC X(1).                  zbnksplt
+008200   05  WS-SPLIT2-STATUS.                                          zbnksplt
+008300     10  WS-SPLIT2-STAT1               PIC X(1).                  zbnksplt
+008400     10  WS-SPLIT2-STAT2               PIC X(1).                  zbnksplt
+008500   05  WS-SPLIT3-STATUS.                                          zbnksplt
+008600     10  WS-SPLIT3-STAT1               PIC X(1).                  zbnksplt
+008700     10  WS-SPLIT3-STAT2               PIC X(1).                  zbnksplt
+008800   05  WS-SPLIT4-STATUS.                                          zbnksplt
+008900     10  WS-SPLIT4-STAT1               PIC X(1).                  zbnksplt
+009000     10  WS-SPLIT4-STAT2               PIC X(1).                  zbnksplt
+009100   05  WS-IO-STATUS.                                              zbnksplt
+009200     10  WS-IO-STAT1                   PIC X(1).                  zbnksplt
+009300     10  WS-IO-STAT2                   PIC X(1).                  zbnksplt
+                                                                                
+009400   05  WS-TWO-BYTES.                                              zbnksplt
+009500     10  WS-TWO-BYTES-LEFT             PIC X(1).                  zbnksplt
+009600     10  WS-TWO-BYTES-RIGHT            PIC X(1).                  zbnksplt
+009700   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnksplt
+009800                                      PIC 9(1) COMP.              zbnksplt
+                                                                                
+009900 01  WS-CONSOLE-MESSAGE                    PIC X(48).             zbnksplt
+                                                                                
+010000 01  WS-EXEC-PARM.                                                zbnksplt
+010100   05  WS-EXEC-PARM-LL                     PIC S9(4) COMP.        zbnksplt
+010200   05  WS-EXEC-PARM-DATA                   PIC X(16).             zbnksplt
+                                                                                
+010300 01  WS-PARM-PTR                           POINTER.               zbnksplt
+010400 01  WS-PARM-PTR-NUM REDEFINES WS-PARM-PTR PIC 9(4) COMP.         zbnksplt
+                                                                                
+010500***************************************************************** zbnksplt
+010600* The requested number of output pieces (2-4), and the piece    * zbnksplt
+010700* currently being written to. The target advances by one each   * zbnksplt
+010800* time a new customer (record type 0) starts, wrapping back to  * zbnksplt
+010900* piece 1 after the last piece, so every customer's records are * zbnksplt
+011000* stay together in a single piece.                               *zbnksplt
+011100***************************************************************** zbnksplt
+011200 01  WS-SPLIT-COUNT                        PIC 9(1)               zbnksplt
+011300     VALUE 4.                                                     zbnksplt
+011400 01  WS-SPLIT-TARGET                       PIC 9(1)               zbnksplt
+011500     VALUE ZERO.                                                  zbnksplt
+                                                                                
+011600 01  WS-SPLIT1-CUST-COUNT                  PIC 9(5)               zbnksplt
+011700     VALUE ZERO.                                                  zbnksplt
+011800 01  WS-SPLIT2-CUST-COUNT                  PIC 9(5)               zbnksplt
+011900     VALUE ZERO.                                                  zbnksplt
+012000 01  WS-SPLIT3-CUST-COUNT                  PIC 9(5)               zbnksplt
+012100     VALUE ZERO.                                                  zbnksplt
+012200 01  WS-SPLIT4-CUST-COUNT                  PIC 9(5)               zbnksplt
+012300     VALUE ZERO.                                                  zbnksplt
+                                                                                
+012400 01  WS-RECORDS-READ                       PIC 9(7)               zbnksplt
+012500     VALUE ZERO.                                                  zbnksplt
+                                                                                
+012600 01  WS-END-OF-FILE                        PIC X(3)               zbnksplt
+012700     VALUE 'NO '.                                                 zbnksplt
+                                                                                
+012800 LINKAGE SECTION.                                                 zbnksplt
+012900 01  LK-EXEC-PARM.                                                zbnksplt
+013000   05  LK-EXEC-PARM-LL                     PIC S9(4) COMP.        zbnksplt
+013100   05  LK-EXEC-PARM-DATA                   PIC X(16).             zbnksplt
+                                                                                
+013200***************************************************************** zbnksplt
+013300* The exec parm carries a single digit, 2, 3 or 4, telling this  *zbnksplt
+013400* run how many pieces to split the extract into. Anything else,  *zbnksplt
+013500* including no parm at all, defaults to 4 pieces.                *zbnksplt
+013600***************************************************************** zbnksplt
+013700 PROCEDURE DIVISION USING LK-EXEC-PARM.                           zbnksplt
+                                                                                
+013800     MOVE ZEROES TO WS-EXEC-PARM-LL.                              zbnksplt
+013900     MOVE SPACES TO WS-EXEC-PARM-DATA.                            zbnksplt
+                                                                                
+014000     SET WS-PARM-PTR TO ADDRESS OF LK-EXEC-PARM.                  zbnksplt
+014100     IF WS-PARM-PTR-NUM IS NOT EQUAL TO ZEROS                     zbnksplt
+014200        MOVE LK-EXEC-PARM-LL TO WS-EXEC-PARM-LL                   zbnksplt
+014300        IF WS-EXEC-PARM-LL IS GREATER THAN                        zbnksplt
+014400             LENGTH OF WS-EXEC-PARM-DATA                          zbnksplt
+014500           MOVE LENGTH OF WS-EXEC-PARM-DATA TO WS-EXEC-PARM-LL    zbnksplt
+014600        END-IF                                                    zbnksplt
+014700        IF WS-EXEC-PARM-LL IS GREATER THAN ZERO                   zbnksplt
+014800           MOVE LK-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)             zbnksplt
+014900             TO WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)             zbnksplt
+015000        END-IF                                                    zbnksplt
+015100     END-IF.                                                      zbnksplt
+                                                                                
+015200     IF WS-EXEC-PARM-DATA (1:1) IS EQUAL TO '2'                   zbnksplt
+015300        MOVE 2 TO WS-SPLIT-COUNT                                  zbnksplt
+015400     ELSE                                                         zbnksplt
+015500        IF WS-EXEC-PARM-DATA (1:1) IS EQUAL TO '3'                zbnksplt
+015600           MOVE 3 TO WS-SPLIT-COUNT                               zbnksplt
+015700        ELSE                                                      zbnksplt
+015800           MOVE 4 TO WS-SPLIT-COUNT                               zbnksplt
+015900        END-IF                                                    zbnksplt
+016000     END-IF.                                                      zbnksplt
+                                                                                
+016100     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnksplt
+016200     STRING 'Splitting extract into ' DELIMITED BY SIZE           zbnksplt
+016300            WS-SPLIT-COUNT DELIMITED BY SIZE                      zbnksplt
+016400            ' piece(s)' DELIMITED BY SIZE                         zbnksplt
+016500       INTO WS-CONSOLE-MESSAGE.                                   zbnksplt
+016600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+                                                                                
+016700     PERFORM EXTRACT-OPEN.                                        zbnksplt
+016800     PERFORM SPLIT-OPEN.                                          zbnksplt
+                                                                                
+016900     PERFORM EXTRACT-GET.                                         zbnksplt
+017000     PERFORM UNTIL WS-END-OF-FILE = 'YES'                         zbnksplt
+017100        ADD 1 TO WS-RECORDS-READ                                  zbnksplt
+017200        PERFORM SPLIT-ROUTE-RECORD                                zbnksplt
+017300        PERFORM EXTRACT-GET                                       zbnksplt
+017400     END-PERFORM.                                                 zbnksplt
+                                                                                
+017500     PERFORM EXTRACT-CLOSE.                                       zbnksplt
+017600     PERFORM SPLIT-CLOSE.                                         zbnksplt
+017700     PERFORM PRINT-SPLIT-SUMMARY.                                 zbnksplt
+                                                                                
+017800     MOVE 'End Of Job' TO WS-CONSOLE-MESSAGE.                     zbnksplt
+017900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+018000     MOVE 0 TO RETURN-CODE.                                       zbnksplt
+018100     GOBACK.                                                      zbnksplt
+                                                                                
+018200***************************************************************** zbnksplt
+018300* Open the EXTRACT file to be split                              *zbnksplt
+018400***************************************************************** zbnksplt
+018500 EXTRACT-OPEN.                                                    zbnksplt
+018600     OPEN INPUT EXTRACT-FILE.                                     zbnksplt
+018700     IF WS-EXTRACT-STATUS = '00'                                  zbnksplt
+018800        MOVE 'EXTRACT file opened OK' TO WS-CONSOLE-MESSAGE       zbnksplt
+018900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+019000     ELSE                                                         zbnksplt
+019100        MOVE 'EXTRACT file open failure...' TO WS-CONSOLE-MESSAGE zbnksplt
+019200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+019300        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    zbnksplt
+019400        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+019500        PERFORM ABORT-PROGRAM                                     zbnksplt
+019600     END-IF.                                                      zbnksplt
+                                                                                
+019700***************************************************************** zbnksplt
+019800* Read the next record from the EXTRACT file                     *zbnksplt
+019900***************************************************************** zbnksplt
+020000 EXTRACT-GET.                                                     zbnksplt
+020100     READ EXTRACT-FILE.                                           zbnksplt
+020200     IF WS-EXTRACT-STATUS NOT = '00'                              zbnksplt
+020300        IF WS-EXTRACT-STATUS = '10'                               zbnksplt
+020400           MOVE 'YES' TO WS-END-OF-FILE                           zbnksplt
+020500        ELSE                                                      zbnksplt
+020600           MOVE 'EXTRACT Error reading file ...'                  zbnksplt
+020650             TO WS-CONSOLE-MESSAGE                                zbnksplt
+020700           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnksplt
+020800           MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                 zbnksplt
+020900           PERFORM DISPLAY-IO-STATUS                              zbnksplt
+021000           PERFORM ABORT-PROGRAM                                  zbnksplt
+021100        END-IF                                                    zbnksplt
+021200     END-IF.                                                      zbnksplt
+                                                                                
+021300***************************************************************** zbnksplt
+021400* Close the EXTRACT file                                          zbnksplt
+021500***************************************************************** zbnksplt
+021600 EXTRACT-CLOSE.                                                   zbnksplt
+021700     CLOSE EXTRACT-FILE.                                          zbnksplt
+021800     IF WS-EXTRACT-STATUS = '00'                                  zbnksplt
+021900        MOVE 'EXTRACT file closed OK' TO WS-CONSOLE-MESSAGE       zbnksplt
+022000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+022100     ELSE                                                         zbnksplt
+022200        MOVE 'EXTRACT file close failure...' TO WS-CONSOLE-MESSAGEzbnksplt
+022300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+022400        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    zbnksplt
+022500        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+022600        PERFORM ABORT-PROGRAM                                     zbnksplt
+022700     END-IF.                                                      zbnksplt
+                                                                                
+022800***************************************************************** zbnksplt
+022900* Open all four output pieces. All four are always opened, even  *zbnksplt
+023000* when fewer pieces were requested, so the unused ones are simply zbnksplt
+023100* left empty rather than needing conditional OPEN logic.          zbnksplt
+023200***************************************************************** zbnksplt
+023300 SPLIT-OPEN.                                                      zbnksplt
+023400     OPEN OUTPUT SPLIT1-FILE SPLIT2-FILE SPLIT3-FILE SPLIT4-FILE. zbnksplt
+023500     IF WS-SPLIT1-STATUS NOT = '00'                               zbnksplt
+023600        MOVE 'SPLIT1 file open failure...' TO WS-CONSOLE-MESSAGE  zbnksplt
+023700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+023800        MOVE WS-SPLIT1-STATUS TO WS-IO-STATUS                     zbnksplt
+023900        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+024000        PERFORM ABORT-PROGRAM                                     zbnksplt
+024100     END-IF.                                                      zbnksplt
+024200     IF WS-SPLIT2-STATUS NOT = '00'                               zbnksplt
+024300        MOVE 'SPLIT2 file open failure...' TO WS-CONSOLE-MESSAGE  zbnksplt
+024400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+024500        MOVE WS-SPLIT2-STATUS TO WS-IO-STATUS                     zbnksplt
+024600        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+024700        PERFORM ABORT-PROGRAM                                     zbnksplt
+024800     END-IF.                                                      zbnksplt
+024900     IF WS-SPLIT3-STATUS NOT = '00'                               zbnksplt
+025000        MOVE 'SPLIT3 file open failure...' TO WS-CONSOLE-MESSAGE  zbnksplt
+025100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+025200        MOVE WS-SPLIT3-STATUS TO WS-IO-STATUS                     zbnksplt
+025300        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+025400        PERFORM ABORT-PROGRAM                                     zbnksplt
+025500     END-IF.                                                      zbnksplt
+025600     IF WS-SPLIT4-STATUS NOT = '00'                               zbnksplt
+025700        MOVE 'SPLIT4 file open failure...' TO WS-CONSOLE-MESSAGE  zbnksplt
+025800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+025900        MOVE WS-SPLIT4-STATUS TO WS-IO-STATUS                     zbnksplt
+026000        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+026100        PERFORM ABORT-PROGRAM                                     zbnksplt
+026200     END-IF.                                                      zbnksplt
+026300     MOVE 'Split output files opened OK' TO WS-CONSOLE-MESSAGE.   zbnksplt
+026400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+                                                                                
+026500***************************************************************** zbnksplt
+026600* Advance the target piece on each new customer (type 0) record, *zbnksplt
+026700* wrapping back to piece 1 after the requested count is reached,  zbnksplt
+026800* then write the current record to the current target piece so    zbnksplt
+026900* every record for one customer lands in the same piece.          zbnksplt
+027000***************************************************************** zbnksplt
+027100 SPLIT-ROUTE-RECORD.                                              zbnksplt
+027200     IF BANKXT01-REC1 (1:1) IS EQUAL TO '0'                       zbnksplt
+027300        ADD 1 TO WS-SPLIT-TARGET                                  zbnksplt
+027400        IF WS-SPLIT-TARGET IS GREATER THAN WS-SPLIT-COUNT         zbnksplt
+027500           MOVE 1 TO WS-SPLIT-TARGET                              zbnksplt
+027600        END-IF                                                    zbnksplt
+027700        IF WS-SPLIT-TARGET IS EQUAL TO 1                          zbnksplt
+027800           ADD 1 TO WS-SPLIT1-CUST-COUNT                          zbnksplt
+027900        END-IF                                                    zbnksplt
+028000        IF WS-SPLIT-TARGET IS EQUAL TO 2                          zbnksplt
+028100           ADD 1 TO WS-SPLIT2-CUST-COUNT                          zbnksplt
+028200        END-IF                                                    zbnksplt
+028300        IF WS-SPLIT-TARGET IS EQUAL TO 3                          zbnksplt
+028400           ADD 1 TO WS-SPLIT3-CUST-COUNT                          zbnksplt
+028500        END-IF                                                    zbnksplt
+028600        IF WS-SPLIT-TARGET IS EQUAL TO 4                          zbnksplt
+028700           ADD 1 TO WS-SPLIT4-CUST-COUNT                          zbnksplt
+028800        END-IF                                                    zbnksplt
+028900     END-IF.                                                      zbnksplt
+029000     IF WS-SPLIT-TARGET IS EQUAL TO 1                             zbnksplt
+029100        MOVE BANKXT01-REC1 TO SPLIT1-REC                          zbnksplt
+029200        PERFORM SPLIT1-PUT                                        zbnksplt
+029300     END-IF.                                                      zbnksplt
+029400     IF WS-SPLIT-TARGET IS EQUAL TO 2                             zbnksplt
+029500        MOVE BANKXT01-REC1 TO SPLIT2-REC                          zbnksplt
+029600        PERFORM SPLIT2-PUT                                        zbnksplt
+029700     END-IF.                                                      zbnksplt
+029800     IF WS-SPLIT-TARGET IS EQUAL TO 3                             zbnksplt
+029900        MOVE BANKXT01-REC1 TO SPLIT3-REC                          zbnksplt
+030000        PERFORM SPLIT3-PUT                                        zbnksplt
+030100     END-IF.                                                      zbnksplt
+030200     IF WS-SPLIT-TARGET IS EQUAL TO 4                             zbnksplt
+030300        MOVE BANKXT01-REC1 TO SPLIT4-REC                          zbnksplt
+030400        PERFORM SPLIT4-PUT                                        zbnksplt
+030500     END-IF.                                                      zbnksplt
+                                                                                
+030600 SPLIT1-PUT.                                                      zbnksplt
+030700     WRITE SPLIT1-REC.                                            zbnksplt
+030800     IF WS-SPLIT1-STATUS NOT = '00'                               zbnksplt
+030900        MOVE 'SPLIT1 Error writing file ...' TO WS-CONSOLE-MESSAGEzbnksplt
+031000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+031100        MOVE WS-SPLIT1-STATUS TO WS-IO-STATUS                     zbnksplt
+031200        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+031300        PERFORM ABORT-PROGRAM                                     zbnksplt
+031400     END-IF.                                                      zbnksplt
+                                                                                
+031500 SPLIT2-PUT.                                                      zbnksplt
+031600     WRITE SPLIT2-REC.                                            zbnksplt
+031700     IF WS-SPLIT2-STATUS NOT = '00'                               zbnksplt
+031800        MOVE 'SPLIT2 Error writing file ...' TO WS-CONSOLE-MESSAGEzbnksplt
+031900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+032000        MOVE WS-SPLIT2-STATUS TO WS-IO-STATUS                     zbnksplt
+032100        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+032200        PERFORM ABORT-PROGRAM                                     zbnksplt
+032300     END-IF.                                                      zbnksplt
+                                                                                
+032400 SPLIT3-PUT.                                                      zbnksplt
+032500     WRITE SPLIT3-REC.                                            zbnksplt
+032600     IF WS-SPLIT3-STATUS NOT = '00'                               zbnksplt
+032700        MOVE 'SPLIT3 Error writing file ...' TO WS-CONSOLE-MESSAGEzbnksplt
+032800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+032900        MOVE WS-SPLIT3-STATUS TO WS-IO-STATUS                     zbnksplt
+033000        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+033100        PERFORM ABORT-PROGRAM                                     zbnksplt
+033200     END-IF.                                                      zbnksplt
+                                                                                
+033300 SPLIT4-PUT.                                                      zbnksplt
+033400     WRITE SPLIT4-REC.                                            zbnksplt
+033500     IF WS-SPLIT4-STATUS NOT = '00'                               zbnksplt
+033600        MOVE 'SPLIT4 Error writing file ...' TO WS-CONSOLE-MESSAGEzbnksplt
+033700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+033800        MOVE WS-SPLIT4-STATUS TO WS-IO-STATUS                     zbnksplt
+033900        PERFORM DISPLAY-IO-STATUS                                 zbnksplt
+034000        PERFORM ABORT-PROGRAM                                     zbnksplt
+034100     END-IF.                                                      zbnksplt
+                                                                                
+034200***************************************************************** zbnksplt
+034300* Close all four output pieces                                    zbnksplt
+034400***************************************************************** zbnksplt
+034500 SPLIT-CLOSE.                                                     zbnksplt
+034600     CLOSE SPLIT1-FILE SPLIT2-FILE SPLIT3-FILE SPLIT4-FILE.       zbnksplt
+034700     MOVE 'Split output files closed' TO WS-CONSOLE-MESSAGE.      zbnksplt
+034800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+                                                                                
+034900***************************************************************** zbnksplt
+035000* Display how many records were read and how many customers      *zbnksplt
+035100* ended up in each piece, so an operator can see the split is     zbnksplt
+035200* reasonably even before starting the parallel print runs.        zbnksplt
+035300***************************************************************** zbnksplt
+035400 PRINT-SPLIT-SUMMARY.                                             zbnksplt
+035500     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnksplt
+035600     STRING 'Records read: ' DELIMITED BY SIZE                    zbnksplt
+035700            WS-RECORDS-READ DELIMITED BY SIZE                     zbnksplt
+035800       INTO WS-CONSOLE-MESSAGE.                                   zbnksplt
+035900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+036000     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnksplt
+036100     STRING 'SPLIT1 customers: ' DELIMITED BY SIZE                zbnksplt
+036200            WS-SPLIT1-CUST-COUNT DELIMITED BY SIZE                zbnksplt
+036300       INTO WS-CONSOLE-MESSAGE.                                   zbnksplt
+036400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+036500     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnksplt
+036600     STRING 'SPLIT2 customers: ' DELIMITED BY SIZE                zbnksplt
+036700            WS-SPLIT2-CUST-COUNT DELIMITED BY SIZE                zbnksplt
+036800       INTO WS-CONSOLE-MESSAGE.                                   zbnksplt
+036900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+037000     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnksplt
+037100     STRING 'SPLIT3 customers: ' DELIMITED BY SIZE                zbnksplt
+037200            WS-SPLIT3-CUST-COUNT DELIMITED BY SIZE                zbnksplt
+037300       INTO WS-CONSOLE-MESSAGE.                                   zbnksplt
+037400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+037500     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnksplt
+037600     STRING 'SPLIT4 customers: ' DELIMITED BY SIZE                zbnksplt
+037700            WS-SPLIT4-CUST-COUNT DELIMITED BY SIZE                zbnksplt
+037800       INTO WS-CONSOLE-MESSAGE.                                   zbnksplt
+037900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+                                                                                
+038000***************************************************************** zbnksplt
+038100* Display the file status bytes                                   zbnksplt
+038200***************************************************************** zbnksplt
+038300 DISPLAY-IO-STATUS.                                               zbnksplt
+038400     IF WS-IO-STATUS NUMERIC                                      zbnksplt
+038500        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnksplt
+038600        STRING 'File status -' DELIMITED BY SIZE                  zbnksplt
+038700               WS-IO-STATUS DELIMITED BY SIZE                     zbnksplt
+038800          INTO WS-CONSOLE-MESSAGE                                 zbnksplt
+038900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+039000     ELSE                                                         zbnksplt
+039100        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnksplt
+039200        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnksplt
+039300        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnksplt
+039400        STRING 'File status -' DELIMITED BY SIZE                  zbnksplt
+039500               WS-IO-STAT1 DELIMITED BY SIZE                      zbnksplt
+039600               '/' DELIMITED BY SIZE                              zbnksplt
+039700               WS-TWO-BYTES DELIMITED BY SIZE                     zbnksplt
+039800          INTO WS-CONSOLE-MESSAGE                                 zbnksplt
+039900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+040000     END-IF.                                                      zbnksplt
+                                                                                
+040100***************************************************************** zbnksplt
+040200* 'ABORT' the program. Post a message and issue a goback         *zbnksplt
+040300***************************************************************** zbnksplt
+040400 ABORT-PROGRAM.                                                   zbnksplt
+040500     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnksplt
+040600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnksplt
+040700     END-IF.                                                      zbnksplt
+040800     MOVE 'Program is abending...' TO WS-CONSOLE-MESSAGE.         zbnksplt
+040900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnksplt
+041000     MOVE 16 TO RETURN-CODE.                                      zbnksplt
+041100     GOBACK.                                                      zbnksplt
+                                                                                
+041200***************************************************************** zbnksplt
+041300* Display CONSOLE messages...                                     zbnksplt
+041400***************************************************************** zbnksplt
+041500 DISPLAY-CONSOLE-MESSAGE.                                         zbnksplt
+041600     DISPLAY 'ZBNKSPLT - ' WS-CONSOLE-MESSAGE                     zbnksplt
+041700       UPON CONSOLE.                                              zbnksplt
+041800     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnksplt
