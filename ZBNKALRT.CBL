@@ -0,0 +1,690 @@
+000100******************************************************************zbnkalrt
+000200*                                                               * zbnkalrt
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnkalrt
+000400*   This demonstration program is provided for use by users     * zbnkalrt
+000500*   of Micro Focus products and may be used, modified and       * zbnkalrt
+000600*   distributed as part of your application provided that       * zbnkalrt
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnkalrt
+000800*   in this material.                                           * zbnkalrt
+000900*                                                               * zbnkalrt
+001000******************************************************************zbnkalrt
+001100                                                                  zbnkalrt
+001200******************************************************************zbnkalrt
+001300* ZBNKALRT.CBL                                                   *zbnkalrt
+001400* Function:    Configurable customer-alert scan. Unlike        *  zbnkalrt
+001500*              ZBNKOVRD's fixed low-balance report, each       *  zbnkalrt
+001600*              customer's BNKCUST record says whether they     *  zbnkalrt
+001700*              want low-balance and/or large-transaction       *  zbnkalrt
+001800*              alerts, and may override the system default     *  zbnkalrt
+001900*              threshold for either one.                       *  zbnkalrt
+002000******************************************************************zbnkalrt
+002100 IDENTIFICATION DIVISION.                                         zbnkalrt
+002200 PROGRAM-ID.                                                      zbnkalrt
+002300     ZBNKALRT.                                                    zbnkalrt
+002400 DATE-WRITTEN.                                                    zbnkalrt
+002500     August 2026.                                                 zbnkalrt
+002600 DATE-COMPILED.                                                   zbnkalrt
+002700     Today.                                                       zbnkalrt
+002800                                                                  zbnkalrt
+002900 ENVIRONMENT DIVISION.                                            zbnkalrt
+003000 INPUT-OUTPUT   SECTION.                                          zbnkalrt
+003100   FILE-CONTROL.                                                  zbnkalrt
+003200     SELECT ACCOUNT-FILE                                          zbnkalrt
+003300            ASSIGN       TO BNKACCT                               zbnkalrt
+003400            ORGANIZATION IS INDEXED                               zbnkalrt
+003500            ACCESS MODE  IS SEQUENTIAL                            zbnkalrt
+003600            RECORD KEY   IS BAC-REC-ACCNO                         zbnkalrt
+003700            FILE STATUS  IS WS-ACCOUNT-STATUS.                    zbnkalrt
+003800     SELECT CUSTOMER-FILE                                         zbnkalrt
+003900            ASSIGN       TO BNKCUST                               zbnkalrt
+004000            ORGANIZATION IS INDEXED                               zbnkalrt
+004100            ACCESS MODE  IS RANDOM                                zbnkalrt
+004200            RECORD KEY   IS BCS-REC-PID                           zbnkalrt
+004300            FILE STATUS  IS WS-CUSTOMER-STATUS.                   zbnkalrt
+004400     SELECT TXN-FILE                                              zbnkalrt
+004500            ASSIGN       TO BNKTXN                                zbnkalrt
+004600            ORGANIZATION IS INDEXED                               zbnkalrt
+004700            ACCESS MODE  IS SEQUENTIAL                            zbnkalrt
+004800            RECORD KEY   IS BTX-REC-KEY                           zbnkalrt
+004900            FILE STATUS  IS WS-TXN-STATUS.                        zbnkalrt
+005000     SELECT PRINTOUT-FILE                                         zbnkalrt
+005100            ASSIGN       TO PRINTOUT                              zbnkalrt
+005200            ORGANIZATION IS SEQUENTIAL                            zbnkalrt
+005300            ACCESS MODE  IS SEQUENTIAL                            zbnkalrt
+005400            FILE STATUS  IS WS-PRINTOUT-STATUS.                   zbnkalrt
+005500     SELECT JOBSUM-FILE                                           zbnkalrt
+005600            ASSIGN       TO JOBSUM                                zbnkalrt
+005700            ORGANIZATION IS SEQUENTIAL                            zbnkalrt
+005800            ACCESS MODE  IS SEQUENTIAL                            zbnkalrt
+005900            FILE STATUS  IS WS-JOBSUM-STATUS.                     zbnkalrt
+006000                                                                  zbnkalrt
+006100 DATA DIVISION.                                                   zbnkalrt
+006200 FILE SECTION.                                                    zbnkalrt
+006300                                                                  zbnkalrt
+006400 FD  ACCOUNT-FILE.                                                zbnkalrt
+006500 01  ACCOUNT-FILE-REC.                                            zbnkalrt
+006600 COPY CBANKVAC.                                                   zbnkalrt
+006700                                                                  zbnkalrt
+006800 FD  CUSTOMER-FILE.                                               zbnkalrt
+006900 01  CUSTOMER-FILE-REC.                                           zbnkalrt
+007000 COPY CBANKVCS.                                                   zbnkalrt
+007100                                                                  zbnkalrt
+007200 FD  TXN-FILE.                                                    zbnkalrt
+007300 01  TXN-FILE-REC.                                                zbnkalrt
+007400 COPY CBANKVTX.                                                   zbnkalrt
+007500                                                                  zbnkalrt
+007600 FD  PRINTOUT-FILE.                                               zbnkalrt
+007700 01  PRINTOUT-REC                          PIC X(121).            zbnkalrt
+007800                                                                  zbnkalrt
+007900 FD  JOBSUM-FILE.                                                 zbnkalrt
+008000 01  JOBSUM-REC                            PIC X(80).             zbnkalrt
+008100                                                                  zbnkalrt
+008200 WORKING-STORAGE SECTION.                                         zbnkalrt
+008300 01  WS-FILE-STATUSES.                                            zbnkalrt
+008400   05  WS-ACCOUNT-STATUS.                                         zbnkalrt
+008500     10  WS-ACCOUNT-STAT1              PIC X(1).                  zbnkalrt
+008600     10  WS-ACCOUNT-STAT2              PIC X(1).                  zbnkalrt
+008700   05  WS-CUSTOMER-STATUS.                                        zbnkalrt
+008800     10  WS-CUSTOMER-STAT1             PIC X(1).                  zbnkalrt
+008900     10  WS-CUSTOMER-STAT2             PIC X(1).                  zbnkalrt
+009000   05  WS-TXN-STATUS.                                             zbnkalrt
+009100     10  WS-TXN-STAT1                  PIC X(1).                  zbnkalrt
+009200     10  WS-TXN-STAT2                  PIC X(1).                  zbnkalrt
+009300   05  WS-PRINTOUT-STATUS.                                        zbnkalrt
+009400     10  WS-PRINTOUT-STAT1             PIC X(1).                  zbnkalrt
+009500     10  WS-PRINTOUT-STAT2             PIC X(1).                  zbnkalrt
+009600   05  WS-JOBSUM-STATUS.                                          zbnkalrt
+009700     10  WS-JOBSUM-STAT1               PIC X(1).                  zbnkalrt
+009800     10  WS-JOBSUM-STAT2               PIC X(1).                  zbnkalrt
+009900   05  WS-IO-STATUS.                                              zbnkalrt
+010000     10  WS-IO-STAT1                   PIC X(1).                  zbnkalrt
+010100     10  WS-IO-STAT2                   PIC X(1).                  zbnkalrt
+010200                                                                  zbnkalrt
+010300   05  WS-TWO-BYTES.                                              zbnkalrt
+010400     10  WS-TWO-BYTES-LEFT             PIC X(1).                  zbnkalrt
+010500     10  WS-TWO-BYTES-RIGHT            PIC X(1).                  zbnkalrt
+010600   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnkalrt
+010700                                       PIC 9(1) COMP.             zbnkalrt
+010800                                                                  zbnkalrt
+010900 01  WS-CONSOLE-MESSAGE                    PIC X(48).             zbnkalrt
+011000                                                                  zbnkalrt
+011100 01  WS-DATE-WORK-AREA.                                           zbnkalrt
+011200 COPY CDATED.                                                     zbnkalrt
+011300                                                                  zbnkalrt
+011400******************************************************************zbnkalrt
+011500* Run date. A transaction is treated as 'today's' large        *  zbnkalrt
+011600* transaction only when it was posted on this date - the same  *  zbnkalrt
+011700* DD-MMM-YYYY form BTX-REC-DATE is stored in.                  *  zbnkalrt
+011800******************************************************************zbnkalrt
+011900 01  WS-TODAY-DATE-N                       PIC 9(8).              zbnkalrt
+012000 01  WS-TODAY-DATE-PARTS REDEFINES WS-TODAY-DATE-N.               zbnkalrt
+012100     05  WS-TODAY-CCYY                     PIC 9(4).              zbnkalrt
+012200     05  WS-TODAY-MM                       PIC 9(2).              zbnkalrt
+012300     05  WS-TODAY-DD                       PIC 9(2).              zbnkalrt
+012400 01  WS-RUN-DATE-DISPLAY                   PIC X(11).             zbnkalrt
+012500                                                                  zbnkalrt
+012600******************************************************************zbnkalrt
+012700* System-default thresholds, used only when a customer has     *  zbnkalrt
+012800* notifications turned on but has not overridden the amount    *  zbnkalrt
+012900* on their own BNKCUST record.                                 *  zbnkalrt
+013000******************************************************************zbnkalrt
+013100 01  WS-DEFAULT-LOW-BAL-THRESHOLD          PIC S9(7)V99           zbnkalrt
+013200     VALUE 50.00.                                                 zbnkalrt
+013300 01  WS-DEFAULT-LARGE-TXN-THRESHOLD        PIC S9(7)V99           zbnkalrt
+013400     VALUE 1000.00.                                               zbnkalrt
+013500 01  WS-LOW-BAL-THRESHOLD                  PIC S9(7)V99 COMP-3.   zbnkalrt
+013600 01  WS-LARGE-TXN-THRESHOLD                PIC S9(7)V99 COMP-3.   zbnkalrt
+013700                                                                  zbnkalrt
+013800 01  WS-AVAILABLE-FUNDS                    PIC S9(7)V99 COMP-3.   zbnkalrt
+013900 01  WS-TXN-MAGNITUDE                      PIC S9(7)V99 COMP-3.   zbnkalrt
+014000 01  WS-AVAILABLE-FUNDS-D                  PIC ---,---,--9.99.    zbnkalrt
+014100 01  WS-BALANCE-D                          PIC ---,---,--9.99.    zbnkalrt
+014200 01  WS-TXN-AMOUNT-D                       PIC ---,---,--9.99.    zbnkalrt
+014300                                                                  zbnkalrt
+014400 01  WS-END-OF-ACCOUNT                     PIC X(3) VALUE 'NO '.  zbnkalrt
+014500 01  WS-END-OF-TXN                         PIC X(3) VALUE 'NO '.  zbnkalrt
+014600                                                                  zbnkalrt
+014700 01  WS-REPORT-LINE                        PIC X(121).            zbnkalrt
+014800 01  WS-ACCOUNTS-CHECKED                   PIC 9(5) VALUE ZERO.   zbnkalrt
+014900 01  WS-LOW-BAL-ALERTS                     PIC 9(5) VALUE ZERO.   zbnkalrt
+015000 01  WS-LARGE-TXN-ALERTS                   PIC 9(5) VALUE ZERO.   zbnkalrt
+015100                                                                  zbnkalrt
+015200******************************************************************zbnkalrt
+015300* This job needs no run-time parameter, so unlike ZBNKPRT1     *  zbnkalrt
+015400* there is no LINKAGE SECTION and no USING clause below.       *  zbnkalrt
+015500******************************************************************zbnkalrt
+015600 PROCEDURE DIVISION.                                              zbnkalrt
+015700                                                                  zbnkalrt
+015800     PERFORM GET-RUN-DATE.                                        zbnkalrt
+015900                                                                  zbnkalrt
+016000     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkalrt
+016100     STRING 'Customer alert scan for ' DELIMITED BY SIZE          zbnkalrt
+016200            WS-RUN-DATE-DISPLAY DELIMITED BY SIZE                 zbnkalrt
+016300       INTO WS-CONSOLE-MESSAGE.                                   zbnkalrt
+016400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkalrt
+016500                                                                  zbnkalrt
+016600     PERFORM ACCOUNT-OPEN.                                        zbnkalrt
+016700     PERFORM CUSTOMER-OPEN.                                       zbnkalrt
+016800     PERFORM TXN-OPEN.                                            zbnkalrt
+016900     PERFORM PRINTOUT-OPEN.                                       zbnkalrt
+017000                                                                  zbnkalrt
+017100     PERFORM WRITE-REPORT-HEADING.                                zbnkalrt
+017200     PERFORM ACCOUNT-GET.                                         zbnkalrt
+017300     PERFORM TXN-GET.                                             zbnkalrt
+017400     PERFORM CHECK-ACCOUNTS-FOR-ALERTS                            zbnkalrt
+017500         UNTIL WS-END-OF-ACCOUNT = 'YES'.                         zbnkalrt
+017600                                                                  zbnkalrt
+017700     PERFORM ACCOUNT-CLOSE.                                       zbnkalrt
+017800     PERFORM CUSTOMER-CLOSE.                                      zbnkalrt
+017900     PERFORM TXN-CLOSE.                                           zbnkalrt
+018000     PERFORM PRINTOUT-CLOSE.                                      zbnkalrt
+018100                                                                  zbnkalrt
+018200     PERFORM PRINT-JOB-SUMMARY.                                   zbnkalrt
+018300                                                                  zbnkalrt
+018400     MOVE 'End Of Job' TO WS-CONSOLE-MESSAGE.                     zbnkalrt
+018500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkalrt
+018600     MOVE 0 TO RETURN-CODE.                                       zbnkalrt
+018700     GOBACK.                                                      zbnkalrt
+018800                                                                  zbnkalrt
+018900******************************************************************zbnkalrt
+019000* GET-RUN-DATE                                                    zbnkalrt
+019100* Obtains today's date, in both numeric and display form, for     zbnkalrt
+019200* comparison against each transaction's posted date.              zbnkalrt
+019300******************************************************************zbnkalrt
+019400 GET-RUN-DATE.                                                    zbnkalrt
+019500     ACCEPT WS-TODAY-DATE-N FROM DATE YYYYMMDD.                   zbnkalrt
+019600     MOVE SPACES TO DD-INPUT-TYPE.                                zbnkalrt
+019700     SET DDI-ISO TO TRUE.                                         zbnkalrt
+019800     MOVE SPACES TO DDI-DATA.                                     zbnkalrt
+019900     STRING WS-TODAY-CCYY DELIMITED BY SIZE                       zbnkalrt
+020000            '-'           DELIMITED BY SIZE                       zbnkalrt
+020100            WS-TODAY-MM   DELIMITED BY SIZE                       zbnkalrt
+020200            '-'           DELIMITED BY SIZE                       zbnkalrt
+020300            WS-TODAY-DD   DELIMITED BY SIZE                       zbnkalrt
+020400       INTO DDI-DATA.                                             zbnkalrt
+020500     MOVE SPACES TO DD-OUTPUT-TYPE.                               zbnkalrt
+020600     SET DDO-DD-MMM-YYYY TO TRUE.                                 zbnkalrt
+020700     SET DD-ENV-NULL TO TRUE.                                     zbnkalrt
+020800     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     zbnkalrt
+021300     MOVE DDO-DATA TO WS-RUN-DATE-DISPLAY.                        zbnkalrt
+021400 GET-RUN-DATE-EXIT.                                               zbnkalrt
+021500     EXIT.                                                        zbnkalrt
+021600                                                                  zbnkalrt
+021700******************************************************************zbnkalrt
+021800* CHECK-ACCOUNTS-FOR-ALERTS                                       zbnkalrt
+021900* Driving loop of the account browse. Evaluates one BNKACCT       zbnkalrt
+022000* record then advances to the next.                               zbnkalrt
+022100******************************************************************zbnkalrt
+022200 CHECK-ACCOUNTS-FOR-ALERTS.                                       zbnkalrt
+022300     PERFORM EVALUATE-ACCOUNT-ALERTS                              zbnkalrt
+022350         THRU EVALUATE-ACCOUNT-ALERTS-EXIT.                       zbnkalrt
+022400     PERFORM ACCOUNT-GET.                                         zbnkalrt
+022500 CHECK-ACCOUNTS-FOR-ALERTS-EXIT.                                  zbnkalrt
+022600     EXIT.                                                        zbnkalrt
+022700                                                                  zbnkalrt
+022800******************************************************************zbnkalrt
+022900* EVALUATE-ACCOUNT-ALERTS                                         zbnkalrt
+023000* Closed and frozen accounts are outside the scope of this        zbnkalrt
+023100* scan, the same as ZBNKOVRD's low-balance report. An account     zbnkalrt
+023200* whose owning customer cannot be found is skipped as well.       zbnkalrt
+023300* Either way the TXN-FILE read-ahead cursor still has to be       zbnkalrt
+023400* drained past this account's transactions before the next        zbnkalrt
+023500* account can be evaluated.                                       zbnkalrt
+023600******************************************************************zbnkalrt
+023700 EVALUATE-ACCOUNT-ALERTS.                                         zbnkalrt
+023800     IF NOT BAC-REC-ACTIVE                                        zbnkalrt
+023900        PERFORM DRAIN-TXN-FOR-ACCOUNT                             zbnkalrt
+024000        GO TO EVALUATE-ACCOUNT-ALERTS-EXIT                        zbnkalrt
+024100     END-IF.                                                      zbnkalrt
+024200     ADD 1 TO WS-ACCOUNTS-CHECKED.                                zbnkalrt
+024300                                                                  zbnkalrt
+024400     PERFORM CUSTOMER-READ.                                       zbnkalrt
+024500     IF WS-CUSTOMER-STATUS NOT = '00'                             zbnkalrt
+024600        PERFORM DRAIN-TXN-FOR-ACCOUNT                             zbnkalrt
+024700        GO TO EVALUATE-ACCOUNT-ALERTS-EXIT                        zbnkalrt
+024800     END-IF.                                                      zbnkalrt
+024900                                                                  zbnkalrt
+025000     IF BCS-REC-NOTIFY-LOW-BAL-ON                                 zbnkalrt
+025100        PERFORM EVALUATE-LOW-BALANCE-ALERT                        zbnkalrt
+025150            THRU EVALUATE-LOW-BALANCE-ALERT-EXIT                  zbnkalrt
+025200     END-IF.                                                      zbnkalrt
+025300                                                                  zbnkalrt
+025400     IF BCS-REC-NOTIFY-LARGE-TXN-ON                               zbnkalrt
+025500        PERFORM SET-LARGE-TXN-THRESHOLD                           zbnkalrt
+025600        PERFORM CHECK-ONE-TXN-FOR-ACCOUNT                         zbnkalrt
+025700          UNTIL WS-END-OF-TXN = 'YES'                             zbnkalrt
+025800             OR BTX-REC-ACCNO NOT = BAC-REC-ACCNO                 zbnkalrt
+025900     ELSE                                                         zbnkalrt
+026000        PERFORM DRAIN-TXN-FOR-ACCOUNT                             zbnkalrt
+026100     END-IF.                                                      zbnkalrt
+026200 EVALUATE-ACCOUNT-ALERTS-EXIT.                                    zbnkalrt
+026300     EXIT.                                                        zbnkalrt
+026400                                                                  zbnkalrt
+026500******************************************************************zbnkalrt
+026600* EVALUATE-LOW-BALANCE-ALERT                                      zbnkalrt
+026700* Available funds are computed the same way DBANK03P's            zbnkalrt
+026800* external-transfer overdraft check and ZBNKOVRD's fixed          zbnkalrt
+026900* report do, so all three never disagree. The threshold is        zbnkalrt
+027000* the customer's own override when they have set one, or the   *  zbnkalrt
+027100* system default otherwise.                                       zbnkalrt
+027200******************************************************************zbnkalrt
+027300 EVALUATE-LOW-BALANCE-ALERT.                                      zbnkalrt
+027400     IF BCS-REC-LOW-BAL-THRESHOLD IS GREATER THAN ZERO            zbnkalrt
+027500        MOVE BCS-REC-LOW-BAL-THRESHOLD TO WS-LOW-BAL-THRESHOLD    zbnkalrt
+027600     ELSE                                                         zbnkalrt
+027700        MOVE WS-DEFAULT-LOW-BAL-THRESHOLD TO WS-LOW-BAL-THRESHOLD zbnkalrt
+027800     END-IF.                                                      zbnkalrt
+027900                                                                  zbnkalrt
+028000     COMPUTE WS-AVAILABLE-FUNDS =                                 zbnkalrt
+028100        BAC-REC-BALANCE + BAC-REC-OVERDRAFT-LIMIT.                zbnkalrt
+028200                                                                  zbnkalrt
+028300     IF WS-AVAILABLE-FUNDS IS GREATER THAN WS-LOW-BAL-THRESHOLD   zbnkalrt
+028400        GO TO EVALUATE-LOW-BALANCE-ALERT-EXIT                     zbnkalrt
+028500     END-IF.                                                      zbnkalrt
+028600                                                                  zbnkalrt
+028700     ADD 1 TO WS-LOW-BAL-ALERTS.                                  zbnkalrt
+028800     MOVE WS-AVAILABLE-FUNDS TO WS-AVAILABLE-FUNDS-D.             zbnkalrt
+028900     MOVE BAC-REC-BALANCE TO WS-BALANCE-D.                        zbnkalrt
+029000     MOVE SPACES TO WS-REPORT-LINE.                               zbnkalrt
+029100     STRING BAC-REC-ACCNO      DELIMITED BY SIZE                  zbnkalrt
+029200            '  Low balance alert  Bal ' DELIMITED BY SIZE         zbnkalrt
+029300            WS-BALANCE-D       DELIMITED BY SIZE                  zbnkalrt
+029400            '  Available '     DELIMITED BY SIZE                  zbnkalrt
+029500            WS-AVAILABLE-FUNDS-D DELIMITED BY SIZE                zbnkalrt
+029600       INTO WS-REPORT-LINE.                                       zbnkalrt
+029700     MOVE WS-REPORT-LINE TO PRINTOUT-REC.                         zbnkalrt
+029800     PERFORM PRINTOUT-PUT.                                        zbnkalrt
+029900 EVALUATE-LOW-BALANCE-ALERT-EXIT.                                 zbnkalrt
+030000     EXIT.                                                        zbnkalrt
+030100                                                                  zbnkalrt
+030200******************************************************************zbnkalrt
+030300* SET-LARGE-TXN-THRESHOLD                                         zbnkalrt
+030400* Same customer-override-or-default rule as the low-balance       zbnkalrt
+030500* threshold above, applied to the large-transaction amount.       zbnkalrt
+030600******************************************************************zbnkalrt
+030700 SET-LARGE-TXN-THRESHOLD.                                         zbnkalrt
+030800     IF BCS-REC-LARGE-TXN-THRESHOLD IS GREATER THAN ZERO          zbnkalrt
+030900        MOVE BCS-REC-LARGE-TXN-THRESHOLD TO WS-LARGE-TXN-THRESHOLDzbnkalrt
+031000     ELSE                                                         zbnkalrt
+031100        MOVE WS-DEFAULT-LARGE-TXN-THRESHOLD                       zbnkalrt
+031200          TO WS-LARGE-TXN-THRESHOLD                               zbnkalrt
+031300     END-IF.                                                      zbnkalrt
+031400 SET-LARGE-TXN-THRESHOLD-EXIT.                                    zbnkalrt
+031500     EXIT.                                                        zbnkalrt
+031600                                                                  zbnkalrt
+031700******************************************************************zbnkalrt
+031800* CHECK-ONE-TXN-FOR-ACCOUNT                                       zbnkalrt
+031900* Evaluates the transaction currently held in the TXN-FILE        zbnkalrt
+032000* read-ahead buffer, then advances the buffer. Only today's       zbnkalrt
+032100* postings count, so a large transfer made last week does not     zbnkalrt
+032200* alert again on every subsequent run.                            zbnkalrt
+032300******************************************************************zbnkalrt
+032400 CHECK-ONE-TXN-FOR-ACCOUNT.                                       zbnkalrt
+032500     PERFORM EVALUATE-ONE-TXN                                     zbnkalrt
+032550         THRU EVALUATE-ONE-TXN-EXIT.                              zbnkalrt
+032600     PERFORM TXN-GET.                                             zbnkalrt
+032700 CHECK-ONE-TXN-FOR-ACCOUNT-EXIT.                                  zbnkalrt
+032800     EXIT.                                                        zbnkalrt
+032900                                                                  zbnkalrt
+033000 EVALUATE-ONE-TXN.                                                zbnkalrt
+033100     IF BTX-REC-DATE NOT = WS-RUN-DATE-DISPLAY                    zbnkalrt
+033200        GO TO EVALUATE-ONE-TXN-EXIT                               zbnkalrt
+033300     END-IF.                                                      zbnkalrt
+033400                                                                  zbnkalrt
+033500     MOVE FUNCTION ABS(BTX-REC-AMOUNT) TO WS-TXN-MAGNITUDE.       zbnkalrt
+033600     IF WS-TXN-MAGNITUDE IS NOT GREATER                           zbnkalrt
+033700        THAN WS-LARGE-TXN-THRESHOLD                               zbnkalrt
+033800        GO TO EVALUATE-ONE-TXN-EXIT                               zbnkalrt
+033900     END-IF.                                                      zbnkalrt
+034000                                                                  zbnkalrt
+034100     ADD 1 TO WS-LARGE-TXN-ALERTS.                                zbnkalrt
+034200     MOVE BTX-REC-AMOUNT TO WS-TXN-AMOUNT-D.                      zbnkalrt
+034300     MOVE SPACES TO WS-REPORT-LINE.                               zbnkalrt
+034400     STRING BTX-REC-ACCNO      DELIMITED BY SIZE                  zbnkalrt
+034500            '  Large transaction alert  Amt ' DELIMITED BY SIZE   zbnkalrt
+034600            WS-TXN-AMOUNT-D    DELIMITED BY SIZE                  zbnkalrt
+034700            '  '                DELIMITED BY SIZE                 zbnkalrt
+034800            BTX-REC-DESC       DELIMITED BY SIZE                  zbnkalrt
+034900       INTO WS-REPORT-LINE.                                       zbnkalrt
+035000     MOVE WS-REPORT-LINE TO PRINTOUT-REC.                         zbnkalrt
+035100     PERFORM PRINTOUT-PUT.                                        zbnkalrt
+035200 EVALUATE-ONE-TXN-EXIT.                                           zbnkalrt
+035300     EXIT.                                                        zbnkalrt
+035400                                                                  zbnkalrt
+035500******************************************************************zbnkalrt
+035600* DRAIN-TXN-FOR-ACCOUNT                                           zbnkalrt
+035700* Advances the TXN-FILE read-ahead buffer past every              zbnkalrt
+035800* transaction belonging to the current account without            zbnkalrt
+035900* evaluating any of them - used when the account itself is        zbnkalrt
+036000* out of scope, or the customer has large-transaction alerts      zbnkalrt
+036100* turned off, so the two files stay in step for the next          zbnkalrt
+036200* account.                                                        zbnkalrt
+036300******************************************************************zbnkalrt
+036400 DRAIN-TXN-FOR-ACCOUNT.                                           zbnkalrt
+036500     PERFORM TXN-GET                                              zbnkalrt
+036600         UNTIL WS-END-OF-TXN = 'YES'                              zbnkalrt
+036700            OR BTX-REC-ACCNO NOT = BAC-REC-ACCNO.                 zbnkalrt
+036800 DRAIN-TXN-FOR-ACCOUNT-EXIT.                                      zbnkalrt
+036900     EXIT.                                                        zbnkalrt
+037000                                                                  zbnkalrt
+037100******************************************************************zbnkalrt
+037200* WRITE-REPORT-HEADING                                            zbnkalrt
+037300* Writes the report title and column heading lines.               zbnkalrt
+037400******************************************************************zbnkalrt
+037500 WRITE-REPORT-HEADING.                                            zbnkalrt
+037600     MOVE SPACES TO WS-REPORT-LINE.                               zbnkalrt
+037700     STRING 'Customer Alert Scan - run date '                     zbnkalrt
+037800                                      DELIMITED BY SIZE           zbnkalrt
+037900            WS-RUN-DATE-DISPLAY       DELIMITED BY SIZE           zbnkalrt
+038000       INTO WS-REPORT-LINE.                                       zbnkalrt
+038100     MOVE WS-REPORT-LINE TO PRINTOUT-REC.                         zbnkalrt
+038200     PERFORM PRINTOUT-PUT.                                        zbnkalrt
+038300     MOVE SPACES TO PRINTOUT-REC.                                 zbnkalrt
+038400     PERFORM PRINTOUT-PUT.                                        zbnkalrt
+038500     MOVE 'Account    Alert' TO PRINTOUT-REC.                     zbnkalrt
+038600     PERFORM PRINTOUT-PUT.                                        zbnkalrt
+038700                                                                  zbnkalrt
+038800******************************************************************zbnkalrt
+038900* Open the ACCOUNT file for a full sequential browse in key       zbnkalrt
+039000* sequence.                                                       zbnkalrt
+039100******************************************************************zbnkalrt
+039200 ACCOUNT-OPEN.                                                    zbnkalrt
+039300     OPEN INPUT ACCOUNT-FILE.                                     zbnkalrt
+039400     IF WS-ACCOUNT-STATUS = '00'                                  zbnkalrt
+039500        MOVE 'ACCOUNT file opened OK' TO WS-CONSOLE-MESSAGE       zbnkalrt
+039600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+039700     ELSE                                                         zbnkalrt
+039800        MOVE 'ACCOUNT file open failure...' TO WS-CONSOLE-MESSAGE zbnkalrt
+039900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+040000        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkalrt
+040100        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+040200        PERFORM ABORT-PROGRAM                                     zbnkalrt
+040300     END-IF.                                                      zbnkalrt
+040400                                                                  zbnkalrt
+040500******************************************************************zbnkalrt
+040600* Read the next ACCOUNT record in key sequence.                   zbnkalrt
+040700******************************************************************zbnkalrt
+040800 ACCOUNT-GET.                                                     zbnkalrt
+040900     READ ACCOUNT-FILE NEXT RECORD.                               zbnkalrt
+041000     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkalrt
+041100        IF WS-ACCOUNT-STATUS = '10'                               zbnkalrt
+041200           MOVE 'YES' TO WS-END-OF-ACCOUNT                        zbnkalrt
+041300        ELSE                                                      zbnkalrt
+041400           MOVE 'ACCOUNT Error reading file ...'                  zbnkalrt
+041500             TO WS-CONSOLE-MESSAGE                                zbnkalrt
+041600           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkalrt
+041700           MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                 zbnkalrt
+041800           PERFORM DISPLAY-IO-STATUS                              zbnkalrt
+041900           PERFORM ABORT-PROGRAM                                  zbnkalrt
+042000        END-IF                                                    zbnkalrt
+042100     END-IF.                                                      zbnkalrt
+042200                                                                  zbnkalrt
+042300******************************************************************zbnkalrt
+042400* Close the ACCOUNT file.                                         zbnkalrt
+042500******************************************************************zbnkalrt
+042600 ACCOUNT-CLOSE.                                                   zbnkalrt
+042700     CLOSE ACCOUNT-FILE.                                          zbnkalrt
+042800     IF WS-ACCOUNT-STATUS = '00'                                  zbnkalrt
+042900        MOVE 'ACCOUNT file closed OK' TO WS-CONSOLE-MESSAGE       zbnkalrt
+043000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+043100     ELSE                                                         zbnkalrt
+043200        MOVE 'ACCOUNT file close failure...' TO WS-CONSOLE-MESSAGEzbnkalrt
+043300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+043400        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkalrt
+043500        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+043600        PERFORM ABORT-PROGRAM                                     zbnkalrt
+043700     END-IF.                                                      zbnkalrt
+043800                                                                  zbnkalrt
+043900******************************************************************zbnkalrt
+044000* Open the CUSTOMER file for random access, one READ per       *  zbnkalrt
+044100* account via the account's owning contact id.                    zbnkalrt
+044200******************************************************************zbnkalrt
+044300 CUSTOMER-OPEN.                                                   zbnkalrt
+044400     OPEN INPUT CUSTOMER-FILE.                                    zbnkalrt
+044500     IF WS-CUSTOMER-STATUS = '00'                                 zbnkalrt
+044600        MOVE 'CUSTOMER file opened OK' TO WS-CONSOLE-MESSAGE      zbnkalrt
+044700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+044800     ELSE                                                         zbnkalrt
+044900        MOVE 'CUSTOMER file open failure...' TO WS-CONSOLE-MESSAGEzbnkalrt
+045000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+045100        MOVE WS-CUSTOMER-STATUS TO WS-IO-STATUS                   zbnkalrt
+045200        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+045300        PERFORM ABORT-PROGRAM                                     zbnkalrt
+045400     END-IF.                                                      zbnkalrt
+045500                                                                  zbnkalrt
+045600******************************************************************zbnkalrt
+045700* Random read of the current account's owning customer. A         zbnkalrt
+045800* non-zero status here just means the account is skipped by       zbnkalrt
+045900* the caller - it is not treated as an abend, since a stale       zbnkalrt
+046000* BAC-REC-PID should not stop the rest of the scan.               zbnkalrt
+046100******************************************************************zbnkalrt
+046200 CUSTOMER-READ.                                                   zbnkalrt
+046300     MOVE BAC-REC-PID TO BCS-REC-PID.                             zbnkalrt
+046400     READ CUSTOMER-FILE.                                          zbnkalrt
+046500 CUSTOMER-READ-EXIT.                                              zbnkalrt
+046600     EXIT.                                                        zbnkalrt
+046700                                                                  zbnkalrt
+046800******************************************************************zbnkalrt
+046900* Close the CUSTOMER file.                                        zbnkalrt
+047000******************************************************************zbnkalrt
+047100 CUSTOMER-CLOSE.                                                  zbnkalrt
+047200     CLOSE CUSTOMER-FILE.                                         zbnkalrt
+047300     IF WS-CUSTOMER-STATUS = '00'                                 zbnkalrt
+047400        MOVE 'CUSTOMER file closed OK' TO WS-CONSOLE-MESSAGE      zbnkalrt
+047500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+047600     ELSE                                                         zbnkalrt
+047700        MOVE 'CUSTOMER file close failure...'                     zbnkalrt
+047800          TO WS-CONSOLE-MESSAGE                                   zbnkalrt
+047900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+048000        MOVE WS-CUSTOMER-STATUS TO WS-IO-STATUS                   zbnkalrt
+048100        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+048200        PERFORM ABORT-PROGRAM                                     zbnkalrt
+048300     END-IF.                                                      zbnkalrt
+048400                                                                  zbnkalrt
+048500******************************************************************zbnkalrt
+048600* Open the TXN file for a full sequential browse in key           zbnkalrt
+048700* sequence (account number, then date, time and sequence).        zbnkalrt
+048800******************************************************************zbnkalrt
+048900 TXN-OPEN.                                                        zbnkalrt
+049000     OPEN INPUT TXN-FILE.                                         zbnkalrt
+049100     IF WS-TXN-STATUS = '00'                                      zbnkalrt
+049200        MOVE 'TXN file opened OK' TO WS-CONSOLE-MESSAGE           zbnkalrt
+049300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+049400     ELSE                                                         zbnkalrt
+049500        MOVE 'TXN file open failure...' TO WS-CONSOLE-MESSAGE     zbnkalrt
+049600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+049700        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkalrt
+049800        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+049900        PERFORM ABORT-PROGRAM                                     zbnkalrt
+050000     END-IF.                                                      zbnkalrt
+050100                                                                  zbnkalrt
+050200******************************************************************zbnkalrt
+050300* Read the next TXN record in key sequence, into the           *  zbnkalrt
+050400* read-ahead buffer used by the account/transaction merge.        zbnkalrt
+050500******************************************************************zbnkalrt
+050600 TXN-GET.                                                         zbnkalrt
+050700     READ TXN-FILE NEXT RECORD.                                   zbnkalrt
+050800     IF WS-TXN-STATUS NOT = '00'                                  zbnkalrt
+050900        IF WS-TXN-STATUS = '10'                                   zbnkalrt
+051000           MOVE 'YES' TO WS-END-OF-TXN                            zbnkalrt
+051100           MOVE HIGH-VALUES TO BTX-REC-ACCNO                      zbnkalrt
+051200        ELSE                                                      zbnkalrt
+051300           MOVE 'TXN Error reading file ...'                      zbnkalrt
+051400             TO WS-CONSOLE-MESSAGE                                zbnkalrt
+051500           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkalrt
+051600           MOVE WS-TXN-STATUS TO WS-IO-STATUS                     zbnkalrt
+051700           PERFORM DISPLAY-IO-STATUS                              zbnkalrt
+051800           PERFORM ABORT-PROGRAM                                  zbnkalrt
+051900        END-IF                                                    zbnkalrt
+052000     END-IF.                                                      zbnkalrt
+052100                                                                  zbnkalrt
+052200******************************************************************zbnkalrt
+052300* Close the TXN file.                                             zbnkalrt
+052400******************************************************************zbnkalrt
+052500 TXN-CLOSE.                                                       zbnkalrt
+052600     CLOSE TXN-FILE.                                              zbnkalrt
+052700     IF WS-TXN-STATUS = '00'                                      zbnkalrt
+052800        MOVE 'TXN file closed OK' TO WS-CONSOLE-MESSAGE           zbnkalrt
+052900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+053000     ELSE                                                         zbnkalrt
+053100        MOVE 'TXN file close failure...' TO WS-CONSOLE-MESSAGE    zbnkalrt
+053200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+053300        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkalrt
+053400        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+053500        PERFORM ABORT-PROGRAM                                     zbnkalrt
+053600     END-IF.                                                      zbnkalrt
+053700                                                                  zbnkalrt
+053800******************************************************************zbnkalrt
+053900* Open the PRINTOUT file.                                         zbnkalrt
+054000******************************************************************zbnkalrt
+054100 PRINTOUT-OPEN.                                                   zbnkalrt
+054200     OPEN OUTPUT PRINTOUT-FILE.                                   zbnkalrt
+054300     IF WS-PRINTOUT-STATUS = '00'                                 zbnkalrt
+054400        MOVE 'PRINTOUT file opened OK' TO WS-CONSOLE-MESSAGE      zbnkalrt
+054500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+054600     ELSE                                                         zbnkalrt
+054700        MOVE 'PRINTOUT file open failure...' TO WS-CONSOLE-MESSAGEzbnkalrt
+054800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+054900        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkalrt
+055000        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+055100        PERFORM ABORT-PROGRAM                                     zbnkalrt
+055200     END-IF.                                                      zbnkalrt
+055300                                                                  zbnkalrt
+055400******************************************************************zbnkalrt
+055500* Write a record to the sequential PRINTOUT file.                 zbnkalrt
+055600******************************************************************zbnkalrt
+055700 PRINTOUT-PUT.                                                    zbnkalrt
+055800     WRITE PRINTOUT-REC.                                          zbnkalrt
+055900     IF WS-PRINTOUT-STATUS NOT = '00'                             zbnkalrt
+056000        MOVE 'PRINTOUT Error writing file ...'                    zbnkalrt
+056100          TO WS-CONSOLE-MESSAGE                                   zbnkalrt
+056200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+056300        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkalrt
+056400        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+056500        PERFORM ABORT-PROGRAM                                     zbnkalrt
+056600     END-IF.                                                      zbnkalrt
+056700                                                                  zbnkalrt
+056800******************************************************************zbnkalrt
+056900* Close the PRINTOUT file.                                        zbnkalrt
+057000******************************************************************zbnkalrt
+057100 PRINTOUT-CLOSE.                                                  zbnkalrt
+057200     CLOSE PRINTOUT-FILE.                                         zbnkalrt
+057300     IF WS-PRINTOUT-STATUS = '00'                                 zbnkalrt
+057400        MOVE 'PRINTOUT file closed OK' TO WS-CONSOLE-MESSAGE      zbnkalrt
+057500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+057600     ELSE                                                         zbnkalrt
+057700        MOVE 'PRINTOUT file close failure...'                     zbnkalrt
+057800          TO WS-CONSOLE-MESSAGE                                   zbnkalrt
+057900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+058000        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   zbnkalrt
+058100        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+058200        PERFORM ABORT-PROGRAM                                     zbnkalrt
+058300     END-IF.                                                      zbnkalrt
+058400                                                                  zbnkalrt
+058500******************************************************************zbnkalrt
+058600* Write a short end-of-job summary to the JOBSUM file, in the     zbnkalrt
+058700* same style as the other batch jobs' job summary.                zbnkalrt
+058800******************************************************************zbnkalrt
+058900 PRINT-JOB-SUMMARY.                                               zbnkalrt
+059000     PERFORM JOBSUM-OPEN.                                         zbnkalrt
+059100     MOVE SPACES TO JOBSUM-REC.                                   zbnkalrt
+059200     STRING 'Accounts checked:     ' DELIMITED BY SIZE            zbnkalrt
+059300            WS-ACCOUNTS-CHECKED DELIMITED BY SIZE                 zbnkalrt
+059400       INTO JOBSUM-REC.                                           zbnkalrt
+059500     PERFORM JOBSUM-PUT.                                          zbnkalrt
+059600     MOVE SPACES TO JOBSUM-REC.                                   zbnkalrt
+059700     STRING 'Low-balance alerts:   ' DELIMITED BY SIZE            zbnkalrt
+059800            WS-LOW-BAL-ALERTS DELIMITED BY SIZE                   zbnkalrt
+059900       INTO JOBSUM-REC.                                           zbnkalrt
+060000     PERFORM JOBSUM-PUT.                                          zbnkalrt
+060100     MOVE SPACES TO JOBSUM-REC.                                   zbnkalrt
+060200     STRING 'Large-transaction alerts: ' DELIMITED BY SIZE        zbnkalrt
+060300            WS-LARGE-TXN-ALERTS DELIMITED BY SIZE                 zbnkalrt
+060400       INTO JOBSUM-REC.                                           zbnkalrt
+060500     PERFORM JOBSUM-PUT.                                          zbnkalrt
+060600     PERFORM JOBSUM-CLOSE.                                        zbnkalrt
+060700     MOVE 'Job summary written to JOBSUM'                         zbnkalrt
+060800       TO WS-CONSOLE-MESSAGE.                                     zbnkalrt
+060900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkalrt
+061000                                                                  zbnkalrt
+061100******************************************************************zbnkalrt
+061200* Open the job-summary file. A fresh summary is produced          zbnkalrt
+061300* every run, so no EXTEND handling is needed here.                zbnkalrt
+061400******************************************************************zbnkalrt
+061500 JOBSUM-OPEN.                                                     zbnkalrt
+061600     OPEN OUTPUT JOBSUM-FILE.                                     zbnkalrt
+061700     IF WS-JOBSUM-STATUS = '00'                                   zbnkalrt
+061800        MOVE 'JOBSUM file opened OK' TO WS-CONSOLE-MESSAGE        zbnkalrt
+061900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+062000     ELSE                                                         zbnkalrt
+062100        MOVE 'JOBSUM file open failure...' TO WS-CONSOLE-MESSAGE  zbnkalrt
+062200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+062300        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkalrt
+062400        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+062500        PERFORM ABORT-PROGRAM                                     zbnkalrt
+062600     END-IF.                                                      zbnkalrt
+062700                                                                  zbnkalrt
+062800 JOBSUM-PUT.                                                      zbnkalrt
+062900     WRITE JOBSUM-REC.                                            zbnkalrt
+063000     IF WS-JOBSUM-STATUS NOT = '00'                               zbnkalrt
+063100        MOVE 'JOBSUM Error writing file ...' TO WS-CONSOLE-MESSAGEzbnkalrt
+063200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+063300        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkalrt
+063400        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+063500        PERFORM ABORT-PROGRAM                                     zbnkalrt
+063600     END-IF.                                                      zbnkalrt
+063700                                                                  zbnkalrt
+063800 JOBSUM-CLOSE.                                                    zbnkalrt
+063900     CLOSE JOBSUM-FILE.                                           zbnkalrt
+064000     IF WS-JOBSUM-STATUS = '00'                                   zbnkalrt
+064100        MOVE 'JOBSUM file closed OK' TO WS-CONSOLE-MESSAGE        zbnkalrt
+064200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+064300     ELSE                                                         zbnkalrt
+064400        MOVE 'JOBSUM file close failure...' TO WS-CONSOLE-MESSAGE zbnkalrt
+064500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+064600        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkalrt
+064700        PERFORM DISPLAY-IO-STATUS                                 zbnkalrt
+064800        PERFORM ABORT-PROGRAM                                     zbnkalrt
+064900     END-IF.                                                      zbnkalrt
+065000                                                                  zbnkalrt
+065100******************************************************************zbnkalrt
+065200* Display the file status bytes                                   zbnkalrt
+065300******************************************************************zbnkalrt
+065400 DISPLAY-IO-STATUS.                                               zbnkalrt
+065500     IF WS-IO-STATUS NUMERIC                                      zbnkalrt
+065600        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkalrt
+065700        STRING 'File status -' DELIMITED BY SIZE                  zbnkalrt
+065800               WS-IO-STATUS DELIMITED BY SIZE                     zbnkalrt
+065900          INTO WS-CONSOLE-MESSAGE                                 zbnkalrt
+066000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+066100     ELSE                                                         zbnkalrt
+066200        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnkalrt
+066300        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnkalrt
+066400        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkalrt
+066500        STRING 'File status -' DELIMITED BY SIZE                  zbnkalrt
+066600               WS-IO-STAT1 DELIMITED BY SIZE                      zbnkalrt
+066700               '/' DELIMITED BY SIZE                              zbnkalrt
+066800               WS-TWO-BYTES DELIMITED BY SIZE                     zbnkalrt
+066900          INTO WS-CONSOLE-MESSAGE                                 zbnkalrt
+067000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+067100     END-IF.                                                      zbnkalrt
+067200                                                                  zbnkalrt
+067300******************************************************************zbnkalrt
+067400* 'ABORT' the program. Post a message and issue a goback          zbnkalrt
+067500******************************************************************zbnkalrt
+067600 ABORT-PROGRAM.                                                   zbnkalrt
+067700     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkalrt
+067800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkalrt
+067900     END-IF.                                                      zbnkalrt
+068000     MOVE 'Program is abending...' TO WS-CONSOLE-MESSAGE.         zbnkalrt
+068100     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkalrt
+068200     MOVE 16 TO RETURN-CODE.                                      zbnkalrt
+068300     GOBACK.                                                      zbnkalrt
+068400                                                                  zbnkalrt
+068500******************************************************************zbnkalrt
+068600* Display CONSOLE messages...                                     zbnkalrt
+068700******************************************************************zbnkalrt
+068800 DISPLAY-CONSOLE-MESSAGE.                                         zbnkalrt
+068900     DISPLAY 'ZBNKALRT - ' WS-CONSOLE-MESSAGE                     zbnkalrt
+069000       UPON CONSOLE.                                              zbnkalrt
+069100     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnkalrt
