@@ -0,0 +1,873 @@
+000100******************************************************************zbnkstor
+000200*                                                               * zbnkstor
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnkstor
+000400*   This demonstration program is provided for use by users     * zbnkstor
+000500*   of Micro Focus products and may be used, modified and       * zbnkstor
+000600*   distributed as part of your application provided that       * zbnkstor
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnkstor
+000800*   in this material.                                           * zbnkstor
+000900*                                                               * zbnkstor
+001000******************************************************************zbnkstor
+001100                                                                  zbnkstor
+001200******************************************************************zbnkstor
+001300* ZBNKSTOR.CBL                                                   *zbnkstor
+001400* Function:    Nightly settlement batch job. Drains the          *zbnkstor
+001500*              recurring transfer schedule (BNKRECT) and the     *zbnkstor
+001600*              queued external transfers (BNKEXTL) captured by   *zbnkstor
+001700*              DBANK03P, posting BNKTXN entries and updating     *zbnkstor
+001800*              BNKACCT balances for every item that is due and   *zbnkstor
+001900*              can be honoured.                                  *zbnkstor
+002000******************************************************************zbnkstor
+002100 IDENTIFICATION DIVISION.                                         zbnkstor
+002200 PROGRAM-ID.                                                      zbnkstor
+002300     ZBNKSTOR.                                                    zbnkstor
+002400 DATE-WRITTEN.                                                    zbnkstor
+002500     August 2026.                                                 zbnkstor
+002600 DATE-COMPILED.                                                   zbnkstor
+002700     Today.                                                       zbnkstor
+002800                                                                  zbnkstor
+002900 ENVIRONMENT DIVISION.                                            zbnkstor
+003000 INPUT-OUTPUT   SECTION.                                          zbnkstor
+003100   FILE-CONTROL.                                                  zbnkstor
+003200     SELECT ACCOUNT-FILE                                          zbnkstor
+003300            ASSIGN       TO BNKACCT                               zbnkstor
+003400            ORGANIZATION IS INDEXED                               zbnkstor
+003500            ACCESS MODE  IS RANDOM                                zbnkstor
+003600            RECORD KEY   IS BAC-REC-ACCNO                         zbnkstor
+003700            FILE STATUS  IS WS-ACCOUNT-STATUS.                    zbnkstor
+003800     SELECT TXN-FILE                                              zbnkstor
+003900            ASSIGN       TO BNKTXN                                zbnkstor
+004000            ORGANIZATION IS INDEXED                               zbnkstor
+004100            ACCESS MODE  IS SEQUENTIAL                            zbnkstor
+004200            RECORD KEY   IS BTX-REC-KEY                           zbnkstor
+004300            FILE STATUS  IS WS-TXN-STATUS.                        zbnkstor
+004400     SELECT RECUR-FILE                                            zbnkstor
+004500            ASSIGN       TO BNKRECT                               zbnkstor
+004600            ORGANIZATION IS INDEXED                               zbnkstor
+004700            ACCESS MODE  IS SEQUENTIAL                            zbnkstor
+004800            RECORD KEY   IS RT-REC-KEY                            zbnkstor
+004900            FILE STATUS  IS WS-RECUR-STATUS.                      zbnkstor
+005000     SELECT EXTL-FILE                                             zbnkstor
+005100            ASSIGN       TO BNKEXTL                               zbnkstor
+005200            ORGANIZATION IS INDEXED                               zbnkstor
+005300            ACCESS MODE  IS SEQUENTIAL                            zbnkstor
+005400            RECORD KEY   IS XT-REC-KEY                            zbnkstor
+005500            FILE STATUS  IS WS-EXTL-STATUS.                       zbnkstor
+005600     SELECT JOBSUM-FILE                                           zbnkstor
+005700            ASSIGN       TO JOBSUM                                zbnkstor
+005800            ORGANIZATION IS SEQUENTIAL                            zbnkstor
+005900            ACCESS MODE  IS SEQUENTIAL                            zbnkstor
+006000            FILE STATUS  IS WS-JOBSUM-STATUS.                     zbnkstor
+006100                                                                  zbnkstor
+006200 DATA DIVISION.                                                   zbnkstor
+006300 FILE SECTION.                                                    zbnkstor
+006400                                                                  zbnkstor
+006500 FD  ACCOUNT-FILE.                                                zbnkstor
+006600 01  ACCOUNT-FILE-REC.                                            zbnkstor
+006700 COPY CBANKVAC.                                                   zbnkstor
+006800                                                                  zbnkstor
+006900 FD  TXN-FILE.                                                    zbnkstor
+007000 01  TXN-FILE-REC.                                                zbnkstor
+007100 COPY CBANKVTX.                                                   zbnkstor
+007200                                                                  zbnkstor
+007300 FD  RECUR-FILE.                                                  zbnkstor
+007400 01  RECUR-FILE-REC.                                              zbnkstor
+007500 COPY CBANKVRT.                                                   zbnkstor
+007600                                                                  zbnkstor
+007700 FD  EXTL-FILE.                                                   zbnkstor
+007800 01  EXTL-FILE-REC.                                               zbnkstor
+007900 COPY CBANKVXT.                                                   zbnkstor
+008000                                                                  zbnkstor
+008100 FD  JOBSUM-FILE.                                                 zbnkstor
+008200 01  JOBSUM-REC                    PIC X(80).                     zbnkstor
+008300                                                                  zbnkstor
+008400 WORKING-STORAGE SECTION.                                         zbnkstor
+008500 01  WS-FILE-STATUSES.                                            zbnkstor
+008600   05  WS-ACCOUNT-STATUS.                                         zbnkstor
+008700     10  WS-ACCOUNT-STAT1              PIC X(1).                  zbnkstor
+008800     10  WS-ACCOUNT-STAT2              PIC X(1).                  zbnkstor
+008900   05  WS-TXN-STATUS.                                             zbnkstor
+009000     10  WS-TXN-STAT1                  PIC X(1).                  zbnkstor
+009100     10  WS-TXN-STAT2                  PIC X(1).                  zbnkstor
+009200   05  WS-RECUR-STATUS.                                           zbnkstor
+009300     10  WS-RECUR-STAT1                PIC X(1).                  zbnkstor
+009400     10  WS-RECUR-STAT2                PIC X(1).                  zbnkstor
+009500   05  WS-EXTL-STATUS.                                            zbnkstor
+009600     10  WS-EXTL-STAT1                 PIC X(1).                  zbnkstor
+009700     10  WS-EXTL-STAT2                 PIC X(1).                  zbnkstor
+009800   05  WS-JOBSUM-STATUS.                                          zbnkstor
+009900     10  WS-JOBSUM-STAT1               PIC X(1).                  zbnkstor
+010000     10  WS-JOBSUM-STAT2               PIC X(1).                  zbnkstor
+010100   05  WS-IO-STATUS.                                              zbnkstor
+010200     10  WS-IO-STAT1                   PIC X(1).                  zbnkstor
+010300     10  WS-IO-STAT2                   PIC X(1).                  zbnkstor
+010400                                                                  zbnkstor
+010500   05  WS-TWO-BYTES.                                              zbnkstor
+010600     10  WS-TWO-BYTES-LEFT             PIC X(1).                  zbnkstor
+010700     10  WS-TWO-BYTES-RIGHT            PIC X(1).                  zbnkstor
+010800   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnkstor
+010900                                      PIC 9(1) COMP.              zbnkstor
+011000                                                                  zbnkstor
+011100 01  WS-CONSOLE-MESSAGE                    PIC X(48).             zbnkstor
+011200                                                                  zbnkstor
+011300 01  WS-DATE-WORK-AREA.                                           zbnkstor
+011400 COPY CDATED.                                                     zbnkstor
+011500                                                                  zbnkstor
+011600******************************************************************zbnkstor
+011700* Run date/time, established once at start of run and used to    *zbnkstor
+011800* stamp every BNKTXN record this job writes.                     *zbnkstor
+011900******************************************************************zbnkstor
+012000 01  WS-TODAY-DATE-N                       PIC 9(8).              zbnkstor
+012100 01  WS-RUN-DATE-DISPLAY                   PIC X(11).             zbnkstor
+012200 01  WS-RUN-TIME-8                         PIC 9(8).              zbnkstor
+012300 01  WS-RUN-TIME                           PIC X(6).              zbnkstor
+012400                                                                  zbnkstor
+012500******************************************************************zbnkstor
+012600* Scratch fields shared by CONVERT-NUMERIC-TO-DISPLAY and        *zbnkstor
+012700* CONVERT-DISPLAY-TO-NUMERIC. RT-REC-NEXT-DTE is stored and      *zbnkstor
+012800* interpreted by this job alone as a DD-Mon-YYYY value produced  *zbnkstor
+012900* by UDATECNV, the same format the file already carries, so a    *zbnkstor
+013000* second run - or the recurring-list screen in DBANK03P - reads  *zbnkstor
+013100* it back exactly as this job left it.                           *zbnkstor
+013200******************************************************************zbnkstor
+013300 01  WS-CONV-DATE-N                        PIC 9(8).              zbnkstor
+013400 01  WS-CONV-DATE-PARTS REDEFINES WS-CONV-DATE-N.                 zbnkstor
+013500     05  WS-CONV-CCYY                      PIC 9(4).              zbnkstor
+013600     05  WS-CONV-MM                        PIC 9(2).              zbnkstor
+013700     05  WS-CONV-DD                        PIC 9(2).              zbnkstor
+013800 01  WS-CONV-DATE-11                       PIC X(11).             zbnkstor
+013900 01  WS-CONV-MMM-SEARCH                    PIC X(3).              zbnkstor
+014000                                                                  zbnkstor
+014100 01  WS-MONTH-SUB                          PIC 9(2) COMP.         zbnkstor
+014200 01  WS-MONTH-NAMES.                                              zbnkstor
+014300     05  FILLER                            PIC X(3) VALUE 'JAN'.  zbnkstor
+014400     05  FILLER                            PIC X(3) VALUE 'FEB'.  zbnkstor
+014500     05  FILLER                            PIC X(3) VALUE 'MAR'.  zbnkstor
+014600     05  FILLER                            PIC X(3) VALUE 'APR'.  zbnkstor
+014700     05  FILLER                            PIC X(3) VALUE 'MAY'.  zbnkstor
+014800     05  FILLER                            PIC X(3) VALUE 'JUN'.  zbnkstor
+014900     05  FILLER                            PIC X(3) VALUE 'JUL'.  zbnkstor
+015000     05  FILLER                            PIC X(3) VALUE 'AUG'.  zbnkstor
+015100     05  FILLER                            PIC X(3) VALUE 'SEP'.  zbnkstor
+015200     05  FILLER                            PIC X(3) VALUE 'OCT'.  zbnkstor
+015300     05  FILLER                            PIC X(3) VALUE 'NOV'.  zbnkstor
+015400     05  FILLER                            PIC X(3) VALUE 'DEC'.  zbnkstor
+015500 01  WS-MONTH-NAME-TBL REDEFINES WS-MONTH-NAMES                   zbnkstor
+015600                                      PIC X(3) OCCURS 12 TIMES.   zbnkstor
+015700                                                                  zbnkstor
+015800 01  WS-MONTH-LENGTHS.                                            zbnkstor
+015900     05  FILLER                            PIC 9(2) VALUE 31.     zbnkstor
+016000     05  FILLER                            PIC 9(2) VALUE 28.     zbnkstor
+016100     05  FILLER                            PIC 9(2) VALUE 31.     zbnkstor
+016200     05  FILLER                            PIC 9(2) VALUE 30.     zbnkstor
+016300     05  FILLER                            PIC 9(2) VALUE 31.     zbnkstor
+016400     05  FILLER                            PIC 9(2) VALUE 30.     zbnkstor
+016500     05  FILLER                            PIC 9(2) VALUE 31.     zbnkstor
+016600     05  FILLER                            PIC 9(2) VALUE 31.     zbnkstor
+016700     05  FILLER                            PIC 9(2) VALUE 30.     zbnkstor
+016800     05  FILLER                            PIC 9(2) VALUE 31.     zbnkstor
+016900     05  FILLER                            PIC 9(2) VALUE 30.     zbnkstor
+017000     05  FILLER                            PIC 9(2) VALUE 31.     zbnkstor
+017100 01  WS-MONTH-LENGTHS-TBL REDEFINES WS-MONTH-LENGTHS              zbnkstor
+017200                                      PIC 9(2) OCCURS 12 TIMES.   zbnkstor
+017300 01  WS-MONTH-DAYS                         PIC 9(2).              zbnkstor
+017400                                                                  zbnkstor
+017500******************************************************************zbnkstor
+017600* Working fields used while advancing a recurring schedule to    *zbnkstor
+017700* its next due date.                                             *zbnkstor
+017800******************************************************************zbnkstor
+017900 01  WS-RECUR-DUE-DATE-N                   PIC 9(8).              zbnkstor
+018000 01  WS-RECUR-DUE-DATE-PARTS                                      zbnkstor
+018100       REDEFINES WS-RECUR-DUE-DATE-N.                             zbnkstor
+018200     05  WS-RECUR-DUE-CCYY                 PIC 9(4).              zbnkstor
+018300     05  WS-RECUR-DUE-MM                   PIC 9(2).              zbnkstor
+018400     05  WS-RECUR-DUE-DD                   PIC 9(2).              zbnkstor
+018500 01  WS-INT-DATE                           PIC S9(9) COMP.        zbnkstor
+018600                                                                  zbnkstor
+018700******************************************************************zbnkstor
+018800* Fields used to stage a BNKTXN record before it is written -    *zbnkstor
+018900* shared by both the recurring and external transfer settlement  *zbnkstor
+019000* logic below.                                                   *zbnkstor
+019100******************************************************************zbnkstor
+019200 01  WS-POST-ACCNO                         PIC X(9).              zbnkstor
+019300 01  WS-POST-AMOUNT                        PIC S9(7)V99 COMP-3.   zbnkstor
+019400 01  WS-POST-BALANCE                       PIC S9(7)V99 COMP-3.   zbnkstor
+019500 01  WS-POST-DESC                          PIC X(25).             zbnkstor
+019600 01  WS-TXN-SEQ                            PIC 9(3) VALUE ZERO.   zbnkstor
+019700                                                                  zbnkstor
+019800 01  WS-REJECT-REASON                      PIC X(40).             zbnkstor
+019900                                                                  zbnkstor
+020000******************************************************************zbnkstor
+020100* Run counters, reported on the job summary at the end of the    *zbnkstor
+020200* run.                                                           *zbnkstor
+020300******************************************************************zbnkstor
+020400 01  WS-RECUR-PROCESSED                    PIC 9(5) VALUE ZERO.   zbnkstor
+020500 01  WS-RECUR-SKIPPED                      PIC 9(5) VALUE ZERO.   zbnkstor
+020600 01  WS-EXTL-SENT                          PIC 9(5) VALUE ZERO.   zbnkstor
+020700 01  WS-EXTL-REJECTED                      PIC 9(5) VALUE ZERO.   zbnkstor
+020800                                                                  zbnkstor
+020900 01  WS-END-OF-RECUR                       PIC X(3) VALUE 'NO '.  zbnkstor
+021000 01  WS-END-OF-EXTL                        PIC X(3) VALUE 'NO '.  zbnkstor
+021100                                                                  zbnkstor
+021200******************************************************************zbnkstor
+021300* This job needs no run-time parameter, so unlike ZBNKSPLT and   *zbnkstor
+021400* ZBNKPRT1 there is no LINKAGE SECTION and no USING clause below.*zbnkstor
+021500******************************************************************zbnkstor
+021600 PROCEDURE DIVISION.                                              zbnkstor
+021700                                                                  zbnkstor
+021800     PERFORM GET-RUN-DATE.                                        zbnkstor
+021900                                                                  zbnkstor
+022000     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkstor
+022100     STRING 'Settlement run for ' DELIMITED BY SIZE               zbnkstor
+022200            WS-RUN-DATE-DISPLAY DELIMITED BY SIZE                 zbnkstor
+022300       INTO WS-CONSOLE-MESSAGE.                                   zbnkstor
+022400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkstor
+022500                                                                  zbnkstor
+022600     PERFORM ACCOUNT-OPEN.                                        zbnkstor
+022700     PERFORM TXN-OPEN.                                            zbnkstor
+022800     PERFORM RECUR-OPEN.                                          zbnkstor
+022900     PERFORM EXTL-OPEN.                                           zbnkstor
+023000                                                                  zbnkstor
+023100     PERFORM SETTLE-RECURRING-TRANSFERS.                          zbnkstor
+023200     PERFORM SETTLE-EXTERNAL-TRANSFERS.                           zbnkstor
+023300                                                                  zbnkstor
+023400     PERFORM ACCOUNT-CLOSE.                                       zbnkstor
+023500     PERFORM TXN-CLOSE.                                           zbnkstor
+023600     PERFORM RECUR-CLOSE.                                         zbnkstor
+023700     PERFORM EXTL-CLOSE.                                          zbnkstor
+023800                                                                  zbnkstor
+023900     PERFORM PRINT-JOB-SUMMARY.                                   zbnkstor
+024000                                                                  zbnkstor
+024100     MOVE 'End Of Job' TO WS-CONSOLE-MESSAGE.                     zbnkstor
+024200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkstor
+024300     MOVE 0 TO RETURN-CODE.                                       zbnkstor
+024400     GOBACK.                                                      zbnkstor
+024500                                                                  zbnkstor
+024600******************************************************************zbnkstor
+024700* Establish today's date, both as a numeric CCYYMMDD value for   *zbnkstor
+024800* schedule comparisons and as a DD-Mon-YYYY value for BNKTXN.    *zbnkstor
+024900******************************************************************zbnkstor
+025000 GET-RUN-DATE.                                                    zbnkstor
+025100     ACCEPT WS-TODAY-DATE-N FROM DATE YYYYMMDD.                   zbnkstor
+025200     MOVE WS-TODAY-DATE-N TO WS-CONV-DATE-N.                      zbnkstor
+025300     PERFORM CONVERT-NUMERIC-TO-DISPLAY.                          zbnkstor
+025400     MOVE WS-CONV-DATE-11 TO WS-RUN-DATE-DISPLAY.                 zbnkstor
+025500     ACCEPT WS-RUN-TIME-8 FROM TIME.                              zbnkstor
+025600     MOVE WS-RUN-TIME-8 (1:6) TO WS-RUN-TIME.                     zbnkstor
+025700                                                                  zbnkstor
+025800******************************************************************zbnkstor
+025900* Convert a numeric CCYYMMDD date (WS-CONV-DATE-N) into a        *zbnkstor
+026000* DD-Mon-YYYY display date (WS-CONV-DATE-11) via UDATECNV.       *zbnkstor
+026100******************************************************************zbnkstor
+026200 CONVERT-NUMERIC-TO-DISPLAY.                                      zbnkstor
+026300     SET DD-ENV-NULL TO TRUE.                                     zbnkstor
+026400     SET DDI-ISO TO TRUE.                                         zbnkstor
+026500     MOVE SPACES TO DDI-DATA.                                     zbnkstor
+026600     STRING WS-CONV-CCYY '-' WS-CONV-MM '-' WS-CONV-DD            zbnkstor
+026700       DELIMITED BY SIZE INTO DDI-DATA.                           zbnkstor
+026800     SET DDO-DD-MMM-YYYY TO TRUE.                                 zbnkstor
+026900     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     zbnkstor
+027000     MOVE FUNCTION LOWER-CASE(DDO-DATA-DD-MMM-YYYY-MMM(2:2))      zbnkstor
+027100       TO DDO-DATA-DD-MMM-YYYY-MMM(2:2).                          zbnkstor
+027200     MOVE DDO-DATA TO WS-CONV-DATE-11.                            zbnkstor
+027300                                                                  zbnkstor
+027400******************************************************************zbnkstor
+027500* Convert a DD-Mon-YYYY display date (WS-CONV-DATE-11), as       *zbnkstor
+027600* earlier produced by CONVERT-NUMERIC-TO-DISPLAY, back into a    *zbnkstor
+027700* numeric CCYYMMDD date (WS-CONV-DATE-N). UDATECNV itself has    *zbnkstor
+027800* no such reverse conversion, so the month abbreviation is       *zbnkstor
+027900* resolved against WS-MONTH-NAME-TBL instead.                    *zbnkstor
+028000******************************************************************zbnkstor
+028100 CONVERT-DISPLAY-TO-NUMERIC.                                      zbnkstor
+028200     MOVE WS-CONV-DATE-11 TO DDO-DATA.                            zbnkstor
+028300     MOVE DDO-DATA-DD-MMM-YYYY-DD TO WS-CONV-DD.                  zbnkstor
+028400     MOVE DDO-DATA-DD-MMM-YYYY-YYYY TO WS-CONV-CCYY.              zbnkstor
+028500     MOVE FUNCTION UPPER-CASE(DDO-DATA-DD-MMM-YYYY-MMM)           zbnkstor
+028600       TO WS-CONV-MMM-SEARCH.                                     zbnkstor
+028700     PERFORM MONTH-LOOKUP-STEP                                    zbnkstor
+028800        VARYING WS-MONTH-SUB FROM 1 BY 1                          zbnkstor
+028900        UNTIL WS-MONTH-SUB IS GREATER THAN 12                     zbnkstor
+029000           OR WS-MONTH-NAME-TBL (WS-MONTH-SUB)                    zbnkstor
+029100              IS EQUAL TO WS-CONV-MMM-SEARCH.                     zbnkstor
+029200     MOVE WS-MONTH-SUB TO WS-CONV-MM.                             zbnkstor
+029300                                                                  zbnkstor
+029400 MONTH-LOOKUP-STEP.                                               zbnkstor
+029500     CONTINUE.                                                    zbnkstor
+029600                                                                  zbnkstor
+029700******************************************************************zbnkstor
+029800* Look up how many days the given month (WS-RECUR-DUE-MM /       *zbnkstor
+029900* WS-RECUR-DUE-CCYY) has, allowing for February in a leap year.  *zbnkstor
+030000******************************************************************zbnkstor
+030100 DAYS-IN-MONTH.                                                   zbnkstor
+030200     MOVE WS-MONTH-LENGTHS-TBL (WS-RECUR-DUE-MM)                  zbnkstor
+030300       TO WS-MONTH-DAYS.                                          zbnkstor
+030400     IF WS-RECUR-DUE-MM IS EQUAL TO 2                             zbnkstor
+030500        IF FUNCTION MOD (WS-RECUR-DUE-CCYY, 4) IS EQUAL TO 0      zbnkstor
+030600           AND (FUNCTION MOD (WS-RECUR-DUE-CCYY, 100)             zbnkstor
+030700                IS NOT EQUAL TO 0                                 zbnkstor
+030800             OR FUNCTION MOD (WS-RECUR-DUE-CCYY, 400)             zbnkstor
+030900                IS EQUAL TO 0)                                    zbnkstor
+031000           MOVE 29 TO WS-MONTH-DAYS                               zbnkstor
+031100        END-IF                                                    zbnkstor
+031200     END-IF.                                                      zbnkstor
+031300                                                                  zbnkstor
+031400******************************************************************zbnkstor
+031500* Advance a monthly schedule to the following month, clamping    *zbnkstor
+031600* the target day of month (RT-REC-DAY) to the number of days     *zbnkstor
+031700* the new month actually has (e.g. a day-31 schedule falls back  *zbnkstor
+031800* to the 30th, or the 28th/29th, in a shorter month).            *zbnkstor
+031900******************************************************************zbnkstor
+032000 COMPUTE-NEXT-MONTHLY-DATE.                                       zbnkstor
+032100     ADD 1 TO WS-RECUR-DUE-MM.                                    zbnkstor
+032200     IF WS-RECUR-DUE-MM IS GREATER THAN 12                        zbnkstor
+032300        MOVE 1 TO WS-RECUR-DUE-MM                                 zbnkstor
+032400        ADD 1 TO WS-RECUR-DUE-CCYY                                zbnkstor
+032500     END-IF.                                                      zbnkstor
+032600     PERFORM DAYS-IN-MONTH.                                       zbnkstor
+032700     IF RT-REC-DAY IS GREATER THAN WS-MONTH-DAYS                  zbnkstor
+032800        OR RT-REC-DAY IS EQUAL TO ZERO                            zbnkstor
+032900        MOVE WS-MONTH-DAYS TO WS-RECUR-DUE-DD                     zbnkstor
+033000     ELSE                                                         zbnkstor
+033100        MOVE RT-REC-DAY TO WS-RECUR-DUE-DD                        zbnkstor
+033200     END-IF.                                                      zbnkstor
+033300     MOVE WS-RECUR-DUE-DATE-N TO WS-CONV-DATE-N.                  zbnkstor
+033400                                                                  zbnkstor
+033500******************************************************************zbnkstor
+033600* Loop over the recurring transfer schedule, settling every      *zbnkstor
+033700* active item that is due today or earlier.                      *zbnkstor
+033800******************************************************************zbnkstor
+033900 SETTLE-RECURRING-TRANSFERS.                                      zbnkstor
+034000     MOVE 'NO ' TO WS-END-OF-RECUR.                               zbnkstor
+034100     PERFORM RECUR-GET.                                           zbnkstor
+034200     PERFORM UNTIL WS-END-OF-RECUR = 'YES'                        zbnkstor
+034300        IF RT-REC-ACTIVE                                          zbnkstor
+034400           PERFORM RECUR-EVALUATE-DUE                             zbnkstor
+034450                THRU RECUR-EVALUATE-DUE-EXIT                      zbnkstor
+034500        END-IF                                                    zbnkstor
+034600        PERFORM RECUR-GET                                         zbnkstor
+034700     END-PERFORM.                                                 zbnkstor
+034800                                                                  zbnkstor
+034900******************************************************************zbnkstor
+035000* Work out whether this schedule item is due, settle it if so,   *zbnkstor
+035100* via RECUR-SETTLE-ONE.                                          *zbnkstor
+035200******************************************************************zbnkstor
+035300 RECUR-EVALUATE-DUE.                                              zbnkstor
+035400     IF RT-REC-NEXT-DTE IS EQUAL TO SPACES                        zbnkstor
+035500        MOVE WS-TODAY-DATE-N TO WS-RECUR-DUE-DATE-N               zbnkstor
+035600     ELSE                                                         zbnkstor
+035700        MOVE RT-REC-NEXT-DTE TO WS-CONV-DATE-11                   zbnkstor
+035800        PERFORM CONVERT-DISPLAY-TO-NUMERIC                        zbnkstor
+035900        MOVE WS-CONV-DATE-N TO WS-RECUR-DUE-DATE-N                zbnkstor
+036000     END-IF.                                                      zbnkstor
+036100     IF WS-RECUR-DUE-DATE-N IS GREATER THAN WS-TODAY-DATE-N       zbnkstor
+036200        GO TO RECUR-EVALUATE-DUE-EXIT                             zbnkstor
+036300     END-IF.                                                      zbnkstor
+036400     PERFORM RECUR-SETTLE-ONE                                     zbnkstor
+036450         THRU RECUR-SETTLE-ONE-EXIT.                              zbnkstor
+036500 RECUR-EVALUATE-DUE-EXIT.                                         zbnkstor
+036600     EXIT.                                                        zbnkstor
+036700                                                                  zbnkstor
+036800******************************************************************zbnkstor
+036900* Settle one due recurring transfer. Both accounts are read and  *zbnkstor
+037000* validated before either is updated, so a bad TO account never  *zbnkstor
+037100* leaves the FROM account debited with no matching credit. A     *zbnkstor
+037200* transfer that cannot be honoured today is left in place to be  *zbnkstor
+037300* retried on the next run, rather than skipped forward.          *zbnkstor
+037400******************************************************************zbnkstor
+037500 RECUR-SETTLE-ONE.                                                zbnkstor
+037600     MOVE RT-REC-FROM-ACCNO TO BAC-REC-ACCNO.                     zbnkstor
+037700     PERFORM ACCOUNT-READ.                                        zbnkstor
+037800     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkstor
+037900        MOVE 'From account not found' TO WS-REJECT-REASON         zbnkstor
+038000        GO TO RECUR-SETTLE-ONE-SKIP                               zbnkstor
+038100     END-IF.                                                      zbnkstor
+038200     IF NOT BAC-REC-ACTIVE                                        zbnkstor
+038300        MOVE 'From account not active' TO WS-REJECT-REASON        zbnkstor
+038400        GO TO RECUR-SETTLE-ONE-SKIP                               zbnkstor
+038500     END-IF.                                                      zbnkstor
+038600     IF (BAC-REC-BALANCE + BAC-REC-OVERDRAFT-LIMIT)               zbnkstor
+038700        IS LESS THAN RT-REC-AMOUNT                                zbnkstor
+038800        MOVE 'Insufficient funds' TO WS-REJECT-REASON             zbnkstor
+038900        GO TO RECUR-SETTLE-ONE-SKIP                               zbnkstor
+039000     END-IF.                                                      zbnkstor
+039100     MOVE RT-REC-TO-ACCNO TO BAC-REC-ACCNO.                       zbnkstor
+039200     PERFORM ACCOUNT-READ.                                        zbnkstor
+039300     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkstor
+039400        MOVE 'To account not found' TO WS-REJECT-REASON           zbnkstor
+039500        GO TO RECUR-SETTLE-ONE-SKIP                               zbnkstor
+039600     END-IF.                                                      zbnkstor
+039700     IF NOT BAC-REC-ACTIVE                                        zbnkstor
+039800        MOVE 'To account not active' TO WS-REJECT-REASON          zbnkstor
+039900        GO TO RECUR-SETTLE-ONE-SKIP                               zbnkstor
+040000     END-IF.                                                      zbnkstor
+040100     MOVE RT-REC-FROM-ACCNO TO BAC-REC-ACCNO.                     zbnkstor
+040200     PERFORM ACCOUNT-READ.                                        zbnkstor
+040300     SUBTRACT RT-REC-AMOUNT FROM BAC-REC-BALANCE.                 zbnkstor
+040400     PERFORM ACCOUNT-REWRITE.                                     zbnkstor
+040500     MOVE BAC-REC-ACCNO TO WS-POST-ACCNO.                         zbnkstor
+040600     COMPUTE WS-POST-AMOUNT = ZERO - RT-REC-AMOUNT.               zbnkstor
+040700     MOVE BAC-REC-BALANCE TO WS-POST-BALANCE.                     zbnkstor
+040800     MOVE SPACES TO WS-POST-DESC.                                 zbnkstor
+040900     STRING 'Recurring transfer to ' DELIMITED BY SIZE            zbnkstor
+041000            RT-REC-TO-ACCNO DELIMITED BY SIZE                     zbnkstor
+041100       INTO WS-POST-DESC.                                         zbnkstor
+041200     PERFORM POST-TRANSACTION.                                    zbnkstor
+041300     MOVE RT-REC-TO-ACCNO TO BAC-REC-ACCNO.                       zbnkstor
+041400     PERFORM ACCOUNT-READ.                                        zbnkstor
+041500     ADD RT-REC-AMOUNT TO BAC-REC-BALANCE.                        zbnkstor
+041600     PERFORM ACCOUNT-REWRITE.                                     zbnkstor
+041700     MOVE BAC-REC-ACCNO TO WS-POST-ACCNO.                         zbnkstor
+041800     MOVE RT-REC-AMOUNT TO WS-POST-AMOUNT.                        zbnkstor
+041900     MOVE BAC-REC-BALANCE TO WS-POST-BALANCE.                     zbnkstor
+042000     MOVE SPACES TO WS-POST-DESC.                                 zbnkstor
+042100     STRING 'Recurring transfer from ' DELIMITED BY SIZE          zbnkstor
+042200            RT-REC-FROM-ACCNO DELIMITED BY SIZE                   zbnkstor
+042300       INTO WS-POST-DESC.                                         zbnkstor
+042400     PERFORM POST-TRANSACTION.                                    zbnkstor
+042500     IF RT-REC-WEEKLY                                             zbnkstor
+042600        COMPUTE WS-INT-DATE =                                     zbnkstor
+042700           FUNCTION INTEGER-OF-DATE (WS-RECUR-DUE-DATE-N) + 7     zbnkstor
+042800        MOVE FUNCTION DATE-OF-INTEGER (WS-INT-DATE)               zbnkstor
+042900          TO WS-CONV-DATE-N                                       zbnkstor
+043000     ELSE                                                         zbnkstor
+043100        PERFORM COMPUTE-NEXT-MONTHLY-DATE                         zbnkstor
+043200     END-IF.                                                      zbnkstor
+043300     PERFORM CONVERT-NUMERIC-TO-DISPLAY.                          zbnkstor
+043400     MOVE WS-CONV-DATE-11 TO RT-REC-NEXT-DTE.                     zbnkstor
+043500     PERFORM RECUR-REWRITE.                                       zbnkstor
+043600     ADD 1 TO WS-RECUR-PROCESSED.                                 zbnkstor
+043700     GO TO RECUR-SETTLE-ONE-EXIT.                                 zbnkstor
+043800 RECUR-SETTLE-ONE-SKIP.                                           zbnkstor
+043900     ADD 1 TO WS-RECUR-SKIPPED.                                   zbnkstor
+044000     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkstor
+044100     STRING 'RECUR ' DELIMITED BY SIZE                            zbnkstor
+044200            RT-REC-FROM-ACCNO DELIMITED BY SIZE                   zbnkstor
+044300            ' skipped - ' DELIMITED BY SIZE                       zbnkstor
+044400            WS-REJECT-REASON DELIMITED BY SIZE                    zbnkstor
+044500       INTO WS-CONSOLE-MESSAGE.                                   zbnkstor
+044600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkstor
+044700 RECUR-SETTLE-ONE-EXIT.                                           zbnkstor
+044800     EXIT.                                                        zbnkstor
+044900                                                                  zbnkstor
+045000******************************************************************zbnkstor
+045100* Loop over the external transfer queue, settling or rejecting   *zbnkstor
+045200* every item still queued from DBANK03P.                         *zbnkstor
+045300******************************************************************zbnkstor
+045400 SETTLE-EXTERNAL-TRANSFERS.                                       zbnkstor
+045500     MOVE 'NO ' TO WS-END-OF-EXTL.                                zbnkstor
+045600     PERFORM EXTL-GET.                                            zbnkstor
+045700     PERFORM UNTIL WS-END-OF-EXTL = 'YES'                         zbnkstor
+045800        IF XT-REC-QUEUED                                          zbnkstor
+045900           PERFORM EXTL-SETTLE-ONE                                zbnkstor
+045950                THRU EXTL-SETTLE-ONE-EXIT                         zbnkstor
+046000        END-IF                                                    zbnkstor
+046100        PERFORM EXTL-GET                                          zbnkstor
+046200     END-PERFORM.                                                 zbnkstor
+046300                                                                  zbnkstor
+046400******************************************************************zbnkstor
+046500* Settle or reject one queued external transfer. Only the        *zbnkstor
+046600* source account is ours to debit, so unlike a recurring         *zbnkstor
+046700* transfer this is a one-shot attempt - a request that cannot    *zbnkstor
+046800* be honoured is marked rejected rather than retried.            *zbnkstor
+046900******************************************************************zbnkstor
+047000 EXTL-SETTLE-ONE.                                                 zbnkstor
+047100     MOVE XT-REC-FROM-ACCNO TO BAC-REC-ACCNO.                     zbnkstor
+047200     PERFORM ACCOUNT-READ.                                        zbnkstor
+047300     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkstor
+047400        MOVE 'Source account not found' TO WS-REJECT-REASON       zbnkstor
+047500        GO TO EXTL-SETTLE-ONE-REJECT                              zbnkstor
+047600     END-IF.                                                      zbnkstor
+047700     IF NOT BAC-REC-ACTIVE                                        zbnkstor
+047800        MOVE 'Source account not active' TO WS-REJECT-REASON      zbnkstor
+047900        GO TO EXTL-SETTLE-ONE-REJECT                              zbnkstor
+048000     END-IF.                                                      zbnkstor
+048100     IF (BAC-REC-BALANCE + BAC-REC-OVERDRAFT-LIMIT)               zbnkstor
+048200        IS LESS THAN XT-REC-AMOUNT                                zbnkstor
+048300        MOVE 'Insufficient funds' TO WS-REJECT-REASON             zbnkstor
+048400        GO TO EXTL-SETTLE-ONE-REJECT                              zbnkstor
+048500     END-IF.                                                      zbnkstor
+048600     SUBTRACT XT-REC-AMOUNT FROM BAC-REC-BALANCE.                 zbnkstor
+048700     PERFORM ACCOUNT-REWRITE.                                     zbnkstor
+048800     MOVE BAC-REC-ACCNO TO WS-POST-ACCNO.                         zbnkstor
+048900     COMPUTE WS-POST-AMOUNT = ZERO - XT-REC-AMOUNT.               zbnkstor
+049000     MOVE BAC-REC-BALANCE TO WS-POST-BALANCE.                     zbnkstor
+049100     MOVE SPACES TO WS-POST-DESC.                                 zbnkstor
+049200     STRING 'External transfer ' DELIMITED BY SIZE                zbnkstor
+049300            XT-REC-REFERENCE DELIMITED BY SPACE                   zbnkstor
+049400       INTO WS-POST-DESC.                                         zbnkstor
+049500     PERFORM POST-TRANSACTION.                                    zbnkstor
+049600     SET XT-REC-SENT TO TRUE.                                     zbnkstor
+049700     PERFORM EXTL-REWRITE.                                        zbnkstor
+049800     ADD 1 TO WS-EXTL-SENT.                                       zbnkstor
+049900     GO TO EXTL-SETTLE-ONE-EXIT.                                  zbnkstor
+050000 EXTL-SETTLE-ONE-REJECT.                                          zbnkstor
+050100     SET XT-REC-REJECTED TO TRUE.                                 zbnkstor
+050200     PERFORM EXTL-REWRITE.                                        zbnkstor
+050300     ADD 1 TO WS-EXTL-REJECTED.                                   zbnkstor
+050400     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkstor
+050500     STRING 'EXTL ' DELIMITED BY SIZE                             zbnkstor
+050600            XT-REC-FROM-ACCNO DELIMITED BY SIZE                   zbnkstor
+050700            ' rejected - ' DELIMITED BY SIZE                      zbnkstor
+050800            WS-REJECT-REASON DELIMITED BY SIZE                    zbnkstor
+050900       INTO WS-CONSOLE-MESSAGE.                                   zbnkstor
+051000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkstor
+051100 EXTL-SETTLE-ONE-EXIT.                                            zbnkstor
+051200     EXIT.                                                        zbnkstor
+051300                                                                  zbnkstor
+051400******************************************************************zbnkstor
+051500* Write one BNKTXN entry from the WS-POST-* staging fields,      *zbnkstor
+051600* stamped with this run's date, time and a rolling sequence      *zbnkstor
+051700* number.                                                        *zbnkstor
+051800******************************************************************zbnkstor
+051900 POST-TRANSACTION.                                                zbnkstor
+052000     ADD 1 TO WS-TXN-SEQ.                                         zbnkstor
+052100     IF WS-TXN-SEQ IS GREATER THAN 999                            zbnkstor
+052200        MOVE 1 TO WS-TXN-SEQ                                      zbnkstor
+052300     END-IF.                                                      zbnkstor
+052400     MOVE WS-POST-ACCNO TO BTX-REC-ACCNO.                         zbnkstor
+052500     MOVE WS-RUN-DATE-DISPLAY TO BTX-REC-DATE.                    zbnkstor
+052600     MOVE WS-RUN-TIME TO BTX-REC-TIME.                            zbnkstor
+052700     MOVE WS-TXN-SEQ TO BTX-REC-SEQ.                              zbnkstor
+052800     MOVE WS-POST-AMOUNT TO BTX-REC-AMOUNT.                       zbnkstor
+052900     MOVE WS-POST-DESC TO BTX-REC-DESC.                           zbnkstor
+053000     MOVE WS-POST-BALANCE TO BTX-REC-BALANCE.                     zbnkstor
+053100     WRITE TXN-FILE-REC.                                          zbnkstor
+053200     IF WS-TXN-STATUS NOT = '00'                                  zbnkstor
+053300        MOVE 'TXN Error writing file ...' TO WS-CONSOLE-MESSAGE   zbnkstor
+053400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+053500        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkstor
+053600        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+053700        PERFORM ABORT-PROGRAM                                     zbnkstor
+053800     END-IF.                                                      zbnkstor
+053900                                                                  zbnkstor
+054000******************************************************************zbnkstor
+054100* Open the ACCOUNT file for random access.                       *zbnkstor
+054200******************************************************************zbnkstor
+054300 ACCOUNT-OPEN.                                                    zbnkstor
+054400     OPEN I-O ACCOUNT-FILE.                                       zbnkstor
+054500     IF WS-ACCOUNT-STATUS = '00'                                  zbnkstor
+054600        MOVE 'ACCOUNT file opened OK' TO WS-CONSOLE-MESSAGE       zbnkstor
+054700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+054800     ELSE                                                         zbnkstor
+054900        MOVE 'ACCOUNT file open failure...' TO WS-CONSOLE-MESSAGE zbnkstor
+055000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+055100        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkstor
+055200        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+055300        PERFORM ABORT-PROGRAM                                     zbnkstor
+055400     END-IF.                                                      zbnkstor
+055500                                                                  zbnkstor
+055600******************************************************************zbnkstor
+055700* Read one account by BAC-REC-ACCNO. A not-found or other        *zbnkstor
+055800* non-zero status is left for the caller to interpret - a        *zbnkstor
+055900* missing account is an expected outcome here, not an abort.     *zbnkstor
+056000******************************************************************zbnkstor
+056100 ACCOUNT-READ.                                                    zbnkstor
+056200     READ ACCOUNT-FILE.                                           zbnkstor
+056300                                                                  zbnkstor
+056400******************************************************************zbnkstor
+056500* Rewrite the current account record. Having already been read   *zbnkstor
+056600* and validated, a failure here is an abort condition.           *zbnkstor
+056700******************************************************************zbnkstor
+056800 ACCOUNT-REWRITE.                                                 zbnkstor
+056900     REWRITE ACCOUNT-FILE-REC.                                    zbnkstor
+057000     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkstor
+057100        MOVE 'ACCOUNT Error rewriting file ...'                   zbnkstor
+057200          TO WS-CONSOLE-MESSAGE                                   zbnkstor
+057300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+057400        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkstor
+057500        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+057600        PERFORM ABORT-PROGRAM                                     zbnkstor
+057700     END-IF.                                                      zbnkstor
+057800                                                                  zbnkstor
+057900******************************************************************zbnkstor
+058000* Close the ACCOUNT file.                                        *zbnkstor
+058100******************************************************************zbnkstor
+058200 ACCOUNT-CLOSE.                                                   zbnkstor
+058300     CLOSE ACCOUNT-FILE.                                          zbnkstor
+058400     IF WS-ACCOUNT-STATUS = '00'                                  zbnkstor
+058500        MOVE 'ACCOUNT file closed OK' TO WS-CONSOLE-MESSAGE       zbnkstor
+058600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+058700     ELSE                                                         zbnkstor
+058800        MOVE 'ACCOUNT file close failure...' TO WS-CONSOLE-MESSAGEzbnkstor
+058900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+059000        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkstor
+059100        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+059200        PERFORM ABORT-PROGRAM                                     zbnkstor
+059300     END-IF.                                                      zbnkstor
+059400                                                                  zbnkstor
+059500******************************************************************zbnkstor
+059600* Open the TXN file. Transactions are only ever appended by      *zbnkstor
+059700* this job, so it is opened for output extend of the existing    *zbnkstor
+059800* cluster.                                                       *zbnkstor
+059900******************************************************************zbnkstor
+060000 TXN-OPEN.                                                        zbnkstor
+060100     OPEN EXTEND TXN-FILE.                                        zbnkstor
+060200     IF WS-TXN-STATUS = '00'                                      zbnkstor
+060300        MOVE 'TXN file opened OK' TO WS-CONSOLE-MESSAGE           zbnkstor
+060400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+060500     ELSE                                                         zbnkstor
+060600        MOVE 'TXN file open failure...' TO WS-CONSOLE-MESSAGE     zbnkstor
+060700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+060800        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkstor
+060900        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+061000        PERFORM ABORT-PROGRAM                                     zbnkstor
+061100     END-IF.                                                      zbnkstor
+061200                                                                  zbnkstor
+061300******************************************************************zbnkstor
+061400* Close the TXN file.                                            *zbnkstor
+061500******************************************************************zbnkstor
+061600 TXN-CLOSE.                                                       zbnkstor
+061700     CLOSE TXN-FILE.                                              zbnkstor
+061800     IF WS-TXN-STATUS = '00'                                      zbnkstor
+061900        MOVE 'TXN file closed OK' TO WS-CONSOLE-MESSAGE           zbnkstor
+062000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+062100     ELSE                                                         zbnkstor
+062200        MOVE 'TXN file close failure...' TO WS-CONSOLE-MESSAGE    zbnkstor
+062300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+062400        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkstor
+062500        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+062600        PERFORM ABORT-PROGRAM                                     zbnkstor
+062700     END-IF.                                                      zbnkstor
+062800                                                                  zbnkstor
+062900******************************************************************zbnkstor
+063000* Open the RECUR file for a full sequential scan, updating       *zbnkstor
+063100* RT-REC-NEXT-DTE in place as each due item is settled.          *zbnkstor
+063200******************************************************************zbnkstor
+063300 RECUR-OPEN.                                                      zbnkstor
+063400     OPEN I-O RECUR-FILE.                                         zbnkstor
+063500     IF WS-RECUR-STATUS = '00'                                    zbnkstor
+063600        MOVE 'RECUR file opened OK' TO WS-CONSOLE-MESSAGE         zbnkstor
+063700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+063800     ELSE                                                         zbnkstor
+063900        MOVE 'RECUR file open failure...' TO WS-CONSOLE-MESSAGE   zbnkstor
+064000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+064100        MOVE WS-RECUR-STATUS TO WS-IO-STATUS                      zbnkstor
+064200        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+064300        PERFORM ABORT-PROGRAM                                     zbnkstor
+064400     END-IF.                                                      zbnkstor
+064500                                                                  zbnkstor
+064600******************************************************************zbnkstor
+064700* Read the next RECUR record in key sequence.                    *zbnkstor
+064800******************************************************************zbnkstor
+064900 RECUR-GET.                                                       zbnkstor
+065000     READ RECUR-FILE NEXT RECORD.                                 zbnkstor
+065100     IF WS-RECUR-STATUS NOT = '00'                                zbnkstor
+065200        IF WS-RECUR-STATUS = '10'                                 zbnkstor
+065300           MOVE 'YES' TO WS-END-OF-RECUR                          zbnkstor
+065400        ELSE                                                      zbnkstor
+065500           MOVE 'RECUR Error reading file ...'                    zbnkstor
+065600             TO WS-CONSOLE-MESSAGE                                zbnkstor
+065700           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkstor
+065800           MOVE WS-RECUR-STATUS TO WS-IO-STATUS                   zbnkstor
+065900           PERFORM DISPLAY-IO-STATUS                              zbnkstor
+066000           PERFORM ABORT-PROGRAM                                  zbnkstor
+066100        END-IF                                                    zbnkstor
+066200     END-IF.                                                      zbnkstor
+066300                                                                  zbnkstor
+066400******************************************************************zbnkstor
+066500* Rewrite the current RECUR record.                              *zbnkstor
+066600******************************************************************zbnkstor
+066700 RECUR-REWRITE.                                                   zbnkstor
+066800     REWRITE RECUR-FILE-REC.                                      zbnkstor
+066900     IF WS-RECUR-STATUS NOT = '00'                                zbnkstor
+067000        MOVE 'RECUR Error rewriting file ...'                     zbnkstor
+067100          TO WS-CONSOLE-MESSAGE                                   zbnkstor
+067200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+067300        MOVE WS-RECUR-STATUS TO WS-IO-STATUS                      zbnkstor
+067400        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+067500        PERFORM ABORT-PROGRAM                                     zbnkstor
+067600     END-IF.                                                      zbnkstor
+067700                                                                  zbnkstor
+067800******************************************************************zbnkstor
+067900* Close the RECUR file.                                          *zbnkstor
+068000******************************************************************zbnkstor
+068100 RECUR-CLOSE.                                                     zbnkstor
+068200     CLOSE RECUR-FILE.                                            zbnkstor
+068300     IF WS-RECUR-STATUS = '00'                                    zbnkstor
+068400        MOVE 'RECUR file closed OK' TO WS-CONSOLE-MESSAGE         zbnkstor
+068500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+068600     ELSE                                                         zbnkstor
+068700        MOVE 'RECUR file close failure...' TO WS-CONSOLE-MESSAGE  zbnkstor
+068800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+068900        MOVE WS-RECUR-STATUS TO WS-IO-STATUS                      zbnkstor
+069000        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+069100        PERFORM ABORT-PROGRAM                                     zbnkstor
+069200     END-IF.                                                      zbnkstor
+069300                                                                  zbnkstor
+069400******************************************************************zbnkstor
+069500* Open the EXTL file for a full sequential scan, updating each   *zbnkstor
+069600* request's status in place as it is settled or rejected.        *zbnkstor
+069700******************************************************************zbnkstor
+069800 EXTL-OPEN.                                                       zbnkstor
+069900     OPEN I-O EXTL-FILE.                                          zbnkstor
+070000     IF WS-EXTL-STATUS = '00'                                     zbnkstor
+070100        MOVE 'EXTL file opened OK' TO WS-CONSOLE-MESSAGE          zbnkstor
+070200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+070300     ELSE                                                         zbnkstor
+070400        MOVE 'EXTL file open failure...' TO WS-CONSOLE-MESSAGE    zbnkstor
+070500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+070600        MOVE WS-EXTL-STATUS TO WS-IO-STATUS                       zbnkstor
+070700        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+070800        PERFORM ABORT-PROGRAM                                     zbnkstor
+070900     END-IF.                                                      zbnkstor
+071000                                                                  zbnkstor
+071100******************************************************************zbnkstor
+071200* Read the next EXTL record in key sequence.                     *zbnkstor
+071300******************************************************************zbnkstor
+071400 EXTL-GET.                                                        zbnkstor
+071500     READ EXTL-FILE NEXT RECORD.                                  zbnkstor
+071600     IF WS-EXTL-STATUS NOT = '00'                                 zbnkstor
+071700        IF WS-EXTL-STATUS = '10'                                  zbnkstor
+071800           MOVE 'YES' TO WS-END-OF-EXTL                           zbnkstor
+071900        ELSE                                                      zbnkstor
+072000           MOVE 'EXTL Error reading file ...'                     zbnkstor
+072100             TO WS-CONSOLE-MESSAGE                                zbnkstor
+072200           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkstor
+072300           MOVE WS-EXTL-STATUS TO WS-IO-STATUS                    zbnkstor
+072400           PERFORM DISPLAY-IO-STATUS                              zbnkstor
+072500           PERFORM ABORT-PROGRAM                                  zbnkstor
+072600        END-IF                                                    zbnkstor
+072700     END-IF.                                                      zbnkstor
+072800                                                                  zbnkstor
+072900******************************************************************zbnkstor
+073000* Rewrite the current EXTL record.                               *zbnkstor
+073100******************************************************************zbnkstor
+073200 EXTL-REWRITE.                                                    zbnkstor
+073300     REWRITE EXTL-FILE-REC.                                       zbnkstor
+073400     IF WS-EXTL-STATUS NOT = '00'                                 zbnkstor
+073500        MOVE 'EXTL Error rewriting file ...'                      zbnkstor
+073600          TO WS-CONSOLE-MESSAGE                                   zbnkstor
+073700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+073800        MOVE WS-EXTL-STATUS TO WS-IO-STATUS                       zbnkstor
+073900        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+074000        PERFORM ABORT-PROGRAM                                     zbnkstor
+074100     END-IF.                                                      zbnkstor
+074200                                                                  zbnkstor
+074300******************************************************************zbnkstor
+074400* Close the EXTL file.                                           *zbnkstor
+074500******************************************************************zbnkstor
+074600 EXTL-CLOSE.                                                      zbnkstor
+074700     CLOSE EXTL-FILE.                                             zbnkstor
+074800     IF WS-EXTL-STATUS = '00'                                     zbnkstor
+074900        MOVE 'EXTL file closed OK' TO WS-CONSOLE-MESSAGE          zbnkstor
+075000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+075100     ELSE                                                         zbnkstor
+075200        MOVE 'EXTL file close failure...' TO WS-CONSOLE-MESSAGE   zbnkstor
+075300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+075400        MOVE WS-EXTL-STATUS TO WS-IO-STATUS                       zbnkstor
+075500        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+075600        PERFORM ABORT-PROGRAM                                     zbnkstor
+075700     END-IF.                                                      zbnkstor
+075800                                                                  zbnkstor
+075900******************************************************************zbnkstor
+076000* Write a short end-of-job summary to the JOBSUM file, in the    *zbnkstor
+076100* same style as the statement print run's job summary.           *zbnkstor
+076200******************************************************************zbnkstor
+076300 PRINT-JOB-SUMMARY.                                               zbnkstor
+076400     PERFORM JOBSUM-OPEN.                                         zbnkstor
+076500     MOVE SPACES TO JOBSUM-REC.                                   zbnkstor
+076600     STRING 'Recurring transfers posted:  ' DELIMITED BY SIZE     zbnkstor
+076700            WS-RECUR-PROCESSED DELIMITED BY SIZE                  zbnkstor
+076800       INTO JOBSUM-REC.                                           zbnkstor
+076900     PERFORM JOBSUM-PUT.                                          zbnkstor
+077000     MOVE SPACES TO JOBSUM-REC.                                   zbnkstor
+077100     STRING 'Recurring transfers skipped: ' DELIMITED BY SIZE     zbnkstor
+077200            WS-RECUR-SKIPPED DELIMITED BY SIZE                    zbnkstor
+077300       INTO JOBSUM-REC.                                           zbnkstor
+077400     PERFORM JOBSUM-PUT.                                          zbnkstor
+077500     MOVE SPACES TO JOBSUM-REC.                                   zbnkstor
+077600     STRING 'External transfers sent:     ' DELIMITED BY SIZE     zbnkstor
+077700            WS-EXTL-SENT DELIMITED BY SIZE                        zbnkstor
+077800       INTO JOBSUM-REC.                                           zbnkstor
+077900     PERFORM JOBSUM-PUT.                                          zbnkstor
+078000     MOVE SPACES TO JOBSUM-REC.                                   zbnkstor
+078100     STRING 'External transfers rejected: ' DELIMITED BY SIZE     zbnkstor
+078200            WS-EXTL-REJECTED DELIMITED BY SIZE                    zbnkstor
+078300       INTO JOBSUM-REC.                                           zbnkstor
+078400     PERFORM JOBSUM-PUT.                                          zbnkstor
+078500     PERFORM JOBSUM-CLOSE.                                        zbnkstor
+078600     MOVE 'Job summary written to JOBSUM'                         zbnkstor
+078700       TO WS-CONSOLE-MESSAGE.                                     zbnkstor
+078800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkstor
+078900                                                                  zbnkstor
+079000******************************************************************zbnkstor
+079100* Open the job-summary file. A fresh summary is produced every   *zbnkstor
+079200* run, so no EXTEND handling is needed here.                     *zbnkstor
+079300******************************************************************zbnkstor
+079400 JOBSUM-OPEN.                                                     zbnkstor
+079500     OPEN OUTPUT JOBSUM-FILE.                                     zbnkstor
+079600     IF WS-JOBSUM-STATUS = '00'                                   zbnkstor
+079700        MOVE 'JOBSUM file opened OK' TO WS-CONSOLE-MESSAGE        zbnkstor
+079800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+079900     ELSE                                                         zbnkstor
+080000        MOVE 'JOBSUM file open failure...' TO WS-CONSOLE-MESSAGE  zbnkstor
+080100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+080200        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkstor
+080300        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+080400        PERFORM ABORT-PROGRAM                                     zbnkstor
+080500     END-IF.                                                      zbnkstor
+080600                                                                  zbnkstor
+080700 JOBSUM-PUT.                                                      zbnkstor
+080800     WRITE JOBSUM-REC.                                            zbnkstor
+080900     IF WS-JOBSUM-STATUS NOT = '00'                               zbnkstor
+081000        MOVE 'JOBSUM Error writing file ...' TO WS-CONSOLE-MESSAGEzbnkstor
+081100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+081200        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkstor
+081300        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+081400        PERFORM ABORT-PROGRAM                                     zbnkstor
+081500     END-IF.                                                      zbnkstor
+081600                                                                  zbnkstor
+081700 JOBSUM-CLOSE.                                                    zbnkstor
+081800     CLOSE JOBSUM-FILE.                                           zbnkstor
+081900     IF WS-JOBSUM-STATUS = '00'                                   zbnkstor
+082000        MOVE 'JOBSUM file closed OK' TO WS-CONSOLE-MESSAGE        zbnkstor
+082100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+082200     ELSE                                                         zbnkstor
+082300        MOVE 'JOBSUM file close failure...' TO WS-CONSOLE-MESSAGE zbnkstor
+082400        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+082500        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkstor
+082600        PERFORM DISPLAY-IO-STATUS                                 zbnkstor
+082700        PERFORM ABORT-PROGRAM                                     zbnkstor
+082800     END-IF.                                                      zbnkstor
+082900                                                                  zbnkstor
+083000******************************************************************zbnkstor
+083100* Display the file status bytes                                  *zbnkstor
+083200******************************************************************zbnkstor
+083300 DISPLAY-IO-STATUS.                                               zbnkstor
+083400     IF WS-IO-STATUS NUMERIC                                      zbnkstor
+083500        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkstor
+083600        STRING 'File status -' DELIMITED BY SIZE                  zbnkstor
+083700               WS-IO-STATUS DELIMITED BY SIZE                     zbnkstor
+083800          INTO WS-CONSOLE-MESSAGE                                 zbnkstor
+083900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+084000     ELSE                                                         zbnkstor
+084100        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnkstor
+084200        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnkstor
+084300        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkstor
+084400        STRING 'File status -' DELIMITED BY SIZE                  zbnkstor
+084500               WS-IO-STAT1 DELIMITED BY SIZE                      zbnkstor
+084600               '/' DELIMITED BY SIZE                              zbnkstor
+084700               WS-TWO-BYTES DELIMITED BY SIZE                     zbnkstor
+084800          INTO WS-CONSOLE-MESSAGE                                 zbnkstor
+084900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+085000     END-IF.                                                      zbnkstor
+085100                                                                  zbnkstor
+085200******************************************************************zbnkstor
+085300* 'ABORT' the program. Post a message and issue a goback         *zbnkstor
+085400******************************************************************zbnkstor
+085500 ABORT-PROGRAM.                                                   zbnkstor
+085600     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkstor
+085700        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkstor
+085800     END-IF.                                                      zbnkstor
+085900     MOVE 'Program is abending...' TO WS-CONSOLE-MESSAGE.         zbnkstor
+086000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkstor
+086100     MOVE 16 TO RETURN-CODE.                                      zbnkstor
+086200     GOBACK.                                                      zbnkstor
+086300                                                                  zbnkstor
+086400******************************************************************zbnkstor
+086500* Display CONSOLE messages...                                    *zbnkstor
+086600******************************************************************zbnkstor
+086700 DISPLAY-CONSOLE-MESSAGE.                                         zbnkstor
+086800     DISPLAY 'ZBNKSTOR - ' WS-CONSOLE-MESSAGE                     zbnkstor
+086900       UPON CONSOLE.                                              zbnkstor
+087000     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnkstor
