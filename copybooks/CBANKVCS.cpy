@@ -0,0 +1,36 @@
+000100***************************************************************** cbankvcs
+000200*                                                               * cbankvcs
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvcs
+000400*                                                               * cbankvcs
+000500***************************************************************** cbankvcs
+000600                                                                  cbankvcs
+000700***************************************************************** cbankvcs
+000800* CBANKVCS.CPY                                                  * cbankvcs
+000900*---------------------------------------------------------------* cbankvcs
+001000* Record layout of the BNKCUST VSAM file (customer master).     * cbankvcs
+001100***************************************************************** cbankvcs
+001200   05  BCS-REC-PID                         PIC X(5).              cbankvcs
+001300   05  BCS-REC-NAME                        PIC X(25).             cbankvcs
+001400   05  BCS-REC-ADDR1                       PIC X(25).             cbankvcs
+001500   05  BCS-REC-ADDR2                       PIC X(25).             cbankvcs
+001600   05  BCS-REC-STATE                       PIC X(2).              cbankvcs
+001700   05  BCS-REC-CNTRY                       PIC X(6).              cbankvcs
+001800   05  BCS-REC-PSTCDE                      PIC X(6).              cbankvcs
+001900   05  BCS-REC-TELNO                       PIC X(12).             cbankvcs
+002000   05  BCS-REC-EMAIL                       PIC X(30).             cbankvcs
+002100   05  BCS-REC-SEND-MAIL                   PIC X(1).              cbankvcs
+002200   05  BCS-REC-SEND-EMAIL                  PIC X(1).              cbankvcs
+002300   05  BCS-REC-LANG                        PIC X(2).              cbankvcs
+002310   05  BCS-REC-NOTIFY-LOW-BAL              PIC X(1).              cbankvcs
+002320     88  BCS-REC-NOTIFY-LOW-BAL-ON         VALUE 'Y'.             cbankvcs
+002330     88  BCS-REC-NOTIFY-LOW-BAL-OFF        VALUE SPACE, 'N'.      cbankvcs
+002340   05  BCS-REC-NOTIFY-LARGE-TXN            PIC X(1).              cbankvcs
+002350     88  BCS-REC-NOTIFY-LARGE-TXN-ON       VALUE 'Y'.             cbankvcs
+002360     88  BCS-REC-NOTIFY-LARGE-TXN-OFF      VALUE SPACE, 'N'.      cbankvcs
+002370   05  BCS-REC-LOW-BAL-THRESHOLD           PIC S9(7)V99           cbankvcs
+002380       COMP-3.                                                    cbankvcs
+002390   05  BCS-REC-LARGE-TXN-THRESHOLD         PIC S9(7)V99           cbankvcs
+002391       COMP-3.                                                    cbankvcs
+002400   05  FILLER                              PIC X(8).              cbankvcs
+002500                                                                  cbankvcs
+002600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvcs
