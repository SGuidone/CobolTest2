@@ -0,0 +1,24 @@
+000100***************************************************************** cbankvat
+000200*                                                               * cbankvat
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvat
+000400*                                                               * cbankvat
+000500***************************************************************** cbankvat
+000600                                                                  cbankvat
+000700***************************************************************** cbankvat
+000800* CBANKVAT.CPY                                                  * cbankvat
+000900*---------------------------------------------------------------* cbankvat
+001000* Record layout of the BNKATYPE VSAM file (account type/rate    * cbankvat
+001100* reference file).                                              * cbankvat
+001200***************************************************************** cbankvat
+001300   05  BAT-REC-TYPE                        PIC X(1).              cbankvat
+001400   05  BAT-REC-DESC                        PIC X(15).             cbankvat
+001500   05  BAT-REC-INT-RATE                    PIC S9(3)V9(4)         cbankvat
+001600       COMP-3.                                                    cbankvat
+001700   05  BAT-REC-OVERDRAFT-LIMIT             PIC S9(7)V99           cbankvat
+001800       COMP-3.                                                    cbankvat
+001900   05  BAT-REC-CURRENCY                    PIC X(3).              cbankvat
+001910   05  BAT-REC-MONTHLY-FEE                 PIC S9(5)V99           cbankvat
+001920       COMP-3.                                                    cbankvat
+001990   05  FILLER                              PIC X(6).              cbankvat
+002100                                                                  cbankvat
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvat
