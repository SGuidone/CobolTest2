@@ -0,0 +1,29 @@
+000100***************************************************************** cstmtd01
+000200*                                                               * cstmtd01
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cstmtd01
+000400*                                                               * cstmtd01
+000500***************************************************************** cstmtd01
+000600                                                                  cstmtd01
+000700***************************************************************** cstmtd01
+000800* CSTMTD01.CPY                                                  * cstmtd01
+000900*---------------------------------------------------------------* cstmtd01
+001000* This area is used to pass data between a requesting program   * cstmtd01
+001100* and the statement-request submission program (SSTMT01P).      * cstmtd01
+001200***************************************************************** cstmtd01
+001300   05  CSTMTD01-DATA.                                             cstmtd01
+001400     10  CSTMTD01I-DATA.                                          cstmtd01
+001500       15  CSTMTD01I-CONTACT-ID            PIC X(5).              cstmtd01
+001510          88  CSTMTD01I-ALL-CONTACTS      VALUE 'ALL  '.          cstmtd01
+001600       15  CSTMTD01I-METHOD                PIC X(1).              cstmtd01
+001700         88  CSTMTD01I-POST                VALUE 'P'.             cstmtd01
+001800         88  CSTMTD01I-EMAIL                VALUE 'E'.            cstmtd01
+001810         88  CSTMTD01I-FAX                  VALUE 'F'.            cstmtd01
+001815         88  CSTMTD01I-SMS                  VALUE 'S'.            cstmtd01
+001820       15  CSTMTD01I-START-DATE            PIC 9(8).              cstmtd01
+001840       15  CSTMTD01I-END-DATE              PIC 9(8).              cstmtd01
+001900     10  CSTMTD01O-DATA.                                          cstmtd01
+002000       15  CSTMTD01O-MESSAGE               PIC X(80).             cstmtd01
+002050       15  CSTMTD01O-REQUEST-ID            PIC 9(7).              cstmtd01
+002060       15  CSTMTD01O-REQUEST-COUNT      PIC 9(3).                 cstmtd01
+002100                                                                  cstmtd01
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cstmtd01
