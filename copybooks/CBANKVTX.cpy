@@ -0,0 +1,25 @@
+000100***************************************************************** cbankvtx
+000200*                                                               * cbankvtx
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvtx
+000400*                                                               * cbankvtx
+000500***************************************************************** cbankvtx
+000600                                                                  cbankvtx
+000700***************************************************************** cbankvtx
+000800* CBANKVTX.CPY                                                  * cbankvtx
+000900*---------------------------------------------------------------* cbankvtx
+001000* Record layout of the BNKTXN1 VSAM file (posted transactions,  * cbankvtx
+001100* alternate indexed by account number + date + time + seq).     * cbankvtx
+001200***************************************************************** cbankvtx
+001300   05  BTX-REC-KEY.                                               cbankvtx
+001400     10  BTX-REC-ACCNO                     PIC X(9).              cbankvtx
+001500     10  BTX-REC-DATE                      PIC X(11).             cbankvtx
+001600     10  BTX-REC-TIME                      PIC X(8).              cbankvtx
+001700     10  BTX-REC-SEQ                       PIC X(3).              cbankvtx
+001800   05  BTX-REC-AMOUNT                      PIC S9(7)V99           cbankvtx
+001900       COMP-3.                                                    cbankvtx
+002000   05  BTX-REC-DESC                        PIC X(25).             cbankvtx
+002100   05  BTX-REC-BALANCE                     PIC S9(7)V99           cbankvtx
+002200       COMP-3.                                                    cbankvtx
+002300   05  FILLER                              PIC X(10).             cbankvtx
+002400                                                                  cbankvtx
+002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvtx
