@@ -0,0 +1,14 @@
+000100***************************************************************** centry
+000200*                                                               * centry
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * centry
+000400*                                                               * centry
+000500***************************************************************** centry
+000600                                                                  centry
+000700***************************************************************** centry
+000800* CENTRY.CPY                                                    * centry
+000900*---------------------------------------------------------------* centry
+001000* Common PROCEDURE DIVISION entry logic for a linked-to program * centry
+001100***************************************************************** centry
+001200 PROCEDURE DIVISION.                                              centry
+001300                                                                  centry
+001400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     centry
