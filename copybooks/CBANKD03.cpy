@@ -0,0 +1,138 @@
+000100***************************************************************** cbankd03
+000200*                                                               * cbankd03
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankd03
+000400*                                                               * cbankd03
+000500***************************************************************** cbankd03
+000600                                                                  cbankd03
+000700***************************************************************** cbankd03
+000800* CBANKD03.CPY                                                  * cbankd03
+000900*---------------------------------------------------------------* cbankd03
+001000* This area is used to pass data between a requesting program   * cbankd03
+001100* and the I/O program (DBANK03P) which retrieves account        * cbankd03
+001200* balance information.                                          * cbankd03
+001300***************************************************************** cbankd03
+001400   05  CD03-DATA.                                                 cbankd03
+001500     10  CD03I-DATA.                                              cbankd03
+001510       15  CD03I-FUNCTION                  PIC X(1).              cbankd03
+001520         88  CD03I-BALANCE-ENQUIRY         VALUE SPACE, '1'.      cbankd03
+001530         88  CD03I-TXN-HISTORY             VALUE '2'.             cbankd03
+001535         88  CD03I-TXN-SEARCH              VALUE '3'.             cbankd03
+001536         88  CD03I-RECUR-ADD               VALUE '4'.             cbankd03
+001537         88  CD03I-RECUR-LIST              VALUE '5'.             cbankd03
+001538         88  CD03I-EXTL-ADD                VALUE '6'.             cbankd03
+001539         88  CD03I-EXTL-LIST               VALUE '7'.             cbankd03
+001540         88  CD03I-JOWN-ADD                VALUE '8'.             cbankd03
+001541         88  CD03I-JOWN-LIST               VALUE '9'.             cbankd03
+001542         88  CD03I-TELLER-DEPOSIT         VALUE 'D'.              cbankd03
+001543         88  CD03I-TELLER-WITHDRAWAL      VALUE 'W'.              cbankd03
+001600       15  CD03I-CONTACT-ID                PIC X(5).              cbankd03
+001610       15  CD03I-START-ACCNO               PIC X(9).              cbankd03
+001620       15  CD03I-TXN-ACCNO                 PIC X(9).              cbankd03
+001630       15  CD03I-TXN-MAX-COUNT             PIC 9(2).              cbankd03
+001640       15  CD03I-TYPE-FILTER               PIC X(1).              cbankd03
+001650       15  CD03I-SORT-OPTION               PIC X(1).              cbankd03
+001660         88  CD03I-SORT-BY-ACCNO           VALUE SPACE, '1'.      cbankd03
+001670         88  CD03I-SORT-BY-TYPE            VALUE '2'.             cbankd03
+001680       15  CD03I-SRCH-DATE-FROM            PIC 9(8).              cbankd03
+001681       15  CD03I-SRCH-DATE-TO              PIC 9(8).              cbankd03
+001682       15  CD03I-SRCH-AMT-FROM             PIC S9(7)V99           cbankd03
+001683           COMP-3.                                                cbankd03
+001684       15  CD03I-SRCH-AMT-TO               PIC S9(7)V99           cbankd03
+001685           COMP-3.                                                cbankd03
+001686       15  CD03I-EXPORT-IND                PIC X(1).              cbankd03
+001687         88  CD03I-EXPORT-REQUIRED         VALUE 'Y'.             cbankd03
+001688         88  CD03I-EXPORT-NOT-REQUIRED     VALUE SPACE, 'N'.      cbankd03
+001689       15  CD03I-RECUR-TO-ACCNO            PIC X(9).              cbankd03
+001690       15  CD03I-RECUR-TO-PID              PIC X(5).              cbankd03
+001691       15  CD03I-RECUR-AMOUNT              PIC S9(7)V99           cbankd03
+001692           COMP-3.                                                cbankd03
+001693       15  CD03I-RECUR-FREQ                PIC X(1).              cbankd03
+001694         88  CD03I-RECUR-WEEKLY           VALUE 'W'.              cbankd03
+001695         88  CD03I-RECUR-MONTHLY          VALUE 'M'.              cbankd03
+001696       15  CD03I-RECUR-DAY                 PIC 9(2).              cbankd03
+001697       15  CD03I-EXTL-BANK-ID              PIC X(11).             cbankd03
+001698       15  CD03I-EXTL-DEST-ACCNO           PIC X(17).             cbankd03
+001699       15  CD03I-EXTL-DEST-NAME            PIC X(25).             cbankd03
+001700       15  CD03I-EXTL-AMOUNT               PIC S9(7)V99           cbankd03
+001701           COMP-3.                                                cbankd03
+001702       15  CD03I-EXTL-CURRENCY             PIC X(3).              cbankd03
+001703       15  CD03I-EXTL-REFERENCE            PIC X(20).             cbankd03
+001704       15  CD03I-JOWN-PID                  PIC X(5).              cbankd03
+001705       15  CD03I-TELLER-AMOUNT             PIC S9(7)V99           cbankd03
+001706           COMP-3.                                                cbankd03
+001707       15  CD03I-TELLER-DESC               PIC X(25).             cbankd03
+001700     10  CD03O-DATA.                                              cbankd03
+001710       15  CD03O-MORE-FLAG                  PIC X(1).             cbankd03
+001720         88  CD03O-MORE-RECORDS              VALUE 'Y'.           cbankd03
+001730         88  CD03O-NO-MORE-RECORDS           VALUE 'N'.           cbankd03
+001740       15  CD03O-NEXT-ACCNO                 PIC X(9).             cbankd03
+001750       15  CD03O-ACC-COUNT                  PIC 9(3).             cbankd03
+001760       15  CD03O-ACC-AREA.                                        cbankd03
+001800         20  CD03O-ACC-INFO OCCURS 6 TIMES.                       cbankd03
+001900           25  CD03O-ACC-NO                PIC X(9).              cbankd03
+001950           25  CD03O-ACC-TYPE              PIC X(1).              cbankd03
+001960           25  CD03O-ACC-STATUS            PIC X(1).              cbankd03
+001965             88  CD03O-ACC-ACTIVE          VALUE 'A'.             cbankd03
+001970             88  CD03O-ACC-FROZEN          VALUE 'F'.             cbankd03
+001975             88  CD03O-ACC-CLOSED          VALUE 'C'.             cbankd03
+002000           25  CD03O-ACC-DESC              PIC X(15).             cbankd03
+002100           25  CD03O-ACC-BAL-N             PIC S9(7)V99           cbankd03
+002200               COMP-3.                                            cbankd03
+002300           25  CD03O-DTE                   PIC X(11).             cbankd03
+002400           25  CD03O-TXN                   PIC X(1).              cbankd03
+002310           25  CD03O-ACC-OVERDRAFT-LIMIT   PIC S9(7)V99           cbankd03
+002320               COMP-3.                                            cbankd03
+002330           25  CD03O-ACC-CURRENCY          PIC X(3).              cbankd03
+002410       15  CD03O-TXN-COUNT                  PIC 9(2).             cbankd03
+002420       15  CD03O-TXN-AREA.                                        cbankd03
+002430         20  CD03O-TXN-INFO OCCURS 10 TIMES.                      cbankd03
+002440           25  CD03O-TXN-DATE              PIC X(11).             cbankd03
+002450           25  CD03O-TXN-TIME              PIC X(8).              cbankd03
+002460           25  CD03O-TXN-AMOUNT            PIC S9(7)V99           cbankd03
+002470               COMP-3.                                            cbankd03
+002480           25  CD03O-TXN-DESC              PIC X(25).             cbankd03
+002490       15  CD03O-RECUR-COUNT                PIC 9(2).             cbankd03
+002491       15  CD03O-RECUR-AREA.                                      cbankd03
+002492         20  CD03O-RECUR-INFO OCCURS 10 TIMES.                    cbankd03
+002493           25  CD03O-RECUR-TO-ACCNO        PIC X(9).              cbankd03
+002494           25  CD03O-RECUR-AMOUNT          PIC S9(7)V99           cbankd03
+002495               COMP-3.                                            cbankd03
+002496           25  CD03O-RECUR-FREQ            PIC X(1).              cbankd03
+002497           25  CD03O-RECUR-DAY             PIC 9(2).              cbankd03
+002498           25  CD03O-RECUR-NEXT-DTE        PIC X(11).             cbankd03
+002499           25  CD03O-RECUR-STATUS          PIC X(1).              cbankd03
+002500       15  CD03O-EXTL-STATUS                PIC X(1).             cbankd03
+002501         88  CD03O-EXTL-QUEUED              VALUE 'Q'.            cbankd03
+002502         88  CD03O-EXTL-REJECTED            VALUE 'E'.            cbankd03
+002503       15  CD03O-EXTL-REF                   PIC 9(7).             cbankd03
+002504       15  CD03O-EXTL-MESSAGE               PIC X(60).            cbankd03
+002505       15  CD03O-EXTL-COUNT                 PIC 9(2).             cbankd03
+002506       15  CD03O-EXTL-AREA.                                       cbankd03
+002507         20  CD03O-EXTL-INFO OCCURS 10 TIMES.                     cbankd03
+002508           25  CD03O-EXTL-BANK-ID          PIC X(11).             cbankd03
+002509           25  CD03O-EXTL-DEST-ACCNO       PIC X(17).             cbankd03
+002510           25  CD03O-EXTL-DEST-NAME        PIC X(25).             cbankd03
+002511           25  CD03O-EXTL-AMOUNT           PIC S9(7)V99           cbankd03
+002512               COMP-3.                                            cbankd03
+002513           25  CD03O-EXTL-CURRENCY         PIC X(3).              cbankd03
+002514           25  CD03O-EXTL-REQUEST-DTE      PIC 9(8).              cbankd03
+002515           25  CD03O-EXTL-O-STATUS         PIC X(1).              cbankd03
+002520       15  CD03O-JOWN-STATUS               PIC X(1).              cbankd03
+002521         88  CD03O-JOWN-ADDED               VALUE 'A'.            cbankd03
+002522         88  CD03O-JOWN-REJECTED            VALUE 'E'.            cbankd03
+002523       15  CD03O-JOWN-MESSAGE              PIC X(60).             cbankd03
+002524       15  CD03O-JOWN-COUNT                PIC 9(2).              cbankd03
+002525       15  CD03O-JOWN-AREA.                                       cbankd03
+002526         20  CD03O-JOWN-INFO OCCURS 5 TIMES.                      cbankd03
+002527           25  CD03O-JOWN-PID              PIC X(5).              cbankd03
+002528           25  CD03O-JOWN-NAME             PIC X(25).             cbankd03
+002529           25  CD03O-JOWN-ADDED-DTE        PIC 9(8).              cbankd03
+002530           25  CD03O-JOWN-O-STATUS         PIC X(1).              cbankd03
+002531       15  CD03O-TELLER-STATUS             PIC X(1).              cbankd03
+002532         88  CD03O-TELLER-APPLIED          VALUE 'A'.             cbankd03
+002533         88  CD03O-TELLER-REJECTED         VALUE 'E'.             cbankd03
+002534       15  CD03O-TELLER-MESSAGE            PIC X(60).             cbankd03
+002535       15  CD03O-TELLER-REF                 PIC 9(7).             cbankd03
+002536       15  CD03O-TELLER-BALANCE            PIC S9(7)V99           cbankd03
+002537           COMP-3.                                                cbankd03
+002600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd03
