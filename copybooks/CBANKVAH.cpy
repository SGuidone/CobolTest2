@@ -0,0 +1,44 @@
+000100***************************************************************** cbankvah
+000200*                                                               * cbankvah
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvah
+000400*                                                               * cbankvah
+000500***************************************************************** cbankvah
+000600                                                                  cbankvah
+000700***************************************************************** cbankvah
+000800* CBANKVAH.CPY                                                  * cbankvah
+000900*---------------------------------------------------------------* cbankvah
+001000* Record layout of the BNKADRH VSAM file (audit history of      * cbankvah
+001100* address changes made through DBANK02P, keyed by contact id    * cbankvah
+001200* plus the CICS task number that raised the change). Covers     * cbankvah
+001300* both changes applied immediately and changes accepted for     * cbankvah
+001400* a future effective date.                                      * cbankvah
+001500***************************************************************** cbankvah
+001600   05  AH-REC-KEY.                                                cbankvah
+001700     10  AH-REC-CONTACT-ID                   PIC X(5).            cbankvah
+001800     10  AH-REC-TASKN                        PIC 9(7).            cbankvah
+001810   05  AH-REC-CHANGE-TYPE                    PIC X(1).            cbankvah
+001820     88  AH-REC-TYPE-ADDRESS                   VALUE 'A'.         cbankvah
+001830     88  AH-REC-TYPE-PAPERLESS                 VALUE 'P'.         cbankvah
+001900   05  AH-REC-OLD-ADDR1                      PIC X(25).           cbankvah
+002000   05  AH-REC-OLD-ADDR2                      PIC X(25).           cbankvah
+002100   05  AH-REC-OLD-STATE                      PIC X(2).            cbankvah
+002200   05  AH-REC-OLD-CNTRY                      PIC X(6).            cbankvah
+002300   05  AH-REC-OLD-PSTCDE                     PIC X(6).            cbankvah
+002400   05  AH-REC-NEW-ADDR1                      PIC X(25).           cbankvah
+002500   05  AH-REC-NEW-ADDR2                      PIC X(25).           cbankvah
+002600   05  AH-REC-NEW-STATE                      PIC X(2).            cbankvah
+002700   05  AH-REC-NEW-CNTRY                      PIC X(6).            cbankvah
+002800   05  AH-REC-NEW-PSTCDE                     PIC X(6).            cbankvah
+002900   05  AH-REC-REQUEST-DTE                    PIC 9(8).            cbankvah
+003000   05  AH-REC-EFF-DTE                        PIC 9(8).            cbankvah
+003100   05  AH-REC-STATUS                         PIC X(1).            cbankvah
+003200     88  AH-REC-APPLIED                        VALUE 'A'.         cbankvah
+003300     88  AH-REC-PENDING                        VALUE 'P'.         cbankvah
+003400     88  AH-REC-REJECTED                       VALUE 'R'.         cbankvah
+003410   05  AH-REC-OLD-SEND-MAIL                  PIC X(1).            cbankvah
+003420   05  AH-REC-OLD-SEND-EMAIL                 PIC X(1).            cbankvah
+003430   05  AH-REC-NEW-SEND-MAIL                  PIC X(1).            cbankvah
+003440   05  AH-REC-NEW-SEND-EMAIL                 PIC X(1).            cbankvah
+003500   05  FILLER                                PIC X(05).           cbankvah
+003600                                                                  cbankvah
+003700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvah
