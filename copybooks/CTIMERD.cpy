@@ -0,0 +1,33 @@
+000100***************************************************************** ctimerd
+000200*                                                               * ctimerd
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * ctimerd
+000400*                                                               * ctimerd
+000500***************************************************************** ctimerd
+000600                                                                  ctimerd
+000700***************************************************************** ctimerd
+000800* CTIMERD.CPY                                                   * ctimerd
+000900*---------------------------------------------------------------* ctimerd
+001000* Working storage used by the CTIMERP run-time paragraph to     * ctimerd
+001100* report the elapsed time of a batch job on the console.        * ctimerd
+001200***************************************************************** ctimerd
+001300 01  WS-TIMER-STORAGE.                                            ctimerd
+001400   05  WS-TIMER-SWITCH                      PIC X(1)              ctimerd
+001500       VALUE 'N'.                                                 ctimerd
+001600     88  TIMER-STARTED                       VALUE 'Y'.           ctimerd
+001700     88  TIMER-NOT-STARTED                   VALUE 'N'.           ctimerd
+001800   05  WS-TIMER-START-TIME                  PIC 9(8)              ctimerd
+001900       VALUE ZERO.                                                ctimerd
+002000   05  WS-TIMER-END-TIME                    PIC 9(8)              ctimerd
+002100       VALUE ZERO.                                                ctimerd
+002200   05  WS-TIMER-ELAPSED-TIME                PIC 9(8)              ctimerd
+002300       VALUE ZERO.                                                ctimerd
+002400   05  WS-TIMER-ELAPSED-DISPLAY.                                  ctimerd
+002500     10  WS-TIMER-ELAPSED-HH                PIC 99.               ctimerd
+002600     10  FILLER                              PIC X(1)             ctimerd
+002700         VALUE ':'.                                               ctimerd
+002800     10  WS-TIMER-ELAPSED-MM                PIC 99.               ctimerd
+002900     10  FILLER                              PIC X(1)             ctimerd
+003000         VALUE ':'.                                               ctimerd
+003100     10  WS-TIMER-ELAPSED-SS                PIC 99.               ctimerd
+003200                                                                  ctimerd
+003300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ctimerd
