@@ -0,0 +1,43 @@
+000100***************************************************************** cstatesd
+000200*                                                               * cstatesd
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cstatesd
+000400*                                                               * cstatesd
+000500***************************************************************** cstatesd
+000600                                                                  cstatesd
+000700***************************************************************** cstatesd
+000800* CSTATESD.CPY                                                  * cstatesd
+000900*---------------------------------------------------------------* cstatesd
+001000* State/province code to full name lookup table, expanded by    * cstatesd
+001100* the EXPAND-STATE-PROV paragraph.                              * cstatesd
+001200***************************************************************** cstatesd
+001300 01  STATE-PROV-TABLE-VALUES.                                     cstatesd
+001400   05  FILLER PIC X(25) VALUE 'ALAlabama                '.        cstatesd
+001500   05  FILLER PIC X(25) VALUE 'AKAlaska                 '.        cstatesd
+001600   05  FILLER PIC X(25) VALUE 'AZArizona                '.        cstatesd
+001700   05  FILLER PIC X(25) VALUE 'CACalifornia             '.        cstatesd
+001800   05  FILLER PIC X(25) VALUE 'COColorado               '.        cstatesd
+001900   05  FILLER PIC X(25) VALUE 'CTConnecticut            '.        cstatesd
+002000   05  FILLER PIC X(25) VALUE 'FLFlorida                '.        cstatesd
+002100   05  FILLER PIC X(25) VALUE 'GAGeorgia                '.        cstatesd
+002200   05  FILLER PIC X(25) VALUE 'ILIllinois               '.        cstatesd
+002300   05  FILLER PIC X(25) VALUE 'NYNew York               '.        cstatesd
+002400   05  FILLER PIC X(25) VALUE 'OHOhio                   '.        cstatesd
+002500   05  FILLER PIC X(25) VALUE 'PAPennsylvania           '.        cstatesd
+002600   05  FILLER PIC X(25) VALUE 'TXTexas                  '.        cstatesd
+002700   05  FILLER PIC X(25) VALUE 'WAWashington             '.        cstatesd
+002800   05  FILLER PIC X(25) VALUE 'ONOntario                '.        cstatesd
+002900   05  FILLER PIC X(25) VALUE 'BCBritish Columbia       '.        cstatesd
+003000   05  FILLER PIC X(25) VALUE 'QCQuebec                 '.        cstatesd
+003100                                                                  cstatesd
+003200 01  STATE-PROV-TABLE REDEFINES STATE-PROV-TABLE-VALUES.          cstatesd
+003300   05  STATE-PROV-DATA OCCURS 17 TIMES.                           cstatesd
+003400     10  STATE-PROV-CODE                    PIC X(2).             cstatesd
+003500     10  STATE-PROV-NAME                    PIC X(23).            cstatesd
+003600                                                                  cstatesd
+003700 01  STATE-PROV-WORK-AREA.                                        cstatesd
+003800   05  STATE-PROV-WK-CODE                   PIC X(2).             cstatesd
+003900   05  STATE-PROV-WK-NAME                   PIC X(23).            cstatesd
+004000   05  STATE-PROV-SUB                       PIC 9(3).             cstatesd
+004100   05  STATE-PROV-COUNT                     PIC 9(3).             cstatesd
+004200                                                                  cstatesd
+004300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cstatesd
