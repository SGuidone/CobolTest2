@@ -0,0 +1,27 @@
+000100***************************************************************** cbankvrl
+000200*                                                               * cbankvrl
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvrl
+000400*                                                               * cbankvrl
+000500***************************************************************** cbankvrl
+000600                                                                  cbankvrl
+000700***************************************************************** cbankvrl
+000800* CBANKVRL.CPY                                                  * cbankvrl
+000900*---------------------------------------------------------------* cbankvrl
+001000* Record layout of the BNKROLE VSAM file (menu options offered  * cbankvrl
+001100* to each user role, maintained centrally so a front-end menu   * cbankvrl
+001200* screen can be driven from data instead of being hard coded,   * cbankvrl
+001300* read through DBANK05P). Keyed by role code plus the display   * cbankvrl
+001400* sequence number of the option within that role's menu.        * cbankvrl
+001500***************************************************************** cbankvrl
+001600   05  RL-REC-KEY.                                                cbankvrl
+001700     10  RL-REC-ROLE                         PIC X(5).            cbankvrl
+001800     10  RL-REC-SEQ                          PIC 9(2).            cbankvrl
+001900   05  RL-REC-OPT-TEXT                       PIC X(30).           cbankvrl
+002000   05  RL-REC-OPT-PGM                        PIC X(8).            cbankvrl
+002100   05  RL-REC-OPT-TRANID                     PIC X(4).            cbankvrl
+002200   05  RL-REC-STATUS                         PIC X(1).            cbankvrl
+002300     88  RL-REC-ACTIVE                         VALUE 'A'.         cbankvrl
+002400     88  RL-REC-INACTIVE                       VALUE 'I'.         cbankvrl
+002500   05  FILLER                                PIC X(10).           cbankvrl
+002600                                                                  cbankvrl
+002700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvrl
