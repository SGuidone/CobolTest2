@@ -0,0 +1,16 @@
+000100***************************************************************** creturn
+000200*                                                               * creturn
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * creturn
+000400*                                                               * creturn
+000500***************************************************************** creturn
+000600                                                                  creturn
+000700***************************************************************** creturn
+000800* CRETURN.CPY                                                   * creturn
+000900*---------------------------------------------------------------* creturn
+001000* Common logic to return control to the caller of a linked-to   * creturn
+001100* program.                                                      * creturn
+001200***************************************************************** creturn
+001300     EXEC CICS RETURN                                             creturn
+001400     END-EXEC.                                                    creturn
+001500                                                                  creturn
+001600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     creturn
