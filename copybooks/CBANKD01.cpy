@@ -0,0 +1,32 @@
+000100***************************************************************** cbankd01
+000200*                                                               * cbankd01
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankd01
+000400*                                                               * cbankd01
+000500***************************************************************** cbankd01
+000600                                                                  cbankd01
+000700***************************************************************** cbankd01
+000800* CBANKD01.CPY                                                  * cbankd01
+000900*---------------------------------------------------------------* cbankd01
+001000* This area is used to pass data between a requesting program   * cbankd01
+001100* and the I/O program (DBANK01P) which retrieves customer       * cbankd01
+001200* details.                                                      * cbankd01
+001300***************************************************************** cbankd01
+001400   05  CD01-DATA.                                                 cbankd01
+001500     10  CD01I-DATA.                                              cbankd01
+001600       15  CD01I-FUNCTION                  PIC X(1).              cbankd01
+001610         88  CD01I-LOOKUP-BY-PID          VALUE '1'.              cbankd01
+001620         88  CD01I-SEARCH-BY-NAME         VALUE '2'.              cbankd01
+001700       15  CD01I-PERSON-PID                PIC X(5).              cbankd01
+001710       15  CD01I-SEARCH-NAME               PIC X(25).             cbankd01
+001800     10  CD01O-DATA.                                              cbankd01
+001900       15  CD01O-PERSON-PID                PIC X(5).              cbankd01
+001910       15  CD01O-PERSON-NAME               PIC X(25).             cbankd01
+001920       15  CD01O-PERSON-TELNO              PIC X(12).             cbankd01
+001930       15  CD01O-PERSON-EMAIL              PIC X(30).             cbankd01
+001940       15  CD01O-MATCH-COUNT               PIC 9(3).              cbankd01
+001950       15  CD01O-MATCH-AREA.                                      cbankd01
+001960         20  CD01O-MATCH                   OCCURS 10 TIMES.       cbankd01
+001970           25  CD01O-MATCH-PID              PIC X(5).             cbankd01
+001980           25  CD01O-MATCH-NAME             PIC X(25).            cbankd01
+002000                                                                  cbankd01
+002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd01
