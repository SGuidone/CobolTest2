@@ -0,0 +1,25 @@
+000100***************************************************************** cbankvjo
+000200*                                                               * cbankvjo
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvjo
+000400*                                                               * cbankvjo
+000500***************************************************************** cbankvjo
+000600                                                                  cbankvjo
+000700***************************************************************** cbankvjo
+000800* CBANKVJO.CPY                                                  * cbankvjo
+000900*---------------------------------------------------------------* cbankvjo
+001000* Record layout of the BNKJOWN VSAM file (additional owners of  * cbankvjo
+001100* a joint account, keyed by account number plus the owning      * cbankvjo
+001200* customer's Person-ID). BNKACCT/BAC-REC-PID remains the        * cbankvjo
+001300* account's primary owner; this file holds the other owner(s)   * cbankvjo
+001400* added to that same account.                                   * cbankvjo
+001500***************************************************************** cbankvjo
+001600   05  JO-REC-KEY.                                                cbankvjo
+001700     10  JO-REC-ACCNO                        PIC X(9).            cbankvjo
+001800     10  JO-REC-PID                          PIC X(5).            cbankvjo
+001900   05  JO-REC-ADDED-DTE                      PIC 9(8).            cbankvjo
+002000   05  JO-REC-STATUS                         PIC X(1).            cbankvjo
+002100     88  JO-REC-ACTIVE                         VALUE 'A'.         cbankvjo
+002200     88  JO-REC-REMOVED                         VALUE 'R'.        cbankvjo
+002300   05  FILLER                                PIC X(10).           cbankvjo
+002400                                                                  cbankvjo
+002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvjo
