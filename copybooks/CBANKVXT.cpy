@@ -0,0 +1,32 @@
+000100***************************************************************** cbankvxt
+000200*                                                               * cbankvxt
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvxt
+000400*                                                               * cbankvxt
+000500***************************************************************** cbankvxt
+000600                                                                  cbankvxt
+000700***************************************************************** cbankvxt
+000800* CBANKVXT.CPY                                                  * cbankvxt
+000900*---------------------------------------------------------------* cbankvxt
+001000* Record layout of the BNKEXTL VSAM file (queue of external/     * cbankvxt
+001100* interbank transfer requests submitted through DBANK03P,       * cbankvxt
+001200* keyed by the debiting account number plus the CICS task       * cbankvxt
+001300* number that raised the request).                              * cbankvxt
+001400***************************************************************** cbankvxt
+001500   05  XT-REC-KEY.                                                cbankvxt
+001600     10  XT-REC-FROM-ACCNO                   PIC X(9).            cbankvxt
+001700     10  XT-REC-TASKN                        PIC 9(7).            cbankvxt
+001800   05  XT-REC-DEST-BANK-ID                   PIC X(11).           cbankvxt
+001900   05  XT-REC-DEST-ACCNO                     PIC X(17).           cbankvxt
+002000   05  XT-REC-DEST-NAME                      PIC X(25).           cbankvxt
+002100   05  XT-REC-AMOUNT                         PIC S9(7)V99         cbankvxt
+002200       COMP-3.                                                    cbankvxt
+002300   05  XT-REC-CURRENCY                       PIC X(3).            cbankvxt
+002400   05  XT-REC-REFERENCE                      PIC X(20).           cbankvxt
+002500   05  XT-REC-REQUEST-DTE                    PIC 9(8).            cbankvxt
+002600   05  XT-REC-STATUS                         PIC X(1).            cbankvxt
+002700     88  XT-REC-QUEUED                         VALUE 'Q'.         cbankvxt
+002800     88  XT-REC-SENT                           VALUE 'S'.         cbankvxt
+002900     88  XT-REC-REJECTED                       VALUE 'R'.         cbankvxt
+003000   05  FILLER                                PIC X(10).           cbankvxt
+003100                                                                  cbankvxt
+003200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvxt
