@@ -0,0 +1,40 @@
+000100***************************************************************** cbankd04
+000200*                                                               * cbankd04
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankd04
+000400*                                                               * cbankd04
+000500***************************************************************** cbankd04
+000600                                                                  cbankd04
+000700***************************************************************** cbankd04
+000800* CBANKD04.CPY                                                  * cbankd04
+000900*---------------------------------------------------------------* cbankd04
+001000* This area is used to pass data between a requesting program   * cbankd04
+001100* and the I/O program (DBANK04P) which calculates loan          * cbankd04
+001200* repayments and, optionally, submits the calculated loan as    * cbankd04
+001300* an application for later processing.                          * cbankd04
+001400***************************************************************** cbankd04
+001500   05  CD04-DATA.                                                 cbankd04
+001600     10  CD04I-DATA.                                              cbankd04
+001700       15  CD04I-FUNCTION                  PIC X(1).              cbankd04
+001800         88  CD04I-CALCULATE               VALUE SPACE, '1'.      cbankd04
+001900         88  CD04I-SUBMIT                  VALUE '2'.             cbankd04
+002000       15  CD04I-CONTACT-ID                PIC X(5).              cbankd04
+002100       15  CD04I-PRINCIPAL                 PIC S9(7)V99           cbankd04
+002200           COMP-3.                                                cbankd04
+002300       15  CD04I-RATE                      PIC S9(3)V9(4)         cbankd04
+002400           COMP-3.                                                cbankd04
+002500       15  CD04I-TERM-MONTHS               PIC 9(3).              cbankd04
+002600     10  CD04O-DATA.                                              cbankd04
+002700       15  CD04O-MONTHLY-PAYMENT           PIC S9(7)V99           cbankd04
+002800           COMP-3.                                                cbankd04
+002900       15  CD04O-TOTAL-REPAYMENT           PIC S9(7)V99           cbankd04
+003000           COMP-3.                                                cbankd04
+003100       15  CD04O-TOTAL-INTEREST            PIC S9(7)V99           cbankd04
+003200           COMP-3.                                                cbankd04
+003300       15  CD04O-APP-STATUS                PIC X(1).              cbankd04
+003400         88  CD04O-APP-NOT-SUBMITTED       VALUE SPACE.           cbankd04
+003500         88  CD04O-APP-QUEUED              VALUE 'Q'.             cbankd04
+003600         88  CD04O-APP-REJECTED            VALUE 'R'.             cbankd04
+003700       15  CD04O-APP-REF                   PIC 9(7).              cbankd04
+003800       15  CD04O-MESSAGE                   PIC X(60).             cbankd04
+003900                                                                  cbankd04
+004000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd04
