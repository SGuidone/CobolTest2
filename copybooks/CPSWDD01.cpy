@@ -0,0 +1,30 @@
+000100***************************************************************** cpswdd01
+000200*                                                               * cpswdd01
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cpswdd01
+000400*                                                               * cpswdd01
+000500***************************************************************** cpswdd01
+000600                                                                  cpswdd01
+000700***************************************************************** cpswdd01
+000800* CPSWDD01.CPY                                                  * cpswdd01
+000900*---------------------------------------------------------------* cpswdd01
+001000* This area is used to pass data between a requesting program   * cpswdd01
+001100* and the sign-on/sign-off program (SPSWD01P).                  * cpswdd01
+001200***************************************************************** cpswdd01
+001300   05  CPSWDD01-DATA.                                             cpswdd01
+001400     10  CPSWDD01I-DATA.                                          cpswdd01
+001500       15  CPSWDD01I-FUNCTION              PIC X(1).              cpswdd01
+001600         88  PSWD-NOOP                     VALUE '0'.             cpswdd01
+001700         88  PSWD-SIGNON                   VALUE '1'.             cpswdd01
+001800         88  PSWD-SIGNOFF                  VALUE '2'.             cpswdd01
+001850         88  PSWD-CHANGE                   VALUE '3'.             cpswdd01
+001860         88  PSWD-RESET                    VALUE '4'.             cpswdd01
+001870         88  PSWD-SET-SECURITY-QA          VALUE '5'.             cpswdd01
+001900       15  CPSWDD01I-USERID                PIC X(8).              cpswdd01
+002000       15  CPSWDD01I-PASSWORD              PIC X(8).              cpswdd01
+002050       15  CPSWDD01I-NEW-PASSWORD          PIC X(8).              cpswdd01
+002060       15  CPSWDD01I-SECURITY-Q-ID         PIC X(2).              cpswdd01
+002070       15  CPSWDD01I-SECURITY-ANSWER       PIC X(20).             cpswdd01
+002100     10  CPSWDD01O-DATA.                                          cpswdd01
+002200       15  CPSWDD01O-MESSAGE               PIC X(80).             cpswdd01
+002300                                                                  cpswdd01
+002400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cpswdd01
