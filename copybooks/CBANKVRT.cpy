@@ -0,0 +1,33 @@
+000100***************************************************************** cbankvrt
+000200*                                                               * cbankvrt
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvrt
+000400*                                                               * cbankvrt
+000500***************************************************************** cbankvrt
+000600                                                                  cbankvrt
+000700***************************************************************** cbankvrt
+000800* CBANKVRT.CPY                                                  * cbankvrt
+000900*---------------------------------------------------------------* cbankvrt
+001000* Record layout of the BNKRECT VSAM file (recurring transfer    * cbankvrt
+001100* instructions set up against an account, keyed by the source   * cbankvrt
+001200* account number + the CICS task number that created the        * cbankvrt
+001300* instruction).                                                 * cbankvrt
+001400***************************************************************** cbankvrt
+001500   05  RT-REC-KEY.                                                cbankvrt
+001600     10  RT-REC-FROM-ACCNO                   PIC X(9).            cbankvrt
+001700     10  RT-REC-TASKN                        PIC 9(7).            cbankvrt
+001800   05  RT-REC-TO-ACCNO                       PIC X(9).            cbankvrt
+001900   05  RT-REC-TO-PID                         PIC X(5).            cbankvrt
+002000   05  RT-REC-AMOUNT                         PIC S9(7)V99         cbankvrt
+002100       COMP-3.                                                    cbankvrt
+002200   05  RT-REC-FREQ                           PIC X(1).            cbankvrt
+002300     88  RT-REC-WEEKLY                        VALUE 'W'.          cbankvrt
+002400     88  RT-REC-MONTHLY                       VALUE 'M'.          cbankvrt
+002500   05  RT-REC-DAY                            PIC 9(2).            cbankvrt
+002600   05  RT-REC-NEXT-DTE                       PIC X(11).           cbankvrt
+002700   05  RT-REC-STATUS                         PIC X(1).            cbankvrt
+002800     88  RT-REC-ACTIVE                        VALUE 'A'.          cbankvrt
+002900     88  RT-REC-SUSPENDED                      VALUE 'S'.         cbankvrt
+003000     88  RT-REC-CANCELLED                      VALUE 'C'.         cbankvrt
+003100   05  FILLER                                PIC X(10).           cbankvrt
+003200                                                                  cbankvrt
+003300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvrt
