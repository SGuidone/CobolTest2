@@ -0,0 +1,25 @@
+000100***************************************************************** cbankvsc
+000200*                                                               * cbankvsc
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvsc
+000400*                                                               * cbankvsc
+000500***************************************************************** cbankvsc
+000600                                                                  cbankvsc
+000700***************************************************************** cbankvsc
+000800* CBANKVSC.CPY                                                  * cbankvsc
+000900*---------------------------------------------------------------* cbankvsc
+001000* Record layout of the BNKSECC VSAM file (security control      * cbankvsc
+001100* table, keyed by transaction id + terminal class + userid      * cbankvsc
+001200* class, read generically by SSECUREP so a record can apply to  * cbankvsc
+001300* one transaction/terminal/userid or, with trailing spaces in   * cbankvsc
+001400* the key, to a whole group of them).                           * cbankvsc
+001500***************************************************************** cbankvsc
+001600   05  SEC-REC-KEY.                                               cbankvsc
+001700     10  SEC-REC-TRAN                        PIC X(8).            cbankvsc
+001800     10  SEC-REC-TERM-CLASS                  PIC X(1).            cbankvsc
+001900     10  SEC-REC-USERID-CLASS                PIC X(1).            cbankvsc
+002000   05  SEC-REC-FLAG                          PIC X(1).            cbankvsc
+002100     88  SEC-REC-NOT-REQUIRED                VALUE SPACE.         cbankvsc
+002200     88  SEC-REC-REQUIRED                    VALUE 'Y'.           cbankvsc
+002300   05  FILLER                                PIC X(10).           cbankvsc
+002400                                                                  cbankvsc
+002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvsc
