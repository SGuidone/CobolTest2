@@ -0,0 +1,49 @@
+000100***************************************************************** cbankxt1
+000200*                                                               * cbankxt1
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankxt1
+000400*                                                               * cbankxt1
+000500***************************************************************** cbankxt1
+000600                                                                  cbankxt1
+000700***************************************************************** cbankxt1
+000800* CBANKXT1.CPY                                                  * cbankxt1
+000900*---------------------------------------------------------------* cbankxt1
+001000* Record layouts for the nightly EXTRACT-FILE built for the     * cbankxt1
+001100* statement print run. Each physical record starts with a       * cbankxt1
+001200* one byte record type (0=userid/email, 1=customer name and     * cbankxt1
+001300* address, 2=account summary, 3=transaction detail). The four   * cbankxt1
+001400* 01-levels below all describe the one FD record area, so the   * cbankxt1
+001500* record type byte lines up in every one of them.               * cbankxt1
+001600***************************************************************** cbankxt1
+001700 01  BANKXT01-REC1                       PIC X(95).               cbankxt1
+001800                                                                  cbankxt1
+001900 01  BANKXT01-0.                                                  cbankxt1
+002000   05  BANKXT01-0-TYPE                   PIC X(1).                cbankxt1
+002100   05  BANKXT01-0-USERID                 PIC X(8).                cbankxt1
+002200   05  BANKXT01-0-EMAIL                  PIC X(30).               cbankxt1
+002300                                                                  cbankxt1
+002400 01  BANKXT01-1.                                                  cbankxt1
+002500   05  BANKXT01-1-TYPE                   PIC X(1).                cbankxt1
+002600   05  BANKXT01-1-NAME                   PIC X(25).               cbankxt1
+002700   05  BANKXT01-1-ADDR1                  PIC X(25).               cbankxt1
+002800   05  BANKXT01-1-ADDR2                  PIC X(25).               cbankxt1
+002900   05  BANKXT01-1-STATE                  PIC X(2).                cbankxt1
+003000   05  BANKXT01-1-CNTRY                  PIC X(6).                cbankxt1
+003100   05  BANKXT01-1-PST-CDE                PIC X(6).                cbankxt1
+003200                                                                  cbankxt1
+003300 01  BANKXT01-2.                                                  cbankxt1
+003400   05  BANKXT01-2-TYPE                   PIC X(1).                cbankxt1
+003500   05  BANKXT01-2-ACC-NO                 PIC X(9).                cbankxt1
+003600   05  BANKXT01-2-ACC-DESC               PIC X(15).               cbankxt1
+003700   05  BANKXT01-2-ACC-LAST-STMT-DTE      PIC X(10).               cbankxt1
+003800   05  BANKXT01-2-ACC-CURR-BAL           PIC S9(7)V99             cbankxt1
+003900       COMP-3.                                                    cbankxt1
+003910   05  BANKXT01-2-ACC-CURRENCY          PIC X(3).                 cbankxt1
+004000                                                                  cbankxt1
+004100 01  BANKXT01-3.                                                  cbankxt1
+004200   05  BANKXT01-3-TYPE                   PIC X(1).                cbankxt1
+004300   05  BANKXT01-3-TIMESTAMP              PIC X(26).               cbankxt1
+004400   05  BANKXT01-3-DESC                   PIC X(30).               cbankxt1
+004500   05  BANKXT01-3-AMOUNT                 PIC S9(7)V99             cbankxt1
+004600       COMP-3.                                                    cbankxt1
+004700                                                                  cbankxt1
+004800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankxt1
