@@ -0,0 +1,32 @@
+000100***************************************************************** cbankd05
+000200*                                                               * cbankd05
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankd05
+000400*                                                               * cbankd05
+000500***************************************************************** cbankd05
+000600                                                                  cbankd05
+000700***************************************************************** cbankd05
+000800* CBANKD05.CPY                                                  * cbankd05
+000900*---------------------------------------------------------------* cbankd05
+001000* This area is used to pass data between a requesting program   * cbankd05
+001100* and the I/O program (DBANK05P) which lists the active menu    * cbankd05
+001200* options available to a given user role.                       * cbankd05
+001300***************************************************************** cbankd05
+001400   05  CD05-DATA.                                                 cbankd05
+001500     10  CD05I-DATA.                                              cbankd05
+001600       15  CD05I-FUNCTION                  PIC X(1).              cbankd05
+001700         88  CD05I-LIST-OPTIONS            VALUE SPACE, '1'.      cbankd05
+001800       15  CD05I-ROLE                      PIC X(5).              cbankd05
+001900     10  CD05O-DATA.                                              cbankd05
+002000       15  CD05O-STATUS                    PIC X(1).              cbankd05
+002100         88  CD05O-FOUND                   VALUE 'F'.             cbankd05
+002200         88  CD05O-NOT-FOUND               VALUE 'N'.             cbankd05
+002300       15  CD05O-MESSAGE                   PIC X(60).             cbankd05
+002400       15  CD05O-OPT-COUNT                 PIC 9(2).              cbankd05
+002500       15  CD05O-OPT-AREA.                                        cbankd05
+002600         20  CD05O-OPT-INFO OCCURS 20 TIMES.                      cbankd05
+002700           25  CD05O-OPT-SEQ                PIC 9(2).             cbankd05
+002800           25  CD05O-OPT-TEXT               PIC X(30).            cbankd05
+002900           25  CD05O-OPT-PGM                PIC X(8).             cbankd05
+003000           25  CD05O-OPT-TRANID             PIC X(4).             cbankd05
+003100                                                                  cbankd05
+003200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd05
