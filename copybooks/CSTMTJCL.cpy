@@ -0,0 +1,38 @@
+000100***************************************************************** cstmtjcl
+000200*                                                               * cstmtjcl
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cstmtjcl
+000400*                                                               * cstmtjcl
+000500***************************************************************** cstmtjcl
+000600                                                                  cstmtjcl
+000700***************************************************************** cstmtjcl
+000800* CSTMTJCL.CPY                                                  * cstmtjcl
+000900*---------------------------------------------------------------* cstmtjcl
+001000* JCL card image skeleton submitted to the internal reader to   * cstmtjcl
+001100* run the statement-print job for a single contact id. The      * cstmtjcl
+001200* '%%%%%' placeholder is overlaid with the contact id before    * cstmtjcl
+001250* the cards are written to the internal reader queue. The       * cstmtjcl
+001270* 24-'#' placeholder on the EXEC card is overlaid with the      * cstmtjcl
+001280* caller's statement date range (both halves zero = no filter)  * cstmtjcl
+001290* followed by an 8-digit print-date override (zero = today).    * cstmtjcl
+001400***************************************************************** cstmtjcl
+001500 01  WS-JCL-CARD-DATA.                                            cstmtjcl
+001600   05  FILLER PIC X(80) VALUE                                     cstmtjcl
+001700       '//STMT%%%%% JOB (ACCTG),STATEMENT,CLASS=A,MSGCLASS=X'.    cstmtjcl
+001800   05  FILLER PIC X(80) VALUE                                     cstmtjcl
+001900       '//STEP1   EXEC PGM=ZBNKPRT1,PARM=''############           cstmtjcl
+001950-'############'''.                                                cstmtjcl
+002000   05  FILLER PIC X(80) VALUE                                     cstmtjcl
+002100       '//EXTRACT DD DSN=BANK.EXTRACT.%%%%%,DISP=SHR'.            cstmtjcl
+002200   05  FILLER PIC X(80) VALUE                                     cstmtjcl
+002300       '//PRINTOUT DD SYSOUT=*'.                                  cstmtjcl
+002400   05  FILLER PIC X(80) VALUE                                     cstmtjcl
+002500       '//'.                                                      cstmtjcl
+002600                                                                  cstmtjcl
+002700 01  WS-JCL-CARD-TABLE REDEFINES WS-JCL-CARD-DATA.                cstmtjcl
+002800   05  WS-JCL-CARD                         PIC X(80)              cstmtjcl
+002900       OCCURS 5 TIMES.                                            cstmtjcl
+003000                                                                  cstmtjcl
+003100 01  WS-JCL-CARD-COUNT                     PIC S9(4) COMP         cstmtjcl
+003200     VALUE 5.                                                     cstmtjcl
+003300                                                                  cstmtjcl
+003400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cstmtjcl
