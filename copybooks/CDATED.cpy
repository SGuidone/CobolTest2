@@ -0,0 +1,31 @@
+000100***************************************************************** cdated
+000200*                                                               * cdated
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cdated
+000400*                                                               * cdated
+000500***************************************************************** cdated
+000600                                                                  cdated
+000700***************************************************************** cdated
+000800* CDATED.CPY                                                    * cdated
+000900*---------------------------------------------------------------* cdated
+001000* Parameter area passed to the UDATECNV date conversion         * cdated
+001100* utility. The caller sets the input/output type switches and   * cdated
+001200* moves the date to be converted into DDI-DATA; UDATECNV         *cdated
+001300* returns the converted value in DDO-DATA.                      * cdated
+001400***************************************************************** cdated
+001500   05  DD-ENVIRONMENT                       PIC X(1).             cdated
+001600     88  DD-ENV-NULL                        VALUE 'N'.            cdated
+001700   05  DD-INPUT-TYPE                        PIC X(1).             cdated
+001800     88  DDI-YYDDD                          VALUE '1'.            cdated
+001900     88  DDI-ISO                            VALUE '2'.            cdated
+002000   05  DDI-DATA                             PIC X(10).            cdated
+002100   05  DD-OUTPUT-TYPE                       PIC X(1).             cdated
+002200     88  DDO-DD-MMM-YYYY                    VALUE '1'.            cdated
+002300   05  DDO-DATA                             PIC X(11).            cdated
+002400   05  DDO-DATA-DD-MMM-YYYY REDEFINES DDO-DATA.                   cdated
+002500     10  DDO-DATA-DD-MMM-YYYY-DD            PIC X(2).             cdated
+002600     10  FILLER                              PIC X(1).            cdated
+002700     10  DDO-DATA-DD-MMM-YYYY-MMM           PIC X(3).             cdated
+002800     10  FILLER                              PIC X(1).            cdated
+002900     10  DDO-DATA-DD-MMM-YYYY-YYYY          PIC X(4).             cdated
+003000                                                                  cdated
+003100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cdated
