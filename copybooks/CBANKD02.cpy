@@ -1,43 +1,77 @@
-000100***************************************************************** cbankd02
-000200*                                                               * cbankd02
-000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankd02
-000400*                                                               * cbankd02
-000500***************************************************************** cbankd02
-000600                                                                  cbankd02
-000700***************************************************************** cbankd02
-000800* CBANKD02.CPY                                                  * cbankd02
-000900*---------------------------------------------------------------* cbankd02
-001000* This area is used to pass data between a requesting program   * cbankd02
-001100* and the I/O program (DBANK02P) which retrieves or updates     * cbankd02
-001200* address information.                                          * cbankd02
-001300***************************************************************** cbankd02
-001400   05  CD02-DATA.                                                 cbankd02
-001500     10  CD02I-DATA.                                              cbankd02
-001600       15  CD02I-FUNCTION                    PIC X(1).            cbankd02
-001700         88  CD02I-READ                      VALUE 'R'.           cbankd02
-001800         88  CD02I-WRITE                     VALUE 'W'.           cbankd02
-001900       15  CD02I-CONTACT-ID                  PIC X(5).            cbankd02
-002000       15  CD02I-CONTACT-NAME                PIC X(25).           cbankd02
-002100       15  CD02I-CONTACT-ADDR1               PIC X(25).           cbankd02
-002200       15  CD02I-CONTACT-ADDR2               PIC X(25).           cbankd02
-002300       15  CD02I-CONTACT-STATE               PIC X(2).            cbankd02
-002400       15  CD02I-CONTACT-CNTRY               PIC X(6).            cbankd02
-002500       15  CD02I-CONTACT-PSTCDE              PIC X(6).            cbankd02
-002600       15  CD02I-CONTACT-TELNO               PIC X(12).           cbankd02
-002700       15  CD02I-CONTACT-EMAIL               PIC X(30).           cbankd02
-002800       15  CD02I-CONTACT-SEND-MAIL           PIC X(1).            cbankd02
-002900       15  CD02I-CONTACT-SEND-EMAIL          PIC X(1).            cbankd02
-003000     10  CD02O-DATA.                                              cbankd02
-003100       15  CD02O-CONTACT-ID                  PIC X(5).            cbankd02
-003200       15  CD02O-CONTACT-NAME                PIC X(25).           cbankd02
-003300       15  CD02O-CONTACT-ADDR1               PIC X(25).           cbankd02
-003400       15  CD02O-CONTACT-ADDR2               PIC X(25).           cbankd02
-003500       15  CD02O-CONTACT-STATE               PIC X(2).            cbankd02
-003600       15  CD02O-CONTACT-CNTRY               PIC X(6).            cbankd02
-003700       15  CD02O-CONTACT-PSTCDE              PIC X(6).            cbankd02
-003800       15  CD02O-CONTACT-TELNO               PIC X(12).           cbankd02
-003900       15  CD02O-CONTACT-EMAIL               PIC X(30).           cbankd02
-004000       15  CD02O-CONTACT-SEND-MAIL           PIC X(1).            cbankd02
-004100       15  CD02O-CONTACT-SEND-EMAIL          PIC X(1).            cbankd02
-004200                                                                  cbankd02
-004300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd02
+000100***************************************************************** cbankd02
+000200*                                                               * cbankd02
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankd02
+000400*                                                               * cbankd02
+000500***************************************************************** cbankd02
+000600                                                                  cbankd02
+000700***************************************************************** cbankd02
+000800* CBANKD02.CPY                                                  * cbankd02
+000900*---------------------------------------------------------------* cbankd02
+001000* This area is used to pass data between a requesting program   * cbankd02
+001100* and the I/O program (DBANK02P) which retrieves or updates     * cbankd02
+001200* address information.                                          * cbankd02
+001300***************************************************************** cbankd02
+001400   05  CD02-DATA.                                                 cbankd02
+001500     10  CD02I-DATA.                                              cbankd02
+001600       15  CD02I-FUNCTION                    PIC X(1).            cbankd02
+001700         88  CD02I-READ                      VALUE 'R'.           cbankd02
+001800         88  CD02I-WRITE                     VALUE 'W'.           cbankd02
+001810         88  CD02I-HISTORY                   VALUE 'H'.           cbankd02
+001820         88  CD02I-PAPERLESS                 VALUE 'P'.           cbankd02
+001830         88  CD02I-NOTIFY-PREFS               VALUE 'N'.          cbankd02
+001900       15  CD02I-CONTACT-ID                  PIC X(5).            cbankd02
+002000       15  CD02I-CONTACT-NAME                PIC X(25).           cbankd02
+002100       15  CD02I-CONTACT-ADDR1               PIC X(25).           cbankd02
+002200       15  CD02I-CONTACT-ADDR2               PIC X(25).           cbankd02
+002300       15  CD02I-CONTACT-STATE               PIC X(2).            cbankd02
+002400       15  CD02I-CONTACT-CNTRY               PIC X(6).            cbankd02
+002500       15  CD02I-CONTACT-PSTCDE              PIC X(6).            cbankd02
+002600       15  CD02I-CONTACT-TELNO               PIC X(12).           cbankd02
+002700       15  CD02I-CONTACT-EMAIL               PIC X(30).           cbankd02
+002800       15  CD02I-CONTACT-SEND-MAIL           PIC X(1).            cbankd02
+002900       15  CD02I-CONTACT-SEND-EMAIL          PIC X(1).            cbankd02
+002910       15  CD02I-EFF-DATE                    PIC 9(8).            cbankd02
+002920       15  CD02I-NOTIFY-LOW-BAL              PIC X(1).            cbankd02
+002930       15  CD02I-NOTIFY-LARGE-TXN            PIC X(1).            cbankd02
+002940       15  CD02I-LOW-BAL-THRESHOLD           PIC S9(7)V99         cbankd02
+002950           COMP-3.                                                cbankd02
+002960       15  CD02I-LARGE-TXN-THRESHOLD         PIC S9(7)V99         cbankd02
+002970           COMP-3.                                                cbankd02
+003000     10  CD02O-DATA.                                              cbankd02
+003100       15  CD02O-CONTACT-ID                  PIC X(5).            cbankd02
+003200       15  CD02O-CONTACT-NAME                PIC X(25).           cbankd02
+003300       15  CD02O-CONTACT-ADDR1               PIC X(25).           cbankd02
+003400       15  CD02O-CONTACT-ADDR2               PIC X(25).           cbankd02
+003500       15  CD02O-CONTACT-STATE               PIC X(2).            cbankd02
+003600       15  CD02O-CONTACT-CNTRY               PIC X(6).            cbankd02
+003700       15  CD02O-CONTACT-PSTCDE              PIC X(6).            cbankd02
+003800       15  CD02O-CONTACT-TELNO               PIC X(12).           cbankd02
+003900       15  CD02O-CONTACT-EMAIL               PIC X(30).           cbankd02
+004000       15  CD02O-CONTACT-SEND-MAIL           PIC X(1).            cbankd02
+004100       15  CD02O-CONTACT-SEND-EMAIL          PIC X(1).            cbankd02
+004102       15  CD02O-NOTIFY-LOW-BAL              PIC X(1).            cbankd02
+004104       15  CD02O-NOTIFY-LARGE-TXN            PIC X(1).            cbankd02
+004106       15  CD02O-LOW-BAL-THRESHOLD           PIC S9(7)V99         cbankd02
+004107           COMP-3.                                                cbankd02
+004108       15  CD02O-LARGE-TXN-THRESHOLD         PIC S9(7)V99         cbankd02
+004109           COMP-3.                                                cbankd02
+004110       15  CD02O-STATUS                      PIC X(1).            cbankd02
+004120         88  CD02O-APPLIED                   VALUE 'A'.           cbankd02
+004130         88  CD02O-SCHEDULED                 VALUE 'S'.           cbankd02
+004140         88  CD02O-REJECTED                  VALUE 'E'.           cbankd02
+004150       15  CD02O-MESSAGE                     PIC X(60).           cbankd02
+004160       15  CD02O-HIST-COUNT                  PIC 9(2).            cbankd02
+004170       15  CD02O-HIST-AREA.                                       cbankd02
+004180         20  CD02O-HIST-INFO OCCURS 10 TIMES.                     cbankd02
+004190           25  CD02O-HIST-NEW-ADDR1          PIC X(25).           cbankd02
+004200           25  CD02O-HIST-NEW-ADDR2          PIC X(25).           cbankd02
+004210           25  CD02O-HIST-NEW-STATE          PIC X(2).            cbankd02
+004220           25  CD02O-HIST-NEW-CNTRY          PIC X(6).            cbankd02
+004230           25  CD02O-HIST-NEW-PSTCDE         PIC X(6).            cbankd02
+004240           25  CD02O-HIST-EFF-DTE            PIC 9(8).            cbankd02
+004250           25  CD02O-HIST-STATUS             PIC X(1).            cbankd02
+004252           25  CD02O-HIST-CHANGE-TYPE        PIC X(1).            cbankd02
+004254           25  CD02O-HIST-NEW-SEND-MAIL      PIC X(1).            cbankd02
+004256           25  CD02O-HIST-NEW-SEND-EMAIL     PIC X(1).            cbankd02
+004260                                                                  cbankd02
+004300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd02
