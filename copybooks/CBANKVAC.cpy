@@ -0,0 +1,28 @@
+000100***************************************************************** cbankvac
+000200*                                                               * cbankvac
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvac
+000400*                                                               * cbankvac
+000500***************************************************************** cbankvac
+000600                                                                  cbankvac
+000700***************************************************************** cbankvac
+000800* CBANKVAC.CPY                                                  * cbankvac
+000900*---------------------------------------------------------------* cbankvac
+001000* Record layout of the BNKACCT/BNKACC1 VSAM file (account       * cbankvac
+001100* master, alternate indexed by owning contact id).              * cbankvac
+001200***************************************************************** cbankvac
+001300   05  BAC-REC-ACCNO                       PIC X(9).              cbankvac
+001400   05  BAC-REC-PID                         PIC X(5).              cbankvac
+001500   05  BAC-REC-TYPE                        PIC X(1).              cbankvac
+001600   05  BAC-REC-BALANCE                     PIC S9(7)V99           cbankvac
+001700       COMP-3.                                                    cbankvac
+001800   05  BAC-REC-LAST-STMT-DTE               PIC X(11).             cbankvac
+001900   05  BAC-REC-STATUS                      PIC X(1).              cbankvac
+002000     88  BAC-REC-ACTIVE                    VALUE 'A'.             cbankvac
+002100     88  BAC-REC-FROZEN                    VALUE 'F'.             cbankvac
+002200     88  BAC-REC-CLOSED                    VALUE 'C'.             cbankvac
+002300   05  BAC-REC-OVERDRAFT-LIMIT             PIC S9(7)V99           cbankvac
+002400       COMP-3.                                                    cbankvac
+002500   05  BAC-REC-CURRENCY                    PIC X(3).              cbankvac
+002600   05  FILLER                              PIC X(10).             cbankvac
+002700                                                                  cbankvac
+002800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvac
