@@ -0,0 +1,31 @@
+000100***************************************************************** cbankvln
+000200*                                                               * cbankvln
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvln
+000400*                                                               * cbankvln
+000500***************************************************************** cbankvln
+000600                                                                  cbankvln
+000700***************************************************************** cbankvln
+000800* CBANKVLN.CPY                                                  * cbankvln
+000900*---------------------------------------------------------------* cbankvln
+001000* Record layout of the BNKLOAN VSAM file (queue of loan         * cbankvln
+001100* applications submitted through DBANK04P, keyed by contact id  * cbankvln
+001200* plus the CICS task number that raised the application).       * cbankvln
+001300***************************************************************** cbankvln
+001400   05  LN-REC-KEY.                                                cbankvln
+001500     10  LN-REC-CONTACT-ID                   PIC X(5).            cbankvln
+001600     10  LN-REC-TASKN                        PIC 9(7).            cbankvln
+001700   05  LN-REC-PRINCIPAL                      PIC S9(7)V99         cbankvln
+001800       COMP-3.                                                    cbankvln
+001900   05  LN-REC-RATE                           PIC S9(3)V9(4)       cbankvln
+002000       COMP-3.                                                    cbankvln
+002100   05  LN-REC-TERM-MONTHS                    PIC 9(3).            cbankvln
+002200   05  LN-REC-PAYMENT                        PIC S9(7)V99         cbankvln
+002300       COMP-3.                                                    cbankvln
+002400   05  LN-REC-DATE                           PIC 9(8).            cbankvln
+002500   05  LN-REC-STATUS                         PIC X(1).            cbankvln
+002600     88  LN-REC-QUEUED                        VALUE 'Q'.          cbankvln
+002700     88  LN-REC-APPROVED                       VALUE 'A'.         cbankvln
+002800     88  LN-REC-DECLINED                       VALUE 'D'.         cbankvln
+002900   05  FILLER                                PIC X(10).           cbankvln
+003000                                                                  cbankvln
+003100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvln
