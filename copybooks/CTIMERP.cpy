@@ -0,0 +1,30 @@
+000100***************************************************************** ctimerp
+000200*                                                               * ctimerp
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * ctimerp
+000400*                                                               * ctimerp
+000500***************************************************************** ctimerp
+000600                                                                  ctimerp
+000700***************************************************************** ctimerp
+000800* CTIMERP.CPY                                                   * ctimerp
+000900*---------------------------------------------------------------* ctimerp
+001000* First call captures the job start time. Second and later      * ctimerp
+001100* calls compute and display the elapsed run time on the         * ctimerp
+001200* console.                                                      * ctimerp
+001300***************************************************************** ctimerp
+001400 RUN-TIME.                                                        ctimerp
+001500     IF TIMER-NOT-STARTED                                         ctimerp
+001600        ACCEPT WS-TIMER-START-TIME FROM TIME                      ctimerp
+001700        SET TIMER-STARTED TO TRUE                                 ctimerp
+001800     ELSE                                                         ctimerp
+001900        ACCEPT WS-TIMER-END-TIME FROM TIME                        ctimerp
+002000        COMPUTE WS-TIMER-ELAPSED-TIME =                           ctimerp
+002100            WS-TIMER-END-TIME - WS-TIMER-START-TIME               ctimerp
+002200        MOVE WS-TIMER-ELAPSED-TIME (1:2) TO WS-TIMER-ELAPSED-HH   ctimerp
+002300        MOVE WS-TIMER-ELAPSED-TIME (3:2) TO WS-TIMER-ELAPSED-MM   ctimerp
+002400        MOVE WS-TIMER-ELAPSED-TIME (5:2) TO WS-TIMER-ELAPSED-SS   ctimerp
+002500        DISPLAY 'ZBNKPRT1 - Elapsed time '                        ctimerp
+002600                WS-TIMER-ELAPSED-DISPLAY                          ctimerp
+002700          UPON CONSOLE                                            ctimerp
+002800     END-IF.                                                      ctimerp
+002900                                                                  ctimerp
+003000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ctimerp
