@@ -0,0 +1,29 @@
+000100***************************************************************** cbankvsr
+000200*                                                               * cbankvsr
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvsr
+000400*                                                               * cbankvsr
+000500***************************************************************** cbankvsr
+000600                                                                  cbankvsr
+000700***************************************************************** cbankvsr
+000800* CBANKVSR.CPY                                                  * cbankvsr
+000900*---------------------------------------------------------------* cbankvsr
+001000* Record layout of the BNKSTRQ VSAM file (log of statement      * cbankvsr
+001100* print requests submitted through SSTMT01P, keyed by contact   * cbankvsr
+001200* id + the CICS task number that raised the request).           * cbankvsr
+001300***************************************************************** cbankvsr
+001400   05  STR-REC-KEY.                                               cbankvsr
+001500     10  STR-REC-CONTACT-ID                  PIC X(5).            cbankvsr
+001600     10  STR-REC-TASKN                       PIC 9(7).            cbankvsr
+001700   05  STR-REC-METHOD                        PIC X(1).            cbankvsr
+001800     88  STR-REC-POST                        VALUE 'P'.           cbankvsr
+001900     88  STR-REC-EMAIL                       VALUE 'E'.           cbankvsr
+001810     88  STR-REC-FAX                    VALUE 'F'.                cbankvsr
+001815     88  STR-REC-SMS                    VALUE 'S'.                cbankvsr
+002000   05  STR-REC-DATE                          PIC 9(8).            cbankvsr
+002100   05  STR-REC-TIME                          PIC X(6).            cbankvsr
+002200   05  STR-REC-STATUS                        PIC X(1).            cbankvsr
+002300     88  STR-REC-QUEUED                       VALUE 'Q'.          cbankvsr
+002400     88  STR-REC-SUBMITTED                    VALUE 'S'.          cbankvsr
+002500   05  FILLER                                PIC X(10).           cbankvsr
+002600                                                                  cbankvsr
+002700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvsr
