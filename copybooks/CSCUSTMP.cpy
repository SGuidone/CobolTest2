@@ -0,0 +1,24 @@
+000100***************************************************************** cscustmp
+000200*                                                               * cscustmp
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cscustmp
+000400*                                                               * cscustmp
+000500***************************************************************** cscustmp
+000600                                                                  cscustmp
+000700***************************************************************** cscustmp
+000800* CSCUSTMP.CPY                                                  * cscustmp
+000900*---------------------------------------------------------------* cscustmp
+001000* SCREEN-TITLES - the parameter passed on CALL 'SCUSTOMP', the   *cscustmp
+001100* site customization exit that supplies the two screen title    * cscustmp
+001200* lines a front-end map displays (see CSCRNHP2.CPY). The caller * cscustmp
+001300* sets the transaction id of the screen being built and the     * cscustmp
+001400* customer's language preference (e.g. BCS-REC-LANG); SCUSTOMP  * cscustmp
+001500* returns the two title lines in that language.                 * cscustmp
+001600***************************************************************** cscustmp
+001700   05  CUST-TITLES-INPUT.                                         cscustmp
+001800     10  SCREEN-TITLE-TRANID                 PIC X(4).            cscustmp
+001900     10  SCREEN-TITLE-LANG                   PIC X(2).            cscustmp
+002000   05  CUST-TITLES-OUTPUT.                                        cscustmp
+002100     10  SCREEN-TITLE1                       PIC X(50).           cscustmp
+002200     10  SCREEN-TITLE2                       PIC X(50).           cscustmp
+002300                                                                  cscustmp
+002400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cscustmp
