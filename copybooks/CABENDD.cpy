@@ -0,0 +1,18 @@
+000100***************************************************************** cabendd
+000200*                                                               * cabendd
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cabendd
+000400*                                                               * cabendd
+000500***************************************************************** cabendd
+000600                                                                  cabendd
+000700***************************************************************** cabendd
+000800* CABENDD.CPY                                                   * cabendd
+000900*---------------------------------------------------------------* cabendd
+001000* Common working storage used by the abend handling logic       * cabendd
+001100***************************************************************** cabendd
+001200 01  CABENDD-STORAGE.                                             cabendd
+001300   05  WS-ABEND-CODE                       PIC X(4)               cabendd
+001400       VALUE SPACES.                                              cabendd
+001500   05  WS-ABEND-TRANSID                    PIC X(4)               cabendd
+001600       VALUE SPACES.                                              cabendd
+001700                                                                  cabendd
+001800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cabendd
