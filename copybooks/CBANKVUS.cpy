@@ -0,0 +1,24 @@
+000100***************************************************************** cbankvus
+000200*                                                               * cbankvus
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvus
+000400*                                                               * cbankvus
+000500***************************************************************** cbankvus
+000600                                                                  cbankvus
+000700***************************************************************** cbankvus
+000800* CBANKVUS.CPY                                                  * cbankvus
+000900*---------------------------------------------------------------* cbankvus
+001000* Record layout of the BNKUSRF VSAM file (per-userid sign-on    * cbankvus
+001100* security status, keyed by userid), maintained by SPSWD01P.    * cbankvus
+001200***************************************************************** cbankvus
+001300   05  USR-REC-USERID                        PIC X(8).            cbankvus
+001400   05  USR-REC-FAILED-COUNT                  PIC 9(2).            cbankvus
+001500   05  USR-REC-LOCKED                        PIC X(1).            cbankvus
+001600     88  USR-REC-IS-LOCKED                   VALUE 'Y'.           cbankvus
+001700   05  USR-REC-LAST-PSWD-CHANGE-DTE          PIC 9(8).            cbankvus
+001800   05  USR-REC-PSWD-EXPIRY-WARNED            PIC X(1).            cbankvus
+001850     88  USR-REC-EXPIRY-WARNED                VALUE 'Y'.          cbankvus
+001860   05  USR-REC-SECURITY-Q-ID                 PIC X(2).            cbankvus
+001870   05  USR-REC-SECURITY-ANSWER               PIC X(20).           cbankvus
+001900   05  FILLER                                PIC X(08).           cbankvus
+002000                                                                  cbankvus
+002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvus
