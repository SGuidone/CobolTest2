@@ -41,7 +41,8 @@
 004100         20  EXT-IP30-DET5                   PIC X(1).            cbankext
 004200         20  EXT-IP30-DET6                   PIC X(1).            cbankext
 004300       15  EXT-IP35-DATA REDEFINES EXT-IP-AREA.                   cbankext
-004400         20  EXT-IP35-DUMMY                  PIC X(1).            cbankext
+004400         20  EXT-IP35-ACCNO                  PIC X(9).            cbankext
+004450         20  EXT-IP35-NLIM                   PIC X(3).            cbankext
 004500       15  EXT-IP40-DATA REDEFINES EXT-IP-AREA.                   cbankext
 004600         20  EXT-IP40-DUMMY                  PIC X(1).            cbankext
 004700       15  EXT-IP50-DATA REDEFINES EXT-IP-AREA.                   cbankext
