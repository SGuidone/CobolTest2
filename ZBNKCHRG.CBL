@@ -0,0 +1,519 @@
+000100******************************************************************zbnkchrg
+000200*                                                               * zbnkchrg
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * zbnkchrg
+000400*   This demonstration program is provided for use by users     * zbnkchrg
+000500*   of Micro Focus products and may be used, modified and       * zbnkchrg
+000600*   distributed as part of your application provided that       * zbnkchrg
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnkchrg
+000800*   in this material.                                           * zbnkchrg
+000900*                                                               * zbnkchrg
+001000******************************************************************zbnkchrg
+001100                                                                  zbnkchrg
+001200******************************************************************zbnkchrg
+001300* ZBNKCHRG.CBL                                                   *zbnkchrg
+001400* Function:    Monthly service-charge batch job. Applies the     *zbnkchrg
+001500*              flat monthly fee held on the BNKATYPE account-    *zbnkchrg
+001600*              type reference file to every active BNKACCT       *zbnkchrg
+001700*              whose account type carries one, and posts the     *zbnkchrg
+001800*              debit to BNKTXN. Runs independently of the        *zbnkchrg
+001900*              overdraft/low-balance alert scan (ZBNKOVRD) -     *zbnkchrg
+002000*              that job only reports low balances, it never      *zbnkchrg
+002100*              posts against the account.                        *zbnkchrg
+002200******************************************************************zbnkchrg
+002300 IDENTIFICATION DIVISION.                                         zbnkchrg
+002400 PROGRAM-ID.                                                      zbnkchrg
+002500     ZBNKCHRG.                                                    zbnkchrg
+002600 DATE-WRITTEN.                                                    zbnkchrg
+002700     August 2026.                                                 zbnkchrg
+002800 DATE-COMPILED.                                                   zbnkchrg
+002900     Today.                                                       zbnkchrg
+003000                                                                  zbnkchrg
+003100 ENVIRONMENT DIVISION.                                            zbnkchrg
+003200 INPUT-OUTPUT   SECTION.                                          zbnkchrg
+003300   FILE-CONTROL.                                                  zbnkchrg
+003400     SELECT ACCOUNT-FILE                                          zbnkchrg
+003500            ASSIGN       TO BNKACCT                               zbnkchrg
+003600            ORGANIZATION IS INDEXED                               zbnkchrg
+003700            ACCESS MODE  IS SEQUENTIAL                            zbnkchrg
+003800            RECORD KEY   IS BAC-REC-ACCNO                         zbnkchrg
+003900            FILE STATUS  IS WS-ACCOUNT-STATUS.                    zbnkchrg
+004000     SELECT ATYPE-FILE                                            zbnkchrg
+004100            ASSIGN       TO BNKATYPE                              zbnkchrg
+004200            ORGANIZATION IS INDEXED                               zbnkchrg
+004300            ACCESS MODE  IS RANDOM                                zbnkchrg
+004400            RECORD KEY   IS BAT-REC-TYPE                          zbnkchrg
+004500            FILE STATUS  IS WS-ATYPE-STATUS.                      zbnkchrg
+004600     SELECT TXN-FILE                                              zbnkchrg
+004700            ASSIGN       TO BNKTXN                                zbnkchrg
+004800            ORGANIZATION IS INDEXED                               zbnkchrg
+004900            ACCESS MODE  IS SEQUENTIAL                            zbnkchrg
+005000            RECORD KEY   IS BTX-REC-KEY                           zbnkchrg
+005100            FILE STATUS  IS WS-TXN-STATUS.                        zbnkchrg
+005200     SELECT JOBSUM-FILE                                           zbnkchrg
+005300            ASSIGN       TO JOBSUM                                zbnkchrg
+005400            ORGANIZATION IS SEQUENTIAL                            zbnkchrg
+005500            ACCESS MODE  IS SEQUENTIAL                            zbnkchrg
+005600            FILE STATUS  IS WS-JOBSUM-STATUS.                     zbnkchrg
+005700                                                                  zbnkchrg
+005800 DATA DIVISION.                                                   zbnkchrg
+005900 FILE SECTION.                                                    zbnkchrg
+006000                                                                  zbnkchrg
+006100 FD  ACCOUNT-FILE.                                                zbnkchrg
+006200 01  ACCOUNT-FILE-REC.                                            zbnkchrg
+006300 COPY CBANKVAC.                                                   zbnkchrg
+006400                                                                  zbnkchrg
+006500 FD  ATYPE-FILE.                                                  zbnkchrg
+006600 01  ATYPE-FILE-REC.                                              zbnkchrg
+006700 COPY CBANKVAT.                                                   zbnkchrg
+006800                                                                  zbnkchrg
+006900 FD  TXN-FILE.                                                    zbnkchrg
+007000 01  TXN-FILE-REC.                                                zbnkchrg
+007100 COPY CBANKVTX.                                                   zbnkchrg
+007200                                                                  zbnkchrg
+007300 FD  JOBSUM-FILE.                                                 zbnkchrg
+007400 01  JOBSUM-REC                    PIC X(80).                     zbnkchrg
+007500                                                                  zbnkchrg
+007600 WORKING-STORAGE SECTION.                                         zbnkchrg
+007700 01  WS-FILE-STATUSES.                                            zbnkchrg
+007800   05  WS-ACCOUNT-STATUS.                                         zbnkchrg
+007900     10  WS-ACCOUNT-STAT1              PIC X(1).                  zbnkchrg
+008000     10  WS-ACCOUNT-STAT2              PIC X(1).                  zbnkchrg
+008100   05  WS-ATYPE-STATUS.                                           zbnkchrg
+008200     10  WS-ATYPE-STAT1                PIC X(1).                  zbnkchrg
+008300     10  WS-ATYPE-STAT2                PIC X(1).                  zbnkchrg
+008400   05  WS-TXN-STATUS.                                             zbnkchrg
+008500     10  WS-TXN-STAT1                  PIC X(1).                  zbnkchrg
+008600     10  WS-TXN-STAT2                  PIC X(1).                  zbnkchrg
+008700   05  WS-JOBSUM-STATUS.                                          zbnkchrg
+008800     10  WS-JOBSUM-STAT1               PIC X(1).                  zbnkchrg
+008900     10  WS-JOBSUM-STAT2               PIC X(1).                  zbnkchrg
+009000   05  WS-IO-STATUS.                                              zbnkchrg
+009100     10  WS-IO-STAT1                   PIC X(1).                  zbnkchrg
+009200     10  WS-IO-STAT2                   PIC X(1).                  zbnkchrg
+009300                                                                  zbnkchrg
+009400   05  WS-TWO-BYTES.                                              zbnkchrg
+009500     10  WS-TWO-BYTES-LEFT             PIC X(1).                  zbnkchrg
+009600     10  WS-TWO-BYTES-RIGHT            PIC X(1).                  zbnkchrg
+009700   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnkchrg
+009800                                      PIC 9(1) COMP.              zbnkchrg
+009900                                                                  zbnkchrg
+010000 01  WS-CONSOLE-MESSAGE                    PIC X(48).             zbnkchrg
+010100                                                                  zbnkchrg
+010200 01  WS-DATE-WORK-AREA.                                           zbnkchrg
+010300 COPY CDATED.                                                     zbnkchrg
+010400                                                                  zbnkchrg
+010500******************************************************************zbnkchrg
+010600* Run date/time, used to stamp every BNKTXN record this job      *zbnkchrg
+010700* writes.                                                        *zbnkchrg
+010800******************************************************************zbnkchrg
+010900 01  WS-TODAY-DATE-N                       PIC 9(8).              zbnkchrg
+011000 01  WS-TODAY-DATE-PARTS REDEFINES WS-TODAY-DATE-N.               zbnkchrg
+011100     05  WS-TODAY-CCYY                     PIC 9(4).              zbnkchrg
+011200     05  WS-TODAY-MM                       PIC 9(2).              zbnkchrg
+011300     05  WS-TODAY-DD                       PIC 9(2).              zbnkchrg
+011400 01  WS-RUN-DATE-DISPLAY                   PIC X(11).             zbnkchrg
+011500 01  WS-RUN-TIME-8                         PIC 9(8).              zbnkchrg
+011600 01  WS-RUN-TIME                           PIC X(6).              zbnkchrg
+011700                                                                  zbnkchrg
+011800 01  WS-FEE-AMOUNT                         PIC S9(5)V99 COMP-3.   zbnkchrg
+011900 01  WS-TXN-SEQ                            PIC 9(3) VALUE ZERO.   zbnkchrg
+012000                                                                  zbnkchrg
+012100 01  WS-POST-ACCNO                         PIC X(9).              zbnkchrg
+012200 01  WS-POST-AMOUNT                        PIC S9(7)V99 COMP-3.   zbnkchrg
+012300 01  WS-POST-BALANCE                       PIC S9(7)V99 COMP-3.   zbnkchrg
+012400 01  WS-POST-DESC                          PIC X(25).             zbnkchrg
+012500                                                                  zbnkchrg
+012600******************************************************************zbnkchrg
+012700* Run counters, reported on the job summary at the end of the    *zbnkchrg
+012800* run.                                                           *zbnkchrg
+012900******************************************************************zbnkchrg
+013000 01  WS-ACCOUNTS-PROCESSED                 PIC 9(5) VALUE ZERO.   zbnkchrg
+013100 01  WS-ACCOUNTS-SKIPPED                   PIC 9(5) VALUE ZERO.   zbnkchrg
+013200                                                                  zbnkchrg
+013300 01  WS-END-OF-ACCOUNT                     PIC X(3) VALUE 'NO '.  zbnkchrg
+013400                                                                  zbnkchrg
+013500******************************************************************zbnkchrg
+013600* This job needs no run-time parameter, so unlike ZBNKSPLT and   *zbnkchrg
+013700* ZBNKPRT1 there is no LINKAGE SECTION and no USING clause below.*zbnkchrg
+013800******************************************************************zbnkchrg
+013900 PROCEDURE DIVISION.                                              zbnkchrg
+014000                                                                  zbnkchrg
+014100     PERFORM GET-RUN-DATE.                                        zbnkchrg
+014200                                                                  zbnkchrg
+014300     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnkchrg
+014400     STRING 'Service charge run for ' DELIMITED BY SIZE           zbnkchrg
+014500            WS-RUN-DATE-DISPLAY DELIMITED BY SIZE                 zbnkchrg
+014600       INTO WS-CONSOLE-MESSAGE.                                   zbnkchrg
+014700     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkchrg
+014800                                                                  zbnkchrg
+014900     PERFORM ACCOUNT-OPEN.                                        zbnkchrg
+015000     PERFORM ATYPE-OPEN.                                          zbnkchrg
+015100     PERFORM TXN-OPEN.                                            zbnkchrg
+015200                                                                  zbnkchrg
+015300     PERFORM POST-FEE-FOR-ALL-ACCOUNTS.                           zbnkchrg
+015400                                                                  zbnkchrg
+015500     PERFORM ACCOUNT-CLOSE.                                       zbnkchrg
+015600     PERFORM ATYPE-CLOSE.                                         zbnkchrg
+015700     PERFORM TXN-CLOSE.                                           zbnkchrg
+015800                                                                  zbnkchrg
+015900     PERFORM PRINT-JOB-SUMMARY.                                   zbnkchrg
+016000                                                                  zbnkchrg
+016100     MOVE 'End Of Job' TO WS-CONSOLE-MESSAGE.                     zbnkchrg
+016200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkchrg
+016300     MOVE 0 TO RETURN-CODE.                                       zbnkchrg
+016400     GOBACK.                                                      zbnkchrg
+016500                                                                  zbnkchrg
+016600******************************************************************zbnkchrg
+016700* GET-RUN-DATE                                                   *zbnkchrg
+016800* Obtains today's date, in both numeric and display form, and    *zbnkchrg
+016900* the current time, used to stamp every BNKTXN record posted     *zbnkchrg
+017000* by this run.                                                   *zbnkchrg
+017100******************************************************************zbnkchrg
+017200 GET-RUN-DATE.                                                    zbnkchrg
+017300     ACCEPT WS-TODAY-DATE-N FROM DATE YYYYMMDD.                   zbnkchrg
+017400     MOVE SPACES TO DD-INPUT-TYPE.                                zbnkchrg
+017500     SET DDI-ISO TO TRUE.                                         zbnkchrg
+017600     MOVE SPACES TO DDI-DATA.                                     zbnkchrg
+017700     STRING WS-TODAY-CCYY DELIMITED BY SIZE                       zbnkchrg
+017800            '-'           DELIMITED BY SIZE                       zbnkchrg
+017900            WS-TODAY-MM   DELIMITED BY SIZE                       zbnkchrg
+018000            '-'           DELIMITED BY SIZE                       zbnkchrg
+018100            WS-TODAY-DD   DELIMITED BY SIZE                       zbnkchrg
+018200       INTO DDI-DATA.                                             zbnkchrg
+018300     MOVE SPACES TO DD-OUTPUT-TYPE.                               zbnkchrg
+018400     SET DDO-DD-MMM-YYYY TO TRUE.                                 zbnkchrg
+018500     SET DD-ENV-NULL TO TRUE.                                     zbnkchrg
+018600     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     zbnkchrg
+019100     MOVE DDO-DATA TO WS-RUN-DATE-DISPLAY.                        zbnkchrg
+019200     ACCEPT WS-RUN-TIME-8 FROM TIME.                              zbnkchrg
+019300     MOVE WS-RUN-TIME-8(1:6) TO WS-RUN-TIME.                      zbnkchrg
+019400 GET-RUN-DATE-EXIT.                                               zbnkchrg
+019500     EXIT.                                                        zbnkchrg
+019600                                                                  zbnkchrg
+019700******************************************************************zbnkchrg
+019800* POST-FEE-FOR-ALL-ACCOUNTS                                      *zbnkchrg
+019900* Browses every BNKACCT record in key sequence, posting the      *zbnkchrg
+020000* monthly service charge to each account that qualifies.         *zbnkchrg
+020100******************************************************************zbnkchrg
+020200 POST-FEE-FOR-ALL-ACCOUNTS.                                       zbnkchrg
+020300     MOVE 'NO ' TO WS-END-OF-ACCOUNT.                             zbnkchrg
+020400     PERFORM ACCOUNT-GET.                                         zbnkchrg
+020500     PERFORM POST-FEE-LOOP-STEP                                   zbnkchrg
+020600         UNTIL WS-END-OF-ACCOUNT = 'YES'.                         zbnkchrg
+020700 POST-FEE-FOR-ALL-ACCOUNTS-EXIT.                                  zbnkchrg
+020800     EXIT.                                                        zbnkchrg
+020900                                                                  zbnkchrg
+021000 POST-FEE-LOOP-STEP.                                              zbnkchrg
+021100     PERFORM POST-FEE-ONE-ACCOUNT                                 zbnkchrg
+021150         THRU POST-FEE-ONE-ACCOUNT-EXIT.                          zbnkchrg
+021200     PERFORM ACCOUNT-GET.                                         zbnkchrg
+021300 POST-FEE-LOOP-STEP-EXIT.                                         zbnkchrg
+021400     EXIT.                                                        zbnkchrg
+021500                                                                  zbnkchrg
+021600******************************************************************zbnkchrg
+021700* POST-FEE-ONE-ACCOUNT                                           *zbnkchrg
+021800* Evaluates a single BNKACCT record. Inactive accounts, and      *zbnkchrg
+021900* accounts whose type has no monthly fee configured on           *zbnkchrg
+022000* BNKATYPE, are skipped and counted; all others are debited      *zbnkchrg
+022100* with that account type's flat monthly fee, whatever the        *zbnkchrg
+022200* current balance, and the debit is posted to BNKTXN.            *zbnkchrg
+022300******************************************************************zbnkchrg
+022400 POST-FEE-ONE-ACCOUNT.                                            zbnkchrg
+022500     IF NOT BAC-REC-ACTIVE                                        zbnkchrg
+022600        ADD 1 TO WS-ACCOUNTS-SKIPPED                              zbnkchrg
+022700        GO TO POST-FEE-ONE-ACCOUNT-EXIT                           zbnkchrg
+022800     END-IF.                                                      zbnkchrg
+022900                                                                  zbnkchrg
+023000     MOVE BAC-REC-TYPE TO BAT-REC-TYPE.                           zbnkchrg
+023100     PERFORM ATYPE-READ.                                          zbnkchrg
+023200     IF WS-ATYPE-STATUS NOT = '00'                                zbnkchrg
+023300        ADD 1 TO WS-ACCOUNTS-SKIPPED                              zbnkchrg
+023400        GO TO POST-FEE-ONE-ACCOUNT-EXIT                           zbnkchrg
+023500     END-IF.                                                      zbnkchrg
+023600                                                                  zbnkchrg
+023700     IF BAT-REC-MONTHLY-FEE IS NOT GREATER THAN ZERO              zbnkchrg
+023800        ADD 1 TO WS-ACCOUNTS-SKIPPED                              zbnkchrg
+023900        GO TO POST-FEE-ONE-ACCOUNT-EXIT                           zbnkchrg
+024000     END-IF.                                                      zbnkchrg
+024100                                                                  zbnkchrg
+024200     MOVE BAT-REC-MONTHLY-FEE TO WS-FEE-AMOUNT.                   zbnkchrg
+024300     SUBTRACT WS-FEE-AMOUNT FROM BAC-REC-BALANCE.                 zbnkchrg
+024400     PERFORM ACCOUNT-REWRITE.                                     zbnkchrg
+024500     MOVE BAC-REC-ACCNO TO WS-POST-ACCNO.                         zbnkchrg
+024600     COMPUTE WS-POST-AMOUNT = ZERO - WS-FEE-AMOUNT.               zbnkchrg
+024700     MOVE BAC-REC-BALANCE TO WS-POST-BALANCE.                     zbnkchrg
+024800     MOVE 'Monthly service charge' TO WS-POST-DESC.               zbnkchrg
+024900     PERFORM POST-TRANSACTION.                                    zbnkchrg
+025000                                                                  zbnkchrg
+025100     ADD 1 TO WS-ACCOUNTS-PROCESSED.                              zbnkchrg
+025200 POST-FEE-ONE-ACCOUNT-EXIT.                                       zbnkchrg
+025300     EXIT.                                                        zbnkchrg
+025400                                                                  zbnkchrg
+025500******************************************************************zbnkchrg
+025600* Open the ACCOUNT file for a full sequential browse in key      *zbnkchrg
+025700* sequence.                                                      *zbnkchrg
+025800******************************************************************zbnkchrg
+025900 ACCOUNT-OPEN.                                                    zbnkchrg
+026000     OPEN I-O ACCOUNT-FILE.                                       zbnkchrg
+026100     IF WS-ACCOUNT-STATUS = '00'                                  zbnkchrg
+026200        MOVE 'ACCOUNT file opened OK' TO WS-CONSOLE-MESSAGE       zbnkchrg
+026300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+026400     ELSE                                                         zbnkchrg
+026500        MOVE 'ACCOUNT file open failure...' TO WS-CONSOLE-MESSAGE zbnkchrg
+026600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+026700        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkchrg
+026800        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+026900        PERFORM ABORT-PROGRAM                                     zbnkchrg
+027000     END-IF.                                                      zbnkchrg
+027100                                                                  zbnkchrg
+027200******************************************************************zbnkchrg
+027300* Read the next ACCOUNT record in key sequence.                  *zbnkchrg
+027400******************************************************************zbnkchrg
+027500 ACCOUNT-GET.                                                     zbnkchrg
+027600     READ ACCOUNT-FILE NEXT RECORD.                               zbnkchrg
+027700     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkchrg
+027800        IF WS-ACCOUNT-STATUS = '10'                               zbnkchrg
+027900           MOVE 'YES' TO WS-END-OF-ACCOUNT                        zbnkchrg
+028000        ELSE                                                      zbnkchrg
+028100           MOVE 'ACCOUNT Error reading file ...'                  zbnkchrg
+028200             TO WS-CONSOLE-MESSAGE                                zbnkchrg
+028300           PERFORM DISPLAY-CONSOLE-MESSAGE                        zbnkchrg
+028400           MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                 zbnkchrg
+028500           PERFORM DISPLAY-IO-STATUS                              zbnkchrg
+028600           PERFORM ABORT-PROGRAM                                  zbnkchrg
+028700        END-IF                                                    zbnkchrg
+028800     END-IF.                                                      zbnkchrg
+028900                                                                  zbnkchrg
+029000******************************************************************zbnkchrg
+029100* Rewrite the current account record. Having already been        *zbnkchrg
+029200* read and validated, a failure here is an abort condition.      *zbnkchrg
+029300******************************************************************zbnkchrg
+029400 ACCOUNT-REWRITE.                                                 zbnkchrg
+029500     REWRITE ACCOUNT-FILE-REC.                                    zbnkchrg
+029600     IF WS-ACCOUNT-STATUS NOT = '00'                              zbnkchrg
+029700        MOVE 'ACCOUNT Error rewriting file ...'                   zbnkchrg
+029800          TO WS-CONSOLE-MESSAGE                                   zbnkchrg
+029900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+030000        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkchrg
+030100        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+030200        PERFORM ABORT-PROGRAM                                     zbnkchrg
+030300     END-IF.                                                      zbnkchrg
+030400                                                                  zbnkchrg
+030500******************************************************************zbnkchrg
+030600* Close the ACCOUNT file.                                        *zbnkchrg
+030700******************************************************************zbnkchrg
+030800 ACCOUNT-CLOSE.                                                   zbnkchrg
+030900     CLOSE ACCOUNT-FILE.                                          zbnkchrg
+031000     IF WS-ACCOUNT-STATUS = '00'                                  zbnkchrg
+031100        MOVE 'ACCOUNT file closed OK' TO WS-CONSOLE-MESSAGE       zbnkchrg
+031200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+031300     ELSE                                                         zbnkchrg
+031400        MOVE 'ACCOUNT file close failure...' TO WS-CONSOLE-MESSAGEzbnkchrg
+031500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+031600        MOVE WS-ACCOUNT-STATUS TO WS-IO-STATUS                    zbnkchrg
+031700        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+031800        PERFORM ABORT-PROGRAM                                     zbnkchrg
+031900     END-IF.                                                      zbnkchrg
+032000                                                                  zbnkchrg
+032100******************************************************************zbnkchrg
+032200* Open the ATYPE file for random access, keyed by BAT-REC-TYPE.  *zbnkchrg
+032300******************************************************************zbnkchrg
+032400 ATYPE-OPEN.                                                      zbnkchrg
+032500     OPEN INPUT ATYPE-FILE.                                       zbnkchrg
+032600     IF WS-ATYPE-STATUS = '00'                                    zbnkchrg
+032700        MOVE 'ATYPE file opened OK' TO WS-CONSOLE-MESSAGE         zbnkchrg
+032800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+032900     ELSE                                                         zbnkchrg
+033000        MOVE 'ATYPE file open failure...' TO WS-CONSOLE-MESSAGE   zbnkchrg
+033100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+033200        MOVE WS-ATYPE-STATUS TO WS-IO-STATUS                      zbnkchrg
+033300        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+033400        PERFORM ABORT-PROGRAM                                     zbnkchrg
+033500     END-IF.                                                      zbnkchrg
+033600                                                                  zbnkchrg
+033700******************************************************************zbnkchrg
+033800* Read one account-type record by BAT-REC-TYPE. A not-found      *zbnkchrg
+033900* or other non-zero status is left for the caller to             *zbnkchrg
+034000* interpret - the account is simply skipped for this run.        *zbnkchrg
+034100******************************************************************zbnkchrg
+034200 ATYPE-READ.                                                      zbnkchrg
+034300     READ ATYPE-FILE.                                             zbnkchrg
+034400                                                                  zbnkchrg
+034500******************************************************************zbnkchrg
+034600* Close the ATYPE file.                                          *zbnkchrg
+034700******************************************************************zbnkchrg
+034800 ATYPE-CLOSE.                                                     zbnkchrg
+034900     CLOSE ATYPE-FILE.                                            zbnkchrg
+035000     IF WS-ATYPE-STATUS = '00'                                    zbnkchrg
+035100        MOVE 'ATYPE file closed OK' TO WS-CONSOLE-MESSAGE         zbnkchrg
+035200        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+035300     ELSE                                                         zbnkchrg
+035400        MOVE 'ATYPE file close failure...' TO WS-CONSOLE-MESSAGE  zbnkchrg
+035500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+035600        MOVE WS-ATYPE-STATUS TO WS-IO-STATUS                      zbnkchrg
+035700        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+035800        PERFORM ABORT-PROGRAM                                     zbnkchrg
+035900     END-IF.                                                      zbnkchrg
+036000                                                                  zbnkchrg
+036100******************************************************************zbnkchrg
+036200* Open the TXN file. Transactions are only ever appended by      *zbnkchrg
+036300* this job, so it is opened for output extend of the             *zbnkchrg
+036400* existing cluster.                                              *zbnkchrg
+036500******************************************************************zbnkchrg
+036600 TXN-OPEN.                                                        zbnkchrg
+036700     OPEN EXTEND TXN-FILE.                                        zbnkchrg
+036800     IF WS-TXN-STATUS = '00'                                      zbnkchrg
+036900        MOVE 'TXN file opened OK' TO WS-CONSOLE-MESSAGE           zbnkchrg
+037000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+037100     ELSE                                                         zbnkchrg
+037200        MOVE 'TXN file open failure...' TO WS-CONSOLE-MESSAGE     zbnkchrg
+037300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+037400        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkchrg
+037500        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+037600        PERFORM ABORT-PROGRAM                                     zbnkchrg
+037700     END-IF.                                                      zbnkchrg
+037800                                                                  zbnkchrg
+037900******************************************************************zbnkchrg
+038000* Close the TXN file.                                            *zbnkchrg
+038100******************************************************************zbnkchrg
+038200 TXN-CLOSE.                                                       zbnkchrg
+038300     CLOSE TXN-FILE.                                              zbnkchrg
+038400     IF WS-TXN-STATUS = '00'                                      zbnkchrg
+038500        MOVE 'TXN file closed OK' TO WS-CONSOLE-MESSAGE           zbnkchrg
+038600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+038700     ELSE                                                         zbnkchrg
+038800        MOVE 'TXN file close failure...' TO WS-CONSOLE-MESSAGE    zbnkchrg
+038900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+039000        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkchrg
+039100        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+039200        PERFORM ABORT-PROGRAM                                     zbnkchrg
+039300     END-IF.                                                      zbnkchrg
+039400                                                                  zbnkchrg
+039500******************************************************************zbnkchrg
+039600* Write one BNKTXN record from the WS-POST-* staging fields.     *zbnkchrg
+039700* Having already been validated, a failure here is an abort      *zbnkchrg
+039800* condition.                                                     *zbnkchrg
+039900******************************************************************zbnkchrg
+040000 POST-TRANSACTION.                                                zbnkchrg
+040100     ADD 1 TO WS-TXN-SEQ.                                         zbnkchrg
+040200     IF WS-TXN-SEQ IS GREATER THAN 999                            zbnkchrg
+040300        MOVE 1 TO WS-TXN-SEQ                                      zbnkchrg
+040400     END-IF.                                                      zbnkchrg
+040500     MOVE WS-POST-ACCNO TO BTX-REC-ACCNO.                         zbnkchrg
+040600     MOVE WS-RUN-DATE-DISPLAY TO BTX-REC-DATE.                    zbnkchrg
+040700     MOVE WS-RUN-TIME TO BTX-REC-TIME.                            zbnkchrg
+040800     MOVE WS-TXN-SEQ TO BTX-REC-SEQ.                              zbnkchrg
+040900     MOVE WS-POST-AMOUNT TO BTX-REC-AMOUNT.                       zbnkchrg
+041000     MOVE WS-POST-DESC TO BTX-REC-DESC.                           zbnkchrg
+041100     MOVE WS-POST-BALANCE TO BTX-REC-BALANCE.                     zbnkchrg
+041200     WRITE TXN-FILE-REC.                                          zbnkchrg
+041300     IF WS-TXN-STATUS NOT = '00'                                  zbnkchrg
+041400        MOVE 'TXN Error writing file ...' TO WS-CONSOLE-MESSAGE   zbnkchrg
+041500        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+041600        MOVE WS-TXN-STATUS TO WS-IO-STATUS                        zbnkchrg
+041700        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+041800        PERFORM ABORT-PROGRAM                                     zbnkchrg
+041900     END-IF.                                                      zbnkchrg
+042000                                                                  zbnkchrg
+042100******************************************************************zbnkchrg
+042200* Write a short end-of-job summary to the JOBSUM file, in the    *zbnkchrg
+042300* same style as the statement print run's job summary.           *zbnkchrg
+042400******************************************************************zbnkchrg
+042500 PRINT-JOB-SUMMARY.                                               zbnkchrg
+042600     PERFORM JOBSUM-OPEN.                                         zbnkchrg
+042700     MOVE SPACES TO JOBSUM-REC.                                   zbnkchrg
+042800     STRING 'Accounts charged a service fee:  ' DELIMITED BY SIZE zbnkchrg
+042900            WS-ACCOUNTS-PROCESSED DELIMITED BY SIZE               zbnkchrg
+043000       INTO JOBSUM-REC.                                           zbnkchrg
+043100     PERFORM JOBSUM-PUT.                                          zbnkchrg
+043200     MOVE SPACES TO JOBSUM-REC.                                   zbnkchrg
+043300     STRING 'Accounts skipped:                ' DELIMITED BY SIZE zbnkchrg
+043400            WS-ACCOUNTS-SKIPPED DELIMITED BY SIZE                 zbnkchrg
+043500       INTO JOBSUM-REC.                                           zbnkchrg
+043600     PERFORM JOBSUM-PUT.                                          zbnkchrg
+043700     PERFORM JOBSUM-CLOSE.                                        zbnkchrg
+043800     MOVE 'Job summary written to JOBSUM'                         zbnkchrg
+043900       TO WS-CONSOLE-MESSAGE.                                     zbnkchrg
+044000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkchrg
+044100                                                                  zbnkchrg
+044200******************************************************************zbnkchrg
+044300* Open the job-summary file. A fresh summary is produced         *zbnkchrg
+044400* every run, so no EXTEND handling is needed here.               *zbnkchrg
+044500******************************************************************zbnkchrg
+044600 JOBSUM-OPEN.                                                     zbnkchrg
+044700     OPEN OUTPUT JOBSUM-FILE.                                     zbnkchrg
+044800     IF WS-JOBSUM-STATUS = '00'                                   zbnkchrg
+044900        MOVE 'JOBSUM file opened OK' TO WS-CONSOLE-MESSAGE        zbnkchrg
+045000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+045100     ELSE                                                         zbnkchrg
+045200        MOVE 'JOBSUM file open failure...' TO WS-CONSOLE-MESSAGE  zbnkchrg
+045300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+045400        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkchrg
+045500        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+045600        PERFORM ABORT-PROGRAM                                     zbnkchrg
+045700     END-IF.                                                      zbnkchrg
+045800                                                                  zbnkchrg
+045900 JOBSUM-PUT.                                                      zbnkchrg
+046000     WRITE JOBSUM-REC.                                            zbnkchrg
+046100     IF WS-JOBSUM-STATUS NOT = '00'                               zbnkchrg
+046200        MOVE 'JOBSUM Error writing file ...' TO WS-CONSOLE-MESSAGEzbnkchrg
+046300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+046400        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkchrg
+046500        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+046600        PERFORM ABORT-PROGRAM                                     zbnkchrg
+046700     END-IF.                                                      zbnkchrg
+046800                                                                  zbnkchrg
+046900 JOBSUM-CLOSE.                                                    zbnkchrg
+047000     CLOSE JOBSUM-FILE.                                           zbnkchrg
+047100     IF WS-JOBSUM-STATUS = '00'                                   zbnkchrg
+047200        MOVE 'JOBSUM file closed OK' TO WS-CONSOLE-MESSAGE        zbnkchrg
+047300        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+047400     ELSE                                                         zbnkchrg
+047500        MOVE 'JOBSUM file close failure...' TO WS-CONSOLE-MESSAGE zbnkchrg
+047600        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+047700        MOVE WS-JOBSUM-STATUS TO WS-IO-STATUS                     zbnkchrg
+047800        PERFORM DISPLAY-IO-STATUS                                 zbnkchrg
+047900        PERFORM ABORT-PROGRAM                                     zbnkchrg
+048000     END-IF.                                                      zbnkchrg
+048100                                                                  zbnkchrg
+048200******************************************************************zbnkchrg
+048300* Display the file status bytes                                  *zbnkchrg
+048400******************************************************************zbnkchrg
+048500 DISPLAY-IO-STATUS.                                               zbnkchrg
+048600     IF WS-IO-STATUS NUMERIC                                      zbnkchrg
+048700        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkchrg
+048800        STRING 'File status -' DELIMITED BY SIZE                  zbnkchrg
+048900               WS-IO-STATUS DELIMITED BY SIZE                     zbnkchrg
+049000          INTO WS-CONSOLE-MESSAGE                                 zbnkchrg
+049100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+049200     ELSE                                                         zbnkchrg
+049300        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     zbnkchrg
+049400        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    zbnkchrg
+049500        MOVE SPACE TO WS-CONSOLE-MESSAGE                          zbnkchrg
+049600        STRING 'File status -' DELIMITED BY SIZE                  zbnkchrg
+049700               WS-IO-STAT1 DELIMITED BY SIZE                      zbnkchrg
+049800               '/' DELIMITED BY SIZE                              zbnkchrg
+049900               WS-TWO-BYTES DELIMITED BY SIZE                     zbnkchrg
+050000          INTO WS-CONSOLE-MESSAGE                                 zbnkchrg
+050100        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+050200     END-IF.                                                      zbnkchrg
+050300                                                                  zbnkchrg
+050400******************************************************************zbnkchrg
+050500* 'ABORT' the program. Post a message and issue a goback         *zbnkchrg
+050600******************************************************************zbnkchrg
+050700 ABORT-PROGRAM.                                                   zbnkchrg
+050800     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkchrg
+050900        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkchrg
+051000     END-IF.                                                      zbnkchrg
+051100     MOVE 'Program is abending...' TO WS-CONSOLE-MESSAGE.         zbnkchrg
+051200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkchrg
+051300     MOVE 16 TO RETURN-CODE.                                      zbnkchrg
+051400     GOBACK.                                                      zbnkchrg
+051500                                                                  zbnkchrg
+051600******************************************************************zbnkchrg
+051700* Display CONSOLE messages...                                    *zbnkchrg
+051800******************************************************************zbnkchrg
+051900 DISPLAY-CONSOLE-MESSAGE.                                         zbnkchrg
+052000     DISPLAY 'ZBNKCHRG - ' WS-CONSOLE-MESSAGE                     zbnkchrg
+052100       UPON CONSOLE.                                              zbnkchrg
+052200     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnkchrg
